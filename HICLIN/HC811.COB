@@ -1,9 +1,11 @@
 004820*=================================================================
-004830* CREA JSON DE CONSULTA DE HISTORIAS CLINICAS POR PACIENTE.    
+004830* CREA JSON DE CONSULTA DE HISTORIAS CLINICAS POR PACIENTE.
 004840*=================================================================
       * PABLO OLG. 16/10/19 SE AGREGAN PSO,UND-PESO,TALLA,PER-CEF,PER-ABDO,PER-TORA
       * A EL ARCHIVO .JSON
-      
+      * JLR        09/08/26 SE AGREGA EDAD EN DIAS A LA FECHA DE CADA
+      *            HISTORIA PARA GRAFICAR LA CURVA DE CRECIMIENTO.
+
 004850 IDENTIFICATION DIVISION.
 004860 PROGRAM-ID. "HttpExtensionProc".
 004870 ENVIRONMENT DIVISION.
@@ -138,6 +140,13 @@
        77 SW-OPEN                    PIC 9.
        77 ULT-DIA-W                  PIC 99.
 
+      *    PARA LA CURVA DE CRECIMIENTO: EDAD DEL PACIENTE, EN DIAS, EN LA
+      *    FECHA DE CADA HISTORIA (MISMA RESTA NUMERICA YYYYMMDD QUE USA
+      *    HC9004-1 PARA SU PROPIO CALCULO DE EDAD).
+       77 FECHA-HC-EDAD-W            PIC 9(8).
+       77 NACIM-PACI-EDAD-W          PIC 9(8).
+       77 CALC-EDAD-DIAS-W           PIC 9(8).
+
        01 FECHA-LIMI.
           02 ANO-LIMI                PIC 9(4). 
           02 MES-LIMI                PIC 99. 
@@ -262,6 +271,11 @@
           02 PER-ABDO-HC-J           PIC ZZZ.Z.
           02 FILLER                  PIC XX     VALUE "*,".
 
+          02 FILLER                  PIC X(12)  VALUE "*EDAD-DIAS*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 EDAD-DIAS-HC-J          PIC Z(7)9.
+          02 FILLER                  PIC XX     VALUE "*,".
+
           02 FILLER                  PIC X(11)  VALUE "*MOTIV-HC*:".
           02 FILLER                  PIC X      VALUE "*".
           02 MOTIV-J                 PIC X(50).
@@ -850,6 +864,15 @@
            MOVE PER-CEF-HC         TO PER-CEF-HC-J
            MOVE PER-TORA-HC        TO PER-TORA-HC-J
            MOVE PER-ABDO-HC        TO PER-ABDO-HC-J
+
+           MOVE 0 TO CALC-EDAD-DIAS-W
+           IF NACIM-PACI NOT = ZEROS AND FECHA-HC NOT = ZEROS
+              MOVE FECHA-HC  TO FECHA-HC-EDAD-W
+              MOVE NACIM-PACI TO NACIM-PACI-EDAD-W
+              COMPUTE CALC-EDAD-DIAS-W = FECHA-HC-EDAD-W - NACIM-PACI-EDAD-W
+           END-IF
+           MOVE CALC-EDAD-DIAS-W TO EDAD-DIAS-HC-J
+
            MOVE NIT-FACT-HC          TO NIT-FACT-J
            MOVE FACT-HC              TO FACT-J
            MOVE HAB-HC               TO HAB-J
