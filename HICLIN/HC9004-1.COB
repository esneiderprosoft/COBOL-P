@@ -1,6 +1,12 @@
       *==================================================================
       *  GUARDA HISTORIA DE ONCOLOGIA // DETALLES HISTORIA //
       *==================================================================
+      * JLR        09/08/26 SE AGREGA CONTROL DE CICLO Y ALERTA DE DOSIS
+      *            VENCIDA PARA EL TRATAMIENTO DE REEMPLAZO DE FACTOR,
+      *            A PARTIR DE ULT-DOSIS-ACT-9004 Y FRECUENCIA-SEMANA-9004.
+      * JLR        09/08/26 SE EXIGE FIRMA ELECTRONICA (CLAVE) DEL
+      *            PROFESIONAL TRATANTE PARA GRABAR LA EVOLUCION DE
+      *            ONCOLOGIA; SE DEJA CONSTANCIA EN ARCHIVO-FIRMA-9004.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
        ENVIRONMENT DIVISION.
@@ -77,6 +83,20 @@
                   ORGANIZATION LINE SEQUENTIAL
                   FILE STATUS IS OTR-STAT.
 
+           SELECT ARCHIVO-CICLO-9004 LOCK MODE IS AUTOMATIC
+                  ASSIGN TO NOM-CICLO-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS ID-PACI-CICLO-9004
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-FIRMA-9004 LOCK MODE IS AUTOMATIC
+                  ASSIGN TO NOM-FIRMA-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LLAVE-FIRMA-9004
+                  FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "S:\NEWCOBOL\FUENTES\FD-USUAR.CBL".
@@ -93,6 +113,38 @@
                03 SECCION-DWEB      PIC X(20).
                03 RENG-DWEB         PIC X(19000).
 
+      *    CONTROL DE CICLO DE TRATAMIENTO POR PACIENTE; GUARDA LA ULTIMA
+      *    DOSIS APLICADA Y EL NUMERO DE APLICACIONES ACUMULADAS PARA
+      *    PODER AVISAR CUANDO LA PROXIMA DOSIS YA SE VENCIO, SIN TENER
+      *    QUE AMPLIAR EL REGISTRO COMPARTIDO DE HISTORIA-DETALLADA.
+        FD  ARCHIVO-CICLO-9004
+            LABEL RECORD STANDARD.
+        01  REG-CICLO-9004.
+            02 ID-PACI-CICLO-9004        PIC X(15).
+            02 NRO-CICLO-9004            PIC 9(4).
+            02 FECHA-ULT-DOSIS-CICLO-9004 PIC 9(8).
+            02 DIAS-CICLO-9004           PIC 9(3).
+            02 ALERTA-DOSIS-CICLO-9004   PIC X.
+               88 DOSIS-VENCIDA-9004        VALUE "S".
+
+      *    FIRMA ELECTRONICA DEL PROFESIONAL TRATANTE QUE AUTORIZA
+      *    CADA EVOLUCION DE ONCOLOGIA GRABADA EN HISTORIA-DETALLADA,
+      *    LLEVADA APARTE PORQUE EL REGISTRO COMPARTIDO DE
+      *    HISTORIA-DETALLADA NO TIENE CAMPOS PARA ESTE CONTROL.
+        FD  ARCHIVO-FIRMA-9004
+            LABEL RECORD STANDARD.
+        01  REG-FIRMA-9004.
+            02 LLAVE-FIRMA-9004.
+               03 ID-FIRMA-9004          PIC X(15).
+               03 FOLIO-FIRMA-9004.
+                  04 FOLIO-SUC-FIRMA-9004  PIC XX.
+                  04 FOLIO-NRO-FIRMA-9004  PIC 9(6).
+            02 NOMBRE-PROF-FIRMA-9004    PIC X(30).
+            02 FECHA-FIRMA-9004          PIC 9(8).
+            02 HORA-FIRMA-9004           PIC 9(4).
+            02 FIRMADO-9004              PIC X.
+               88 EVOLUCION-FIRMADA-9004    VALUE "S".
+
        WORKING-STORAGE  SECTION.
        COPY "P:\PROG\PROYECT\FUENTES\COBW3.CBL".
        COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC.CBL".
@@ -108,6 +160,8 @@
        01 NOM-POS-W       PIC X(70).
        01 NOM-CIU-W       PIC X(100).
        01 NOM-DETALLES-WEB  PIC X(70).
+       01 NOM-CICLO-W     PIC X(100).
+       01 NOM-FIRMA-W     PIC X(100).
 
       * VARIABLES LOCALES
        01 ID-EDIT.
@@ -120,6 +174,13 @@
        77 IP-SERVIDOR-W   PIC X(20).
        77 USU-STAT        PIC XX.
        77 CALC-EDAD PIC 9(3).
+       77 NRO-CICLO-W          PIC 9(4).
+       77 ALERTA-DOSIS-W       PIC X.
+       77 DIAS-CICLO-W         PIC 9(3).
+       77 CALC-DIAS-DESDE-DOSIS-W  PIC 9(5).
+       77 NOMBRE-FIRMA-W       PIC X(30).
+       77 CLAVE-FIRMA-W        PIC X(15).
+       77 FIRMA-ENV-W          PIC X.
 
        01 LLAVE-HC-W.
              02 LLAVE-PACI-HC-W.
@@ -134,6 +195,11 @@
         01 DATOS-ENVIO.
           02 ESTADO-ENV              PIC XX.
           02 FILLER                  PIC X VALUE "|".
+          02 NRO-CICLO-ENV-9004      PIC 9(4).
+          02 FILLER                  PIC X VALUE "|".
+          02 ALERTA-DOSIS-ENV-9004   PIC X.
+          02 FILLER                  PIC X VALUE "|".
+          02 FIRMA-ENV-9004          PIC X.
 
        77 RENG-DETWEB PIC X(95).
 
@@ -244,6 +310,30 @@
                   GO TO ENVIAR2-ERROR
               END-IF.
 
+       I-O-TEST6 SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-CICLO-9004.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT       TO MSJ1-HTML
+              MOVE NOM-CICLO-W    TO MSJ2-HTML
+              MOVE "HC9004"       TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST7 SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-FIRMA-9004.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT       TO MSJ1-HTML
+              MOVE NOM-FIRMA-W    TO MSJ2-HTML
+              MOVE "HC9004"       TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        END DECLARATIVES.
 
        INICIAR-IIS.
@@ -294,7 +384,7 @@
            ULT-DOSIS-ACT-9004 FRECUENCIA-SEMANA-9004 NRO-UI-DL-UNID-9004 
            NRO-APL-FACTOR-9004 MODALIDAD-APL-TRAT-9004 VIA-ADMIN-9004 CUM-POS-9004
            CUM-NOPOS-9004 CUM-POS-OTROS-9004 CUM-NOPOS-OTROS-9004 NOVEDADES-9004 
-           RENG-OBS-9004(1).
+           RENG-OBS-9004(1) NOMBRE-FIRMA-W CLAVE-FIRMA-W.
 
            INSPECT DIRECTORIO-W CONVERTING "$" TO "\"
            
@@ -328,6 +418,14 @@
            MOVE NOM-USUAR-W TO NOM-PACIE-W
            INSPECT NOM-PACIE-W REPLACING FIRST "ARCHUSU     "
                                          BY    "SC-PACIE.DAT".
+
+           MOVE NOM-USUAR-W TO NOM-CICLO-W
+           INSPECT NOM-CICLO-W REPLACING FIRST "ARCHUSU     "
+                                         BY    "SC-CICL9.DAT".
+
+           MOVE NOM-USUAR-W TO NOM-FIRMA-W
+           INSPECT NOM-FIRMA-W REPLACING FIRST "ARCHUSU     "
+                                         BY    "SC-FIRM9.DAT".
            INSPECT NOM-CIU-W REPLACING
            FIRST "                            "
            BY    "\newcobol\DATOS\ARCHCIUD.DAT"
@@ -411,9 +509,57 @@
             WRITE REG-HC END-WRITE
 
            CLOSE HISTORIA-CLINICA
-           OPEN INPUT ARCHIVO-DETALLES-WEB  
+           PERFORM ACTUALIZAR-CICLO-9004
+           OPEN INPUT ARCHIVO-DETALLES-WEB
            OPEN I-O HISTORIA-DETALLADA.
 
+      *    CICLO DE TRATAMIENTO: AL GRABAR CADA VISITA SE ACTUALIZA UN
+      *    CONTADOR DE APLICACIONES POR PACIENTE Y SE COMPARA LA FECHA
+      *    DE ESTA VISITA CONTRA LA ULTIMA DOSIS REGISTRADA PARA DECIDIR
+      *    SI LA DOSIS YA ESTA VENCIDA, SEGUN EL INTERVALO QUE IMPLICA
+      *    LA FRECUENCIA SEMANAL RECIBIDA DEL TRATAMIENTO ACTUAL.
+       ACTUALIZAR-CICLO-9004.
+           MOVE 0   TO DIAS-CICLO-W
+           MOVE "N" TO ALERTA-DOSIS-W
+
+           IF FRECUENCIA-SEMANA-9004 > 0
+              COMPUTE DIAS-CICLO-W = 7 / FRECUENCIA-SEMANA-9004
+           END-IF
+
+           OPEN I-O ARCHIVO-CICLO-9004
+           MOVE ID-HC-W TO ID-PACI-CICLO-9004
+           READ ARCHIVO-CICLO-9004
+               INVALID KEY
+                  INITIALIZE REG-CICLO-9004
+                  MOVE ID-HC-W TO ID-PACI-CICLO-9004
+                  MOVE 1       TO NRO-CICLO-9004
+                  MOVE DIAS-CICLO-W TO DIAS-CICLO-9004
+                  MOVE ULT-DOSIS-ACT-9004 TO FECHA-ULT-DOSIS-CICLO-9004
+                  MOVE "N"     TO ALERTA-DOSIS-CICLO-9004
+                  WRITE REG-CICLO-9004
+               NOT INVALID KEY
+                  ADD 1 TO NRO-CICLO-9004
+                  MOVE DIAS-CICLO-W TO DIAS-CICLO-9004
+                  IF FECHA-ULT-DOSIS-CICLO-9004 NOT = ZEROS
+                  AND DIAS-CICLO-W > 0
+                     COMPUTE CALC-DIAS-DESDE-DOSIS-W =
+                             FECH-HC-W - FECHA-ULT-DOSIS-CICLO-9004
+                     IF CALC-DIAS-DESDE-DOSIS-W > DIAS-CICLO-W
+                        SET DOSIS-VENCIDA-9004 TO TRUE
+                     ELSE
+                        MOVE "N" TO ALERTA-DOSIS-CICLO-9004
+                     END-IF
+                  ELSE
+                     MOVE "N" TO ALERTA-DOSIS-CICLO-9004
+                  END-IF
+                  MOVE ULT-DOSIS-ACT-9004 TO FECHA-ULT-DOSIS-CICLO-9004
+                  REWRITE REG-CICLO-9004
+           END-READ
+           CLOSE ARCHIVO-CICLO-9004
+
+           MOVE NRO-CICLO-9004          TO NRO-CICLO-W
+           MOVE ALERTA-DOSIS-CICLO-9004 TO ALERTA-DOSIS-W.
+
        LEER-DETALLES-WEB.
             READ ARCHIVO-DETALLES-WEB NEXT AT END GO TO FIN-LEER-DETALLES-WEB.
             INITIALIZE REG-DETHC
@@ -458,15 +604,17 @@
            CLOSE HISTORIA-DETALLADA.
                  
        GRABAR-DETALLES-ONCOLOGIA.
+           MOVE "N" TO FIRMA-ENV-W
            OPEN I-O HISTORIA-DETALLADA
            IF DATO-9004 = SPACES OR LOW-VALUE
                CONTINUE
-           ELSE    
+           ELSE
+               PERFORM VALIDAR-FIRMA-PROFESIONAL
                INITIALIZE REG-DETHC
                MOVE LLAVE-HC-W TO LLAVE-HC-DETHC
                MOVE 9004 TO COD-DETHC
                READ HISTORIA-DETALLADA
-                INVALID KEY 
+                INVALID KEY
                    MOVE 9004 TO COD-DETHC
                    MOVE DATO-9004 TO DETALLE-DETHC
                    WRITE REG-DETHC END-WRITE
@@ -481,11 +629,63 @@
             END-IF
            CLOSE HISTORIA-DETALLADA
 
-           MOVE 00 TO ESTADO-ENV.
+           MOVE 00        TO ESTADO-ENV
+           MOVE NRO-CICLO-W    TO NRO-CICLO-ENV-9004
+           MOVE ALERTA-DOSIS-W TO ALERTA-DOSIS-ENV-9004
+           MOVE FIRMA-ENV-W    TO FIRMA-ENV-9004.
+
+      *    LA EVOLUCION DE ONCOLOGIA SOLO QUEDA GRABADA CUANDO EL
+      *    PROFESIONAL TRATANTE SE IDENTIFICA CON SU USUARIO Y CLAVE
+      *    EN ARCHIVO-USUARIOS; ASI QUEDA UNA FIRMA ELECTRONICA PROPIA
+      *    DEL TRATANTE, DISTINTA DEL OPERADOR QUE TIENE LA SESION
+      *    ABIERTA (OPER-HC-W), EN ARCHIVO-FIRMA-9004.
+       VALIDAR-FIRMA-PROFESIONAL.
+           OPEN INPUT ARCHIVO-USUARIOS
+           MOVE NOMBRE-FIRMA-W TO NOMBRE-USU
+           READ ARCHIVO-USUARIOS WITH NO LOCK
+                INVALID KEY
+                   CLOSE ARCHIVO-USUARIOS
+                   MOVE "98" TO MSJ1-HTML
+                   MOVE "Profesional de firma no existe" TO MSJ2-HTML
+                   MOVE "HC9004-1"                        TO MSJ3-HTML
+                   GO TO ENVIAR2-ERROR
+           END-READ
+           CLOSE ARCHIVO-USUARIOS
+
+           IF CLAVE-FIRMA-W NOT = CLAVE-USU
+              MOVE "98" TO MSJ1-HTML
+              MOVE "Clave de firma electronica invalida" TO MSJ2-HTML
+              MOVE "HC9004-1"                             TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF
+
+           MOVE "S" TO FIRMA-ENV-W
+           PERFORM GRABAR-FIRMA-9004.
+
+       GRABAR-FIRMA-9004.
+           OPEN I-O ARCHIVO-FIRMA-9004
+           MOVE LLAVE-HC-W TO LLAVE-FIRMA-9004
+           READ ARCHIVO-FIRMA-9004
+               INVALID KEY
+                  INITIALIZE REG-FIRMA-9004
+                  MOVE LLAVE-HC-W        TO LLAVE-FIRMA-9004
+                  MOVE NOMBRE-FIRMA-W    TO NOMBRE-PROF-FIRMA-9004
+                  MOVE FUNCTION CURRENT-DATE TO FECHA-FIRMA-9004
+                  ACCEPT HORA-FIRMA-9004 FROM TIME
+                  SET EVOLUCION-FIRMADA-9004 TO TRUE
+                  WRITE REG-FIRMA-9004
+               NOT INVALID KEY
+                  MOVE NOMBRE-FIRMA-W    TO NOMBRE-PROF-FIRMA-9004
+                  MOVE FUNCTION CURRENT-DATE TO FECHA-FIRMA-9004
+                  ACCEPT HORA-FIRMA-9004 FROM TIME
+                  SET EVOLUCION-FIRMADA-9004 TO TRUE
+                  REWRITE REG-FIRMA-9004
+           END-READ
+           CLOSE ARCHIVO-FIRMA-9004.
 
        ENVIO-DATOS.
            MOVE "datosrecibidos"  TO COBW3-CNV-NAME
-004393     MOVE ESTADO-ENV        TO COBW3-CNV-VALUE
+004393     MOVE DATOS-ENVIO       TO COBW3-CNV-VALUE
 004403     CALL "COBW3_SET_CNV"   USING COBW3
 004413     MOVE "../PAGINAS/RECIBIDOS.ASPX"  TO SALIDA-HTML
 004430     PERFORM ABRIR-HTML.
