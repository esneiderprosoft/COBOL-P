@@ -2,6 +2,9 @@
 004830* GUARDADO, CONSULTA Y RETIRO DE TABLA DE MACROS PARA ACTUALIZACION
       * DE CONTROLES
 004840*=================================================================
+      * JLR        09/08/26 SE AGREGA HISTORIAL DE CAMBIOS (ALTA, CAMBIO
+      *            Y RETIRO) DE CADA MACRO DE CONTROL, CONSULTABLE DESDE
+      *            SER210A.
 004850 IDENTIFICATION DIVISION.
 004860 PROGRAM-ID. "HttpExtensionProc".
 004870 ENVIRONMENT DIVISION.
@@ -23,18 +26,45 @@
                   ASSIGN NOM-PLANO-W
                   ORGANIZATION LINE SEQUENTIAL.
 
+           SELECT ARCHIVO-HIST-MACRO LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-HIST-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LLAVE-HIST-MACRO
+                  ALTERNATE RECORD KEY LLAVE-MACRO-HIST WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
 
 005070 DATA DIVISION.
 005090 FILE SECTION.
 005100 COPY "P:\PROG\PROYECT\FUENTES\FD-USUNET.CBL".
 005110 COPY "P:\PROG\PROYECT\FUENTES\FD-SESION.CBL".
-       COPY "P:\PROG\PROYECT\FUENTES\FD-MACREV.CBL".	   
+       COPY "P:\PROG\PROYECT\FUENTES\FD-MACREV.CBL".
 
        FD  ARCHIVO-PLANO
            LABEL RECORD STANDARD.
        01  REG-PLANO.
            02 DATOS-PLANO      PIC X(29000).
 
+      *    HISTORIAL DE CAMBIOS DE CADA MACRO DE CONTROL; UN RENGLON POR
+      *    CADA ALTA/CAMBIO/RETIRO, LLAVE UNICA POR MACRO+FECHA+HORA PARA
+      *    PODER GUARDAR VARIOS EVENTOS DEL MISMO DIA SIN RESIZAR EL
+      *    REGISTRO COMPARTIDO DE ARCHIVO-MACRO-EVOL.
+       FD  ARCHIVO-HIST-MACRO
+           LABEL RECORD STANDARD.
+       01  REG-HIST-MACRO.
+           02 LLAVE-HIST-MACRO.
+              03 LLAVE-MACRO-HIST      PIC X(7).
+              03 FECHA-HIST-MACRO      PIC 9(8).
+              03 HORA-HIST-MACRO       PIC 9(6).
+           02 ACCION-HIST-MACRO        PIC X.
+              88 ACCION-NUEVO-HIST        VALUE "N".
+              88 ACCION-CAMBIO-HIST       VALUE "C".
+              88 ACCION-RETIRO-HIST       VALUE "R".
+           02 OPER-HIST-MACRO          PIC X(4).
+           02 DETALLE-ANTES-HIST       PIC X(40).
+           02 DETALLE-DESP-HIST        PIC X(40).
+
 005190 WORKING-STORAGE SECTION.
 005200 COPY "P:\PROG\PROYECT\FUENTES\COBW3.CBL".
 005210 COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC.CBL".
@@ -58,7 +88,10 @@
 
        77 MES-SAL-W                     PIC X(4).
        77 NOM-MACRO-W                   PIC X(70).
+       77 NOM-HIST-W                    PIC X(70).
        77 NOM-PLANO-W                   PIC X(70).
+       77 ACCION-HIST-W                 PIC X.
+       77 DETALLE-ANTES-HIST-W          PIC X(40).
        77 TABLA-LLEGADA-W               PIC X(28500).
        77 TABLA-VIAS-LLEGADA-W          PIC X(12).
        77 TABLA-FORM-LLEGADA-W          PIC X(6).
@@ -183,7 +216,7 @@
            END-IF.
        I-O-TEST SECTION.
            USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-PLANO.
-       ESCR-EXCEPTIONES.                                                                                                                                
+       ESCR-EXCEPTIONES.
            IF OTR-STAT = "00"
               CONTINUE
            ELSE
@@ -192,6 +225,17 @@
               MOVE "HC107"                  TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
            END-IF.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-HIST-MACRO.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-HIST-W               TO MSJ2-HTML
+              MOVE "HC107"                  TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
 
 006720  END DECLARATIVES.
 006730
@@ -284,6 +328,13 @@
 007190     INSPECT NOM-MACRO-W REPLACING FIRST "                           "
                                             BY "\PROG\DATOS\SC-MACRO-EV.DAT".
 
+           INITIALIZE NOM-HIST-W
+           MOVE "\\" TO NOM-HIST-W
+           INSPECT NOM-HIST-W REPLACING FIRST "                    "
+                                           BY IP-DATOS-USUNET
+           INSPECT NOM-HIST-W REPLACING FIRST "                             "
+                                            BY "\PROG\DATOS\SC-MACRO-HIST.DAT".
+
         EVALUAR-PASO.
            EVALUATE PASO-W
              WHEN 1 GO TO MODIFICAR-ARCHIVO
@@ -344,6 +395,11 @@
            WRITE    REG-MACROEVOL END-WRITE
 
            CLOSE    ARCHIVO-MACRO-EVOL.
+
+           MOVE "N"     TO ACCION-HIST-W
+           MOVE SPACES  TO DETALLE-ANTES-HIST-W
+           PERFORM GRABAR-HISTORIAL
+
            GO TO    PAGINA-CONFIG.
 
         CAMBIO.
@@ -352,6 +408,7 @@
            MOVE LLAVE-MACROEVOL          TO LLAVE-W
            MOVE DETALLE-MACROEVOL        TO DETALLE-W
            MOVE FORMATO-CONSEN-MACROEVOL TO FORMATO-CONSEN-W
+           MOVE DETALLE-MACROEVOL        TO DETALLE-ANTES-HIST-W
            MOVE REG-W                    TO REG-MACROEVOL.
            CLOSE    ARCHIVO-MACRO-EVOL.
 
@@ -361,19 +418,56 @@
 
            CLOSE    ARCHIVO-MACRO-EVOL.
 
+           MOVE "C" TO ACCION-HIST-W
+           PERFORM GRABAR-HISTORIAL
+
            GO TO    PAGINA-CONFIG.
 
         RETIRO.
+           MOVE DETALLE-MACROEVOL TO DETALLE-ANTES-HIST-W
            CLOSE    ARCHIVO-MACRO-EVOL.
 
            OPEN I-O ARCHIVO-MACRO-EVOL.
-           
+
            DELETE   ARCHIVO-MACRO-EVOL.
 
            CLOSE    ARCHIVO-MACRO-EVOL.
 
+           MOVE "R"    TO ACCION-HIST-W
+           MOVE SPACES TO DETALLE-W
+           PERFORM GRABAR-HISTORIAL
+
            GO TO    PAGINA-CONFIG.
 
+      *    GUARDA UN RENGLON DE HISTORIAL (ALTA/CAMBIO/RETIRO) PARA LA
+      *    MACRO QUE SE ACABA DE MODIFICAR; LA LLAVE SE ARMA CON LA
+      *    MACRO MAS FECHA Y HORA PARA QUE CADA EVENTO QUEDE COMO UN
+      *    RENGLON APARTE, SIN IMPORTAR CUANTAS VECES SE MODIFIQUE LA
+      *    MISMA MACRO EL MISMO DIA.
+        GRABAR-HISTORIAL.
+           INITIALIZE REG-HIST-MACRO
+           MOVE LLAVE-MACRO-LLEGADA-W TO LLAVE-MACRO-HIST
+           MOVE FECHA-TOTAL           TO FECHA-HIST-MACRO
+           ACCEPT HORA-TOTAL FROM TIME
+           MOVE HORA-TOTAL            TO HORA-HIST-MACRO
+           MOVE ACCION-HIST-W         TO ACCION-HIST-MACRO
+           MOVE OPERADOR-LLEGADA-W    TO OPER-HIST-MACRO
+           MOVE DETALLE-ANTES-HIST-W  TO DETALLE-ANTES-HIST
+           MOVE DETALLE-W             TO DETALLE-DESP-HIST
+
+           OPEN I-O ARCHIVO-HIST-MACRO
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  OPEN OUTPUT ARCHIVO-HIST-MACRO
+                        CLOSE  ARCHIVO-HIST-MACRO
+                        OPEN I-O ARCHIVO-HIST-MACRO
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE
+
+           WRITE REG-HIST-MACRO END-WRITE
+
+           CLOSE ARCHIVO-HIST-MACRO.
+
         CONSULTAR-ARCHIVO.
            OPEN INPUT ARCHIVO-MACRO-EVOL.        
 
