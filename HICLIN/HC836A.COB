@@ -2,7 +2,10 @@
       * SALUD - BUSQUEDA DE LA ULTIMA CONSULTA DE UN PACIENTE.
       *==================================================================
       * PO - PABLO OLGUIN 21/10/2019 CREACION.
-      
+      * JLR        09/08/26 SE AGREGA LA LINEA DE TIEMPO DE LA ULTIMA
+      *            VISITA POR CADA CLASE DE SERVICIO (CL-FACT), EN VEZ
+      *            DE DEVOLVER SOLO LA ULTIMA CONSULTA COMBINADA.
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
        ENVIRONMENT DIVISION.
@@ -71,7 +74,32 @@
           02 FILLER                  PIC X VALUE "|".
           02 LLAVE-ULT-COMP-W        PIC X(9).
           02 FILLER                  PIC X VALUE "|".
-          
+
+      *      LINEA DE TIEMPO DE LA ULTIMA VISITA POR CADA CLASE DE SERVICIO
+      *      (CL-FACT) ENCONTRADA EN LA HISTORIA DEL PACIENTE, ADEMAS DEL
+      *      RESULTADO COMBINADO DE ARRIBA (QUE SE CONSERVA TAL CUAL PARA NO
+      *      ROMPER A LOS CONSUMIDORES YA EXISTENTES).
+       01 TABLA-ULT-VISITA.
+          02 ULT-VISITA-CLASE OCCURS 10 TIMES INDEXED BY IDX-TL.
+             03 CLASE-TL               PIC 9.
+             03 FECHA-TL               PIC 9(8).
+             03 LLAVE-TL               PIC X(9).
+       77 NRO-CLASES-TL                PIC 99 VALUE 0.
+
+       01 DATOS-PLANO-TL-W             PIC X(500).
+
+       01 LIN-TIMELINE-W.
+          02 FILLER                  PIC X(08)  VALUE "{*CLASE*".
+          02 FILLER                  PIC X(02)  VALUE ":*".
+          02 CLASE-TL-J              PIC 9.
+          02 FILLER                  PIC X(02)  VALUE "*,".
+          02 FILLER                  PIC X(09)  VALUE "*FECHA*:*".
+          02 FECHA-TL-J              PIC 9(8).
+          02 FILLER                  PIC X(02)  VALUE "*,".
+          02 FILLER                  PIC X(09)  VALUE "*LLAVE*:*".
+          02 LLAVE-TL-J              PIC X(9).
+          02 FILLER                  PIC X(03)  VALUE "*},".
+
        LINKAGE SECTION.
 
        COPY "P:\PROG\PROYECT\FUENTES\ISAPICTX.CBL".
@@ -271,12 +299,60 @@
                END-EVALUATE
                MOVE FECHA-W         TO FECHA-ULT-CONSUL-ENV
 
+               PERFORM ACTUALIZAR-TIMELINE
+
                GO TO LEER-FACTURAS.
 
+       ACTUALIZAR-TIMELINE.
+
+      *    BUSCA LA CLASE DE SERVICIO DE ESTE COMPROBANTE EN LA TABLA
+      *    DE ULTIMAS VISITAS; SI YA EXISTE SE ACTUALIZA SOLO CUANDO
+      *    ESTE COMPROBANTE ES MAS RECIENTE, SI NO EXISTE SE AGREGA
+      *    UNA ENTRADA NUEVA (HASTA EL CUPO DE LA TABLA).
+
+           PERFORM BUSCAR-CLASE-TIMELINE
+               VARYING IDX-TL FROM 1 BY 1
+               UNTIL IDX-TL > NRO-CLASES-TL
+               OR CLASE-TL (IDX-TL) = CL-FACT
+
+           IF IDX-TL > NRO-CLASES-TL
+              IF NRO-CLASES-TL < 10
+                 ADD 1 TO NRO-CLASES-TL
+                 SET IDX-TL TO NRO-CLASES-TL
+                 MOVE CL-FACT         TO CLASE-TL (IDX-TL)
+                 MOVE FECHA-ING-ESTAD TO FECHA-TL (IDX-TL)
+                 MOVE LLAVE-FACT      TO LLAVE-TL (IDX-TL)
+              END-IF
+           ELSE
+              IF FECHA-ING-ESTAD > FECHA-TL (IDX-TL)
+                 MOVE FECHA-ING-ESTAD TO FECHA-TL (IDX-TL)
+                 MOVE LLAVE-FACT      TO LLAVE-TL (IDX-TL)
+              END-IF
+           END-IF.
+
+       BUSCAR-CLASE-TIMELINE.
+           CONTINUE.
+
        CERRAR-ARCHIVOS.
            CLOSE FACTURA-SERVICIOS.
            MOVE "00" TO DATO-ENV.
 
+           SET IDX-TL TO 1
+           PERFORM ENVIAR-TIMELINE
+               VARYING IDX-TL FROM 1 BY 1
+               UNTIL IDX-TL > NRO-CLASES-TL.
+
+       ENVIAR-TIMELINE.
+           MOVE CLASE-TL (IDX-TL) TO CLASE-TL-J
+           MOVE FECHA-TL (IDX-TL) TO FECHA-TL-J
+           MOVE LLAVE-TL (IDX-TL) TO LLAVE-TL-J
+           INSPECT LIN-TIMELINE-W REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-TIMELINE-W TO DATOS-PLANO-TL-W
+           MOVE "datostimeline"   TO COBW3-CNV-NAME
+           MOVE DATOS-PLANO-TL-W  TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_REPEAT" USING COBW3
+           INITIALIZE LIN-TIMELINE-W.
+
 010700 PAGINA-CONFIG.
 010720     MOVE "datosrecibidos"  TO COBW3-CNV-NAME
 010730     MOVE DATOS-ENVIO       TO COBW3-CNV-VALUE
