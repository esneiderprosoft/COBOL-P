@@ -1,4 +1,9 @@
       *VENTANA DE ERRORES DEL SISTEMA CON851
+      *=================================================================
+      * FEC      INI DESCRIPCION
+      * -------- --- ---------------------------------------------
+      * 09/08/26 JLR FILTRO POR FECHA/MODULO Y EXPORTACION DEL LOG.
+      *=================================================================
        IDENTIFICATION DIVISION.
       * PROGRAM-ID. "CON851".
       
@@ -17,16 +22,47 @@
       *            RECORD KEY LLAVE-REST
       *            ALTERNATE RECORD KEY NOMBRE-REST WITH DUPLICATES
       *            FILE STATUS OTR-STAT.
-      
+
+      * LOG DE ERRORES DEL SISTEMA (UNA LINEA POR ERROR, DELIMITADA POR
+      * "|": FECHA|HORA|MODULO|CODIGO|DESCRIPCION) QUE ESTA VENTANA
+      * FILTRA POR RANGO DE FECHAS Y MODULO Y, OPCIONALMENTE, EXPORTA.
+           SELECT ARCHIVO-LOG
+                  ASSIGN NOM-LOG-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-JSON
+                  ASSIGN NOM-PLANO-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-EXPORT
+                  ASSIGN NOM-EXPORT-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "P:\PROG\PROYECT\FUENTES\FD-USUNET.CBL".
        COPY "P:\PROG\PROYECT\FUENTES\FD-SESION.CBL".
-      * COPY "P:\PROG\PROYECT\FUENTES\FD-RESTR.CBL".   
-        
+      * COPY "P:\PROG\PROYECT\FUENTES\FD-RESTR.CBL".
+
+       FD  ARCHIVO-LOG
+           LABEL RECORD STANDARD.
+       01  REG-LOG-SIS                PIC X(200).
+
+       FD  ARCHIVO-JSON
+           LABEL RECORD STANDARD.
+       01  REG-PLANO.
+           02 DATOS-PLANO             PIC X(500).
+
+       FD  ARCHIVO-EXPORT
+           LABEL RECORD STANDARD.
+       01  REG-EXPORT                 PIC X(300).
+
        WORKING-STORAGE  SECTION.
        COPY "P:\PROG\PROYECT\FUENTES\COBW3.CBL".
-       COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC.CBL".              
+       COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC.CBL".
 
        01 DATO-LLEGADA-W.
           02 USU-LLEGAD-W.
@@ -36,9 +72,26 @@
           02 DIR-CONTA-W         PIC X(6).
           02 MES-CONTAB-W        PIC XX.
           02 IP-SERVER-W         PIC X(20).
+          02 FECHA-DESDE-LLEG    PIC X(8).
+          02 FECHA-HASTA-LLEG    PIC X(8).
+          02 MODULO-LLEG         PIC X(3).
+          02 EXPORTAR-LLEG       PIC X.
 
        01 IP-TEMP                PIC X(20).
 
+       01 NOM-LOG-W              PIC X(70).
+       01 NOM-PLANO-W            PIC X(70).
+       01 NOM-EXPORT-W           PIC X(70).
+
+       01 DATO-LOG-W.
+          02 FECHA-LOG-W         PIC X(8).
+          02 HORA-LOG-W          PIC X(6).
+          02 MODULO-LOG-W        PIC X(3).
+          02 CODIGO-LOG-W        PIC X(2).
+          02 DESCRIP-LOG-W       PIC X(50).
+
+       01 LIN-LOG-W              PIC X(250).
+
        01 DATOS-ENVIO.
           02 DAT0-ENV               PIC XX.
           02 FILLER                 PIC X VALUE "|".
@@ -86,9 +139,45 @@
               MOVE OTR-STAT                TO MSJ1-HTML
               MOVE NOM-SESION-W            TO MSJ2-HTML
               MOVE "INDEX"                 TO MSJ3-HTML
-              GO TO ENVIAR2-ERROR 
+              GO TO ENVIAR2-ERROR
            END-IF.
-       
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-LOG.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "10" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                TO MSJ1-HTML
+              MOVE NOM-LOG-W               TO MSJ2-HTML
+              MOVE "CON851"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-JSON.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                TO MSJ1-HTML
+              MOVE NOM-PLANO-W             TO MSJ2-HTML
+              MOVE "CON851"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-EXPORT.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                TO MSJ1-HTML
+              MOVE NOM-EXPORT-W            TO MSJ2-HTML
+              MOVE "CON851"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        END DECLARATIVES.
        
        INICIAR-IIS.
@@ -235,6 +324,98 @@
         
        FIN-VALIDAR-SESION.
 
+       CONSULTAR-LOG.
+
+      *    FILTRA EL LOG DE ERRORES DEL SISTEMA POR EL RANGO DE FECHAS
+      *    Y EL MODULO RECIBIDOS DESDE LA PANTALLA; EL RESULTADO SE
+      *    ESCRIBE COMO JSON PARA LA GRILLA Y, SI SE PIDIO EXPORTAR,
+      *    TAMBIEN COMO UN PLANO SEPARADO POR COMAS PARA DESCARGAR.
+
+           MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-ARCHLOG.DAT" TO NOM-LOG-W
+
+           OPEN INPUT ARCHIVO-LOG
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  GO TO ENVIO-DATOS
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE.
+
+           MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-LOGRESULT.JSON" TO NOM-PLANO-W
+           OPEN OUTPUT ARCHIVO-JSON
+
+           IF EXPORTAR-LLEG = "S"
+              MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-LOGEXPORT.CSV" TO NOM-EXPORT-W
+              OPEN OUTPUT ARCHIVO-EXPORT
+           END-IF
+
+           MOVE "{*ERRORES*:[" TO DATOS-PLANO
+           INSPECT DATOS-PLANO REPLACING ALL "*" BY CARAC-COMILLA
+           WRITE REG-PLANO.
+
+           PERFORM LEER-LOG-SISTEMA UNTIL OTR-STAT NOT = "00".
+
+           MOVE "]}" TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+           CLOSE ARCHIVO-LOG ARCHIVO-JSON.
+           IF EXPORTAR-LLEG = "S"
+              CLOSE ARCHIVO-EXPORT
+           END-IF.
+
+           GO TO ENVIO-DATOS.
+
+       LEER-LOG-SISTEMA.
+           READ ARCHIVO-LOG NEXT AT END MOVE "10" TO OTR-STAT.
+
+           IF OTR-STAT = "00"
+              UNSTRING REG-LOG-SIS DELIMITED BY "|"
+                 INTO FECHA-LOG-W, HORA-LOG-W, MODULO-LOG-W,
+                      CODIGO-LOG-W, DESCRIP-LOG-W
+              END-UNSTRING
+
+              IF FECHA-LOG-W NOT < FECHA-DESDE-LLEG
+              AND FECHA-LOG-W NOT > FECHA-HASTA-LLEG
+              AND (MODULO-LLEG = SPACES OR MODULO-LOG-W = MODULO-LLEG)
+                 PERFORM ESCRIBIR-ERROR-JSON
+                 IF EXPORTAR-LLEG = "S"
+                    PERFORM ESCRIBIR-ERROR-EXPORT
+                 END-IF
+              END-IF
+           END-IF.
+
+       ESCRIBIR-ERROR-JSON.
+           MOVE SPACES TO LIN-LOG-W
+           STRING "{*FECHA*:*"       DELIMITED BY SIZE
+                  FECHA-LOG-W        DELIMITED BY SIZE
+                  "*,*HORA*:*"       DELIMITED BY SIZE
+                  HORA-LOG-W         DELIMITED BY SIZE
+                  "*,*MODULO*:*"     DELIMITED BY SIZE
+                  MODULO-LOG-W       DELIMITED BY SIZE
+                  "*,*CODIGO*:*"     DELIMITED BY SIZE
+                  CODIGO-LOG-W       DELIMITED BY SIZE
+                  "*,*DESCRIPCION*:*" DELIMITED BY SIZE
+                  DESCRIP-LOG-W      DELIMITED BY SIZE
+                  "*},"              DELIMITED BY SIZE
+                  INTO LIN-LOG-W
+           END-STRING
+           INSPECT LIN-LOG-W REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-LOG-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+       ESCRIBIR-ERROR-EXPORT.
+           MOVE SPACES TO REG-EXPORT
+           STRING FECHA-LOG-W    DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  HORA-LOG-W     DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  MODULO-LOG-W   DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  CODIGO-LOG-W   DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  DESCRIP-LOG-W  DELIMITED BY SIZE
+                  INTO REG-EXPORT
+           END-STRING
+           WRITE REG-EXPORT.
 
        ENVIO-DATOS.
       *     CLOSE ARCHIVO-RESTRICCION.
