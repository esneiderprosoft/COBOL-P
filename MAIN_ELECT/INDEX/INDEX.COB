@@ -1,4 +1,9 @@
-      *VALIDA EL USUARIO Y CONTRASEŅA DE LA PAGINA DE INICIO 
+      *VALIDA EL USUARIO Y CONTRASEŅA DE LA PAGINA DE INICIO
+      *=================================================================
+      * FEC      INI DESCRIPCION
+      * -------- --- ---------------------------------------------
+      * 09/08/26 JLR BLOQUEO DE USUARIO POR INTENTOS DE CLAVE FALLIDOS.
+      *=================================================================
        IDENTIFICATION DIVISION.
       * PROGRAM-ID. "INDEX".
                                                        
@@ -29,7 +34,18 @@
                   ASSIGN NOM-PLANO-W
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS OTR-STAT.
-      
+
+      * "D:\WEB\MAIN-ELECT\DATOS\SC-ARCHBLOQ.DAT" - CONTROL DE INTENTOS
+      * DE CLAVE FALLIDOS POR USUARIO; SEPARADO DE ARCHIVO-RESTRICCION
+      * PARA NO ALTERAR EL LARGO DE REGISTRO DE UN ARCHIVO YA COMPARTIDO
+      * CON OTROS PROGRAMAS DE MAIN-ELECT.
+           SELECT ARCHIVO-BLOQ-LOGIN LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-BLOQ-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-BLOQ-LOGIN
+                  FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "P:\PROG\PROYECT\FUENTES\FD-USUNET.CBL".
@@ -37,6 +53,16 @@
        COPY "P:\PROG\PROYECT\FUENTES\FD-RESTR.CBL".
        COPY "P:\PROG\PROYECT\FUENTES\FD-MODUL.CBL".
 
+       FD  ARCHIVO-BLOQ-LOGIN
+           LABEL RECORD STANDARD.
+       01  REG-BLOQ-LOGIN.
+           02 COD-BLOQ-LOGIN        PIC X(4).
+           02 INTENTOS-BLOQ-LOGIN   PIC 9.
+           02 ESTADO-BLOQ-LOGIN     PIC X.
+              88 USUARIO-BLOQUEADO-W    VALUE "S".
+           02 FECHA-BLOQ-LOGIN      PIC X(8).
+           02 HR-BLOQ-LOGIN         PIC 99.
+
        FD  ARCHIVO-JSON
            LABEL RECORD STANDARD.
        01  REG-PLANO.
@@ -49,6 +75,10 @@
        77 NOM-PLANO-W           PIC X(90).
        77 NOM-USUAR-W           PIC X(70).
        77 NOM-MODULO-LNK        PIC X(70).
+       77 NOM-BLOQ-W            PIC X(70).
+
+      *MAXIMO DE INTENTOS DE CLAVE FALLIDOS ANTES DE BLOQUEAR EL USUARIO
+       77 MAX-INTENTOS-W        PIC 9     VALUE 5.
 
        01 LINEA-LLEGAD-W        PIC X(100).
 
@@ -220,6 +250,18 @@
               GO TO ENVIAR2-ERROR
            END-IF.
 
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-BLOQ-LOGIN.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                TO MSJ1-HTML
+              MOVE NOM-BLOQ-W              TO MSJ2-HTML
+              MOVE "INDEX"                 TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        END DECLARATIVES.
        
        INICIAR-IIS.
@@ -335,6 +377,52 @@
 
            CLOSE ARCHIVO-RESTRICCION.
 
+       ABRIR-BLOQUEO.
+           MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-ARCHBLOQ.DAT" TO NOM-BLOQ-W
+
+           OPEN I-O ARCHIVO-BLOQ-LOGIN
+
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  OPEN OUTPUT ARCHIVO-BLOQ-LOGIN
+                        CLOSE ARCHIVO-BLOQ-LOGIN
+                        GO TO ABRIR-BLOQUEO
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE.
+
+       LEER-BLOQUEO.
+           MOVE USU-LLEGAD-W TO COD-BLOQ-LOGIN
+           READ ARCHIVO-BLOQ-LOGIN WITH LOCK
+                INVALID KEY
+                   INITIALIZE REG-BLOQ-LOGIN
+                   MOVE USU-LLEGAD-W TO COD-BLOQ-LOGIN
+                   WRITE REG-BLOQ-LOGIN
+           END-READ.
+
+       VALIDAR-BLOQUEO.
+
+      *    SI EL USUARIO YA FUE BLOQUEADO POR INTENTOS FALLIDOS, SOLO
+      *    SE LE DEJA ENTRAR DE NUEVO CUANDO HA PASADO UNA HORA DESDE
+      *    EL BLOQUEO; MIENTRAS TANTO SE RECHAZA SIN SIQUIERA MIRAR LA
+      *    CLAVE DIGITADA.
+
+           IF USUARIO-BLOQUEADO-W
+              ACCEPT HORA-TOTAL FROM TIME
+              IF FECHA-BLOQ-LOGIN = FECHA-TOTAL
+              AND (HR-BLOQ-LOGIN + 1) > HR-TOTAL
+                 CLOSE ARCHIVO-BLOQ-LOGIN
+                 MOVE "27"                 TO MSJ1-HTML
+                 MOVE "Usuario bloqueado por intentos fallidos"
+                                            TO MSJ2-HTML
+                 MOVE "INDEX"               TO MSJ3-HTML
+                 GO TO ENVIAR2-ERROR
+              ELSE
+                 MOVE 0   TO INTENTOS-BLOQ-LOGIN
+                 MOVE "N" TO ESTADO-BLOQ-LOGIN
+                 REWRITE REG-BLOQ-LOGIN
+              END-IF
+           END-IF.
+
        VALIDAR-CLAVE-REST.
            IF USU-LLEGAD-W = "GEBC"
               ACCEPT FECHA-GBC FROM DATE
@@ -356,14 +444,31 @@
 
 
            IF CLAVE-LLEGAD-W = CLAVE-REST
-              CONTINUE
+              PERFORM REGISTRAR-INTENTO-EXITOSO
+              GO TO INICIAR-SESION
            ELSE
+              PERFORM REGISTRAR-INTENTO-FALLIDO
               MOVE "26"                   TO MSJ1-HTML
               MOVE "Clave invalida"       TO MSJ2-HTML
               MOVE "INDEX"                TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
            END-IF.
 
+       REGISTRAR-INTENTO-FALLIDO.
+           ADD 1 TO INTENTOS-BLOQ-LOGIN
+           IF INTENTOS-BLOQ-LOGIN >= MAX-INTENTOS-W
+              MOVE "S"         TO ESTADO-BLOQ-LOGIN
+              MOVE FECHA-TOTAL TO FECHA-BLOQ-LOGIN
+              MOVE HR-TOTAL    TO HR-BLOQ-LOGIN
+           END-IF
+           REWRITE REG-BLOQ-LOGIN
+           CLOSE ARCHIVO-BLOQ-LOGIN.
+
+       REGISTRAR-INTENTO-EXITOSO.
+           MOVE 0   TO INTENTOS-BLOQ-LOGIN
+           MOVE "N" TO ESTADO-BLOQ-LOGIN
+           REWRITE REG-BLOQ-LOGIN
+           CLOSE ARCHIVO-BLOQ-LOGIN.
 
        INICIAR-SESION.
            MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-SESION.DAT" TO NOM-SESION-W
