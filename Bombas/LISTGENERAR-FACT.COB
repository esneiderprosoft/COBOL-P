@@ -185,6 +185,13 @@
        77 SUC-W                  PIC 9.
        77 DEF-PREF-W             PIC X.
 
+       77 IND-PREF-W             PIC 99       VALUE 1.
+       77 CUPO-REST-PREF-W       PIC S9(9)    VALUE 0.
+       77 UMBRAL-PREF-W          PIC 9(5)     VALUE 100.
+       77 SW-ALERTA-PREF-W       PIC X        VALUE "N".
+          88 HAY-ALERTA-PREF-W                VALUE "S".
+       77 LIN-ALERTA-PREF-W      PIC X(60).
+
 
        01 CTA-DEUD.
           02 MAY-DEUD            PIC X(4).
@@ -813,6 +820,34 @@
               MOVE 1 TO SW-ITEM
            END-IF.
 
+       VALIDAR-CUPO-PREFIJO.
+
+*          AVISA CUANDO EL RANGO DE NUMERACION DIAN VIGENTE PARA
+*          ESTE PREFIJO SE ESTA AGOTANDO, ANTES DE QUE FACTURACION
+*          SIMPLEMENTE FALLE AL NO QUEDAR CONSECUTIVOS.
+
+           MOVE "N" TO SW-ALERTA-PREF-W
+
+           IF DEF-PREF-W > 1
+              MOVE 2 TO IND-PREF-W
+           ELSE
+              MOVE 1 TO IND-PREF-W
+           END-IF
+
+           OPEN INPUT ARCHIVO-PREFIJOS
+           READ ARCHIVO-PREFIJOS NEXT WITH NO LOCK
+                AT END CONTINUE
+           END-READ
+           CLOSE ARCHIVO-PREFIJOS
+
+           IF FIN-RES-PREF (IND-PREF-W) NOT = SPACES
+              COMPUTE CUPO-REST-PREF-W =
+                      FIN-RES-PREF (IND-PREF-W) - NRO-FACT-W
+              IF CUPO-REST-PREF-W < UMBRAL-PREF-W
+                 MOVE "S" TO SW-ALERTA-PREF-W
+              END-IF
+           END-IF.
+
        ASIGNAR-SECUENCIA.
            IF LOTE-TEMP (I) = SPACES
               MOVE NOM-MOV-EDIT  TO NOM-MOV-TEMP   (I)
@@ -836,6 +871,8 @@
             OPEN INPUT  ARCHIVO-TERCEROS
                         ARCHIVO-TEMPORAL.
 
+           PERFORM VALIDAR-CUPO-PREFIJO.
+
            INITIALIZE REG-PLANO.
            MOVE "{*LISTADO*:[" TO  DATOS-PLANO
            INSPECT DATOS-PLANO REPLACING ALL "*" BY CARAC-COMILLA
@@ -895,8 +932,17 @@
            GO TO LEER-TEMPORAL.
 
        CERRAR-ARCHIVOS.
-           MOVE "{}]}"  TO DATOS-PLANO
+           MOVE "{}]"  TO DATOS-PLANO
            WRITE REG-PLANO
+
+           MOVE ",*ALERTA-CUPO-PREFIJO*:*N*}" TO LIN-ALERTA-PREF-W
+           IF HAY-ALERTA-PREF-W
+              MOVE ",*ALERTA-CUPO-PREFIJO*:*S*}" TO LIN-ALERTA-PREF-W
+           END-IF
+           INSPECT LIN-ALERTA-PREF-W REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-ALERTA-PREF-W TO DATOS-PLANO
+           WRITE REG-PLANO
+
            CLOSE ARCHIVO-JSON
                  ARCHIVO-TERCEROS.
 
