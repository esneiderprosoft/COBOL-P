@@ -0,0 +1,272 @@
+000012* BOMBAS - CONCILIACION DE VARILLAJE DE TANQUES CONTRA VENTAS.
+000013* FEC   INI  DESCRIPCION
+000014* -------- --- ---------------------------------------------
+000015* 09/08/26 JLR CREACION - COMPARA LECTURA FISICA DE TANQUE
+000016*              CONTRA VOLUMEN ESPERADO (APERTURA + ENTRADAS -
+000017*              VENTAS MEDIDAS) Y MARCA LAS DIFERENCIAS QUE
+000018*              SUPERAN LA TOLERANCIA PARAMETRIZADA.
+000020 IDENTIFICATION DIVISION.
+000021* PROGRAM-ID. "BOM106".
+000022
+000023 PROGRAM-ID. "HttpExtensionProc".
+000024 ENVIRONMENT DIVISION.
+000025 CONFIGURATION SECTION.
+000026 INPUT-OUTPUT SECTION.
+000027 FILE-CONTROL.
+000080 COPY "P:\PROG\PROYECT\FUENTES\FS-USUNET.CBL".
+000150 COPY "P:\PROG\PROYECT\FUENTES\FS-SESION.CBL".
+
+           SELECT ARCHIVO-CL-TANQUES LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-CLTAN-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE  DYNAMIC;
+                  RECORD KEY COD-CL-TANQ
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-COMBUSTIBLES LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-COMBU-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE DYNAMIC;
+                  RECORD KEY IS LLAVE-COMB
+                  ALTERNATE RECORD KEY IS FECHA-COMB WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-JSON
+                  ASSIGN NOM-PLANO-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 COPY "P:\PROG\PROYECT\FUENTES\FD-USUNET.CBL".
+000421 COPY "P:\PROG\PROYECT\FUENTES\FD-SESION.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-CLTAN.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-COMBU.CBL".
+
+       FD  ARCHIVO-JSON
+           LABEL RECORD STANDARD.
+       01  REG-PLANO.
+           02 DATOS-PLANO     PIC X(500).
+
+000540 WORKING-STORAGE  SECTION.
+000550 COPY "P:\PROG\PROYECT\FUENTES\COBW3.CBL".
+000560 COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC.CBL".
+
+       01 NOM-CLTAN-W           PIC X(70).
+       01 NOM-COMBU-W           PIC X(70).
+       01 NOM-PLANO-W           PIC X(90).
+
+       01 FECHA-RECON-W         PIC 9(8).
+       01 TOLERANCIA-GAL-W      PIC 9(5)V99 VALUE 10.00.
+
+       01 LINEA-LLEGAD-W          PIC X(100).
+
+       01 DATO-LLEGADA-W.
+          02 SESION-LLEGAD-W         PIC X(29).
+          02 FECHA-RECON-LLEGADA-W   PIC 9(8).
+          02 TOLER-RECON-LLEGADA-W   PIC 9(5)V99.
+
+       01 VARIABLES.
+          02 I                     PIC 9(3).
+          02 VOL-APERTURA-W        PIC S9(9)V99.
+          02 VOL-ENTRADAS-W        PIC S9(9)V99.
+          02 VOL-VENDIDO-W         PIC S9(9)V99.
+          02 VOL-ESPERADO-W        PIC S9(9)V99.
+          02 VOL-FISICO-W          PIC S9(9)V99.
+          02 DIFERENCIA-W          PIC S9(9)V99.
+          02 DIFERENCIA-ABS-W      PIC S9(9)V99.
+          02 SW-ALERTA-W           PIC X       VALUE "N".
+             88 HAY-ALERTA                     VALUE "S".
+          02 VALOR-EDIT             PIC Z,ZZZ,ZZZ,ZZZ.ZZ-.
+
+       01 LIN-TANQUE-W            PIC X(250).
+       01 CIERRE-LIN              PIC X        VALUE ",".
+
+000791 LINKAGE SECTION.
+000792 COPY "P:\PROG\PROYECT\FUENTES\ISAPICTX.CBL".
+
+000794 PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+000810 DECLARATIVES.
+000811 I-O-TEST SECTION.
+000812     USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-CL-TANQUES.
+000813 ESCR-EXCEPTIONES.
+000814     IF OTR-STAT = "00" OR "35"
+000815        CONTINUE
+000816     ELSE
+000817        MOVE OTR-STAT                TO MSJ1-HTML
+000818        MOVE NOM-CLTAN-W             TO MSJ2-HTML
+000819        MOVE "BOM106"                TO MSJ3-HTML
+000820        GO TO ENVIAR2-ERROR
+000821     END-IF.
+
+001040 I-O-TEST SECTION.
+001050     USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-COMBUSTIBLES.
+001060 ESCR-EXCEPTIONES.
+001070     IF OTR-STAT = "00" OR "35"
+001080        CONTINUE
+001090     ELSE
+001100        MOVE OTR-STAT                TO MSJ1-HTML
+001101        MOVE NOM-COMBU-W             TO MSJ2-HTML
+001102        MOVE "BOM106"                TO MSJ3-HTML
+001103        GO TO ENVIAR2-ERROR
+001104     END-IF.
+
+001150 END DECLARATIVES.
+
+001161 INICIAR-IIS.
+001162     MOVE LOW-VALUE TO COBW3.
+001163     MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+001164     CALL "COBW3_INIT" USING COBW3.
+
+       LEER-DATO-HTML.
+           MOVE "datosh" TO COBW3-SEARCH-DATA.
+           CALL "COBW3_GET_VALUE" USING COBW3.
+           MOVE COBW3-GET-DATA    TO LINEA-LLEGAD-W.
+
+           INITIALIZE DATO-LLEGADA-W
+
+           UNSTRING LINEA-LLEGAD-W DELIMITED BY "|"
+              INTO SESION-LLEGAD-W, FECHA-RECON-LLEGADA-W,
+                   TOLER-RECON-LLEGADA-W
+           END-UNSTRING.
+
+           MOVE FECHA-RECON-LLEGADA-W TO FECHA-RECON-W.
+           IF TOLER-RECON-LLEGADA-W NOT = ZERO
+              MOVE TOLER-RECON-LLEGADA-W TO TOLERANCIA-GAL-W
+           END-IF.
+
+       GENERAR-CONCILIACION.
+
+           OPEN OUTPUT ARCHIVO-JSON.
+           OPEN INPUT  ARCHIVO-CL-TANQUES
+                       ARCHIVO-COMBUSTIBLES.
+
+           MOVE "{*CONCILIA-TANQ*:[" TO DATOS-PLANO
+           INSPECT DATOS-PLANO REPLACING ALL "*" BY CARAC-COMILLA
+           WRITE REG-PLANO.
+
+           MOVE SPACE TO COD-CL-TANQ
+           START ARCHIVO-CL-TANQUES KEY IS NOT LESS COD-CL-TANQ
+                 INVALID KEY MOVE "9" TO OTR-STAT
+           END-START.
+
+           PERFORM PROCESAR-TANQUE UNTIL OTR-STAT NOT = "00".
+
+           MOVE "]}" TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+           CLOSE ARCHIVO-JSON ARCHIVO-CL-TANQUES ARCHIVO-COMBUSTIBLES.
+
+           GO TO CERRAR-SESION.
+
+       PROCESAR-TANQUE.
+
+           READ ARCHIVO-CL-TANQUES NEXT RECORD WITH NO LOCK
+                AT END MOVE "10" TO OTR-STAT
+           END-READ.
+
+           IF OTR-STAT = "00"
+              PERFORM ACUMULAR-MOVIMIENTOS
+              PERFORM EVALUAR-VARIANZA
+              PERFORM ESCRIBIR-LINEA-TANQUE
+           END-IF.
+
+       ACUMULAR-MOVIMIENTOS.
+
+*          VOL-APERTURA-W, VOL-ENTRADAS-W Y VOL-FISICO-W SE TOMAN DE LA
+*          ULTIMA LECTURA REGISTRADA EN TABLA-CL-TANQ (POSICIONES 1, 2
+*          Y 3 DE LECTURA-ACTUAL: APERTURA, FISICO Y ENTRADAS DEL
+*          TURNO); VOL-VENDIDO-W SE ACUMULA LEYENDO ARCHIVO-COMBUSTIBLES
+*          POR FECHA-COMB.
+
+           INITIALIZE VOL-APERTURA-W VOL-ENTRADAS-W VOL-VENDIDO-W
+                      VOL-FISICO-W
+
+           MOVE LECTURA-ACTUAL (1)  TO VOL-APERTURA-W
+           MOVE LECTURA-ACTUAL (2)  TO VOL-FISICO-W
+           MOVE LECTURA-ACTUAL (3)  TO VOL-ENTRADAS-W
+
+           MOVE FECHA-RECON-W TO FECHA-COMB
+           START ARCHIVO-COMBUSTIBLES KEY IS NOT LESS FECHA-COMB
+                 INVALID KEY MOVE "9" TO OTR-STAT
+           END-START.
+
+           PERFORM SUMAR-VENTA-TURNO
+                   UNTIL OTR-STAT NOT = "00"
+                      OR FECHA-COMB NOT = FECHA-RECON-W.
+
+           MOVE "00" TO OTR-STAT.
+
+       SUMAR-VENTA-TURNO.
+
+           READ ARCHIVO-COMBUSTIBLES NEXT RECORD WITH NO LOCK
+                AT END MOVE "10" TO OTR-STAT
+           END-READ.
+
+           IF OTR-STAT = "00" AND FECHA-COMB = FECHA-RECON-W
+              PERFORM SUMAR-VALOR-PRODUCTO VARYING I FROM 1 BY 1
+                                            UNTIL I > 15
+           END-IF.
+
+       SUMAR-VALOR-PRODUCTO.
+
+           IF SURTIDOR-COMB (I) NOT = SPACES
+              ADD CANTIDAD-COMB (I) TO VOL-VENDIDO-W
+           END-IF.
+
+       EVALUAR-VARIANZA.
+
+           COMPUTE VOL-ESPERADO-W =
+                   VOL-APERTURA-W + VOL-ENTRADAS-W - VOL-VENDIDO-W
+
+           COMPUTE DIFERENCIA-W = VOL-FISICO-W - VOL-ESPERADO-W
+
+           MOVE DIFERENCIA-W TO DIFERENCIA-ABS-W
+           IF DIFERENCIA-ABS-W < 0
+              MULTIPLY DIFERENCIA-ABS-W BY -1 GIVING DIFERENCIA-ABS-W
+           END-IF.
+
+           MOVE "N" TO SW-ALERTA-W
+           IF DIFERENCIA-ABS-W > TOLERANCIA-GAL-W
+              MOVE "S" TO SW-ALERTA-W
+           END-IF.
+
+       ESCRIBIR-LINEA-TANQUE.
+
+           MOVE VOL-ESPERADO-W TO VALOR-EDIT
+           MOVE SPACES         TO LIN-TANQUE-W
+
+           STRING "{*TANQUE*:*"    DELIMITED BY SIZE
+                  COD-CL-TANQ      DELIMITED BY SIZE
+                  "*,*ESPERADO*:*" DELIMITED BY SIZE
+                  VALOR-EDIT       DELIMITED BY SIZE
+                  "*,*FISICO*:*"   DELIMITED BY SIZE
+                  INTO LIN-TANQUE-W
+           END-STRING
+
+           MOVE VOL-FISICO-W   TO VALOR-EDIT
+           STRING LIN-TANQUE-W      DELIMITED BY "  "
+                  VALOR-EDIT         DELIMITED BY SIZE
+                  "*,*DIFERENCIA*:*" DELIMITED BY SIZE
+                  INTO LIN-TANQUE-W
+           END-STRING
+
+           MOVE DIFERENCIA-W  TO VALOR-EDIT
+           STRING LIN-TANQUE-W   DELIMITED BY "  "
+                  VALOR-EDIT      DELIMITED BY SIZE
+                  "*,*ALERTA*:*"  DELIMITED BY SIZE
+                  SW-ALERTA-W     DELIMITED BY SIZE
+                  "*},"           DELIMITED BY SIZE
+                  INTO LIN-TANQUE-W
+           END-STRING
+
+           INSPECT LIN-TANQUE-W REPLACING ALL "*" BY CARAC-COMILLA
+
+           MOVE LIN-TANQUE-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+002545 CERRAR-SESION.
+002546     CALL "COBW3_FREE" USING COBW3.
+002547     MOVE 1 TO PROGRAM-STATUS.
+002548     EXIT PROGRAM.
