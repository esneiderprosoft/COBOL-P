@@ -114,6 +114,9 @@
           02 VLR-TOT-VENTA      PIC S9(13)V999.
           02 VLR-TOT-DEUD       PIC 9(13)V999.
           02 VALOR-TEMP         PIC S9(13)V99.
+          02 CUPO-DEUD-LLENO-W  PIC X          VALUE "N".
+             88 CUPO-DEUD-LLENO                VALUE "S".
+          02 LIN-CUPO-DEUD-W    PIC X(30).
        01 NIT-EDIT-J            PIC ZZ,ZZZ,ZZZ,ZZZ.
        77 COMP-EDIT             PIC ZZZZZZ.
 
@@ -506,7 +509,13 @@
                                                UNTIL I > 200.
 
 
-           MOVE "]}" TO DATOS-PLANO
+           MOVE "],*CUPO-DEUD-LLENO*:*" TO LIN-CUPO-DEUD-W
+           INSPECT LIN-CUPO-DEUD-W REPLACING ALL "*" BY CARAC-COMILLA
+           STRING LIN-CUPO-DEUD-W   DELIMITED BY SPACE
+                  CUPO-DEUD-LLENO-W DELIMITED BY SIZE
+                  CARAC-COMILLA     DELIMITED BY SIZE
+                  "}"               DELIMITED BY SIZE
+                  INTO DATOS-PLANO
            WRITE REG-PLANO.
 
 
@@ -623,6 +632,9 @@
               CONTINUE
            ELSE
               ADD VLR-DEU-COMB (J)   TO VLR-TOT-DEUD
+              IF J = 200
+                 MOVE "S"            TO CUPO-DEUD-LLENO-W
+              END-IF
            END-IF.
 
        MOSTRAR-TABLA-DEUD.
