@@ -0,0 +1,370 @@
+000012* BOMBAS - CONCILIACION CONSOLIDADA DE TURNOS DE COMBUSTIBLES.
+000013* FEC   INI  DESCRIPCION
+000014* -------- --- ---------------------------------------------
+000015* 09/08/26 JLR CREACION - SUMA TODOS LOS TURNOS DE UNA MISMA
+000016*              FECHA-COMB Y PRESENTA CANTIDAD/VALOR POR
+000017*              PRODUCTO, SURTIDOR Y TURNO PARA FIRMA UNICA
+000018*              DEL ADMINISTRADOR.
+000020 IDENTIFICATION DIVISION.
+000021* PROGRAM-ID. "BOM112".
+000022
+000023 PROGRAM-ID. "HttpExtensionProc".
+000024 ENVIRONMENT DIVISION.
+000025 CONFIGURATION SECTION.
+000026 INPUT-OUTPUT SECTION.
+000027 FILE-CONTROL.
+000080 COPY "P:\PROG\PROYECT\FUENTES\FS-USUNET.CBL".
+000150 COPY "P:\PROG\PROYECT\FUENTES\FS-SESION.CBL".
+
+           SELECT ARCHIVO-COMBUSTIBLES LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-COMBU-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE DYNAMIC;
+                  RECORD KEY IS LLAVE-COMB
+                  ALTERNATE RECORD KEY IS FECHA-COMB WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-SURTIDORES LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-SURT-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE  DYNAMIC;
+                  RECORD KEY COD-SURTI
+                  FILE STATUS  OTR-STAT.
+
+           SELECT ARCHIVO-JSON
+                  ASSIGN NOM-PLANO-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 COPY "P:\PROG\PROYECT\FUENTES\FD-USUNET.CBL".
+000421 COPY "P:\PROG\PROYECT\FUENTES\FD-SESION.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-COMBU.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-SURTI.CBL".
+
+       FD  ARCHIVO-JSON
+           LABEL RECORD STANDARD.
+       01  REG-PLANO.
+           02 DATOS-PLANO     PIC X(500).
+
+000540 WORKING-STORAGE  SECTION.
+000550 COPY "P:\PROG\PROYECT\FUENTES\COBW3.CBL".
+000560 COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC.CBL".
+
+       01 NOM-COMBU-W           PIC X(70).
+       01 NOM-SURT-W            PIC X(70).
+       01 NOM-PLANO-W           PIC X(90).
+
+       01 FECHA-CONSOL-W        PIC 9(8).
+
+       01 LINEA-LLEGAD-W          PIC X(100).
+
+       01 DATO-LLEGADA-W.
+          02 SESION-LLEGAD-W          PIC X(29).
+          02 FECHA-CONSOL-LLEGADA-W   PIC 9(8).
+
+       01 VARIABLES.
+          02 I                    PIC 9(3).
+          02 K                    PIC 9(3).
+          02 MATCH-IDX-W          PIC 9(3).
+          02 SW-FOUND-SURT-W      PIC X       VALUE "N".
+             88 FOUND-SURT-W                  VALUE "S".
+          02 CANT-TURNO-W         PIC S9(13)V999.
+          02 VALOR-TURNO-W        PIC S9(13)V999.
+          02 CANT-TOT-DIA-W       PIC S9(13)V999.
+          02 VALOR-TOT-DIA-W      PIC S9(13)V999.
+          02 CANT-EDIT            PIC Z,ZZZ,ZZZ,ZZZ.ZZZ.
+          02 VALOR-EDIT           PIC Z,ZZZ,ZZZ,ZZZ,ZZZ.ZZZ.
+
+      *    TOTALES POR SURTIDOR REAL (COD-SURTI), ACUMULADOS EN TODOS
+      *    LOS TURNOS DEL DIA; EL PRODUCTO ASIGNADO SE TOMA DE
+      *    ARCHIVO-SURTIDORES (PRODUCTO-SURTI).
+       01 TABLA-SURT-DIA.
+          02 N-SURT-DIA-W              PIC 9(3) VALUE 0.
+          02 DET-SURT-DIA-W OCCURS 15.
+             03 COD-SURT-DIA-W         PIC XX.
+             03 PRODUCTO-SURT-DIA-W    PIC X(15).
+             03 CANT-SURT-DIA-W        PIC S9(13)V999.
+             03 VALOR-SURT-DIA-W       PIC S9(13)V999.
+
+      *    DETALLE CRUZADO SURTIDOR POR TURNO, PARA MOSTRAR LA
+      *    DIMENSION DE TURNO JUNTO A LA DE SURTIDOR/PRODUCTO.
+       01 TABLA-SURT-TURNO.
+          02 N-SURT-TURNO-W            PIC 9(3) VALUE 0.
+          02 DET-SURT-TURNO-W OCCURS 45.
+             03 TURNO-DET-W            PIC X.
+             03 COD-SURT-TURNO-W       PIC XX.
+             03 CANT-SURT-TURNO-W      PIC S9(13)V999.
+             03 VALOR-SURT-TURNO-W     PIC S9(13)V999.
+
+       01 LIN-TURNO-W           PIC X(250).
+
+000791 LINKAGE SECTION.
+000792 COPY "P:\PROG\PROYECT\FUENTES\ISAPICTX.CBL".
+
+000794 PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+000810 DECLARATIVES.
+000811 I-O-TEST SECTION.
+000812     USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-COMBUSTIBLES.
+000813 ESCR-EXCEPTIONES.
+000814     IF OTR-STAT = "00" OR "35"
+000815        CONTINUE
+000816     ELSE
+000817        MOVE OTR-STAT                TO MSJ1-HTML
+000818        MOVE NOM-COMBU-W             TO MSJ2-HTML
+000819        MOVE "BOM112"                TO MSJ3-HTML
+000820        GO TO ENVIAR2-ERROR
+000821     END-IF.
+
+001150 END DECLARATIVES.
+
+001161 INICIAR-IIS.
+001162     MOVE LOW-VALUE TO COBW3.
+001163     MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+001164     CALL "COBW3_INIT" USING COBW3.
+
+       LEER-DATO-HTML.
+           MOVE "datosh" TO COBW3-SEARCH-DATA.
+           CALL "COBW3_GET_VALUE" USING COBW3.
+           MOVE COBW3-GET-DATA    TO LINEA-LLEGAD-W.
+
+           INITIALIZE DATO-LLEGADA-W
+
+           UNSTRING LINEA-LLEGAD-W DELIMITED BY "|"
+              INTO SESION-LLEGAD-W, FECHA-CONSOL-LLEGADA-W
+           END-UNSTRING.
+
+           MOVE FECHA-CONSOL-LLEGADA-W TO FECHA-CONSOL-W.
+
+       CONSOLIDAR-TURNOS.
+
+           OPEN OUTPUT ARCHIVO-JSON.
+           OPEN INPUT  ARCHIVO-COMBUSTIBLES
+                       ARCHIVO-SURTIDORES.
+
+           INITIALIZE VARIABLES TABLA-SURT-DIA TABLA-SURT-TURNO.
+
+           MOVE "{*TURNOS*:[" TO DATOS-PLANO
+           INSPECT DATOS-PLANO REPLACING ALL "*" BY CARAC-COMILLA
+           WRITE REG-PLANO.
+
+           MOVE FECHA-CONSOL-W TO FECHA-COMB
+           START ARCHIVO-COMBUSTIBLES KEY IS NOT LESS FECHA-COMB
+                 INVALID KEY MOVE "9" TO OTR-STAT
+           END-START.
+
+           PERFORM LEER-TURNO UNTIL OTR-STAT NOT = "00".
+
+           MOVE "],*RESUMEN-PRODUCTO*:[" TO DATOS-PLANO
+           INSPECT DATOS-PLANO REPLACING ALL "*" BY CARAC-COMILLA
+           WRITE REG-PLANO.
+
+           PERFORM ESCRIBIR-RESUMEN-PRODUCTO VARYING I FROM 1 BY 1
+                                              UNTIL I > N-SURT-DIA-W.
+
+           MOVE "],*DETALLE-TURNO-SURTIDOR*:[" TO DATOS-PLANO
+           INSPECT DATOS-PLANO REPLACING ALL "*" BY CARAC-COMILLA
+           WRITE REG-PLANO.
+
+           PERFORM ESCRIBIR-DETALLE-TURNO-SURT VARYING I FROM 1 BY 1
+                                           UNTIL I > N-SURT-TURNO-W.
+
+           MOVE "]}" TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+           CLOSE ARCHIVO-JSON ARCHIVO-COMBUSTIBLES ARCHIVO-SURTIDORES.
+
+           GO TO CERRAR-SESION.
+
+       LEER-TURNO.
+
+           READ ARCHIVO-COMBUSTIBLES NEXT RECORD WITH NO LOCK
+                AT END MOVE "10" TO OTR-STAT
+           END-READ.
+
+           IF OTR-STAT = "00" AND FECHA-COMB = FECHA-CONSOL-W
+              INITIALIZE CANT-TURNO-W VALOR-TURNO-W
+              PERFORM ACUMULAR-PRODUCTO-TURNO VARYING I FROM 1 BY 1
+                                               UNTIL I > 15
+              PERFORM ESCRIBIR-LINEA-TURNO
+           ELSE
+              IF OTR-STAT = "00"
+                 MOVE "10" TO OTR-STAT
+              END-IF
+           END-IF.
+
+       ACUMULAR-PRODUCTO-TURNO.
+
+      *    EL SURTIDOR REAL DE CADA RENGLON ES SURTIDOR-COMB (I), NO LA
+      *    POSICION I DEL ARREGLO (LA MISMA POSICION PUEDE CORRESPONDER
+      *    A SURTIDORES DISTINTOS EN DIFERENTES TURNOS), POR LO QUE LA
+      *    ACUMULACION POR SURTIDOR/PRODUCTO Y POR TURNO SE HACE
+      *    BUSCANDO/CREANDO LA ENTRADA POR SU CODIGO REAL.
+           IF SURTIDOR-COMB (I) NOT = SPACES
+              MOVE SURTIDOR-COMB (I) TO COD-SURTI
+              READ ARCHIVO-SURTIDORES WITH NO LOCK
+                   INVALID KEY CONTINUE
+              END-READ
+
+              ADD CANTIDAD-COMB (I) TO CANT-TURNO-W
+                                       CANT-TOT-DIA-W
+              ADD VALOR-COMB    (I) TO VALOR-TURNO-W
+                                       VALOR-TOT-DIA-W
+
+              PERFORM ACUM-SURT-DIA
+              PERFORM ACUM-SURT-TURNO
+           END-IF.
+
+       ACUM-SURT-DIA.
+
+           MOVE "N" TO SW-FOUND-SURT-W
+           MOVE 0   TO MATCH-IDX-W
+
+           PERFORM BUSCAR-SURT-DIA VARYING K FROM 1 BY 1
+                   UNTIL K > N-SURT-DIA-W OR FOUND-SURT-W
+
+           IF FOUND-SURT-W
+              ADD CANTIDAD-COMB (I) TO CANT-SURT-DIA-W  (MATCH-IDX-W)
+              ADD VALOR-COMB    (I) TO VALOR-SURT-DIA-W (MATCH-IDX-W)
+           ELSE
+              IF N-SURT-DIA-W < 15
+                 ADD 1 TO N-SURT-DIA-W
+                 MOVE SURTIDOR-COMB (I)
+                   TO COD-SURT-DIA-W (N-SURT-DIA-W)
+                 MOVE PRODUCTO-SURTI
+                   TO PRODUCTO-SURT-DIA-W (N-SURT-DIA-W)
+                 MOVE CANTIDAD-COMB (I)
+                   TO CANT-SURT-DIA-W (N-SURT-DIA-W)
+                 MOVE VALOR-COMB (I)
+                   TO VALOR-SURT-DIA-W (N-SURT-DIA-W)
+              END-IF
+           END-IF.
+
+       BUSCAR-SURT-DIA.
+
+           IF COD-SURT-DIA-W (K) = SURTIDOR-COMB (I)
+              SET FOUND-SURT-W TO TRUE
+              MOVE K TO MATCH-IDX-W
+           END-IF.
+
+       ACUM-SURT-TURNO.
+
+           MOVE "N" TO SW-FOUND-SURT-W
+           MOVE 0   TO MATCH-IDX-W
+
+           PERFORM BUSCAR-SURT-TURNO VARYING K FROM 1 BY 1
+                   UNTIL K > N-SURT-TURNO-W OR FOUND-SURT-W
+
+           IF FOUND-SURT-W
+              ADD CANTIDAD-COMB (I) TO CANT-SURT-TURNO-W  (MATCH-IDX-W)
+              ADD VALOR-COMB    (I) TO VALOR-SURT-TURNO-W (MATCH-IDX-W)
+           ELSE
+              IF N-SURT-TURNO-W < 45
+                 ADD 1 TO N-SURT-TURNO-W
+                 MOVE TURNO-COMB
+                   TO TURNO-DET-W (N-SURT-TURNO-W)
+                 MOVE SURTIDOR-COMB (I)
+                   TO COD-SURT-TURNO-W (N-SURT-TURNO-W)
+                 MOVE CANTIDAD-COMB (I)
+                   TO CANT-SURT-TURNO-W (N-SURT-TURNO-W)
+                 MOVE VALOR-COMB (I)
+                   TO VALOR-SURT-TURNO-W (N-SURT-TURNO-W)
+              END-IF
+           END-IF.
+
+       BUSCAR-SURT-TURNO.
+
+           IF TURNO-DET-W (K) = TURNO-COMB
+              AND COD-SURT-TURNO-W (K) = SURTIDOR-COMB (I)
+              SET FOUND-SURT-W TO TRUE
+              MOVE K TO MATCH-IDX-W
+           END-IF.
+
+       ESCRIBIR-LINEA-TURNO.
+
+           MOVE SPACES TO LIN-TURNO-W
+           STRING "{*TURNO*:*"   DELIMITED BY SIZE
+                  TURNO-COMB     DELIMITED BY SIZE
+                  "*,*CANT_TOT*:*" DELIMITED BY SIZE
+                  INTO LIN-TURNO-W
+           END-STRING
+
+           MOVE CANT-TURNO-W TO CANT-EDIT
+           STRING LIN-TURNO-W     DELIMITED BY "  "
+                  CANT-EDIT        DELIMITED BY SIZE
+                  "*,*VALOR_TOT*:*" DELIMITED BY SIZE
+                  INTO LIN-TURNO-W
+           END-STRING
+
+           MOVE VALOR-TURNO-W TO VALOR-EDIT
+           STRING LIN-TURNO-W     DELIMITED BY "  "
+                  VALOR-EDIT       DELIMITED BY SIZE
+                  "*},"            DELIMITED BY SIZE
+                  INTO LIN-TURNO-W
+           END-STRING
+
+           INSPECT LIN-TURNO-W REPLACING ALL "*" BY CARAC-COMILLA
+
+           MOVE LIN-TURNO-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+       ESCRIBIR-RESUMEN-PRODUCTO.
+
+           MOVE SPACES TO LIN-TURNO-W
+           MOVE CANT-SURT-DIA-W (I) TO CANT-EDIT
+
+           STRING "{*SURTIDOR*:*"  DELIMITED BY SIZE
+                  COD-SURT-DIA-W (I) DELIMITED BY SIZE
+                  "*,*PRODUCTO*:*" DELIMITED BY SIZE
+                  PRODUCTO-SURT-DIA-W (I) DELIMITED BY SIZE
+                  "*,*CANTIDAD*:*" DELIMITED BY SIZE
+                  CANT-EDIT        DELIMITED BY SIZE
+                  "*,*VALOR*:*"    DELIMITED BY SIZE
+                  INTO LIN-TURNO-W
+           END-STRING
+
+           MOVE VALOR-SURT-DIA-W (I) TO VALOR-EDIT
+           STRING LIN-TURNO-W DELIMITED BY "  "
+                  VALOR-EDIT   DELIMITED BY SIZE
+                  "*},"        DELIMITED BY SIZE
+                  INTO LIN-TURNO-W
+           END-STRING
+
+           INSPECT LIN-TURNO-W REPLACING ALL "*" BY CARAC-COMILLA
+
+           MOVE LIN-TURNO-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+       ESCRIBIR-DETALLE-TURNO-SURT.
+
+           MOVE SPACES TO LIN-TURNO-W
+           MOVE CANT-SURT-TURNO-W (I) TO CANT-EDIT
+
+           STRING "{*TURNO*:*"     DELIMITED BY SIZE
+                  TURNO-DET-W (I)  DELIMITED BY SIZE
+                  "*,*SURTIDOR*:*" DELIMITED BY SIZE
+                  COD-SURT-TURNO-W (I) DELIMITED BY SIZE
+                  "*,*CANTIDAD*:*" DELIMITED BY SIZE
+                  CANT-EDIT        DELIMITED BY SIZE
+                  "*,*VALOR*:*"    DELIMITED BY SIZE
+                  INTO LIN-TURNO-W
+           END-STRING
+
+           MOVE VALOR-SURT-TURNO-W (I) TO VALOR-EDIT
+           STRING LIN-TURNO-W DELIMITED BY "  "
+                  VALOR-EDIT   DELIMITED BY SIZE
+                  "*},"        DELIMITED BY SIZE
+                  INTO LIN-TURNO-W
+           END-STRING
+
+           INSPECT LIN-TURNO-W REPLACING ALL "*" BY CARAC-COMILLA
+
+           MOVE LIN-TURNO-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+002545 CERRAR-SESION.
+002546     CALL "COBW3_FREE" USING COBW3.
+002547     MOVE 1 TO PROGRAM-STATUS.
+002548     EXIT PROGRAM.
