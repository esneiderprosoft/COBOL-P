@@ -0,0 +1,214 @@
+      *=================================================================
+      * CONTABILIDAD - CONCILIA LA SECUENCIA DE COMPROBANTES POR LOTE
+      *                CONTRA EL ULTIMO NUMERO GRABADO EN CON007X,
+      *                REPORTANDO SALTOS Y NUMEROS REPETIDOS.
+      *=================================================================
+      * FEC      INI DESCRIPCION
+      * -------- --- ---------------------------------------------
+      * 09/08/26 JLR CREACION.
+      *=================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PROSOFT.
+       OBJECT-COMPUTER. PROSOFT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "P:\PROG\PROYECT\FUENTES\FS-USUNET.CBL".
+            COPY "P:\PROG\PROYECT\FUENTES\FS-SESION.CBL".
+            COPY "P:\PROG\PROYECT\FUENTES\FS-MOVIM.CBL".
+
+           SELECT ARCHIVO-LOTES LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-LOTE-LNK
+                  ORGANIZATION IS INDEXED;
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS COD-LOTE
+                  ALTERNATE RECORD KEY IS NOMBRE-LOTE WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-JSON
+                  ASSIGN NOM-PLANO-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "P:\PROG\PROYECT\FUENTES\FD-USUNET.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-SESION.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-MOVIM.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-LOTES.CBL".
+
+       FD  ARCHIVO-JSON
+           LABEL RECORD STANDARD.
+       01  REG-PLANO.
+           02 DATOS-PLANO     PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       COPY "P:\PROG\PROYECT\FUENTES\COBW3.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC19.CBL".
+
+       01 NOM-PLANO-W                PIC X(90).
+       01 LOTE-CONCIL-W              PIC XX.
+
+       01 SECU-EDIT.
+          02 SEC1-EDIT               PIC 9.
+          02 SEC2-EDIT               PIC XX.
+
+       01 VARIABLES.
+          02 NRO-ANTERIOR-W          PIC 9(9)   VALUE 0.
+          02 NRO-ACTUAL-W            PIC 9(9).
+          02 CANT-SALTOS-W           PIC 9(5)   VALUE 0.
+          02 CANT-DUPLIC-W           PIC 9(5)   VALUE 0.
+          02 SW-PRIMERO-W            PIC X      VALUE "S".
+
+       01 LIN-EXCEP-W                PIC X(200).
+
+       LINKAGE SECTION.
+       COPY "P:\PROG\PROYECT\FUENTES\ISAPICTX.CBL".
+
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON MOVIMIENTO-DIARIO.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "10"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT    TO MSJ1-HTML
+              MOVE "CON007Y"   TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-LOTES.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT    TO MSJ1-HTML
+              MOVE "CON007Y"   TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       CONCILIAR-LOTE.
+
+           OPEN OUTPUT ARCHIVO-JSON.
+           OPEN INPUT  MOVIMIENTO-DIARIO
+                       ARCHIVO-LOTES.
+
+           MOVE "{*EXCEPCIONES*:[" TO DATOS-PLANO
+           INSPECT DATOS-PLANO REPLACING ALL "*" BY CARAC-COMILLA
+           WRITE REG-PLANO.
+
+           MOVE 0              TO SEC1-EDIT
+           MOVE LOTE-CONCIL-W  TO SEC2-EDIT
+           MOVE SECU-EDIT      TO SECUENCIA-MOV
+
+           START MOVIMIENTO-DIARIO KEY IS NOT LESS SECUENCIA-MOV
+                 INVALID KEY MOVE "10" TO OTR-STAT
+           END-START.
+
+           PERFORM LEER-SECUENCIA UNTIL OTR-STAT NOT = "00".
+
+           PERFORM VALIDAR-ULTIMO-NUMERO.
+
+           MOVE "],*SALTOS*:" TO LIN-EXCEP-W
+           MOVE CANT-SALTOS-W TO NRO-ACTUAL-W
+           STRING LIN-EXCEP-W DELIMITED BY "  "
+                  NRO-ACTUAL-W DELIMITED BY SIZE
+                  ",*DUPLICADOS*:"  DELIMITED BY SIZE
+                  INTO LIN-EXCEP-W
+           END-STRING
+           MOVE CANT-DUPLIC-W TO NRO-ACTUAL-W
+           STRING LIN-EXCEP-W DELIMITED BY "  "
+                  NRO-ACTUAL-W DELIMITED BY SIZE
+                  "}"          DELIMITED BY SIZE
+                  INTO LIN-EXCEP-W
+           END-STRING
+           INSPECT LIN-EXCEP-W REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-EXCEP-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+           CLOSE ARCHIVO-JSON MOVIMIENTO-DIARIO ARCHIVO-LOTES.
+
+           GO TO CERRAR-SESION.
+
+       LEER-SECUENCIA.
+
+           READ MOVIMIENTO-DIARIO NEXT RECORD WITH NO LOCK
+                AT END MOVE "10" TO OTR-STAT
+           END-READ.
+
+           IF OTR-STAT = "00"
+              IF SECUENCIA-MOV(1:3) NOT = SECU-EDIT
+                 MOVE "10" TO OTR-STAT
+              ELSE
+                 PERFORM EVALUAR-CONSECUTIVO
+              END-IF
+           END-IF.
+
+       EVALUAR-CONSECUTIVO.
+
+           MOVE NRO2-ULT-COMP-W TO NRO-ACTUAL-W
+
+           IF SW-PRIMERO-W = "S"
+              MOVE "N" TO SW-PRIMERO-W
+           ELSE
+              IF NRO-ACTUAL-W = NRO-ANTERIOR-W
+                 ADD 1 TO CANT-DUPLIC-W
+                 PERFORM ESCRIBIR-EXCEPCION
+              ELSE
+                 IF NRO-ACTUAL-W NOT = NRO-ANTERIOR-W + 1
+                    ADD 1 TO CANT-SALTOS-W
+                    PERFORM ESCRIBIR-EXCEPCION
+                 END-IF
+              END-IF
+           END-IF
+
+           MOVE NRO-ACTUAL-W TO NRO-ANTERIOR-W.
+
+       ESCRIBIR-EXCEPCION.
+
+           MOVE SPACES TO LIN-EXCEP-W
+           STRING "{*NUMERO*:*" DELIMITED BY SIZE
+                  NRO-ACTUAL-W  DELIMITED BY SIZE
+                  "*,*ANTERIOR*:*" DELIMITED BY SIZE
+                  NRO-ANTERIOR-W   DELIMITED BY SIZE
+                  "*},"            DELIMITED BY SIZE
+                  INTO LIN-EXCEP-W
+           END-STRING
+           INSPECT LIN-EXCEP-W REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-EXCEP-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+       VALIDAR-ULTIMO-NUMERO.
+
+*          SI EL ULTIMO COMPROBANTE GRABADO NO COINCIDE CON EL
+*          "ULTIMO NUMERO" QUE GUARDA CON007X PARA EL LOTE, TAMBIEN
+*          ES UNA EXCEPCION A REPORTAR (NUMERO PERDIDO AL FINAL).
+
+           MOVE 0              TO SEC1-EDIT
+           MOVE LOTE-CONCIL-W  TO SEC2-EDIT
+           MOVE SECU-EDIT      TO COD-LOTE
+
+           READ ARCHIVO-LOTES WITH NO LOCK
+                INVALID KEY CONTINUE
+           END-READ
+
+           IF ULT-NRO-MOV NOT = NRO-ANTERIOR-W
+              ADD 1 TO CANT-SALTOS-W
+           END-IF.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
