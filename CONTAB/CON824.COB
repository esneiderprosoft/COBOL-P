@@ -0,0 +1,221 @@
+      *=================================================================
+      * CONTABILIDAD - CONSOLIDADO DE ACTIVIDAD CONTABLE POR SUCURSAL,
+      *                TOMANDO EL LISTADO DE SUCURSALES DE CON823 Y LOS
+      *                CONTADORES DE COMPROBANTES POR LOTE DE CON007X.
+      *=================================================================
+      * FEC      INI DESCRIPCION
+      * -------- --- ---------------------------------------------
+      * 09/08/26 JLR CREACION.
+      *=================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PROSOFT.
+       OBJECT-COMPUTER. PROSOFT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "P:\PROG\PROYECT\FUENTES\FS-USUNET.CBL".
+            COPY "P:\PROG\PROYECT\FUENTES\FS-SESION.CBL".
+
+           SELECT ARCHIVO-SUCUR LOCK MODE IS AUTOMATIC
+                  ASSIGN SUCUR-W
+                  ORGANIZATION IS INDEXED;
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS COD-SUCUR
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-LOTES LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-LOTE-LNK
+                  ORGANIZATION IS INDEXED;
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS COD-LOTE
+                  ALTERNATE RECORD KEY IS NOMBRE-LOTE WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-JSON
+                  ASSIGN NOM-PLANO-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "P:\PROG\PROYECT\FUENTES\FD-USUNET.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-SESION.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-SUCUR.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-LOTES.CBL".
+
+       FD  ARCHIVO-JSON
+           LABEL RECORD STANDARD.
+       01  REG-PLANO.
+           02 DATOS-PLANO     PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       COPY "P:\PROG\PROYECT\FUENTES\COBW3.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC19.CBL".
+
+       01 NOM-PLANO-W                PIC X(90).
+
+      * EL PRIMER CARACTER DEL CODIGO DE LOTE (1-9) IDENTIFICA LA
+      * SUCURSAL QUE CAUSO EL COMPROBANTE (VER CON007X); EL SEGUNDO
+      * CARACTER CLASIFICA EL TIPO DE COMPROBANTE - "F" FACTURACION
+      * (INGRESO), "C" COMPROBANTE DE EGRESO (GASTO), CUALQUIER OTRO
+      * SE CONSOLIDA COMO "OTROS" (NOTAS, RECIBOS, ETC).
+
+       01 VARIABLES.
+          02 DIG-SUCUR-W             PIC 9.
+          02 ING-DOC-W    OCCURS 9   PIC 9(9).
+          02 EGR-DOC-W    OCCURS 9   PIC 9(9).
+          02 OTR-DOC-W    OCCURS 9   PIC 9(9).
+          02 ING-TOT-W               PIC 9(9) VALUE 0.
+          02 EGR-TOT-W               PIC 9(9) VALUE 0.
+          02 OTR-TOT-W               PIC 9(9) VALUE 0.
+          02 NRO-EDIT-W              PIC ZZZ,ZZZ,ZZ9.
+
+       01 LIN-SUCUR-W                PIC X(250).
+
+       LINKAGE SECTION.
+       COPY "P:\PROG\PROYECT\FUENTES\ISAPICTX.CBL".
+
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-LOTES.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "10"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT    TO MSJ1-HTML
+              MOVE "CON824"    TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SUCUR.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "10"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT    TO MSJ1-HTML
+              MOVE "CON824"    TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       CONSOLIDAR-SUCURSALES.
+
+           OPEN OUTPUT ARCHIVO-JSON.
+           OPEN INPUT  ARCHIVO-LOTES
+                       ARCHIVO-SUCUR.
+
+           INITIALIZE VARIABLES.
+
+           PERFORM ACUMULAR-LOTE UNTIL OTR-STAT NOT = "00".
+
+           MOVE "{*SUCURSALES*:[" TO DATOS-PLANO
+           INSPECT DATOS-PLANO REPLACING ALL "*" BY CARAC-COMILLA
+           WRITE REG-PLANO.
+
+           INITIALIZE OTR-STAT.
+           PERFORM LEER-SUCURSAL-CONSOL UNTIL OTR-STAT NOT = "00".
+
+           MOVE "],*CONSOLIDADO*:{*INGRESOS_DOC*:" TO LIN-SUCUR-W
+           MOVE ING-TOT-W TO NRO-EDIT-W
+           STRING LIN-SUCUR-W DELIMITED BY "  "
+                  NRO-EDIT-W  DELIMITED BY SIZE
+                  ",*EGRESOS_DOC*:" DELIMITED BY SIZE
+                  INTO LIN-SUCUR-W
+           END-STRING
+           MOVE EGR-TOT-W TO NRO-EDIT-W
+           STRING LIN-SUCUR-W DELIMITED BY "  "
+                  NRO-EDIT-W  DELIMITED BY SIZE
+                  ",*OTROS_DOC*:"    DELIMITED BY SIZE
+                  INTO LIN-SUCUR-W
+           END-STRING
+           MOVE OTR-TOT-W TO NRO-EDIT-W
+           STRING LIN-SUCUR-W DELIMITED BY "  "
+                  NRO-EDIT-W  DELIMITED BY SIZE
+                  "*}}"              DELIMITED BY SIZE
+                  INTO LIN-SUCUR-W
+           END-STRING
+           INSPECT LIN-SUCUR-W REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-SUCUR-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+           CLOSE ARCHIVO-JSON ARCHIVO-LOTES ARCHIVO-SUCUR.
+
+       ACUMULAR-LOTE.
+
+           READ ARCHIVO-LOTES NEXT RECORD WITH NO LOCK
+                AT END MOVE "10" TO OTR-STAT
+           END-READ.
+
+           IF OTR-STAT = "00"
+              MOVE COD-LOTE(1:1) TO DIG-SUCUR-W
+              IF DIG-SUCUR-W > 0
+                 EVALUATE COD-LOTE(2:1)
+                   WHEN "F" ADD ULT-NRO-MOV TO ING-DOC-W (DIG-SUCUR-W)
+                   WHEN "C" ADD ULT-NRO-MOV TO EGR-DOC-W (DIG-SUCUR-W)
+                   WHEN OTHER
+                        ADD ULT-NRO-MOV TO OTR-DOC-W (DIG-SUCUR-W)
+                 END-EVALUATE
+              END-IF
+           END-IF.
+
+       LEER-SUCURSAL-CONSOL.
+
+           READ ARCHIVO-SUCUR NEXT RECORD WITH NO LOCK
+                AT END MOVE "10" TO OTR-STAT
+           END-READ.
+
+           IF OTR-STAT = "00"
+              MOVE COD-SUCUR(1:1) TO DIG-SUCUR-W
+              IF DIG-SUCUR-W > 0
+                 PERFORM ESCRIBIR-LINEA-SUCURSAL
+                 ADD ING-DOC-W (DIG-SUCUR-W) TO ING-TOT-W
+                 ADD EGR-DOC-W (DIG-SUCUR-W) TO EGR-TOT-W
+                 ADD OTR-DOC-W (DIG-SUCUR-W) TO OTR-TOT-W
+              END-IF
+           END-IF.
+
+       ESCRIBIR-LINEA-SUCURSAL.
+
+           MOVE SPACES TO LIN-SUCUR-W
+           STRING "{*CODIGO*:*"    DELIMITED BY SIZE
+                  COD-SUCUR        DELIMITED BY SIZE
+                  "*,*DESCRIPCION*:*" DELIMITED BY SIZE
+                  DESCRIP-SUCUR    DELIMITED BY SIZE
+                  "*,*INGRESOS_DOC*:" DELIMITED BY SIZE
+                  INTO LIN-SUCUR-W
+           END-STRING
+
+           MOVE ING-DOC-W (DIG-SUCUR-W) TO NRO-EDIT-W
+           STRING LIN-SUCUR-W DELIMITED BY "  "
+                  NRO-EDIT-W  DELIMITED BY SIZE
+                  ",*EGRESOS_DOC*:"  DELIMITED BY SIZE
+                  INTO LIN-SUCUR-W
+           END-STRING
+
+           MOVE EGR-DOC-W (DIG-SUCUR-W) TO NRO-EDIT-W
+           STRING LIN-SUCUR-W DELIMITED BY "  "
+                  NRO-EDIT-W  DELIMITED BY SIZE
+                  "*},"              DELIMITED BY SIZE
+                  INTO LIN-SUCUR-W
+           END-STRING
+
+           INSPECT LIN-SUCUR-W REPLACING ALL "*" BY CARAC-COMILLA
+
+           MOVE LIN-SUCUR-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
