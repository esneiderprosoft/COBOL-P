@@ -9,7 +9,8 @@
        FILE-CONTROL.
        COPY "P:\PROG\PROYECT\FUENTES\FS-USUNET.CBL".
        COPY "P:\PROG\PROYECT\FUENTES\FS-SESION.CBL".
-       
+       COPY "P:\PROG\PROYECT\FUENTES\FS-MOVIM.CBL".
+
       * "../control/SC-ARCHCOS.DAT"
 
            SELECT ARCHIVO-COSTO LOCK MODE IS AUTOMATIC
@@ -19,26 +20,54 @@
                   RECORD KEY IS COD-COSTO
                   FILE STATUS IS OTR-STAT.
 
-      
+      * "../control/SC-ARCHCOSEST.DAT" - ESTADO (ACTIVO/INACTIVO) Y
+      * PADRE JERARQUICO DEL CENTRO DE COSTO; SEPARADO DE ARCHIVO-COSTO
+      * PARA NO ALTERAR EL LARGO DE REGISTRO DE UN ARCHIVO YA COMPARTIDO
+      * CON OTROS PROGRAMAS (CON801, INV109, ETC).
+           SELECT ARCHIVO-COSTO-EST LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-ESTCOS-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC;
+                  RECORD KEY IS COD-ESTCOS
+                  ALTERNATE RECORD KEY IS COD-PADRE-COSTO WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+
        DATA DIVISION.
        FILE SECTION.
        COPY "P:\PROG\PROYECT\FUENTES\FD-USUNET.CBL".
        COPY "P:\PROG\PROYECT\FUENTES\FD-SESION.CBL".
+       COPY "P:\PROG\PROYECT\FUENTES\FD-MOVIM.CBL".
        COPY "P:\PROG\PROYECT\FUENTES\FD-COSTO.CBL".
 
-      
+       FD  ARCHIVO-COSTO-EST
+           LABEL RECORD STANDARD.
+       01  REG-COSTO-EST.
+           02 COD-ESTCOS            PIC X(4).
+           02 ESTADO-COSTO          PIC X.
+              88 ACTIVO-COSTO               VALUE "A".
+              88 INACTIVO-COSTO             VALUE "I".
+           02 COD-PADRE-COSTO       PIC X(4).
+
+
        WORKING-STORAGE  SECTION.
        COPY "P:\PROG\PROYECT\FUENTES\COBW3.CBL".
        COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC.CBL".
 
        77 NOM-PLANO-W               PIC x(90).
        77 NOM-COSTO-W               PIC X(60).
+       77 NOM-ESTCOS-W              PIC X(60).
        77 MES-SAL-W                 PIC X(4).
        77 K                         PIC 9(4).
        77 M                         PIC 9(4).
        77 CONT-T                    PIC 9(4).
        77 CONT                      PIC 9(4).
        77 SW-VAR                    PIC 99.
+       77 SW-EN-USO-W               PIC X        VALUE "N".
+          88 EN-USO-COSTO                        VALUE "S".
+       77 SW-ERR-JERAR-W            PIC X        VALUE "N".
+          88 ERR-JERARQUIA-COSTO                 VALUE "S".
+       77 COD-ANCESTRO-W            PIC X(4).
 
        01 LLEGADA-W              PIC X(500).
 
@@ -71,6 +100,7 @@
               05 FECHA-CREA-COST-LLEGADA-W  PIC X(6).
               05 OPER-MODI-COST-LLEGADA-W   PIC X(4).
               05 FECHA-MODI-COST-LLEGADA-W  PIC X(6).
+           02 COD-PADRE-COST-LLEGADA-W      PIC X(4).
 
        01 DATOS-ENVIO.
           02 DAT0-ENV                  PIC XX.
@@ -110,7 +140,31 @@
            END-IF.
       
        I-O-TEST SECTION.
-           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SESION.         
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-COSTO-EST.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                   TO MSJ1-HTML
+              MOVE NOM-ESTCOS-W               TO MSJ2-HTML
+              MOVE "CON110D"                  TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON MOVIMIENTO-DIARIO.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "10" OR "23" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                   TO MSJ1-HTML
+              MOVE NOM-MOV                    TO MSJ2-HTML
+              MOVE "CON110D"                  TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SESION.
        ESCR-EXCEPTIONES.
            IF OTR-STAT = "00"
               CONTINUE
@@ -222,6 +276,42 @@
            INSPECT NOM-COSTO-W   REPLACING FIRST  "                       "
                                              BY   "\CONTROL\SC-ARCHCOS.DAT".
 
+           INITIALIZE NOM-ESTCOS-W
+           MOVE "\\" TO NOM-ESTCOS-W
+           INSPECT NOM-ESTCOS-W REPLACING FIRST "             "
+                                          BY IP-SERVER-W
+
+           INSPECT NOM-ESTCOS-W REPLACING FIRST "     "
+                                          BY    "\PSC$"
+
+           INSPECT NOM-ESTCOS-W REPLACING FIRST " "
+                                          BY "\"
+
+           INSPECT NOM-ESTCOS-W REPLACING FIRST "        "
+                                            BY DIR-CONTAB-LLEGADA-W.
+
+           INSPECT NOM-ESTCOS-W REPLACING FIRST  "                       "
+                                             BY   "\CONTROL\SC-ARCHCOSEST.DAT".
+
+           INITIALIZE NOM-MOV
+           MOVE "\\" TO NOM-MOV
+           INSPECT NOM-MOV REPLACING FIRST "             "
+                                          BY IP-SERVER-W
+
+           INSPECT NOM-MOV REPLACING FIRST "     "
+                                          BY    "\PSC$"
+
+           INSPECT NOM-MOV REPLACING FIRST " "
+                                          BY "\"
+
+           INSPECT NOM-MOV REPLACING FIRST "        "
+                                            BY DIR-CONTAB-LLEGADA-W.
+
+           INSPECT NOM-MOV REPLACING FIRST "     "
+                                          BY MES-CONTAB-LLEGADA-W
+           INSPECT NOM-MOV REPLACING FIRST "              "
+                                          BY "SC-ARCHMOV.DAT".
+
        ABRIR-NOMBRE-COST.
            OPEN INPUT ARCHIVO-COSTO.
 
@@ -231,7 +321,17 @@
                        CLOSE       ARCHIVO-COSTO
                        GO TO ABRIR-NOMBRE-COST
            END-EVALUATE.
- 
+
+       ABRIR-ARCHIVO-EST.
+           OPEN INPUT ARCHIVO-COSTO-EST.
+
+           EVALUATE OTR-STAT
+             WHEN "00" CONTINUE
+             WHEN "35" OPEN OUTPUT ARCHIVO-COSTO-EST
+                       CLOSE       ARCHIVO-COSTO-EST
+                       GO TO ABRIR-ARCHIVO-EST
+           END-EVALUATE.
+
 
        LEER-NOMBRE-COST.
            MOVE 00 TO SW-INVALID
@@ -249,6 +349,9 @@
            IF NOV-LLEGADA-W = 9 AND SW-INVALID = 01 GO TO ERROR-1.
 
        NUEVO.
+           PERFORM VALIDAR-JERARQUIA-COSTO.
+           IF ERR-JERARQUIA-COSTO GO TO ERROR-JERARQUIA.
+
            INITIALIZE REG-COSTO.
            CLOSE ARCHIVO-COSTO.
 
@@ -259,7 +362,7 @@
            MOVE DESCRIP-COST-LLEGADA-W  TO DESCRIP-COSTO
            MOVE CODIGO-COST-LLEGADA-W   TO CODIGO-COSTO
 
-           PERFORM LLENAR-COSTO VARYING M FROM 1 BY 1 
+           PERFORM LLENAR-COSTO VARYING M FROM 1 BY 1
                                 UNTIL M > 7.
 
            MOVE DIV-COST-LLEGADA-W     TO DIV-COSTO
@@ -273,12 +376,17 @@
 
            CLOSE ARCHIVO-COSTO.
 
+           PERFORM GRABAR-PADRE-COSTO.
+
            MOVE 00 TO DAT0-ENV
            MOVE "REGISTRO GRABADO" TO DAT1-ENV.
 
            GO TO ENVIO-DATOS.
 
        CAMBIO.
+           PERFORM VALIDAR-JERARQUIA-COSTO.
+           IF ERR-JERARQUIA-COSTO GO TO ERROR-JERARQUIA.
+
            CLOSE ARCHIVO-COSTO.
 
            OPEN I-O ARCHIVO-COSTO.
@@ -288,15 +396,18 @@
            MOVE DESCRIP-COST-LLEGADA-W  TO DESCRIP-COSTO
            MOVE CODIGO-COST-LLEGADA-W   TO CODIGO-COSTO
 
-           PERFORM LLENAR-COSTO VARYING M FROM 1 BY 1 
+           PERFORM LLENAR-COSTO VARYING M FROM 1 BY 1
                                 UNTIL M > 7.
-           
+
            MOVE DIV-COST-LLEGADA-W     TO DIV-COSTO
            MOVE OPER-COST-LLEGADA-W    TO OPER-COSTO
-         
+
            REWRITE REG-COSTO END-REWRITE
 
-           CLOSE ARCHIVO-COSTO. 
+           CLOSE ARCHIVO-COSTO.
+
+           PERFORM GRABAR-PADRE-COSTO.
+
            MOVE 00 TO DAT0-ENV
            MOVE "REGISTRO MODIFICADO" TO DAT1-ENV.
 
@@ -305,17 +416,182 @@
        RETIRO.
            CLOSE ARCHIVO-COSTO.
 
-           OPEN I-O ARCHIVO-COSTO.
+           PERFORM VALIDAR-USO-COSTO.
 
-           DELETE ARCHIVO-COSTO END-DELETE
+           IF EN-USO-COSTO
+              PERFORM INACTIVAR-COSTO
+              MOVE 00 TO DAT0-ENV
+              MOVE "REGISTRO EN USO - INACTIVADO" TO DAT1-ENV
+           ELSE
+              OPEN I-O ARCHIVO-COSTO
 
-           CLOSE ARCHIVO-COSTO.
+              DELETE ARCHIVO-COSTO END-DELETE
 
-           MOVE 00 TO DAT0-ENV
-           MOVE "REGISTRO BORRADO" TO DAT1-ENV.
+              CLOSE ARCHIVO-COSTO
+
+              PERFORM ELIMINAR-MARCA-INACTIVO
+
+              MOVE 00 TO DAT0-ENV
+              MOVE "REGISTRO BORRADO" TO DAT1-ENV
+           END-IF.
 
            GO TO ENVIO-DATOS.
 
+       VALIDAR-USO-COSTO.
+
+*          UN CENTRO DE COSTO QUE YA TIENE MOVIMIENTOS CONTABILIZADOS
+*          EN EL MES EN CURSO NO SE BORRA FISICAMENTE; SE INACTIVA
+*          PARA CONSERVAR LA TRAZABILIDAD DE LO YA CAUSADO.
+
+           MOVE "N" TO SW-EN-USO-W
+
+           OPEN INPUT MOVIMIENTO-DIARIO
+
+           IF OTR-STAT = "00"
+              MOVE COD-COST-LLEGADA-W TO COSTO-MOV
+              START MOVIMIENTO-DIARIO KEY IS NOT LESS COSTO-MOV
+                    INVALID KEY MOVE "23" TO OTR-STAT
+              END-START
+
+              IF OTR-STAT = "00"
+                 READ MOVIMIENTO-DIARIO NEXT RECORD WITH NO LOCK
+                      AT END MOVE "10" TO OTR-STAT
+                 END-READ
+
+                 IF OTR-STAT = "00" AND COSTO-MOV = COD-COST-LLEGADA-W
+                    MOVE "S" TO SW-EN-USO-W
+                 END-IF
+              END-IF
+
+              CLOSE MOVIMIENTO-DIARIO
+           END-IF.
+
+           IF NOT EN-USO-COSTO
+              PERFORM BUSCAR-HIJOS-COSTO
+           END-IF.
+
+       BUSCAR-HIJOS-COSTO.
+
+*          UN CENTRO DE COSTO QUE ES PADRE DE OTROS EN LA JERARQUIA
+*          TAMPOCO SE BORRA FISICAMENTE; PRIMERO HAY QUE REUBICAR O
+*          INACTIVAR LOS HIJOS.
+
+           MOVE LOW-VALUES TO COD-ESTCOS
+           START ARCHIVO-COSTO-EST KEY IS NOT LESS COD-ESTCOS
+                 INVALID KEY MOVE "23" TO OTR-STAT
+           END-START
+
+           PERFORM LEER-HIJO-COSTO
+                   UNTIL OTR-STAT NOT = "00" OR EN-USO-COSTO.
+
+       LEER-HIJO-COSTO.
+           READ ARCHIVO-COSTO-EST NEXT RECORD WITH NO LOCK
+                AT END MOVE "10" TO OTR-STAT
+           END-READ
+
+           IF OTR-STAT = "00" AND COD-PADRE-COSTO = COD-COST-LLEGADA-W
+              MOVE "S" TO SW-EN-USO-W
+           END-IF.
+
+       INACTIVAR-COSTO.
+           CLOSE ARCHIVO-COSTO-EST.
+
+           OPEN I-O ARCHIVO-COSTO-EST
+
+           MOVE COD-COST-LLEGADA-W TO COD-ESTCOS
+           READ ARCHIVO-COSTO-EST WITH LOCK
+                INVALID KEY
+                   INITIALIZE REG-COSTO-EST
+                   MOVE COD-COST-LLEGADA-W TO COD-ESTCOS
+                   MOVE "I"                TO ESTADO-COSTO
+                   WRITE REG-COSTO-EST END-WRITE
+               NOT INVALID KEY
+                   MOVE "I" TO ESTADO-COSTO
+                   REWRITE REG-COSTO-EST END-REWRITE
+           END-READ
+
+           CLOSE ARCHIVO-COSTO-EST.
+
+       ELIMINAR-MARCA-INACTIVO.
+           CLOSE ARCHIVO-COSTO-EST.
+
+           OPEN I-O ARCHIVO-COSTO-EST
+
+           MOVE COD-COST-LLEGADA-W TO COD-ESTCOS
+           DELETE ARCHIVO-COSTO-EST
+                  INVALID KEY CONTINUE
+           END-DELETE
+
+           CLOSE ARCHIVO-COSTO-EST.
+
+       GRABAR-PADRE-COSTO.
+
+*          GUARDA/ACTUALIZA EL PADRE JERARQUICO DEL CENTRO DE COSTO
+*          SIN TOCAR SU ESTADO ACTIVO/INACTIVO SI YA EXISTIA.
+
+           CLOSE ARCHIVO-COSTO-EST.
+
+           OPEN I-O ARCHIVO-COSTO-EST
+
+           MOVE COD-COST-LLEGADA-W TO COD-ESTCOS
+           READ ARCHIVO-COSTO-EST WITH LOCK
+                INVALID KEY
+                   INITIALIZE REG-COSTO-EST
+                   MOVE COD-COST-LLEGADA-W      TO COD-ESTCOS
+                   MOVE "A"                     TO ESTADO-COSTO
+                   MOVE COD-PADRE-COST-LLEGADA-W TO COD-PADRE-COSTO
+                   WRITE REG-COSTO-EST END-WRITE
+               NOT INVALID KEY
+                   MOVE "A"                     TO ESTADO-COSTO
+                   MOVE COD-PADRE-COST-LLEGADA-W TO COD-PADRE-COSTO
+                   REWRITE REG-COSTO-EST END-REWRITE
+           END-READ
+
+           CLOSE ARCHIVO-COSTO-EST.
+
+       VALIDAR-JERARQUIA-COSTO.
+
+*          UN CENTRO DE COSTO NO PUEDE SER SU PROPIO PADRE NI APARECER
+*          EN SU PROPIA CADENA DE ANCESTROS (CICLO); EL PADRE, SI SE
+*          INFORMA, DEBE EXISTIR EN ARCHIVO-COSTO.
+
+           MOVE "N" TO SW-ERR-JERAR-W
+
+           IF COD-PADRE-COST-LLEGADA-W NOT = SPACES
+                                    AND NOT = LOW-VALUES
+              IF COD-PADRE-COST-LLEGADA-W = COD-COST-LLEGADA-W
+                 MOVE "S" TO SW-ERR-JERAR-W
+              ELSE
+                 MOVE COD-PADRE-COST-LLEGADA-W TO COD-COSTO
+                 READ ARCHIVO-COSTO WITH NO LOCK
+                      INVALID KEY MOVE "S" TO SW-ERR-JERAR-W
+                 END-READ
+
+                 IF NOT ERR-JERARQUIA-COSTO
+                    MOVE COD-PADRE-COST-LLEGADA-W TO COD-ANCESTRO-W
+                    PERFORM BUSCAR-CICLO-PADRE
+                            VARYING CONT FROM 1 BY 1
+                            UNTIL CONT > 20
+                               OR COD-ANCESTRO-W = SPACES
+                               OR ERR-JERARQUIA-COSTO
+                 END-IF
+              END-IF
+           END-IF.
+
+       BUSCAR-CICLO-PADRE.
+           MOVE COD-ANCESTRO-W TO COD-ESTCOS
+           READ ARCHIVO-COSTO-EST WITH NO LOCK
+                INVALID KEY MOVE SPACES TO COD-ANCESTRO-W
+           END-READ
+
+           IF OTR-STAT = "00"
+              IF COD-PADRE-COSTO = COD-COST-LLEGADA-W
+                 MOVE "S" TO SW-ERR-JERAR-W
+              ELSE
+                 MOVE COD-PADRE-COSTO TO COD-ANCESTRO-W
+              END-IF
+           END-IF.
+
        ERROR-1.
            EVALUATE NOV-LLEGADA-W
              WHEN 7 MOVE "88"                           TO DAT0-ENV
@@ -329,7 +605,14 @@
                     MOVE "CON110D"                      TO DAT2-ENV
            END-EVALUATE
 
-           GO TO ENVIO-DATOS.   
+           GO TO ENVIO-DATOS.
+
+       ERROR-JERARQUIA.
+           MOVE "88"                                     TO DAT0-ENV
+           MOVE "Error - Jerarquia de Costo Invalida"    TO DAT1-ENV
+           MOVE "CON110D"                                TO DAT2-ENV
+
+           GO TO ENVIO-DATOS.
 
 
        ENVIO-DATOS.
@@ -384,6 +667,7 @@
              WHEN 19 MOVE TABLA-TEMP TO FECHA-CREA-COST-LLEGADA-W
              WHEN 20 MOVE TABLA-TEMP TO OPER-MODI-COST-LLEGADA-W
              WHEN 21 MOVE TABLA-TEMP TO FECHA-MODI-COST-LLEGADA-W
+             WHEN 22 MOVE TABLA-TEMP TO COD-PADRE-COST-LLEGADA-W
                      MOVE 1 TO SW-FIN
            END-EVALUATE.
 
