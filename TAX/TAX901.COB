@@ -1,5 +1,12 @@
       *=================================================================
-      *CONTABILIZA EGRESOS E INGRESOS DESDE PLANO    
+      *CONTABILIZA EGRESOS E INGRESOS DESDE PLANO
+      *=================================================================
+      * FEC      INI DESCRIPCION
+      * -------- --- ---------------------------------------------
+      * 09/08/26 JLR ANTES DE CONTABILIZAR SE VALIDA CADA LINEA DEL
+      *              PLANO CONTRA LOS MAESTROS DE CUENTAS Y TERCEROS;
+      *              LOS HALLAZGOS QUEDAN EN EL LOG Y SI HAY ALGUNO
+      *              NO SE CONTABILIZA NADA.
       *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
@@ -104,6 +111,7 @@
        01  SW9                  PIC 9.
        01  SECU-W               PIC 99.
        01  ERROR-STAT           PIC XX.
+       01  CANT-ERRORES-W       PIC 9(5) VALUE 0.
        01  VALOR-CIERRE-W       PIC S9(12)V99.
        01  CTA-CIERRE-W         PIC X(11).
        01  COSTO-CIERRE-W       PIC X(2).
@@ -116,6 +124,14 @@
            02 TIPO-ENV-W        PIC 9.
            02 FILLER            PIC X VALUE "|".
            02 VALOR-ENV-W       PIC X(60).
+           02 FILLER            PIC X VALUE "|".
+           02 RETENCION-ENV-W   PIC X(15).
+
+       01  PORCENT-RET-W        PIC 9(5)     VALUE 0.
+       01  VALOR-RETENCION-W    PIC S9(12)   VALUE 0.
+       01  TOTAL-RETENCION-W    PIC S9(12)   VALUE 0.
+       01  CTA-RETE-W           PIC X(11)    VALUE SPACES.
+       01  SUMA-COMPROB-W       PIC S9(13)   VALUE 0.
 
        01  FECHA-W.
            02 ANO-W.
@@ -285,7 +301,7 @@
                                           BY    "\MM\ARCHMOV.DAT"
            INSPECT NOM-MOV-W    REPLACING FIRST "MM" BY MES-TOTAL.
 
-       ABRIR-PLANO.
+       ABRIR-ARCHIVOS-PLANO.
            OPEN INPUT ARCHIVO-PLANO
 
            IF OTR-STAT = "35"
@@ -295,9 +311,127 @@
               INITIALIZE MENSAJE2-W
               GO TO MOSTRAR-ERROR
            END-IF.
-             
-       ABRIR-ARCHIVOS.     
-      
+
+       ABRIR-ARCHIVOS.
+
+       VALIDAR-PLANO.
+
+*          RECORRE EL PLANO ANTES DE CONTABILIZARLO, VERIFICANDO QUE
+*          LAS CUENTAS Y LOS TERCEROS REFERENCIADOS EXISTAN EN LOS
+*          MAESTROS. LOS HALLAZGOS QUEDAN REPORTADOS EN EL LOG Y, SI
+*          HAY ALGUNO, NO SE CONTABILIZA NADA.
+
+           MOVE 0 TO CANT-ERRORES-W
+
+           OPEN INPUT ARCHIVO-MAESTROS
+                      ARCHIVO-TERCEROS
+
+           PERFORM VALIDAR-LINEA-PLANO UNTIL OTR-STAT NOT = "00"
+
+           CLOSE ARCHIVO-TERCEROS ARCHIVO-PLANO
+           OPEN INPUT ARCHIVO-PLANO
+
+           IF CANT-ERRORES-W > 0
+              MOVE 2               TO TIPO-ENV-W
+              MOVE CANT-ERRORES-W  TO VALOR-ENV-W
+              CLOSE ARCHIVO-PLANO ARCHIVO-MAESTROS
+              GO TO CERRAR-SESION
+           END-IF.
+
+           GO TO REVISAR-NUMERO.
+
+       VALIDAR-LINEA-PLANO.
+           INITIALIZE REG-PLANO
+
+           READ ARCHIVO-PLANO NEXT AT END
+                              MOVE "10" TO OTR-STAT
+           END-READ.
+
+           IF OTR-STAT = "00"
+              UNSTRING REG-PLANO DELIMITED BY ","
+                INTO TIPO-REC-W,   CONV-REC-W,     AGEN-REC-W, FECHA-REC-W, COMPROB-REC-W,
+                     CTA-REC-W(1), VALOR-REC-W(1), RUT-REC-W(1),
+                     CTA-REC-W(2), VALOR-REC-W(2), RUT-REC-W(2),
+                     CTA-REC-W(3), VALOR-REC-W(3), RUT-REC-W(3),
+                     DETALLE-REC-W, CCOSTO-REC-W, OPER-REC-W, CTA-CAJA-REC-W, NIT-REC-W
+              END-UNSTRING
+
+              IF COMPROB-REC-W > 0
+                 PERFORM VALIDAR-CUENTAS-PLANO VARYING I FROM 1 BY 1 UNTIL I > 3
+                 PERFORM VALIDAR-BALANCE-COMPROB
+              END-IF
+           END-IF.
+
+       VALIDAR-BALANCE-COMPROB.
+
+*          LAS HASTA 3 CUENTAS DE UN MISMO COMPROBANTE DEBEN QUEDAR
+*          CUADRADAS ENTRE SI (DEBITOS = CREDITOS); LOS VALORES DEL
+*          PLANO YA VIENEN CON EL SIGNO DE DEBITO/CREDITO, ASI QUE
+*          LA SUMA DE LAS 3 CUENTAS DEBE DAR CERO.
+
+           COMPUTE SUMA-COMPROB-W =
+                   VALOR-REC-W (1) + VALOR-REC-W (2) + VALOR-REC-W (3)
+
+           IF SUMA-COMPROB-W NOT = 0
+              PERFORM REPORTAR-ERROR-BALANCE
+           END-IF.
+
+       REPORTAR-ERROR-BALANCE.
+           ADD 1 TO CANT-ERRORES-W
+           MOVE SPACES TO REG-LOG
+           STRING "COMPROBANTE DESCUADRADO: " DELIMITED BY SIZE
+                  COMPROB-REC-W                DELIMITED BY SIZE
+                  " DIFERENCIA "               DELIMITED BY SIZE
+                  SUMA-COMPROB-W               DELIMITED BY SIZE
+                  INTO REG-LOG
+           END-STRING
+           WRITE REG-LOG BEFORE 1.
+
+       VALIDAR-CUENTAS-PLANO.
+           IF VALOR-REC-W (I) > 0
+              MOVE CTA-REC-W (I) TO LLAVE-MAE
+              READ ARCHIVO-MAESTROS WITH NO LOCK
+                   INVALID KEY PERFORM REPORTAR-ERROR-CUENTA
+              END-READ
+
+              MOVE RUT-REC-W (I) TO COD-TERCERO
+              READ ARCHIVO-TERCEROS WITH NO LOCK
+                   INVALID KEY PERFORM REPORTAR-ERROR-TERCERO
+              END-READ
+           END-IF.
+
+       REPORTAR-ERROR-CUENTA.
+           ADD 1 TO CANT-ERRORES-W
+           MOVE SPACES TO REG-LOG
+           STRING "CUENTA INEXISTENTE: " DELIMITED BY SIZE
+                  CTA-REC-W (I)          DELIMITED BY SIZE
+                  " COMPROBANTE "        DELIMITED BY SIZE
+                  COMPROB-REC-W          DELIMITED BY SIZE
+                  INTO REG-LOG
+           END-STRING
+           WRITE REG-LOG BEFORE 1.
+
+       REPORTAR-ERROR-TERCERO.
+           ADD 1 TO CANT-ERRORES-W
+           MOVE SPACES TO REG-LOG
+           STRING "TERCERO INEXISTENTE: " DELIMITED BY SIZE
+                  RUT-REC-W (I)           DELIMITED BY SIZE
+                  " COMPROBANTE "         DELIMITED BY SIZE
+                  COMPROB-REC-W           DELIMITED BY SIZE
+                  INTO REG-LOG
+           END-STRING
+           WRITE REG-LOG BEFORE 1.
+
+       REPORTAR-RETENCION.
+           MOVE SPACES TO REG-LOG
+           STRING "RETENCION CALCULADA: CUENTA " DELIMITED BY SIZE
+                  CTA-REC-W (I)                  DELIMITED BY SIZE
+                  " VALOR "                      DELIMITED BY SIZE
+                  VALOR-RETENCION-W              DELIMITED BY SIZE
+                  INTO REG-LOG
+           END-STRING
+           WRITE REG-LOG BEFORE 1.
+
        REVISAR-NUMERO.
            INITIALIZE SECU-W SW9.
 
@@ -328,7 +462,7 @@
            IF SW9 = 0
               MOVE 1 TO SW9
               PERFORM ABRIR-MOVIMIENTO
-              MOVE 0 TO SECU-W VALOR-CIERRE-W
+              MOVE 0 TO SECU-W VALOR-CIERRE-W TOTAL-RETENCION-W
               MOVE CTA-CAJA-REC-W TO CTA-CIERRE-W
               MOVE NIT-REC-W      TO NIT-CIERRE-W
               MOVE CCOSTO-REC-W   TO COSTO-CIERRE-W
@@ -389,10 +523,12 @@
            MOVE 0 TO TIPO-ENV-W.
            INITIALIZE SECU-MOV-W.
            MOVE SECUENCIA-MOV-W  TO VALOR-ENV-W.
+           MOVE TOTAL-RETENCION-W TO RETENCION-ENV-W.
 
 
        CERRAR-ARCHIVOS.
            CLOSE MOVIMIENTO-DIARIO
+                 ARCHIVO-MAESTROS
                  ARCHIVO-LOG.
 
        
@@ -420,6 +556,33 @@
 
        GRABAR-DATOS.
            IF VALOR-REC-W (I) > 0
+
+*             CALCULO DE RETENCION EN LA FUENTE, TOMANDO EL PORCENTAJE
+*             Y LA CUENTA CONTRA LA CUAL SE CONTABILIZA DESDE EL
+*             MAESTRO DE TERCEROS (POR CATEGORIA DE RETENCION DEL
+*             TERCERO), NO DESDE LA CUENTA CONTABLE DEL MOVIMIENTO;
+*             EL VALOR CALCULADO SE REPORTA EN EL LOG Y EN LA
+*             RESPUESTA Y ADEMAS SE CONTABILIZA CONTRA LA CUENTA DE
+*             RETENCION DEL TERCERO.
+
+              IF TIPO-REC-W = 2
+                 MOVE RUT-REC-W (I) TO COD-TERCERO
+                 READ ARCHIVO-TERCEROS WITH NO LOCK
+                      INVALID KEY MOVE 0 TO PORCENT-RET-W
+                      NOT INVALID KEY
+                          MOVE PORCENT-RETE-TER TO PORCENT-RET-W
+                          MOVE CTA-RETE-TER     TO CTA-RETE-W
+                 END-READ
+
+                 IF PORCENT-RET-W > 0
+                    COMPUTE VALOR-RETENCION-W ROUNDED =
+                            VALOR-REC-W (I) * PORCENT-RET-W / 10000
+                    ADD VALOR-RETENCION-W TO TOTAL-RETENCION-W
+                    PERFORM REPORTAR-RETENCION
+                    PERFORM GRABAR-RETENCION
+                 END-IF
+              END-IF
+
               MOVE CTA-REC-W (I)   TO CUENTA-MOV
               MOVE RUT-REC-W (I)   TO ID-MOV
 
@@ -477,6 +640,30 @@
               WRITE MOV-DIARIO END-WRITE
            END-IF.
 
+       GRABAR-RETENCION.
+
+*          CONTRAPARTIDA DE LA RETENCION CALCULADA EN GRABAR-DATOS;
+*          SE CONTABILIZA COMO CREDITO (CONTRARIO AL DEBITO DE LA
+*          CUENTA PRINCIPAL) CONTRA LA CUENTA DE RETENCION DEL
+*          TERCERO, PARA QUE EL COMPROBANTE QUEDE CUADRADO.
+
+           MOVE CTA-RETE-W      TO CUENTA-MOV
+           MOVE RUT-REC-W (I)   TO ID-MOV
+           MOVE 0               TO TIP-DOC-MOV
+           MOVE AGEN-REC-W      TO NRO-DOC-MOV
+           MOVE FECHA2-W        TO FECHA-MOV
+           MOVE CCOSTO-REC-W    TO COSTO-MOV
+           MOVE AGEN-REC-W      TO REFER-MOV
+           COMPUTE VALOR-MOV = VALOR-RETENCION-W * -1
+           MOVE DETALLE-REC-W   TO DETALLE-MOV
+           MOVE FECHA2-W        TO FECHA-ELAB-MOV
+           ACCEPT HORA-ELAB-MOV FROM TIME
+           MOVE OPER-REC-W      TO OPER-MOV
+           ADD 1 TO SECU-W
+           MOVE SECU-W          TO SECU-MOV
+           SUBTRACT VALOR-MOV   FROM VALOR-CIERRE-W
+           WRITE MOV-DIARIO END-WRITE.
+
        ABRIR-MOVIMIENTO.
            MOVE DATO-IP         TO NOM-MOV-W 
            INSPECT NOM-MOV-W    REPLACING FIRST "                     "
