@@ -88,6 +88,17 @@
        01 DATOS-ENVIO.
           02 DAT0-ENV                  PIC XX.
 
+       01 FECHA-RES-GRP-W.
+          02 ANO-RES-NUM-W             PIC 9(4).
+          02 MES-RES-NUM-W             PIC 99.
+          02 DIA-RES-NUM-W             PIC 99.
+
+       01 VIGENCIA-MESES-W             PIC 9(3).
+       01 MESES-TOTAL-W                PIC 9(6).
+       01 ANO-VENCE-RES-W              PIC 9(4).
+       01 MES-VENCE-RES-W              PIC 99.
+       01 FECHA-VENCE-RES-W            PIC 9(8).
+
        01 LIN-1.  
           02 FILLER                   PIC X(13)  VALUE "{*FPREF_NUM*:".
           02 FILLER                   PIC X      VALUE "*".
@@ -278,8 +289,9 @@
            END-UNSTRING.
 
            MOVE LLAVESESION-LLEGA-W    TO LLAVE-SESION-W.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-TOTAL.
+
 
-           
        INICIAR-SESION.
            MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-SESION.DAT" TO NOM-SESION-W
            GO TO VALIDAR-SESION.
@@ -444,14 +456,38 @@
                  MOVE POS-PREF (J) TO POS-PREF-J
               END-IF
 
-              MOVE 1 TO ESTADO-PREF-J
-              
+              PERFORM CALCULAR-VENCE-RESOL
+
+              IF FECHA-TOTAL > FECHA-VENCE-RES-W
+                 MOVE 0 TO ESTADO-PREF-J
+              ELSE
+                 MOVE 1 TO ESTADO-PREF-J
+              END-IF
+
               INSPECT LIN-2 REPLACING ALL "*" BY CARAC-COMILLA
               INSPECT LIN-2 REPLACING ALL LOW-VALUES BY SPACES  
               MOVE LIN-2 TO DATOS-PLANO-W
               PERFORM DATOS-ENVIO
             END-IF.
 
+       CALCULAR-VENCE-RESOL.
+      *    CALCULA LA FECHA DE VENCIMIENTO DE LA RESOLUCION DIAN DEL
+      *    PREFIJO COMO FECHA-RES-PREF + VIGENCIA-PREF MESES.
+           MOVE FECHA-RES-PREF (J) TO FECHA-RES-GRP-W
+           MOVE VIGENCIA-PREF  (J) TO VIGENCIA-MESES-W
+
+           COMPUTE MESES-TOTAL-W =
+                   (ANO-RES-NUM-W * 12) + MES-RES-NUM-W - 1
+                 + VIGENCIA-MESES-W.
+
+           COMPUTE ANO-VENCE-RES-W = MESES-TOTAL-W / 12.
+           COMPUTE MES-VENCE-RES-W =
+                   MESES-TOTAL-W - (ANO-VENCE-RES-W * 12) + 1.
+
+           COMPUTE FECHA-VENCE-RES-W =
+                   (ANO-VENCE-RES-W * 10000) + (MES-VENCE-RES-W * 100)
+                 + DIA-RES-NUM-W.
+
        CERRAR-PREFIJOS.
            INITIALIZE LIN-2
            MOVE LIN-2 TO DATOS-PLANO-W
