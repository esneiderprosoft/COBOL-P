@@ -1,6 +1,9 @@
 004820*=================================================================
 004830* GUARDA EVOLUCIONES DE CONTROL DE LIQUIDOS
 004840*=================================================================
+      * JLR        09/08/26 SE AGREGA SUMATORIA AUTOMATICA DE LIQUIDOS
+      *            ADMINISTRADOS/ELIMINADOS DEL FOLIO Y ALERTA CUANDO EL
+      *            BALANCE SUPERA EL LIMITE DE CONTROL.
 004850 IDENTIFICATION DIVISION.
 004860 PROGRAM-ID. "HttpExtensionProc".
 004870 ENVIRONMENT DIVISION.
@@ -187,6 +190,29 @@
           05 LIQ-ELI-OTR1-W      PIC 9(5).
           05 LIQ-ELI-DET-W       PIC X(10).
 
+      *Totales de liquidos del folio y alerta de desbalance
+
+       77 TOTAL-ADMIN-W              PIC S9(6).
+       77 TOTAL-ELIM-W               PIC S9(6).
+       77 BALANCE-W                  PIC S9(6).
+       77 LIMITE-BALANCE-W           PIC S9(6) VALUE +1500.
+       77 LIMITE-BALANCE-NEG-W       PIC S9(6) VALUE -1500.
+       77 SW-FIN-SUMA-W              PIC X VALUE "N".
+          88 FIN-SUMA-LIQUIDOS-W        VALUE "S".
+       77 ALERTA-BALANCE-W           PIC X VALUE "N".
+          88 BALANCE-CRITICO-W          VALUE "S".
+
+       01 DATOS-ENVIO.
+          02 DAT0-ENV                PIC XX.
+          02 FILLER                  PIC X VALUE "|".
+          02 TOTAL-ADMIN-ENV         PIC -(5)9.
+          02 FILLER                  PIC X VALUE "|".
+          02 TOTAL-ELIM-ENV          PIC -(5)9.
+          02 FILLER                  PIC X VALUE "|".
+          02 BALANCE-ENV             PIC -(5)9.
+          02 FILLER                  PIC X VALUE "|".
+          02 ALERTA-BALANCE-ENV      PIC X.
+
 
        01 HORA-ENV.
           02 HRA-ENV             PIC 99.
@@ -559,12 +585,69 @@
 
            CLOSE EVOLUCION-HISTORIA.
 
-10700  PAGINA-CONFIG.  
+           GO TO PAGINA-CONFIG.
+
+      *    SUMA LOS LIQUIDOS ADMINISTRADOS/ELIMINADOS DE TODAS LAS
+      *    EVOLUCIONES DE TIPO LIQUIDOS (TIPO-EVO = 2) GRABADAS PARA
+      *    ESTE FOLIO, Y AVISA SI EL BALANCE SUPERA EL LIMITE DE
+      *    CONTROL EN CUALQUIER SENTIDO.
+       SUMAR-LIQUIDOS.
+
+           INITIALIZE TOTAL-ADMIN-W TOTAL-ELIM-W BALANCE-W
+           MOVE "N"              TO SW-FIN-SUMA-W
+           MOVE "N"              TO ALERTA-BALANCE-W
+
+           OPEN INPUT EVOLUCION-HISTORIA
+
+           MOVE FOLIO-LLEGAD-W   TO FOLIO-EVO
+           START EVOLUCION-HISTORIA KEY IS EQUAL FOLIO-EVO
+                 INVALID KEY MOVE "S" TO SW-FIN-SUMA-W
+           END-START
+
+           PERFORM ACUMULAR-LIQUIDOS UNTIL FIN-SUMA-LIQUIDOS-W
+
+           CLOSE EVOLUCION-HISTORIA
+
+           COMPUTE BALANCE-W = TOTAL-ADMIN-W - TOTAL-ELIM-W
+
+           IF BALANCE-W > LIMITE-BALANCE-W
+           OR BALANCE-W < LIMITE-BALANCE-NEG-W
+              MOVE "S" TO ALERTA-BALANCE-W
+           END-IF.
+
+       ACUMULAR-LIQUIDOS.
+           READ EVOLUCION-HISTORIA NEXT WITH NO LOCK
+                AT END MOVE "S" TO SW-FIN-SUMA-W
+           END-READ
+
+           IF NOT FIN-SUMA-LIQUIDOS-W
+              IF FOLIO-EVO NOT = FOLIO-LLEGAD-W
+                 MOVE "S" TO SW-FIN-SUMA-W
+              ELSE
+                 IF TIPO-EVO = 2
+                    ADD LIQ-ADM-ORAL-EVO LIQ-ADM-VENA-EVO
+                        LIQ-ADM-TRAN-EVO         TO TOTAL-ADMIN-W
+                    ADD LIQ-ELI-ORIN-EVO LIQ-ELI-DIAR-EVO
+                        LIQ-ELI-SOND-EVO LIQ-ELI-OTR1-EVO
+                                                 TO TOTAL-ELIM-W
+                 END-IF
+              END-IF
+           END-IF.
+
+10700  PAGINA-CONFIG.
+           PERFORM SUMAR-LIQUIDOS
+
+           MOVE 00                TO DAT0-ENV
+           MOVE TOTAL-ADMIN-W      TO TOTAL-ADMIN-ENV
+           MOVE TOTAL-ELIM-W       TO TOTAL-ELIM-ENV
+           MOVE BALANCE-W          TO BALANCE-ENV
+           MOVE ALERTA-BALANCE-W   TO ALERTA-BALANCE-ENV
+
 010720     MOVE "datosrecibidos" TO COBW3-CNV-NAME
-010730     MOVE 00               TO COBW3-CNV-VALUE
+010730     MOVE DATOS-ENVIO      TO COBW3-CNV-VALUE
 010740     CALL "COBW3_SET_CNV" USING COBW3
 010750
-010760     MOVE "..\PAGINAS\RECIBIDOS.ASPX" TO SALIDA-HTML  
+010760     MOVE "..\PAGINAS\RECIBIDOS.ASPX" TO SALIDA-HTML
 010770     PERFORM ABRIR-HTML.
 007980   
 007990 CERRAR-SESION.
