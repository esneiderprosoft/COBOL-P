@@ -1,6 +1,10 @@
 004820*=================================================================
 004830* CREA JSON DE CONSULTA DE DATOS POR PACIENTE HC.
 004840*=================================================================
+      * JLR        09/08/26 SE AGREGA DETECCION DE POSIBLE PACIENTE
+      *            DUPLICADO (MISMO DESCRIP-PACI, DISTINTO COD-PACI) Y
+      *            UNA ACCION DE FUSION QUE DEJA EL PEDIDO REGISTRADO
+      *            EN ARCHIVO-FUSION-PACI PARA SU APLICACION POSTERIOR.
 004850 IDENTIFICATION DIVISION.
 004860 PROGRAM-ID. "HttpExtensionProc".
 004870 ENVIRONMENT DIVISION.
@@ -54,6 +58,13 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS OTR-STAT.
 
+           SELECT ARCHIVO-FUSION-PACI LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-FUSION-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LLAVE-FUSION
+                  FILE STATUS IS OTR-STAT.
+
 005080 DATA DIVISION.
 005090 FILE SECTION.
        COPY "P:\PROG\PROYECT\FUENTES\FD-USUNET.CBL".
@@ -61,13 +72,30 @@
        COPY "S:\NEWCOBOL\FUENTES\FD-USUAR.CBL".
        COPY "S:\NEWCOBOL\FUENTES\FD-HCAPER17.CBL".
        COPY "S:\NEWCOBOL\FUENTES\FD-PACIE.CBL".
-       
+
 
        FD  ARCHIVO-JSON
            LABEL RECORD STANDARD.
        01  REG-PLANO.
            02 DATOS-PLANO     PIC X(3500).
 
+      *    PEDIDOS DE FUSION DE PACIENTES DUPLICADOS, DEJADOS COMO
+      *    PENDIENTES PARA QUE EL PROCESO DE CONSOLIDACION DE HISTORIAS
+      *    LOS APLIQUE; NO SE TOCA ARCHIVO-PACIENTES NI HISTORIA-CLINICA
+      *    DIRECTAMENTE DESDE ESTA CONSULTA.
+       FD  ARCHIVO-FUSION-PACI
+           LABEL RECORD STANDARD.
+       01  REG-FUSION-PACI.
+           02 LLAVE-FUSION.
+              03 COD-PRINCIPAL-FUSION  PIC X(15).
+              03 FECHA-FUSION          PIC 9(8).
+              03 HORA-FUSION           PIC 9(6).
+           02 COD-DUPLIC-FUSION        PIC X(15).
+           02 OPER-FUSION              PIC X(30).
+           02 ESTADO-FUSION            PIC X.
+              88 FUSION-PENDIENTE         VALUE "P".
+              88 FUSION-APLICADA          VALUE "A".
+
 005190 WORKING-STORAGE SECTION.
 005200 COPY "P:\PROG\PROYECT\FUENTES\COBW3.CBL".
 005210 COPY "P:\PROG\PROYECT\FUENTES\WEB-CARAC.CBL".
@@ -78,6 +106,7 @@
        77 NOM-HCAPE-W                PIC X(70).
        77 NOM-PACIE-W                PIC X(70).
        77 NOM-PLANO-W                PIC X(90).
+       77 NOM-FUSION-W               PIC X(70).
        77 CONT                       PIC 99.
        77 OPER-W                     PIC X(4).
        77 SUCURSAL-W                 PIC X.
@@ -85,6 +114,13 @@
        77 SW-BLANCA                  PIC 999.
        77 SW-OPEN                    PIC 9.
        77 LLAVE-HC-W                 PIC X(23).
+       77 COD-PACI-W                 PIC X(15).
+       77 DESCRIP-PACI-W             PIC X(40).
+       77 DUPLIC-W                   PIC X      VALUE "N".
+       77 COD-DUPLIC-W               PIC X(15).
+       77 NOM-DUPLIC-W               PIC X(24).
+       77 SW-FIN-DUPLIC-W            PIC X      VALUE "N".
+          88 FIN-DUPLICADOS-W                      VALUE "S".
 
 
        01 ULT-FECHA-NUM.
@@ -110,6 +146,8 @@
            02 DIRECTORIO-W           PIC X(30).
            02 MES-TRABAJO-W          PIC X(10).
            02 LLAVE-PACI-W           PIC X(15).
+           02 ACCION-LLEGAD-W        PIC X.
+           02 LLAVE-PACI-DUPLIC-W    PIC X(15).
 
 
        01 DATOS-ENVIO.
@@ -186,6 +224,12 @@
           02 REST-ODON-PACI-ENV      PIC X.
           02 FILLER                  PIC X VALUE "|".
           02 REST-PYP-PACI-ENV       PIC X.
+          02 FILLER                  PIC X VALUE "|".
+          02 DUPLIC-ENV              PIC X.
+          02 FILLER                  PIC X VALUE "|".
+          02 COD-DUPLIC-ENV          PIC X(15).
+          02 FILLER                  PIC X VALUE "|".
+          02 NOM-DUPLIC-ENV          PIC X(24).
 
 
 006310 LINKAGE SECTION.
@@ -259,13 +303,25 @@
 006610     USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-JSON.
 006620 ESCR-EXCEPTIONES.
 006630     IF OTR-STAT = "00" OR "35"
-006640        CONTINUE                                                                                      
+006640        CONTINUE
 006650     ELSE
 006660        MOVE OTR-STAT         TO MSJ1-HTML
 006670        MOVE NOM-PLANO-W      TO MSJ2-HTML
 006680        MOVE "HC002"          TO MSJ3-HTML
 006690        GO TO ENVIAR2-ERROR
 006700     END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-FUSION-PACI.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT         TO MSJ1-HTML
+              MOVE NOM-FUSION-W     TO MSJ2-HTML
+              MOVE "HC-CONSULT-PACIE" TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
 006710
 006720  END DECLARATIVES.
 006730
@@ -281,7 +337,8 @@
 
 
            UNSTRING LINEA-LLEGAD-W DELIMITED BY "|"
-              INTO SESION-LLEGAD-W, LLAVE-PACI-W, ADMIN-W
+              INTO SESION-LLEGAD-W, LLAVE-PACI-W, ADMIN-W,
+                   ACCION-LLEGAD-W, LLAVE-PACI-DUPLIC-W
            END-UNSTRING.
 
 001855     MOVE SESION-LLEGAD-W    TO LLAVE-SESION-W.
@@ -345,7 +402,7 @@
            INSPECT NOM-USUAR-W REPLACING FIRST "                              "
                                             BY DIRECTORIO-USUNET
 
-           MOVE NOM-USUAR-W TO NOM-PACIE-W 
+           MOVE NOM-USUAR-W TO NOM-PACIE-W NOM-FUSION-W
 
            INSPECT NOM-USUAR-W REPLACING FIRST  "                "
                                             BY  "\CONTROL\ARCHUSU".
@@ -353,6 +410,9 @@
            INSPECT NOM-PACIE-W REPLACING FIRST  "                     "
                                            BY   "\CONTROL\SC-PACIE.DAT".
 
+           INSPECT NOM-FUSION-W REPLACING FIRST "                      "
+                                            BY   "\CONTROL\SC-FUSION.DAT".
+
 
            INSPECT NOM-HCAPE-W  REPLACING FIRST "                    "
                                              BY IP-DATOS-USUNET
@@ -363,6 +423,9 @@
            INSPECT NOM-HCAPE-W REPLACING FIRST "                               "
                                             BY "NEWCOBOL\HC\DATOS\SC-HCAPER.S17".
 
+           IF ACCION-LLEGAD-W = "M"
+              GO TO GRABAR-FUSION
+           END-IF.
 
        LEER-USUARIO.
 
@@ -383,6 +446,54 @@
            END-READ.
            CLOSE ARCHIVO-PACIENTES.
 
+      *    BUSCA OTRO PACIENTE CON EL MISMO DESCRIP-PACI (LLAVE DE
+      *    BUSQUEDA POR NOMBRE) PERO DISTINTO COD-PACI, PARA AVISAR AL
+      *    OPERADOR QUE PUEDE TRATARSE DE UN REGISTRO DUPLICADO.
+       VERIFICAR-DUPLICADO.
+           MOVE COD-PACI      TO COD-PACI-W
+           MOVE DESCRIP-PACI  TO DESCRIP-PACI-W
+           MOVE "N"           TO DUPLIC-W
+           MOVE "N"           TO SW-FIN-DUPLIC-W
+           MOVE SPACES        TO COD-DUPLIC-W NOM-DUPLIC-W
+
+           IF DESCRIP-PACI-W = SPACES
+              GO TO BUSCAR-HISTORIA
+           END-IF
+
+           OPEN INPUT ARCHIVO-PACIENTES
+           MOVE DESCRIP-PACI-W TO DESCRIP-PACI
+           START ARCHIVO-PACIENTES KEY IS EQUAL DESCRIP-PACI
+                 INVALID KEY MOVE "S" TO SW-FIN-DUPLIC-W
+           END-START
+
+           PERFORM BUSCAR-DUPLICADO UNTIL FIN-DUPLICADOS-W
+
+           MOVE COD-PACI-W TO COD-PACI
+           READ ARCHIVO-PACIENTES WITH NO LOCK
+                INVALID KEY CONTINUE
+           END-READ
+
+           CLOSE ARCHIVO-PACIENTES
+
+           GO TO BUSCAR-HISTORIA.
+
+       BUSCAR-DUPLICADO.
+           READ ARCHIVO-PACIENTES NEXT WITH NO LOCK
+                AT END MOVE "S" TO SW-FIN-DUPLIC-W
+           END-READ
+
+           IF NOT FIN-DUPLICADOS-W
+              IF DESCRIP-PACI NOT = DESCRIP-PACI-W
+                 MOVE "S" TO SW-FIN-DUPLIC-W
+              ELSE
+                 IF COD-PACI NOT = COD-PACI-W
+                    MOVE "S"         TO DUPLIC-W
+                    MOVE COD-PACI    TO COD-DUPLIC-W
+                    MOVE NOMBRE-PACI TO NOM-DUPLIC-W
+                    MOVE "S"         TO SW-FIN-DUPLIC-W
+                 END-IF
+              END-IF
+           END-IF.
 
        BUSCAR-HISTORIA.
            OPEN INPUT HISTORIA-CLINICA.
@@ -462,7 +573,64 @@
            MOVE REST-TERF-PACI     TO REST-TERF-PACI-ENV
            MOVE REST-TERO-PACI     TO REST-TERO-PACI-ENV
            MOVE REST-ODON-PACI     TO REST-ODON-PACI-ENV
-           MOVE REST-PYP-PACI      TO REST-PYP-PACI-ENV.
+           MOVE REST-PYP-PACI      TO REST-PYP-PACI-ENV
+           MOVE DUPLIC-W           TO DUPLIC-ENV
+           MOVE COD-DUPLIC-W       TO COD-DUPLIC-ENV
+           MOVE NOM-DUPLIC-W       TO NOM-DUPLIC-ENV.
+
+      *    FUSION DE PACIENTES: EL FRONT ENVIA ACCION-LLEGAD-W = "M" CON
+      *    LLAVE-PACI-W (EL CODIGO QUE QUEDA) Y LLAVE-PACI-DUPLIC-W (EL
+      *    CODIGO QUE SE DA DE BAJA). SOLO SE VALIDA Y SE DEJA EL PEDIDO
+      *    GRABADO EN ARCHIVO-FUSION-PACI; LA CONSOLIDACION DE HISTORIA-
+      *    CLINICA SE APLICA APARTE, PUES ESTE PROGRAMA ES DE CONSULTA.
+       GRABAR-FUSION.
+           OPEN INPUT ARCHIVO-PACIENTES
+
+           MOVE LLAVE-PACI-W          TO COD-PACI
+           READ ARCHIVO-PACIENTES WITH NO LOCK
+                INVALID KEY
+                        MOVE "99"     TO MSJ1-HTML
+                        MOVE "Paciente principal no existe" TO MSJ2-HTML
+                        MOVE "HC-CONSULT-PACIE"   TO MSJ3-HTML
+                        GO TO ENVIAR2-ERROR
+           END-READ
+
+           MOVE LLAVE-PACI-DUPLIC-W   TO COD-PACI
+           READ ARCHIVO-PACIENTES WITH NO LOCK
+                INVALID KEY
+                        MOVE "99"     TO MSJ1-HTML
+                        MOVE "Paciente duplicado no existe" TO MSJ2-HTML
+                        MOVE "HC-CONSULT-PACIE"   TO MSJ3-HTML
+                        GO TO ENVIAR2-ERROR
+           END-READ
+
+           CLOSE ARCHIVO-PACIENTES
+
+           OPEN I-O ARCHIVO-FUSION-PACI
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  OPEN OUTPUT ARCHIVO-FUSION-PACI
+                        CLOSE  ARCHIVO-FUSION-PACI
+                        OPEN I-O ARCHIVO-FUSION-PACI
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE
+
+           INITIALIZE REG-FUSION-PACI
+           MOVE LLAVE-PACI-W          TO COD-PRINCIPAL-FUSION
+           MOVE LLAVE-PACI-DUPLIC-W   TO COD-DUPLIC-FUSION
+           MOVE FECHA-TOTAL           TO FECHA-FUSION
+           ACCEPT HORA-TOTAL FROM TIME
+           MOVE HORA-TOTAL            TO HORA-FUSION
+           MOVE NOMBRE-USUNET         TO OPER-FUSION
+           SET FUSION-PENDIENTE       TO TRUE
+
+           WRITE REG-FUSION-PACI END-WRITE
+
+           CLOSE ARCHIVO-FUSION-PACI
+
+           MOVE 00 TO DAT0-ENV
+
+           GO TO PAGINA-CONFIG.
 
 010700 PAGINA-CONFIG.
 
