@@ -1,7 +1,10 @@
       *==================================================================
       *CREA JSON CON MEDICAMENTOS|FARMACOS
       *==================================================================
-       IDENTIFICATION DIVISION. 
+      * JLR        09/08/26 SE AGREGA ALERTA DE STOCK BAJO CONSULTANDO
+      *            EL MAESTRO DE ARTICULOS POR CADA MEDICAMENTO.
+      *==================================================================
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -32,15 +35,29 @@
                   ALTERNATE RECORD KEY IS CTL-USU     WITH DUPLICATES
                   ALTERNATE RECORD KEY IS CLAVE-USU   WITH DUPLICATES
                   ALTERNATE RECORD KEY IS CLAVE-2-USU WITH DUPLICATES
-                  FILE STATUS IS OTR-STAT.          
-                                                          
-      
+                  FILE STATUS IS OTR-STAT.
+
+                  SELECT MAESTRO-ARTICULOS LOCK MODE IS AUTOMATIC
+                         ASSIGN NOM-ART-W
+                         ORGANIZATION INDEXED;
+                         ACCESS MODE  DYNAMIC;
+                         RECORD KEY COD-ART
+                         ALTERNATE RECORD KEY CLASE-ART       WITH DUPLICATES
+                         ALTERNATE RECORD KEY COD-BARRAS-ART  WITH DUPLICATES
+                         ALTERNATE RECORD KEY DESCRIP-ART     WITH DUPLICATES
+                         ALTERNATE RECORD KEY USO-ART         WITH DUPLICATES
+                         ALTERNATE RECORD KEY CL-ROTAC-ART    WITH DUPLICATES
+                         ALTERNATE RECORD KEY UBICAC-ART      WITH DUPLICATES
+                         ALTERNATE RECORD KEY FECHA-VENCE-ART WITH DUPLICATES
+                         FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
        COPY "..\..\FUENTES\FD-SESION.CBL".
        COPY "..\..\FUENTES\FD-CODPO.CBL".
-       COPY "..\..\FUENTES\FD-USUAR.CBL". 
+       COPY "..\..\FUENTES\FD-USUAR.CBL".
+       COPY "..\..\FUENTES\FD-ARTIC.CBL".
 
        FD  ARCHIVO-JSON
            LABEL RECORD STANDARD.
@@ -56,6 +73,12 @@
        77 NOM-PLANO-W PIC X(100).
        77 NOM-POS-W   PIC X(100).
        77 NOM-USUAR-W        PIC X(100).
+       77 NOM-ART-W          PIC X(100).
+
+       77 SW-SIN-ART-W       PIC X VALUE "N".
+          88 SIN-MAESTRO-ART-W   VALUE "S".
+       77 ALERTA-STOCK-W     PIC X VALUE "N".
+          88 HAY-ALERTA-STOCK-W     VALUE "S".
 
        01 LINEA-LLEGAD-W                PIC X(400).
        01  DATO-LLEGADA-W.
@@ -137,6 +160,18 @@
           02 FILLER                  PIC X(9)   VALUE "*UNSERV*:".
           02 FILLER                  PIC X      VALUE "*".
           02 UNSERV-POS-J            PIC XX.
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(12)  VALUE "*STOCKACT*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 STOCK-ACT-POS-J         PIC 9(5).
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(12)  VALUE "*STOCKMIN*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 STOCK-MIN-POS-J         PIC 9(6).
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(15)  VALUE "*ALERTASTOCK*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 ALERTA-STOCK-J          PIC X.
           02 FILLER                  PIC XX     VALUE "*}".
           02 CIERRE-LIN-CODPOS            PIC X.
 
@@ -196,6 +231,18 @@
               GO TO ENVIAR2-ERROR
            END-IF.
 
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON MAESTRO-ARTICULOS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                   TO MSJ1-HTML
+              MOVE "SER809- MAESTRO ARTIC"    TO MSJ2-HTML
+              MOVE NOM-ART-W                  TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        END DECLARATIVES.
       
        INICIAR-IIS.
@@ -266,9 +313,9 @@
            INSPECT NOM-USUAR-W REPLACING FIRST " "
                                             BY "\"
 
-           MOVE NOM-USUAR-W TO NOM-POS-W NOM-PLANO-W 
+           MOVE NOM-USUAR-W TO NOM-POS-W NOM-PLANO-W NOM-ART-W
 
-           INSPECT NOM-USUAR-W REPLACING 
+           INSPECT NOM-USUAR-W REPLACING
            FIRST "                              "
                BY DIRECTORIO-LLEGAD-W
 
@@ -278,6 +325,9 @@
            INSPECT NOM-POS-W REPLACING FIRST   "                       "
                                             BY "PROG\DATOS\SC-FARMA.DAT"
 
+           INSPECT NOM-ART-W REPLACING FIRST "                         "
+                                          BY "PROG\DATOS\SC-MAESART.DAT"
+
            MOVE NOM-PLANO-JSON-W  TO NOM-PLANO-W.
 
            INSPECT NOM-PLANO-W REPLACING FIRST "                                         "
@@ -293,6 +343,12 @@
            OPEN OUTPUT ARCHIVO-JSON
            OPEN INPUT ARCHIVO-POS
 
+           MOVE "N" TO SW-SIN-ART-W
+           OPEN INPUT MAESTRO-ARTICULOS
+           IF OTR-STAT NOT = "00"
+              MOVE "S" TO SW-SIN-ART-W
+           END-IF.
+
            INITIALIZE REG-JSON.
            MOVE "{*SER809*:[" TO  DATOS-JSON
            INSPECT DATOS-JSON REPLACING ALL "*" BY CARAC-COMILLA
@@ -330,14 +386,45 @@
 
            INSPECT DESCRIP-POS-J REPLACING ALL "*" BY "X"
 
+           PERFORM BUSCAR-STOCK
+           MOVE STOCK-ALMAC-ART (1)   TO STOCK-ACT-POS-J
+           MOVE STOCK-MIN-ART   (1)   TO STOCK-MIN-POS-J
+           MOVE ALERTA-STOCK-W          TO ALERTA-STOCK-J
+
            INSPECT LIN-CODPOS REPLACING ALL "*" BY CARAC-COMILLA
- 
+
            MOVE "," TO CIERRE-LIN-CODPOS
            MOVE LIN-CODPOS TO DATOS-JSON
            WRITE REG-JSON
 
            GO TO LEER-FARMA.
 
+      *****************************************************
+      *    CONSULTA EL MAESTRO DE ARTICULOS POR EL CODIGO  *
+      *    DEL MEDICAMENTO Y ALERTA CUANDO LA EXISTENCIA    *
+      *    EN EL ALMACEN PRINCIPAL NO SUPERA EL MINIMO.     *
+      *****************************************************
+       BUSCAR-STOCK.
+           MOVE "N" TO ALERTA-STOCK-W
+           INITIALIZE STOCK-ART (1)
+
+           IF SIN-MAESTRO-ART-W
+              GO TO FIN-BUSCAR-STOCK
+           END-IF.
+
+           MOVE LLAVE-POS TO COD-ART
+
+           READ MAESTRO-ARTICULOS WITH NO LOCK
+                INVALID KEY CONTINUE
+                NOT INVALID KEY
+                     IF STOCK-ALMAC-ART (1) <= STOCK-MIN-ART (1)
+                        MOVE "S" TO ALERTA-STOCK-W
+                     END-IF
+           END-READ.
+
+       FIN-BUSCAR-STOCK.
+           EXIT.
+
        CERRAR-FARMA.
 
            INITIALIZE CIERRE-LIN-CODPOS
