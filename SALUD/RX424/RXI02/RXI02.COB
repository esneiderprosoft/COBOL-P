@@ -55,7 +55,14 @@
                     ACCESS MODE IS DYNAMIC;
                     RECORD KEY IS COD-COSTO
                     FILE STATUS IS OTR-STAT.
-      
+
+             SELECT ARCHIVO-REIMPRX LOCK MODE IS AUTOMATIC
+                    ASSIGN NOM-REIMP-W
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS LLAVE-REIMPRX
+                    FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
@@ -68,6 +75,15 @@
        COPY "..\..\FUENTES\FD-COSTO.CBL".
        COPY "..\..\FUENTES\FD-PROFE.CBL".
 
+      *    CONTROL DE REIMPRESIONES DE LA FACTURA DE RX, PARA PODER
+      *    DETECTAR CUANDO UNA FACTURA SE VUELVE A IMPRIMIR Y MARCARLA
+      *    COMO COPIA.
+       FD  ARCHIVO-REIMPRX
+           LABEL RECORD STANDARD.
+       01  REG-REIMPRX.
+           02 LLAVE-REIMPRX          PIC X(19).
+           02 CONT-REIMPRX           PIC 9(3).
+
        WORKING-STORAGE  SECTION.
        COPY "..\..\FUENTES\COBW3.CBL".
        COPY "..\..\FUENTES\WEB-CARAC19.CBL".
@@ -92,6 +108,8 @@
        77 NOM-COSTO-W                       PIC X(70).
        77 DATOS-PLANO-W                     PIC X(1024).
        77 NOM-FIRMA-W                       PIC X(60).
+       77 NOM-REIMP-W                       PIC X(70).
+       77 ES-COPIA-W                        PIC X VALUE "N".
 
        01 TABLA-RESULTADO-PPAL-W.
           02 RESULTADOS-PPAL-W  OCCURS 11.
@@ -163,6 +181,14 @@
           02 FILLER                         PIC X(15) VALUE "*NOMMEDICO_RX*:".
           02 FILLER                         PIC X     VALUE "*".
           02 NOM-MEDICO-RX-J                PIC X(30).
+          02 FILLER                         PIC XX    VALUE "*,".
+          02 FILLER                         PIC X(13) VALUE "*ESCOPIA_RX*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 ES-COPIA-RX-J                  PIC X.
+          02 FILLER                         PIC XX    VALUE "*,".
+          02 FILLER                         PIC X(14) VALUE "*NROREIMP_RX*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 NRO-REIMP-RX-J                 PIC 9(3).
           02 FILLER                         PIC XX    VALUE "*}".
           02 CIERRE-LIN-1                   PIC X.
 
@@ -286,13 +312,24 @@
            USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-COSTO.
        ESCR-EXCEPTIONES.
            IF OTR-STAT = "00"
-              CONTINUE            
+              CONTINUE
            ELSE
               MOVE OTR-STAT                 TO MSJ1-HTML
               MOVE NOM-COSTO-W              TO MSJ2-HTML
               MOVE "RX424"                  TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
            END-IF.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-REIMPRX.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-REIMP-W              TO MSJ2-HTML
+              MOVE "RX424"                  TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
        END DECLARATIVES.
       
        INICIAR-IIS.
@@ -353,6 +390,7 @@
                                            BY IP-DATOS-USUNET
 
            MOVE NOM-PACIE-W    TO NOM-RES-RX
+                                  NOM-REIMP-W
 
            INSPECT NOM-PACIE-W REPLACING FIRST " "
                                             BY "\"
@@ -371,7 +409,11 @@
                                             BY "\CONTROL\SC-PACIE.DAT"
 
            INSPECT NOM-RES-RX REPLACING FIRST "                        "
-                                           BY "\PROG\DATOS\SC-RESRX.DAT".
+                                           BY "\PROG\DATOS\SC-RESRX.DAT"
+
+           INSPECT NOM-REIMP-W REPLACING FIRST
+                   "                          "
+                                        BY "\PROG\DATOS\SC-REIMPRX.DAT".
 
 
        CONSULTAR-FACTURA.
@@ -379,11 +421,23 @@
                       ARCHIVO-PACIENTES
                       ARCHIVO-TERCEROS
 
+           PERFORM ABRIR-REIMPRX
+
            MOVE "{*IMPRESION*:["       TO DATOS-PLANO-W
            INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
            PERFORM DATOS-ENVIO
            MOVE LLAVE-FACT-LLEGADA-W  TO LLAVE-RX.
 
+       ABRIR-REIMPRX.
+           OPEN I-O ARCHIVO-REIMPRX
+           EVALUATE OTR-STAT
+             WHEN "00" CONTINUE
+             WHEN "35" OPEN OUTPUT ARCHIVO-REIMPRX
+                       CLOSE       ARCHIVO-REIMPRX
+                       OPEN I-O    ARCHIVO-REIMPRX
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE.
+
        ABRIR-FACTURA.
            READ RESULTADOS-RX WITH NO LOCK
                 INVALID KEY
@@ -399,6 +453,8 @@
            MOVE DESCRIP-PACI-RX       TO DESCRIP-PACI-RX-J
            MOVE ID-HISTORIA-FACT-RX   TO COD-PACI
 
+           PERFORM CONTROLAR-REIMPRESION
+
            READ ARCHIVO-PACIENTES WITH NO LOCK
                 INVALID KEY
                   MOVE COD-PACI       TO DESCRIP-PACI
@@ -425,6 +481,8 @@
            MOVE ID-RADIOLOGO-RX       TO IDRADIOLOGO-RX-J
            MOVE NOM-MEDICO-RX         TO NOM-MEDICO-RX-J
            MOVE REG-MEDICO-RX         TO REG-MED-RX-J
+           MOVE ES-COPIA-W            TO ES-COPIA-RX-J
+           MOVE CONT-REIMPRX          TO NRO-REIMP-RX-J
 
            MOVE "," TO CIERRE-LIN-1
            INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
@@ -445,6 +503,26 @@
            PERFORM MONTAR-ADICIONAL VARYING I FROM 1 BY 1
                                               UNTIL I > 8.
 
+           GO TO CERRAR-CFECHA.
+
+      *    LLEVA EL CONTEO DE VECES QUE SE HA IMPRESO ESTA FACTURA DE
+      *    RX. LA PRIMERA IMPRESION SALE LIMPIA; DE LA SEGUNDA EN
+      *    ADELANTE SE DEVUELVE ES-COPIA-RX-J = "S" PARA QUE LA
+      *    PAGINA DE IMPRESION MARQUE EL DOCUMENTO COMO "COPIA".
+       CONTROLAR-REIMPRESION.
+           MOVE LLAVE-RX TO LLAVE-REIMPRX
+
+           READ ARCHIVO-REIMPRX
+                INVALID KEY
+                   MOVE "N"          TO ES-COPIA-W
+                   MOVE 1            TO CONT-REIMPRX
+                   WRITE REG-REIMPRX
+               NOT INVALID KEY
+                   MOVE "S"          TO ES-COPIA-W
+                   ADD 1 TO CONT-REIMPRX
+                   REWRITE REG-REIMPRX
+           END-READ.
+
        CERRAR-CFECHA.
            INITIALIZE LIN-1
            INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
@@ -456,7 +534,8 @@
 
            CLOSE RESULTADOS-RX
                  ARCHIVO-PACIENTES
-                 ARCHIVO-TERCEROS.
+                 ARCHIVO-TERCEROS
+                 ARCHIVO-REIMPRX.
 
        PAGINA-CONFIG.
            MOVE "statuscode" TO COBW3-CNV-NAME
