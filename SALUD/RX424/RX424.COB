@@ -55,7 +55,14 @@
                     ACCESS MODE IS DYNAMIC;
                     RECORD KEY IS COD-COSTO
                     FILE STATUS IS OTR-STAT.
-      
+
+             SELECT ARCHIVO-REIMPRX LOCK MODE IS AUTOMATIC
+                    ASSIGN NOM-REIMP-W
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS LLAVE-REIMPRX
+                    FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
@@ -68,6 +75,15 @@
        COPY "..\..\FUENTES\FD-COSTO.CBL".
        COPY "..\..\FUENTES\FD-PROFE.CBL".
 
+      *    CONTROL DE REIMPRESIONES DE LA FACTURA DE RX (RXI02), AQUI
+      *    SOLO LEIDO PARA EL REPORTE DE FACTURAS CON REIMPRESIONES
+      *    INUSUALMENTE ALTAS.
+       FD  ARCHIVO-REIMPRX
+           LABEL RECORD STANDARD.
+       01  REG-REIMPRX.
+           02 LLAVE-REIMPRX          PIC X(19).
+           02 CONT-REIMPRX           PIC 9(3).
+
        WORKING-STORAGE  SECTION.
        COPY "..\..\FUENTES\COBW3.CBL".
        COPY "..\..\FUENTES\WEB-CARAC19.CBL".
@@ -92,6 +108,7 @@
           02 FECHA-FIN-LLEGADA-W            PIC X(8).
           02 NRO-INI-LLEGADA-W              PIC X(6).
           02 NRO-FIN-LLEGADA-W              PIC X(6).
+          02 UMBRAL-REIMPR-LLEGADA-W        PIC 9(3).
 
 
        77 SW-NIT                            PIC X(10).
@@ -101,7 +118,9 @@
        77 NOM-CUPS-W                        PIC X(70).
        77 NOM-ENFER-W                       PIC X(70).
        77 NOM-COSTO-W                       PIC X(70).
+       77 NOM-REIMP-W                       PIC X(70).
        77 DATOS-PLANO-W                     PIC X(800).
+       01 UMBRAL-REIMPR-W                   PIC 9(3) VALUE 003.
        01 FECHA-FIN.
           02 ANO-FIN                        PIC 9(4).
           02 MES-FIN                        PIC 99.
@@ -135,6 +154,21 @@
           02 FILLER                         PIC XX    VALUE "*}".
           02 CIERRE-LIN-2                   PIC X.
 
+       01 LIN-3.
+          02 FILLER                         PIC X(14) VALUE "{*LLAVE_FACT*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 LLAVE-FACT-REIMPR-J            PIC X(19).
+          02 FILLER                         PIC XX    VALUE "*,".
+          02 FILLER                         PIC X(15) VALUE "*FECHA_FACTRX*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 FECHA-FACT-REIMPR-J            PIC X(8).
+          02 FILLER                         PIC XX    VALUE "*,".
+          02 FILLER                         PIC X(13) VALUE "*NRO_REIMPR*:".
+          02 FILLER                         PIC X     VALUE "*".
+          02 NRO-REIMPR-J                   PIC 999.
+          02 FILLER                         PIC XX    VALUE "*}".
+          02 CIERRE-LIN-3                   PIC X.
+
 
        LINKAGE SECTION.
        COPY "..\..\FUENTES\ISAPICTX.CBL".
@@ -234,13 +268,24 @@
            USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-COSTO.
        ESCR-EXCEPTIONES.
            IF OTR-STAT = "00"
-              CONTINUE            
+              CONTINUE
            ELSE
               MOVE OTR-STAT                 TO MSJ1-HTML
               MOVE NOM-COSTO-W              TO MSJ2-HTML
               MOVE "RX424"                  TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
            END-IF.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-REIMPRX.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-REIMP-W              TO MSJ2-HTML
+              MOVE "RX424"                  TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
        END DECLARATIVES.
       
        INICIAR-IIS.
@@ -253,12 +298,13 @@
            CALL "COBW3_GET_VALUE" USING COBW3.
            MOVE COBW3-GET-DATA TO LLEGADA-W
 
+           MOVE ZEROS TO UMBRAL-REIMPR-LLEGADA-W
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
               INTO LLAVE-SESION-LLEGAD-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W,
                    OPERADOR-LLEGADA-W, PASO-LLEGADA-W, FECHA-FACT-LLEGADA-W, COD-TER-LLEGADA-W,
                    COD-PROF-LLEGADA-W, SUC-W, PREF-FACT-W, CTA-FACTURA-W, FECHA-FIN-LLEGADA-W,
-                   NRO-INI-LLEGADA-W, NRO-FIN-LLEGADA-W
+                   NRO-INI-LLEGADA-W, NRO-FIN-LLEGADA-W, UMBRAL-REIMPR-LLEGADA-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGAD-W    TO LLAVE-SESION-W.
@@ -305,6 +351,7 @@
            MOVE NOM-PACIE-W    TO NOM-RES-RX
                                   NOM-ENFER-W
                                   NOM-CUPS-W
+                                  NOM-REIMP-W
 
            INSPECT NOM-PACIE-W REPLACING FIRST " "
                                             BY "\"
@@ -338,6 +385,10 @@
            INSPECT NOM-CUPS-W REPLACING FIRST "                           "
                                            BY "\PROG\DATOS\SC-ARCHCUPS.DAT".
 
+           INSPECT NOM-REIMP-W REPLACING FIRST
+                   "                          "
+                                        BY "\PROG\DATOS\SC-REIMPRX.DAT".
+
 
        EVALUAR-PASO-W.
            EVALUATE PASO-LLEGADA-W
@@ -345,6 +396,7 @@
                WHEN "2"  GO TO CONSULTAR-TERCEROS
                WHEN "3"  GO TO CONSULTAR-PROFESIONALES
                WHEN "4"  GO TO LEER-FACTURA
+               WHEN "5"  GO TO REPORTE-REIMPRESIONES
            END-EVALUATE.
 
        CONSULTAR-FECHA.
@@ -526,6 +578,82 @@
            CLOSE RESULTADOS-RX
            GO TO PAGINA-CONFIG.
 
+      *    REPORTA LAS FACTURAS DE RX CUYO CONTADOR DE REIMPRESIONES
+      *    (LLEVADO POR RXI02) SEA IGUAL O MAYOR AL UMBRAL RECIBIDO; SI
+      *    EL LLAMADOR NO INFORMA UMBRAL SE USA EL VALOR POR DEFECTO
+      *    UMBRAL-REIMPR-W.
+       REPORTE-REIMPRESIONES.
+           IF UMBRAL-REIMPR-LLEGADA-W NOT = ZEROS
+              MOVE UMBRAL-REIMPR-LLEGADA-W TO UMBRAL-REIMPR-W
+           END-IF
+
+           OPEN INPUT RESULTADOS-RX
+
+           PERFORM ABRIR-REIMPRX-REPORTE
+
+           MOVE "{*REIMPRESIONES*:["  TO DATOS-PLANO-W
+           INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
+           PERFORM DATOS-ENVIO
+
+           MOVE LOW-VALUES TO LLAVE-REIMPRX
+           START ARCHIVO-REIMPRX KEY IS NOT LESS THAN LLAVE-REIMPRX
+                 INVALID KEY GO TO CERRAR-REIMPRESIONES
+           END-START.
+
+       LEER-REIMPRESION.
+           READ ARCHIVO-REIMPRX NEXT WITH NO LOCK AT END
+                GO TO CERRAR-REIMPRESIONES
+           END-READ.
+
+           IF CONT-REIMPRX < UMBRAL-REIMPR-W
+              GO TO LEER-REIMPRESION
+           END-IF
+
+           INITIALIZE LIN-3
+           MOVE LLAVE-REIMPRX TO LLAVE-FACT-REIMPR-J
+
+           MOVE LLAVE-REIMPRX TO LLAVE-RX
+           READ RESULTADOS-RX WITH NO LOCK
+                INVALID KEY
+                   MOVE SPACES TO FECHA-FACT-REIMPR-J
+                NOT INVALID KEY
+                   MOVE FECHA-FACT-RX TO FECHA-FACT-REIMPR-J
+           END-READ
+
+           MOVE CONT-REIMPRX TO NRO-REIMPR-J
+           MOVE "," TO CIERRE-LIN-3
+           INSPECT LIN-3 REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-3 TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO
+
+           GO TO LEER-REIMPRESION.
+
+       CERRAR-REIMPRESIONES.
+           INITIALIZE LIN-3
+           INSPECT LIN-3 REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-3 TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO
+           MOVE "]}" TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO
+
+           CLOSE RESULTADOS-RX
+           CLOSE ARCHIVO-REIMPRX
+           GO TO PAGINA-CONFIG.
+
+       ABRIR-REIMPRX-REPORTE.
+           OPEN INPUT ARCHIVO-REIMPRX
+           EVALUATE OTR-STAT
+               WHEN "00"  CONTINUE
+               WHEN "35"  OPEN OUTPUT ARCHIVO-REIMPRX
+                          CLOSE       ARCHIVO-REIMPRX
+                          OPEN INPUT  ARCHIVO-REIMPRX
+               WHEN OTHER CLOSE RESULTADOS-RX
+                          MOVE "SC-1"        TO MSJ1-HTML
+                          MOVE "01"          TO MSJ2-HTML
+                          MOVE "RX424"       TO MSJ3-HTML
+                          GO TO ENVIAR2-ERROR
+           END-EVALUATE.
+
        PAGINA-CONFIG.
            MOVE "statuscode" TO COBW3-CNV-NAME
            MOVE "00"         TO COBW3-CNV-VALUE
