@@ -1,5 +1,14 @@
 000001*=================================================================
       * CONTABILIDAD - BUSCA EL ULTIMO NUMERO DE UNA SECUENCIA.
+      *=================================================================
+      * FEC      INI DESCRIPCION
+      * -------- --- ---------------------------------------------
+      * 09/08/26 JLR EL NUMERO CONSULTADO QUEDA RESERVADO DE UNA VEZ
+      *              (SE GRABA EL CONSECUTIVO INCREMENTADO) PARA QUE
+      *              DOS USUARIOS NO OBTENGAN EL MISMO COMPROBANTE;
+      *              SE AGREGA LA ACCION "L" PARA LIBERARLO SI AL
+      *              FINAL NO SE UTILIZO Y NADIE HA RESERVADO UNO
+      *              POSTERIOR.
       *=================================================================
 
        IDENTIFICATION DIVISION.
@@ -75,6 +84,10 @@
 000098          05 ANO-ULT-MOV-LNK     PIC 99.
 000099          05 MES-ULT-MOV-LNK     PIC 99.
 000100          05 DIA-ULT-MOV-LNK     PIC 99.
+          02 ACCION-LLEGADA-W          PIC X VALUE "R".
+             88 RESERVAR-ACCION-W            VALUE "R".
+             88 LIBERAR-ACCION-W             VALUE "L".
+          02 NRO-LIBERAR-LLEGADA-W     PIC 9(9).
 
        01 NOMBRE-OPER-W.
           02 NOMBRE1-OPER-W            PIC X(28).
@@ -100,6 +113,8 @@
           02 NRO2-ULT-COMP-ENV         PIC 9(6).
           02 FILLER                    PIC X VALUE "|".
           02 SECUENCIA-MOV-ENV         PIC X(11).
+          02 FILLER                    PIC X VALUE "|".
+          02 LIBERADO-ENV              PIC X.
 
        LINKAGE SECTION.
 
@@ -168,8 +183,13 @@
 006810     CALL "COBW3_GET_VALUE" USING COBW3.
 006820     MOVE COBW3-GET-DATA    TO LINEA-LLEGADA-W.
 
+           MOVE "R" TO ACCION-LLEGADA-W
+           MOVE 0   TO NRO-LIBERAR-LLEGADA-W
+
            UNSTRING LINEA-LLEGADA-W DELIMITED BY "|"
-               INTO LLAVE-SESION-LLEGAD-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, DATO-ULT-MOV-LNK
+               INTO LLAVE-SESION-LLEGAD-W, DIR-CONTAB-LLEGADA-W,
+                    MES-CONTAB-LLEGADA-W, DATO-ULT-MOV-LNK,
+                    ACCION-LLEGADA-W, NRO-LIBERAR-LLEGADA-W
            END-UNSTRING.
 
 001855     MOVE LLAVE-SESION-LLEGAD-W  TO LLAVE-SESION-W.
@@ -289,7 +309,7 @@
            END-IF.
 
        ABRIR-MOVIMIENTO.
-           OPEN INPUT MOVIMIENTO-DIARIO.
+           OPEN I-O MOVIMIENTO-DIARIO.
 
        LEER-NUMERACION.
            INITIALIZE MOV-DIARIO.
@@ -297,11 +317,9 @@
            MOVE 0                      TO SEC1-EDIT
            MOVE LOTE-ULT-MOV-LNK       TO SEC2-EDIT
            MOVE SECUENC-EDIT           TO SECU-MOV.
-                             
+
            READ MOVIMIENTO-DIARIO RECORD KEY IS SECUENCIA-MOV
-                INVALID KEY  CLOSE    MOVIMIENTO-DIARIO
-                             OPEN I-O MOVIMIENTO-DIARIO
-                             INITIALIZE ULT-NRO-MOV CONSEC-LTF-MOV
+                INVALID KEY  INITIALIZE ULT-NRO-MOV CONSEC-LTF-MOV
                              MOVE "ULTIMO COMPROBANTE"  TO DETALLE-MOV
                              WRITE MOV-DIARIO END-WRITE
            END-READ.
@@ -310,35 +328,84 @@
            IF ULT-NRO-MOV IS NOT NUMERIC
               INITIALIZE ULT-NRO-MOV
            END-IF.
-      
+
            IF CONSEC-LTF-MOV  IS NOT NUMERIC
-              INITIALIZE CONSEC-LTF-MOV 
+              INITIALIZE CONSEC-LTF-MOV
            END-IF.
-      
+
            MOVE FECHA-VENCE-MOV   TO FECHA-ULT-MOV-LNK.
-       
+
+           IF LIBERAR-ACCION-W
+              GO TO LIBERAR-NUMERACION
+           END-IF.
+
+       RESERVAR-NUMERACION.
            IF LOTE2-ULT-MOV-LNK = "Q"
               MOVE ULT-NROPQ-MOV  TO ULT-NRO-W
               ADD  1              TO ULT-NRO-W
               MOVE ULT-NRO-W      TO NRO-ULT-COMP-LNK
+              MOVE ULT-NRO-W      TO ULT-NROPQ-MOV
            ELSE
               INITIALIZE             NRO-ULT-COMP-LNK
               MOVE ULT-NRO-MOV    TO NRO2-ULT-COMP-LNK
               ADD  1              TO NRO2-ULT-COMP-LNK
+              MOVE NRO2-ULT-COMP-LNK TO ULT-NRO-MOV
            END-IF.
-      
+
            IF LOTE-ULT-MOV-LNK = "LT"
               MOVE CONSEC-LTF-MOV TO NRO-ULT-COMP-LNK
               ADD  1              TO NRO2-ULT-COMP-LNK
+              MOVE NRO2-ULT-COMP-LNK TO CONSEC-LTF-MOV
            END-IF.
 
+      *    EL CONSECUTIVO YA INCREMENTADO SE GRABA DE UNA VEZ PARA
+      *    RESERVAR EL NUMERO ENTREGADO; SI EL COMPROBANTE NO SE
+      *    UTILIZA, EL LLAMADOR DEBE DEVOLVERLO CON LA ACCION "L".
+           REWRITE MOV-DIARIO END-REWRITE.
+
            MOVE "00"              TO ESTADO-ENVIO
            MOVE CONSEC-LOTE       TO MENSAJE-ENVIO
            MOVE LOTE-ULT-MOV-LNK  TO SECU-ENV
            MOVE NRO-ULT-COMP-LNK  TO NRO-ULT-COMP-ENV
-           MOVE NRO2-ULT-COMP-LNK TO NRO2-ULT-COMP-ENV          
+           MOVE NRO2-ULT-COMP-LNK TO NRO2-ULT-COMP-ENV
            MOVE FECHA-ULT-MOV-LNK TO ULT-FECHA-ENV
-     *      MOVE SECUENCIA-MOV     TO SECUENCIA-MOV-ENV.
+           MOVE "N"               TO LIBERADO-ENV.
+
+           GO TO CERRAR-ARCHIVOS.
+
+      *    DEVUELVE (LIBERA) UN NUMERO RESERVADO CON RESERVAR-NUMERACION
+      *    QUE NO LLEGO A UTILIZARSE. SOLO SE PUEDE DEVOLVER EL ULTIMO
+      *    NUMERO RESERVADO PARA ESE LOTE; SI YA SE RESERVO UNO
+      *    POSTERIOR, LA LIBERACION NO SE APLICA (LIBERADO-ENV = "N")
+      *    PARA NO DESCUADRAR LA NUMERACION.
+       LIBERAR-NUMERACION.
+           MOVE "N" TO LIBERADO-ENV
+
+           IF LOTE2-ULT-MOV-LNK = "Q"
+              IF ULT-NROPQ-MOV = NRO-LIBERAR-LLEGADA-W
+                 SUBTRACT 1 FROM ULT-NROPQ-MOV
+                 REWRITE MOV-DIARIO END-REWRITE
+                 MOVE "S" TO LIBERADO-ENV
+              END-IF
+           ELSE
+              IF LOTE-ULT-MOV-LNK = "LT"
+                 IF CONSEC-LTF-MOV = NRO-LIBERAR-LLEGADA-W
+                    SUBTRACT 1 FROM CONSEC-LTF-MOV
+                    REWRITE MOV-DIARIO END-REWRITE
+                    MOVE "S" TO LIBERADO-ENV
+                 END-IF
+              ELSE
+                 IF ULT-NRO-MOV = NRO-LIBERAR-LLEGADA-W
+                    SUBTRACT 1 FROM ULT-NRO-MOV
+                    REWRITE MOV-DIARIO END-REWRITE
+                    MOVE "S" TO LIBERADO-ENV
+                 END-IF
+              END-IF
+           END-IF.
+
+           MOVE "00"              TO ESTADO-ENVIO
+           MOVE CONSEC-LOTE       TO MENSAJE-ENVIO
+           MOVE LOTE-ULT-MOV-LNK  TO SECU-ENV.
 
        CERRAR-ARCHIVOS.
             CLOSE MOVIMIENTO-DIARIO. 
