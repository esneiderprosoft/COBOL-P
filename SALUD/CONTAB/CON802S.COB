@@ -124,8 +124,87 @@
           02 FILLER                   PIC X(16)  VALUE "*NOMBRE-CIUDAD*:".
           02 FILLER                   PIC X      VALUE "*".
           02 NOMBRE-ACT-J             PIC X(25).
-          
-001970    02 FILLER                   PIC XX     VALUE "*}".    
+      *    DATOS ADICIONALES DEL TERCERO PARA LA VISTA CONSOLIDADA
+      *    (360 GRADOS): DIRECCION, IDENTIFICACION, CONTACTO Y DATOS
+      *    COMERCIALES/CONTABLES YA EXISTENTES EN ARCHIVO-TERCEROS.
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(13)  VALUE "*DIRECCION1*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 DIRECCION1-TER-J         PIC X(25).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(13)  VALUE "*DIRECCION2*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 DIRECCION2-TER-J         PIC X(20).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(13)  VALUE "*INDICATIVO*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 INDICATIVO-TER-J         PIC X(3).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(10)  VALUE "*TIPO-ID*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 TIPO-ID-TER-J            PIC X(2).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(5)   VALUE "*DV*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 DV-TER-J                 PIC X(1).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(6)   VALUE "*RUT*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 RUT-TER-J                PIC X(1).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(16)  VALUE "*NOM-COMERCIAL*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 NOM-COMER-TER-J          PIC X(50).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(14)  VALUE "*REFERENCIA1*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 REFER1-TER-J             PIC X(40).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(14)  VALUE "*REFERENCIA2*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 REFER2-TER-J             PIC X(40).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(14)  VALUE "*REFERENCIA3*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 REFER3-TER-J             PIC X(20).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(8)   VALUE "*CARGO*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 CARGO-TER-J              PIC X(10).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(8)   VALUE "*EMAIL*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 EMAIL-TER-J              PIC X(60).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(9)   VALUE "*ASESOR*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 ASESOR-TER-J             PIC X(2).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(17)  VALUE "*FECHA-CREACION*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 FECHA-CRE-TER-J          PIC X(8).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(14)  VALUE "*FECHA-MODIF*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 FECHA-MOD-TER-J          PIC X(8).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(9)   VALUE "*FACTOR*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 FACTOR-TER-J             PIC X(6).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(7)   VALUE "*CUPO*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 CUPO-TER-J               PIC 9(11).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(11)  VALUE "*VENDEDOR*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 VENDEDOR-TER-J           PIC X(5).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(17)  VALUE "*PORC-RETENCION*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 PORC-RET-TER-J           PIC X(4).
+
+001970    02 FILLER                   PIC XX     VALUE "*}".
 001980    02 CIERRE-LIN-1             PIC X.
                
        LINKAGE SECTION.
@@ -356,20 +435,21 @@
                  GO TO CERRAR-ARCHIVOS
             END-READ
 
-            IF NIT-TER = SPACES OR LOW-VALUES 
+            IF NIT-TER = SPACES OR LOW-VALUES
                MOVE 0 TO SW-FIN
             ELSE
-      *         IF NIT-TER > 0
-      *            MOVE NIT-TER   TO COD-TER2
-      *            READ EXTENSION-TERCEROS INVALID KEY
-      *                                    MOVE DESCRIP-TER2  TO NOMBRE-TER-J
-      *            END-READ
-      *         ELSE
-      *            INITIALIZE DESCRIP-TER2
-      *         END-IF
-
-               MOVE COD-TER        TO NIT-TER-J 
+               MOVE COD-TER        TO NIT-TER-J
                MOVE DESCRIP-TER    TO NOMBRE-TER-J
+
+               IF NIT-TER > 0
+                  MOVE NIT-TER   TO COD-TER2
+                  READ EXTENSION-TERCEROS INVALID KEY
+                          MOVE DESCRIP-TER2  TO NOMBRE-TER-J
+                  END-READ
+               ELSE
+                  INITIALIZE DESCRIP-TER2
+               END-IF
+
                MOVE ACT-TER        TO COD-ACT
                READ ARCHIVO-ACTIVIDAD INVALID KEY
                                       MOVE COD-ACT  TO NOMBRE-ACT
@@ -381,6 +461,26 @@
                MOVE NOMBRE-CIU     TO CIUDAD-TER-J
                MOVE TELEFONO-TER   TO TELEFONO-TER-J
 
+               MOVE DIRECC1-TER    TO DIRECCION1-TER-J
+               MOVE DIRECC2-TER    TO DIRECCION2-TER-J
+               MOVE INDICATIVO-TER TO INDICATIVO-TER-J
+               MOVE TIPO-ID-TER    TO TIPO-ID-TER-J
+               MOVE DV-TER         TO DV-TER-J
+               MOVE RUT-TER        TO RUT-TER-J
+               MOVE NOM-COMER-TER  TO NOM-COMER-TER-J
+               MOVE REFER1-TER     TO REFER1-TER-J
+               MOVE REFER2-TER     TO REFER2-TER-J
+               MOVE REFER3-TER     TO REFER3-TER-J
+               MOVE CARGO-TER      TO CARGO-TER-J
+               MOVE E-MAIL-TER     TO EMAIL-TER-J
+               MOVE ASESOR-TER     TO ASESOR-TER-J
+               MOVE FECHA-CRE-TER  TO FECHA-CRE-TER-J
+               MOVE FECHA-MOD-TER  TO FECHA-MOD-TER-J
+               MOVE FACTOR-TER     TO FACTOR-TER-J
+               MOVE CUPO-TER       TO CUPO-TER-J
+               MOVE VENDEDOR-TER   TO VENDEDOR-TER-J
+               MOVE PORC-RET-TER   TO PORC-RET-TER-J
+
                INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
                MOVE "," TO CIERRE-LIN-1
             END-IF
