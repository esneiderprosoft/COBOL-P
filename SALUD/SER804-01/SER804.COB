@@ -1,7 +1,12 @@
       *============================================================
       * CREACION DE ARCHIVO JSON SER804 F8 DE TARIFAS
       *============================================================
-       IDENTIFICATION DIVISION. 
+      * JLR        09/08/26 SE AGREGA VERSIONAMIENTO POR VIGENCIA DE
+      *            LAS TARIFAS: CADA CAMBIO DE DESCRIP-TAR QUEDA
+      *            REGISTRADO CON SU FECHA DE INICIO EN
+      *            ARCHIVO-TARIFAS-VIG, Y EL LISTADO PUEDE CONSULTARSE
+      *            TAL COMO ESTABA VIGENTE EN UNA FECHA DADA.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -16,14 +21,34 @@
                   ORGANIZATION IS INDEXED;
                   ACCESS MODE DYNAMIC;
                   RECORD KEY  IS COD-TAR
-                  FILE STATUS IS OTR-STAT.           
-      
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-TARIFAS-VIG LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-TARVIG-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LLAVE-TARVIG
+                  FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
        COPY "..\..\FUENTES\FD-SESION.CBL".
        COPY "..\..\FUENTES\FD-TARIF.CBL".
-      
+
+      *    VERSIONES POR VIGENCIA DE LAS TARIFAS. LA LLAVE PRIMARIA
+      *    (CODIGO + FECHA DESDE) MANTIENE LAS VERSIONES DE UN MISMO
+      *    CODIGO ORDENADAS CRONOLOGICAMENTE, SIN NECESITAR LLAVE
+      *    ALTERNA PARA RECORRERLAS.
+       FD  ARCHIVO-TARIFAS-VIG
+           LABEL RECORD STANDARD.
+       01  REG-TARVIG.
+           02 LLAVE-TARVIG.
+              03 COD-TAR-VIG        PIC X(2).
+              03 FECHA-DESDE-VIG    PIC 9(8).
+           02 DESCRIP-TAR-VIG       PIC X(25).
+           02 OPER-VIG              PIC X(4).
+
        WORKING-STORAGE  SECTION.
        COPY "..\..\FUENTES\COBW3.CBL".
        COPY "..\..\FUENTES\WEB-CARAC19.CBL".
@@ -32,7 +57,15 @@
 
        77 DATOS-PLANO-W                PIC X(90).
        77 NOM-TARF-W                   PIC X(70).
-      
+       77 NOM-TARVIG-W                 PIC X(70).
+       77 DESCRIP-TAR-ACT-W            PIC X(25).
+       77 FECHA-DESDE-ACT-W            PIC 9(8).
+       77 FECHA-BUSC-VIG-W             PIC 9(8).
+       77 SW-FIN-VIG-W                 PIC X VALUE "N".
+          88 FIN-VIG-W                    VALUE "S".
+       77 ENCONTRO-VIG-W               PIC X VALUE "N".
+          88 VIG-ENCONTRADA-W             VALUE "S".
+
        01 DATO-LLEGADA-W.
           02 LLAVE-SESION-LLEGA-W.
              03 ID-LLEGAD-W            PIC X(15).
@@ -41,9 +74,10 @@
           02 DIR-CONTAB-LLEGADA-W      PIC X(30).
           02 MES-CONTAB-LLEGADA-W      PIC XX.
           02 COD-TAR-W                 PIC X(2).
-          02 OPERADOR-LLEGADA-W           PIC X(4). 
+          02 OPERADOR-LLEGADA-W           PIC X(4).
+          02 FECHA-VIG-LLEGADA-W       PIC 9(8) VALUE ZERO.
 
-       01 LIN-1.  
+       01 LIN-1.
           02 FILLER                  PIC X(7)   VALUE "{*COD*:".
           02 FILLER                  PIC X      VALUE "*".
           02 COD-TAR-J               PIC X(2).
@@ -51,10 +85,14 @@
           02 FILLER                  PIC X(10)  VALUE "*DESCRIP*:".
           02 FILLER                  PIC X      VALUE "*".
           02 DESCRIP-TAR-J           PIC X(25).
-          02 FILLER                  PIC XX     VALUE "*}".    
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(11)  VALUE "*VIGDESDE*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 VIG-DESDE-J             PIC X(8).
+          02 FILLER                  PIC XX     VALUE "*}".
           02 CIERRE-LIN-1            PIC X.
 
-      
+
        LINKAGE SECTION.
        COPY "..\..\FUENTES\ISAPICTX.CBL".
                                              
@@ -95,7 +133,19 @@
               MOVE NOM-TARF-W                 TO MSJ2-HTML
               MOVE "SER804-01"                TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
-           END-IF. 
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-TARIFAS-VIG.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                   TO MSJ1-HTML
+              MOVE NOM-TARVIG-W                TO MSJ2-HTML
+              MOVE "SER804-01"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
        END DECLARATIVES.
       
        INICIAR-IIS.
@@ -110,8 +160,8 @@
 
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
-              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, COD-TAR-W, 
-                   OPERADOR-LLEGADA-W  
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, COD-TAR-W,
+                   OPERADOR-LLEGADA-W, FECHA-VIG-LLEGADA-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -174,12 +224,38 @@
            INSPECT NOM-TARF-W REPLACING FIRST "                              "
                                             BY DIR-CONTAB-LLEGADA-W.
            
-           INSPECT NOM-TARF-W REPLACING FIRST "                       "           
-                                           BY "\CONTROL\SC-ARCHTAR.DAT". 
- 
+           INSPECT NOM-TARF-W REPLACING FIRST "                       "
+                                           BY "\CONTROL\SC-ARCHTAR.DAT".
+
+           INITIALIZE NOM-TARVIG-W
+
+           MOVE "\\" TO NOM-TARVIG-W
+
+           INSPECT NOM-TARVIG-W REPLACING FIRST "                    "
+                                            BY IP-DATOS-USUNET
+
+           INSPECT NOM-TARVIG-W REPLACING FIRST " "
+                                            BY "\"
+
+           INSPECT NOM-TARVIG-W REPLACING FIRST
+                   "                              "
+                                            BY DIR-CONTAB-LLEGADA-W.
+
+           INSPECT NOM-TARVIG-W REPLACING FIRST "                      "
+                                           BY "\CONTROL\SC-TARVIG.DAT".
+
        ABRIR-ARCHIVO-TARIFAS.
            OPEN INPUT ARCHIVO-TARIFAS.
-  
+
+           OPEN I-O ARCHIVO-TARIFAS-VIG
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  OPEN OUTPUT ARCHIVO-TARIFAS-VIG
+                        CLOSE  ARCHIVO-TARIFAS-VIG
+                        OPEN I-O ARCHIVO-TARIFAS-VIG
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE
+
            INITIALIZE REG-TAR
            MOVE "{*TARIFAS*:["   TO DATOS-PLANO-W   
            INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
@@ -199,26 +275,96 @@
                 GO TO CERRAR-NOMBRE-TARIFAS
            END-READ.
            
-           MOVE COD-TAR      TO COD-TAR-J 
+           MOVE COD-TAR      TO COD-TAR-J
            MOVE DESCRIP-TAR  TO DESCRIP-TAR-J
 
+           PERFORM CAPTURAR-VERSION-TARIFA
+
+           MOVE FECHA-DESDE-ACT-W TO VIG-DESDE-J
+
+           IF FECHA-VIG-LLEGADA-W NOT = ZERO
+              MOVE FECHA-VIG-LLEGADA-W TO FECHA-BUSC-VIG-W
+              PERFORM BUSCAR-VIGENCIA-TAR
+              IF VIG-ENCONTRADA-W
+                 MOVE DESCRIP-TAR-ACT-W TO DESCRIP-TAR-J
+                 MOVE FECHA-DESDE-ACT-W TO VIG-DESDE-J
+              END-IF
+           END-IF
+
            MOVE ","               TO CIERRE-LIN-1
 
            INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
            INSPECT LIN-1 REPLACING ALL LOW-VALUES BY SPACES
            GO TO LEER-NOMBRE-TARIFAS.
-                                    
+
+      *    GRABA UNA NUEVA VERSION DE LA TARIFA EN ARCHIVO-TARIFAS-VIG
+      *    CUANDO LA DESCRIPCION VIGENTE CAMBIO RESPECTO DE LA ULTIMA
+      *    VERSION CAPTURADA (O CUANDO AUN NO TIENE NINGUNA).
+       CAPTURAR-VERSION-TARIFA.
+           MOVE FECHA-TOTAL TO FECHA-BUSC-VIG-W
+           PERFORM BUSCAR-VIGENCIA-TAR
+
+           IF NOT VIG-ENCONTRADA-W
+           OR DESCRIP-TAR-ACT-W NOT = DESCRIP-TAR
+              MOVE COD-TAR-J          TO COD-TAR-VIG
+              MOVE FECHA-TOTAL        TO FECHA-DESDE-VIG
+              MOVE DESCRIP-TAR        TO DESCRIP-TAR-VIG
+              MOVE OPERADOR-LLEGADA-W TO OPER-VIG
+              WRITE REG-TARVIG
+                    INVALID KEY REWRITE REG-TARVIG
+              END-WRITE
+              MOVE DESCRIP-TAR        TO DESCRIP-TAR-ACT-W
+              MOVE FECHA-TOTAL        TO FECHA-DESDE-ACT-W
+           END-IF.
+
+      *    BUSCA, DENTRO DE LAS VERSIONES GRABADAS PARA COD-TAR-J, LA
+      *    ULTIMA CUYA FECHA-DESDE-VIG NO SUPERE FECHA-BUSC-VIG-W.
+       BUSCAR-VIGENCIA-TAR.
+           MOVE "N" TO SW-FIN-VIG-W
+           MOVE "N" TO ENCONTRO-VIG-W
+           MOVE SPACES TO DESCRIP-TAR-ACT-W
+           MOVE ZERO   TO FECHA-DESDE-ACT-W
+
+           MOVE COD-TAR-J TO COD-TAR-VIG
+           MOVE ZERO      TO FECHA-DESDE-VIG
+
+           START ARCHIVO-TARIFAS-VIG KEY IS NOT LESS THAN LLAVE-TARVIG
+                 INVALID KEY MOVE "S" TO SW-FIN-VIG-W
+           END-START
+
+           PERFORM EXAMINAR-VIGENCIA UNTIL FIN-VIG-W.
+
+       EXAMINAR-VIGENCIA.
+           READ ARCHIVO-TARIFAS-VIG NEXT WITH NO LOCK
+                AT END MOVE "S" TO SW-FIN-VIG-W
+           END-READ
+
+           IF NOT FIN-VIG-W
+              IF COD-TAR-VIG NOT = COD-TAR-J
+                 MOVE "S" TO SW-FIN-VIG-W
+              ELSE
+                 IF FECHA-DESDE-VIG > FECHA-BUSC-VIG-W
+                    MOVE "S" TO SW-FIN-VIG-W
+                 ELSE
+                    MOVE "S"             TO ENCONTRO-VIG-W
+                    MOVE DESCRIP-TAR-VIG TO DESCRIP-TAR-ACT-W
+                    MOVE FECHA-DESDE-VIG TO FECHA-DESDE-ACT-W
+                 END-IF
+              END-IF
+           END-IF.
+
         CERRAR-NOMBRE-TARIFAS.
 
            INITIALIZE LIN-1
-          
-           MOVE LIN-1 TO DATOS-PLANO-W  
+
+           MOVE LIN-1 TO DATOS-PLANO-W
            PERFORM DATOS-ENVIO
-          
-           MOVE "]}" TO DATOS-PLANO-W  
+
+           MOVE "]}" TO DATOS-PLANO-W
            PERFORM DATOS-ENVIO
 
            CLOSE ARCHIVO-TARIFAS.
+           CLOSE ARCHIVO-TARIFAS-VIG.
                     
        PAGINA-CONFIG.  
            MOVE "statuscode" TO COBW3-CNV-NAME
