@@ -0,0 +1,201 @@
+      *=================================================================
+      * CONCILIA ARCHIVO-COD-IPS (SER813) CONTRA EL EXTRACTO PUBLICADO
+      *                DEL REPS, REPORTANDO CODIGOS INACTIVOS O QUE YA
+      *                NO EXISTEN EN EL REGISTRO.
+      *=================================================================
+      * FEC      INI DESCRIPCION
+      * -------- --- ---------------------------------------------
+      * 09/08/26 JLR CREACION.
+      *=================================================================
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PROSOFT.
+       OBJECT-COMPUTER. PROSOFT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            COPY "..\..\FUENTES\FS-USUNET.CBL".
+            COPY "..\..\FUENTES\FS-SESION.CBL".
+
+           SELECT ARCHIVO-COD-IPS LOCK MODE IS AUTOMATIC
+                    ASSIGN NOM-CODIP-W
+                    ORGANIZATION IS INDEXED;
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COD-IPS
+                    ALTERNATE RECORD KEY IS
+                    NOMBRE-IPS WITH DUPLICATES
+                    FILE STATUS IS OTR-STAT.
+
+      *    EXTRACTO DEL REPS (REGISTRO ESPECIAL DE PRESTADORES DE
+      *    SERVICIOS DE SALUD) CARGADO PERIODICAMENTE; ESTE PROGRAMA
+      *    SOLO LO LEE PARA COMPARARLO CONTRA ARCHIVO-COD-IPS.
+           SELECT ARCHIVO-REPS-IPS LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-REPS-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS COD-IPS-REPS
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-JSON
+                  ASSIGN NOM-PLANO-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "..\..\FUENTES\FD-USUNET.CBL".
+       COPY "..\..\FUENTES\FD-SESION.CBL".
+       COPY "..\..\FUENTES\FD-CODIP.CBL".
+
+        FD  ARCHIVO-REPS-IPS
+            LABEL RECORD STANDARD.
+        01  REG-REPS-IPS.
+            02 COD-IPS-REPS           PIC X(12).
+            02 NOMBRE-IPS-REPS        PIC X(80).
+            02 ESTADO-REPS            PIC X.
+               88 IPS-ACTIVA-REPS        VALUE "A".
+               88 IPS-INACTIVA-REPS      VALUE "I".
+
+        FD  ARCHIVO-JSON
+            LABEL RECORD STANDARD.
+        01  REG-PLANO.
+            02 DATOS-PLANO     PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       COPY "..\..\FUENTES\COBW3.CBL".
+       COPY "..\..\FUENTES\WEB-CARAC19.CBL".
+
+       77 NOM-CODIP-W                 PIC X(70).
+       77 NOM-REPS-W                  PIC X(70).
+       01 NOM-PLANO-W                 PIC X(90).
+
+       77 SW-FIN-W                    PIC 9      VALUE 0.
+       77 ESTADO-EXCEP-W              PIC X(10).
+       77 NRO-EDIT-W                  PIC 9(5).
+
+       01 VARIABLES.
+          02 CANT-FALTANTES-W         PIC 9(5)   VALUE 0.
+          02 CANT-INACTIVAS-W         PIC 9(5)   VALUE 0.
+
+       01 LIN-EXCEP-W                 PIC X(200).
+
+       LINKAGE SECTION.
+       COPY "..\..\FUENTES\ISAPICTX.CBL".
+
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-COD-IPS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "10"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT    TO MSJ1-HTML
+              MOVE "SER814"    TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-REPS-IPS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT    TO MSJ1-HTML
+              MOVE "SER814"    TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       ASIGNAR-NOMBRES.
+           MOVE "P:\PROG\DATOS\SC-CODIP.DAT"      TO NOM-CODIP-W.
+           MOVE "P:\PROG\DATOS\SC-ARCHREPS.DAT"   TO NOM-REPS-W.
+           MOVE "P:\PROG\DATOS\SC-CONCIL-IPS.TXT" TO NOM-PLANO-W.
+
+       CONCILIAR-IPS.
+
+           OPEN OUTPUT ARCHIVO-JSON.
+           OPEN INPUT  ARCHIVO-COD-IPS
+                       ARCHIVO-REPS-IPS.
+
+           MOVE "{*EXCEPCIONES*:[" TO DATOS-PLANO
+           INSPECT DATOS-PLANO REPLACING ALL "*" BY CARAC-COMILLA
+           WRITE REG-PLANO.
+
+           PERFORM LEER-COD-IPS UNTIL SW-FIN-W = 1.
+
+           MOVE "],*FALTANTES*:" TO LIN-EXCEP-W
+           MOVE CANT-FALTANTES-W TO NRO-EDIT-W
+           STRING LIN-EXCEP-W DELIMITED BY "  "
+                  NRO-EDIT-W  DELIMITED BY SIZE
+                  ",*INACTIVAS*:" DELIMITED BY SIZE
+                  INTO LIN-EXCEP-W
+           END-STRING
+           MOVE CANT-INACTIVAS-W TO NRO-EDIT-W
+           STRING LIN-EXCEP-W DELIMITED BY "  "
+                  NRO-EDIT-W  DELIMITED BY SIZE
+                  "}"         DELIMITED BY SIZE
+                  INTO LIN-EXCEP-W
+           END-STRING
+           INSPECT LIN-EXCEP-W REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-EXCEP-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+           CLOSE ARCHIVO-JSON ARCHIVO-COD-IPS ARCHIVO-REPS-IPS.
+
+           GO TO CERRAR-SESION.
+
+       LEER-COD-IPS.
+
+           READ ARCHIVO-COD-IPS NEXT RECORD WITH NO LOCK
+                AT END MOVE 1 TO SW-FIN-W
+           END-READ.
+
+           IF SW-FIN-W = 0
+              PERFORM VALIDAR-CONTRA-REPS
+           END-IF.
+
+       VALIDAR-CONTRA-REPS.
+
+           MOVE COD-IPS TO COD-IPS-REPS
+           READ ARCHIVO-REPS-IPS WITH NO LOCK
+                INVALID KEY
+                   ADD 1 TO CANT-FALTANTES-W
+                   MOVE "NO-EXISTE" TO ESTADO-EXCEP-W
+                   PERFORM ESCRIBIR-EXCEPCION-IPS
+                NOT INVALID KEY
+                   IF NOT IPS-ACTIVA-REPS
+                      ADD 1 TO CANT-INACTIVAS-W
+                      MOVE "INACTIVA" TO ESTADO-EXCEP-W
+                      PERFORM ESCRIBIR-EXCEPCION-IPS
+                   END-IF
+           END-READ.
+
+       ESCRIBIR-EXCEPCION-IPS.
+
+           MOVE SPACES TO LIN-EXCEP-W
+           STRING "{*CODIGO*:*"   DELIMITED BY SIZE
+                  COD-IPS         DELIMITED BY SIZE
+                  "*,*NOMBRE*:*"  DELIMITED BY SIZE
+                  NOMBRE-IPS      DELIMITED BY SIZE
+                  "*,*ESTADO*:*"  DELIMITED BY SIZE
+                  ESTADO-EXCEP-W  DELIMITED BY SIZE
+                  "*},"           DELIMITED BY SIZE
+                  INTO LIN-EXCEP-W
+           END-STRING
+           INSPECT LIN-EXCEP-W REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-EXCEP-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
