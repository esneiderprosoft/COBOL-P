@@ -38,6 +38,13 @@
                   RECORD KEY  IS COD-TAR.
 
 
+           SELECT ARCHIVO-CUPS-VIG LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-CUPSVIG-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LLAVE-CUPSVIG
+                  FILE STATUS IS OTR-STAT.
+
            SELECT ARCHIVO-NUMERACION LOCK MODE IS AUTOMATIC
                   ASSIGN NOM-NUMER-W
                   ORGANIZATION IS INDEXED;
@@ -61,6 +68,22 @@
        COPY "..\..\FUENTES\FD-TARIF.CBL".
        COPY "..\..\FUENTES\FD-NUMER.CBL".
 
+      *    VERSIONES POR VIGENCIA DEL VALOR TARIFADO DE CADA CODIGO
+      *    CUPS, PARA PODER RECONSTRUIR CUANTO VALIA UN CUPS EN UNA
+      *    FECHA DADA. SE CAPTURA UNA VERSION NUEVA CADA VEZ QUE ESTE
+      *    PROGRAMA ENCUENTRA QUE EL VALOR VIGENTE EN ARCHIVO-TABLAS
+      *    CAMBIO RESPECTO DE LA ULTIMA VERSION CAPTURADA.
+       FD  ARCHIVO-CUPS-VIG
+           LABEL RECORD STANDARD.
+       01  REG-CUPSVIG.
+           02 LLAVE-CUPSVIG.
+              03 LLAVE-TIPO-CUPSVIG     PIC X(3).
+              03 COD-SER-CUPSVIG        PIC X(12).
+              03 FECHA-DESDE-CUPSVIG    PIC 9(8).
+           02 MONTO-CUPSVIG             PIC 9(9)V99.
+           02 FORMA-LIQ-CUPSVIG         PIC 9.
+           02 OPER-CUPSVIG              PIC X(4).
+
        WORKING-STORAGE SECTION.
        COPY "..\..\FUENTES\COBW3.CBL".
        COPY "..\..\FUENTES\WEB-CARAC.CBL".
@@ -69,8 +92,18 @@
        77 NOM-TAB-W                    PIC X(70).
        77 NOM-TAR-W                    PIC X(70).
        77 NOM-NUMER-W                  PIC X(70).
+       77 NOM-CUPSVIG-W                PIC X(70).
        77 MES-SAL-W                    PIC X(4).
 
+       01  MONTO-CUPSVIG-ACT-W         PIC 9(9)V99.
+       01  FORMA-LIQ-CUPSVIG-ACT-W     PIC 9.
+       01  FECHA-DESDE-CUPSVIG-ACT-W   PIC 9(8).
+       01  FECHA-BUSC-VIG-CUPS-W       PIC 9(8).
+       01  SW-FIN-VIG-CUPS-W           PIC X VALUE "N".
+           88 FIN-VIG-CUPS-W           VALUE "S".
+       01  ENCONTRO-VIG-CUPS-W         PIC X VALUE "N".
+           88 VIG-ENCONTRADA-CUPS-W    VALUE "S".
+
        01  LLAVE-TIPO-W.
            02  COD-TAB-W               PIC XX.
            02  TIPO-TAB-W              PIC 9.
@@ -106,11 +139,17 @@
              03 GRUPO-LLEGA            PIC XX.
              03 COD-CUP-LLEGA          PIC X(10).
           02 VLR-ART-LLEGA             PIC 9(9).
-      
+          02 FECHA-CONSULTA-LLEGA-W    PIC 9(8).
+
+       01  SW-CUPS-RETIRADO-W          PIC X VALUE "N".
+           88 CUPS-RETIRADO-W          VALUE "S".
+
        01 DATOS-ENVIO.
           02 ESTADO-ENV                   PIC XX.
-          02 FILLER                       PIC X VALUE "|". 
+          02 FILLER                       PIC X VALUE "|".
           02 VLR-ENV                      PIC 9(9).
+          02 FILLER                       PIC X VALUE "|".
+          02 RETIRADO-ENV                 PIC X.
 
          
                
@@ -189,6 +228,17 @@
               MOVE "INV401BC"               TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
            END-IF.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-CUPS-VIG.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-CUPSVIG-W            TO MSJ2-HTML
+              MOVE "INV401BC"               TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
 
        END DECLARATIVES.
        
@@ -202,9 +252,12 @@
            CALL "COBW3_GET_VALUE" USING COBW3.
            MOVE COBW3-GET-DATA    TO LLEGADA-W.
 
+           MOVE ZEROS TO FECHA-CONSULTA-LLEGA-W.
+
            UNSTRING LLEGADA-W DELIMITED BY "|"
-              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, CTA-LLEGA, CL-LLEGA,
-                   CUP-LLEGA, VLR-ART-LLEGA                   
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, CTA-LLEGA, CL-LLEGA,
+                   CUP-LLEGA, VLR-ART-LLEGA, FECHA-CONSULTA-LLEGA-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -252,10 +305,11 @@
                                             BY "\"
            INSPECT NOM-USUAR-W REPLACING FIRST "                    "
                                             BY  DIR-CONTAB-LLEGADA-W. 
-           MOVE NOM-USUAR-W TO NOM-TAR-W 
+           MOVE NOM-USUAR-W TO NOM-TAR-W
                                NOM-NUMER-W
                                NOM-TAB-W
-                 
+                               NOM-CUPSVIG-W
+
            INSPECT NOM-USUAR-W REPLACING FIRST "                       "
                                             BY "\CONTROL\SC-ARCHUSU.DAT".
 
@@ -268,6 +322,10 @@
            INSPECT NOM-TAB-W REPLACING FIRST "                     "
                                           BY "\CONTROL\SC-TABLA.DAT".
 
+           INSPECT NOM-CUPSVIG-W REPLACING FIRST
+                   "                       "
+                                          BY "\CONTROL\SC-CUPSVIG.DAT".
+
 
        ABRIR-USUARIO.
 
@@ -289,6 +347,15 @@
            OPEN INPUT ARCHIVO-TABLAS
                       ARCHIVO-TARIFAS.
 
+           OPEN I-O ARCHIVO-CUPS-VIG
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  OPEN OUTPUT ARCHIVO-CUPS-VIG
+                        CLOSE  ARCHIVO-CUPS-VIG
+                        OPEN I-O ARCHIVO-CUPS-VIG
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE.
+
        UBICAR-CUENTA.
 
            IF PREFIJO-LLEGA = "E" OR "C"
@@ -329,11 +396,15 @@
        LEER-TARIFA.
            MOVE LLAVE-TIPO-W    TO LLAVE-TIPO-TAB
            MOVE CUP-LLEGA       TO COD-SER-TAB
+           MOVE "N"             TO SW-CUPS-RETIRADO-W
            READ ARCHIVO-TABLAS WITH NO LOCK
                 INVALID KEY
-                GO TO CERRAR-ARCHIVOS
+                   PERFORM VERIFICAR-CUPS-RETIRADO
+                   GO TO CERRAR-ARCHIVOS
            END-READ
 
+           PERFORM CAPTURAR-VERSION-CUPS
+           PERFORM RESOLVER-VALOR-CONSULTA
 
            IF (COD-TAB = "I4" OR "IS")
               AND PREFIJO-LLEGA = "P"
@@ -371,14 +442,121 @@
            MOVE VLR-ART-W TO VLR-ART-LLEGA
            END-IF.
 
+           GO TO CERRAR-ARCHIVOS.
+
+      *    GRABA UNA NUEVA VERSION DEL VALOR DEL CUPS EN ARCHIVO-CUPS-VIG
+      *    CUANDO EL VALOR VIGENTE EN ARCHIVO-TABLAS CAMBIO RESPECTO DE
+      *    LA ULTIMA VERSION CAPTURADA (O CUANDO AUN NO TIENE NINGUNA).
+       CAPTURAR-VERSION-CUPS.
+           MOVE FECHA-TOTAL TO FECHA-BUSC-VIG-CUPS-W
+           PERFORM BUSCAR-VIGENCIA-CUPS
+
+           IF NOT VIG-ENCONTRADA-CUPS-W
+           OR MONTO-CUPSVIG-ACT-W     NOT = MONTO-TAB
+           OR FORMA-LIQ-CUPSVIG-ACT-W NOT = FORMA-LIQ-TAB
+              MOVE LLAVE-TIPO-TAB  TO LLAVE-TIPO-CUPSVIG
+              MOVE COD-SER-TAB     TO COD-SER-CUPSVIG
+              MOVE FECHA-TOTAL     TO FECHA-DESDE-CUPSVIG
+              MOVE MONTO-TAB       TO MONTO-CUPSVIG
+              MOVE FORMA-LIQ-TAB   TO FORMA-LIQ-CUPSVIG
+              MOVE "SYS"           TO OPER-CUPSVIG
+              WRITE REG-CUPSVIG
+           END-IF.
+
+      *    CUANDO EL LLAMADOR CONSULTA UNA FECHA DISTINTA DE HOY, SE
+      *    REEMPLAZA EL VALOR VIGENTE (SIEMPRE EL ACTUAL EN
+      *    ARCHIVO-TABLAS) POR EL QUE ESTABA VIGENTE EN
+      *    ARCHIVO-CUPS-VIG EN LA FECHA CONSULTADA, PARA PODER
+      *    RESOLVER CUANTO VALIA EL CUPS EN ESE MOMENTO.
+       RESOLVER-VALOR-CONSULTA.
+           IF FECHA-CONSULTA-LLEGA-W NOT = ZEROS
+           AND FECHA-CONSULTA-LLEGA-W NOT = FECHA-TOTAL
+              MOVE FECHA-CONSULTA-LLEGA-W TO FECHA-BUSC-VIG-CUPS-W
+              PERFORM BUSCAR-VIGENCIA-CUPS
+              IF VIG-ENCONTRADA-CUPS-W
+                 MOVE MONTO-CUPSVIG-ACT-W     TO MONTO-TAB
+                 MOVE FORMA-LIQ-CUPSVIG-ACT-W TO FORMA-LIQ-TAB
+              END-IF
+           END-IF.
+
+      *    EL CODIGO NO SE ENCONTRO EN LA TABLA VIGENTE; SI ALGUNA VEZ
+      *    TUVO UNA VERSION REGISTRADA EN ARCHIVO-CUPS-VIG SE
+      *    CONSIDERA UN CODIGO RETIRADO (EXISTIO Y SE DESCONTINUO), EN
+      *    LUGAR DE UN CODIGO QUE NUNCA EXISTIO.
+       VERIFICAR-CUPS-RETIRADO.
+           MOVE LLAVE-TIPO-TAB  TO LLAVE-TIPO-CUPSVIG
+           MOVE COD-SER-TAB     TO COD-SER-CUPSVIG
+           MOVE ZERO            TO FECHA-DESDE-CUPSVIG
+           MOVE "N"             TO SW-CUPS-RETIRADO-W
+
+           START ARCHIVO-CUPS-VIG KEY IS NOT LESS THAN LLAVE-CUPSVIG
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    READ ARCHIVO-CUPS-VIG NEXT WITH NO LOCK
+                         AT END
+                            CONTINUE
+                         NOT AT END
+                            IF LLAVE-TIPO-CUPSVIG = LLAVE-TIPO-TAB
+                            AND COD-SER-CUPSVIG   = COD-SER-TAB
+                               MOVE "S" TO SW-CUPS-RETIRADO-W
+                            END-IF
+                    END-READ
+           END-START.
+
+      *    UBICA, PARA EL CUPS QUE ESTA EN LLAVE-TIPO-TAB/COD-SER-TAB,
+      *    LA ULTIMA VERSION CUYA FECHA-DESDE-CUPSVIG NO SUPERE LA
+      *    FECHA BUSCADA (FECHA-BUSC-VIG-CUPS-W).
+       BUSCAR-VIGENCIA-CUPS.
+           MOVE "N" TO SW-FIN-VIG-CUPS-W
+           MOVE "N" TO ENCONTRO-VIG-CUPS-W
+           MOVE 0   TO MONTO-CUPSVIG-ACT-W
+           MOVE 0   TO FORMA-LIQ-CUPSVIG-ACT-W
+           MOVE 0   TO FECHA-DESDE-CUPSVIG-ACT-W
+
+           MOVE LLAVE-TIPO-TAB TO LLAVE-TIPO-CUPSVIG
+           MOVE COD-SER-TAB    TO COD-SER-CUPSVIG
+           MOVE ZERO           TO FECHA-DESDE-CUPSVIG
+
+           START ARCHIVO-CUPS-VIG KEY IS NOT LESS THAN LLAVE-CUPSVIG
+                 INVALID KEY MOVE "S" TO SW-FIN-VIG-CUPS-W
+           END-START
+
+           PERFORM EXAMINAR-VIGENCIA-CUPS UNTIL FIN-VIG-CUPS-W.
+
+       EXAMINAR-VIGENCIA-CUPS.
+           READ ARCHIVO-CUPS-VIG NEXT WITH NO LOCK
+                AT END MOVE "S" TO SW-FIN-VIG-CUPS-W
+           END-READ
+
+           IF NOT FIN-VIG-CUPS-W
+              IF LLAVE-TIPO-CUPSVIG NOT = LLAVE-TIPO-TAB
+              OR COD-SER-CUPSVIG    NOT = COD-SER-TAB
+                 MOVE "S" TO SW-FIN-VIG-CUPS-W
+              ELSE
+                 IF FECHA-DESDE-CUPSVIG > FECHA-BUSC-VIG-CUPS-W
+                    MOVE "S" TO SW-FIN-VIG-CUPS-W
+                 ELSE
+                    MOVE "S"              TO ENCONTRO-VIG-CUPS-W
+                    MOVE MONTO-CUPSVIG    TO MONTO-CUPSVIG-ACT-W
+                    MOVE FORMA-LIQ-CUPSVIG
+                                          TO FORMA-LIQ-CUPSVIG-ACT-W
+                    MOVE FECHA-DESDE-CUPSVIG
+                                          TO FECHA-DESDE-CUPSVIG-ACT-W
+                 END-IF
+              END-IF
+           END-IF.
+
        CERRAR-ARCHIVOS.
            CLOSE ARCHIVO-TABLAS
-                 ARCHIVO-TARIFAS.
+                 ARCHIVO-TARIFAS
+                 ARCHIVO-CUPS-VIG.
      
        ENVIO-DATOS.
 
            MOVE "00"             TO ESTADO-ENV
-           MOVE VLR-ART-LLEGA    TO VLR-ENV.
+           MOVE VLR-ART-LLEGA    TO VLR-ENV
+           MOVE SW-CUPS-RETIRADO-W TO RETIRADO-ENV.
 
        PAGINA-CONFIG.
 	 
