@@ -1,6 +1,10 @@
       *=================================================================
       * CREACION DE ARCHIVO JS SER808 SALUD
-      * VENTANA DE CONSULTA DE FACTURAS ACTIVAS 
+      * VENTANA DE CONSULTA DE FACTURAS ACTIVAS
+      *=================================================================
+      * JLR        09/08/26 SE AGREGA ANTIGUEDAD DE CARTERA (DIAS Y
+      *            RANGO) A CADA FACTURA ACTIVA, CALCULADA CONTRA LA
+      *            FECHA DE INGRESO.
       *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
@@ -26,7 +30,15 @@
        01 DATOS-PLANO-W               PIC X(1000).
        01 PREFIJO-LLEGADA-W           PIC X.
 
-       01 LIN-1.  
+       01 FECHA-HOY-AGING-W.
+          02 ANO-HOY-AGING-W          PIC 9(4).
+          02 MES-HOY-AGING-W          PIC 99.
+          02 DIA-HOY-AGING-W          PIC 99.
+
+       77 DIAS-CARTERA-W              PIC S9(6) COMP.
+       77 RANGO-CARTERA-W             PIC X(10).
+
+       01 LIN-1.
           02 FILLER                   PIC X(12)  VALUE "{*COD*:".
           02 FILLER                   PIC X      VALUE "*".
           02 LLAVE-NUM-J.
@@ -52,7 +64,15 @@
           02 FILLER                   PIC X(11)  VALUE "*CONVENIO*:".
           02 FILLER                   PIC X      VALUE "*".
           02 CONVENIO-NUM-J           PIC XX.
-          02 FILLER                   PIC XX     VALUE "*}".    
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(14)  VALUE "*DIASCARTERA*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 DIAS-CARTERA-J           PIC -(5)9.
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(15)  VALUE "*RANGOCARTERA*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 RANGO-CARTERA-J          PIC X(10).
+          02 FILLER                   PIC XX     VALUE "*}".
           02 CIERRE-LIN-1             PIC X.
 
         
@@ -103,7 +123,9 @@
            MOVE LOW-VALUE TO COBW3.
            MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
            CALL "COBW3_INIT" USING COBW3.
-         
+
+           ACCEPT FECHA-HOY-AGING-W FROM DATE YYYYMMDD.
+
        LEER-DATO-HTML.
            MOVE "datosh" TO COBW3-SEARCH-DATA.
            CALL "COBW3_GET_VALUE" USING COBW3.
@@ -212,6 +234,10 @@
            MOVE NOMBRE-PAC-NUM     TO NOMBRE-PAC-NUM-J
            MOVE CONVENIO-NUM       TO CONVENIO-NUM-J
 
+           PERFORM CALCULAR-CARTERA
+           MOVE DIAS-CARTERA-W     TO DIAS-CARTERA-J
+           MOVE RANGO-CARTERA-W    TO RANGO-CARTERA-J
+
            MOVE ","               TO CIERRE-LIN-1
            INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
            INSPECT LIN-1 REPLACING ALL LOW-VALUES BY SPACES
@@ -219,6 +245,27 @@
            PERFORM DATOS-ENVIO
 
            GO TO CONSULTAR-ARCHIVO.
+
+      *****************************************************
+      *    CALCULA LA ANTIGUEDAD DE CARTERA DE LA FACTURA  *
+      *    ACTIVA (DIAS TRANSCURRIDOS DESDE EL INGRESO) Y  *
+      *    LA CLASIFICA EN LOS RANGOS USUALES DE CARTERA.  *
+      *****************************************************
+       CALCULAR-CARTERA.
+           COMPUTE DIAS-CARTERA-W =
+                   FUNCTION INTEGER-OF-DATE (FECHA-HOY-AGING-W)
+                 - FUNCTION INTEGER-OF-DATE (FECHA-ING-NUM).
+
+           EVALUATE TRUE
+               WHEN DIAS-CARTERA-W <= 30
+                    MOVE "0-30"     TO RANGO-CARTERA-W
+               WHEN DIAS-CARTERA-W <= 60
+                    MOVE "31-60"    TO RANGO-CARTERA-W
+               WHEN DIAS-CARTERA-W <= 90
+                    MOVE "61-90"    TO RANGO-CARTERA-W
+               WHEN OTHER
+                    MOVE "MAS90"    TO RANGO-CARTERA-W
+           END-EVALUATE.
    
        CERRAR-N.
            INITIALIZE LIN-1
