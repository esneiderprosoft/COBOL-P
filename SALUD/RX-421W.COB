@@ -9,14 +9,62 @@
        FILE-CONTROL.
        COPY "..\..\FUENTES\FS-USUNET.CBL".
        COPY "..\..\FUENTES\FS-SESION.CBL".
-       COPY "..\..\FUENTES\FS-RESRX.CBL".  
-      
+       COPY "..\..\FUENTES\FS-RESRX.CBL".
+
+      *    REFERENCIA A LA IMAGEN/ESTUDIO PACS-DICOM CORRESPONDIENTE AL
+      *    RESULTADO DE RX (No. DE ACCESION Y/O URL DEL VISOR), PARA QUE
+      *    LA VENTANA WEB DE RESULTADOS PUEDA ABRIR LA IMAGEN JUNTO CON
+      *    LA LECTURA.
+           SELECT ARCHIVO-PACS-RX LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-PACSRX-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS LLAVE-PACS-RX
+                  FILE STATUS  IS OTR-STAT.
+
+      *    TABLA QUE INDICA, POR GRUPO/CODIGO DE ARTICULO (EXAMEN), QUE
+      *    ESCALA DE INTERPRETACION LE APLICA ("B" = BI-RADS PARA
+      *    ESTUDIOS DE MAMOGRAFIA). LOS EXAMENES SIN REGISTRO EN ESTA
+      *    TABLA NO SE MARCAN COMO CRITICOS POR BI-RADS.
+           SELECT ARCHIVO-ESCALA-RX LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-ESCRX-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS LLAVE-ESCALA-RX
+                  FILE STATUS  IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
        COPY "..\..\FUENTES\FD-SESION.CBL".
        COPY "..\..\FUENTES\FD-RESRX.CBL".
 
+        FD  ARCHIVO-PACS-RX
+            LABEL RECORD STANDARD.
+        01  REG-PACS-RX.
+            02 LLAVE-PACS-RX.
+               03 NIT-PACS-RX            PIC X(10).
+               03 SUC-PACS-RX            PIC XX.
+               03 CLASE-PACS-RX          PIC X.
+               03 NRO-PACS-RX            PIC X(6).
+               03 GRUPO-PACS-RX          PIC XX.
+               03 COD-ART-PACS-RX        PIC X(13).
+               03 CLASE-ART-PACS-RX      PIC XX.
+               03 ITEM-PACS-RX           PIC XX.
+            02 ACCESION-PACS-RX          PIC X(30).
+            02 URL-PACS-RX               PIC X(120).
+            02 FECHA-PACS-RX             PIC X(8).
+            02 HORA-PACS-RX              PIC X(6).
+
+        FD  ARCHIVO-ESCALA-RX
+            LABEL RECORD STANDARD.
+        01  REG-ESCALA-RX.
+            02 LLAVE-ESCALA-RX.
+               03 GRUPO-ESCALA-RX        PIC XX.
+               03 COD-ART-ESCALA-RX      PIC X(13).
+            02 ESCALA-RX                 PIC X.
+               88 ESCALA-BIRADS-RX                VALUE "B".
+
        WORKING-STORAGE  SECTION.
        COPY "..\..\FUENTES\COBW3.CBL".
        COPY "..\..\FUENTES\WEB-CARAC19.CBL".
@@ -29,6 +77,14 @@
        01 TABLA-EDIT.
           02 TABLA-EDIT-W            PIC X(1024)  OCCURS 12.
 
+       77 NOM-PACSRX-W                PIC X(60).
+       77 SW-PACS-OK-W                PIC X       VALUE "S".
+          88 PACS-RX-DISPONIBLE-W                 VALUE "S".
+       77 NOM-ESCRX-W                 PIC X(60).
+       77 SW-ESCRX-OK-W               PIC X       VALUE "S".
+          88 ESCALA-RX-DISPONIBLE-W                VALUE "S".
+       77 SW-BIRADS-APLICA-J          PIC X       VALUE "N".
+
        01 LIN-1.
           02 FILLER                  PIC X(14)  VALUE "{*FECHA_FACT*:".
           02 FILLER                  PIC X      VALUE "*".
@@ -162,6 +218,10 @@
           02 FILLER                  PIC X      VALUE "*".
           02 NORMALIDAD-J            PIC X.
           02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(10)  VALUE "*CRITICO*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 CRITICO-J               PIC X.
+          02 FILLER                  PIC XX     VALUE "*,".
           02 FILLER                  PIC X(8)   VALUE "*EMAIL*:".
           02 FILLER                  PIC X      VALUE "*".
           02 EMAIL-J                 PIC X(60).
@@ -178,6 +238,14 @@
           02 FILLER                  PIC X      VALUE "*".
           02 ARCHIVO-MSG-J           PIC X(20).
           02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(13)  VALUE "*PACS_ACCES*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 PACS-ACCES-J            PIC X(30).
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(11)  VALUE "*PACS_URL*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 PACS-URL-J              PIC X(120).
+          02 FILLER                  PIC XX     VALUE "*,".
           02 FILLER                  PIC X(17)  VALUE "*RESULTADO_PPAL*:".
 
        
@@ -229,7 +297,31 @@
               MOVE "RX-421W"                TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
            END-IF.
-      
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-PACS-RX.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-PACSRX-W             TO MSJ2-HTML
+              MOVE "RX-421W"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-ESCALA-RX.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-ESCRX-W              TO MSJ2-HTML
+              MOVE "RX-421W"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        END DECLARATIVES.
       
        INICIAR-IIS.
@@ -303,7 +395,22 @@
 
            INSPECT NOM-RES-RX REPLACING FIRST "                        "
                                            BY "\PROG\DATOS\SC-RESRX.DAT".
-                                                                                                                                                                                                            
+
+           INITIALIZE NOM-PACSRX-W
+           MOVE "\\" TO NOM-PACSRX-W
+           INSPECT NOM-PACSRX-W REPLACING FIRST "                    "
+                                               BY IP-DATOS-USUNET
+           INSPECT NOM-PACSRX-W REPLACING FIRST
+                   "                         "
+                                       BY "\PROG\DATOS\SC-PACSRX.DAT".
+
+           INITIALIZE NOM-ESCRX-W
+           MOVE "\\" TO NOM-ESCRX-W
+           INSPECT NOM-ESCRX-W REPLACING FIRST "                    "
+                                               BY IP-DATOS-USUNET
+           INSPECT NOM-ESCRX-W REPLACING FIRST
+                   "                         "
+                                       BY "\PROG\DATOS\SC-ESCARX.DAT".
 
        ABRIR-RX.
            OPEN INPUT RESULTADOS-RX.
@@ -317,6 +424,18 @@
                    GO TO ENVIAR2-ERROR
            END-START.
 
+           OPEN INPUT ARCHIVO-PACS-RX
+           EVALUATE OTR-STAT
+               WHEN "00" SET PACS-RX-DISPONIBLE-W TO TRUE
+               WHEN OTHER MOVE "N" TO SW-PACS-OK-W
+           END-EVALUATE.
+
+           OPEN INPUT ARCHIVO-ESCALA-RX
+           EVALUATE OTR-STAT
+               WHEN "00" SET ESCALA-RX-DISPONIBLE-W TO TRUE
+               WHEN OTHER MOVE "N" TO SW-ESCRX-OK-W
+           END-EVALUATE.
+
            MOVE "{*RESULTADOS-RX*:["       TO DATOS-PLANO-W
            INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
            PERFORM DATOS-ENVIO.
@@ -371,10 +490,14 @@
            MOVE BIRADS-RX          TO BIRADS-J
            MOVE COMPLEJIDAD-RX     TO COMPLEJIDAD-J
            MOVE NORMALIDAD-RX      TO NORMALIDAD-J
+           PERFORM CALCULAR-CRITICO
            MOVE EMAIL-RX           TO EMAIL-J
            MOVE FECHA-EMAIL-RX     TO FECHA-EMAIL-J
            MOVE HORA-EMAIL-RX      TO HORA-EMAIL-J
            MOVE ARCHIVO-MSG-RX     TO ARCHIVO-MSG-J
+           PERFORM BUSCAR-PACS-RX
+           MOVE ACCESION-PACS-RX   TO PACS-ACCES-J
+           MOVE URL-PACS-RX        TO PACS-URL-J
 
            INSPECT LIN-1 REPLACING ALL LOW-VALUES BY SPACES
            INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
@@ -402,6 +525,57 @@
 
            GO TO LEER-RX.
 
+       BUSCAR-PACS-RX.
+      *    BUSCA LA REFERENCIA PACS-DICOM DEL RENGLON DE RX QUE SE ESTA
+      *    ENVIANDO; SI EL ARCHIVO AUXILIAR NO EXISTE O EL RENGLON NO
+      *    TIENE IMAGEN ASOCIADA SE ENVIAN LOS CAMPOS EN BLANCO.
+           MOVE SPACES TO ACCESION-PACS-RX URL-PACS-RX
+           IF PACS-RX-DISPONIBLE-W
+              MOVE NIT-USU-RX         TO NIT-PACS-RX
+              MOVE SUC-FACT-RX        TO SUC-PACS-RX
+              MOVE CL-FACT-RX         TO CLASE-PACS-RX
+              MOVE NRO-FACT-RX        TO NRO-PACS-RX
+              MOVE GRUPO-FACT-RX      TO GRUPO-PACS-RX
+              MOVE COD-ART-FACT-RX    TO COD-ART-PACS-RX
+              MOVE CLASE-ART-FACT-RX  TO CLASE-ART-PACS-RX
+              MOVE ITEM-FACT-RX       TO ITEM-PACS-RX
+              READ ARCHIVO-PACS-RX WITH NO LOCK
+                   INVALID KEY
+                      MOVE SPACES TO ACCESION-PACS-RX URL-PACS-RX
+              END-READ
+           END-IF.
+
+       CALCULAR-CRITICO.
+      *    MARCA COMO CRITICO EL RESULTADO CUYO BIRADS CORRESPONDA A
+      *    LAS CATEGORIAS SOSPECHOSAS/MALIGNAS DE LA ESCALA BI-RADS
+      *    (4, 5 O 6), PERO SOLO CUANDO EL EXAMEN (GRUPO/CODIGO DE
+      *    ARTICULO) ESTA REGISTRADO EN ARCHIVO-ESCALA-RX COMO UN
+      *    EXAMEN DE ESCALA BI-RADS. PARA CUALQUIER OTRO EXAMEN EL
+      *    DATO DIGITADO EN BIRADS-J NO TIENE EL SIGNIFICADO DE ESA
+      *    ESCALA Y NO SE USA PARA MARCAR CRITICOS.
+           MOVE "N" TO CRITICO-J
+           PERFORM BUSCAR-ESCALA-RX
+           IF SW-BIRADS-APLICA-J = "S"
+              IF BIRADS-J = "4" OR "5" OR "6"
+                 MOVE "S" TO CRITICO-J
+              END-IF
+           END-IF.
+
+       BUSCAR-ESCALA-RX.
+           MOVE "N" TO SW-BIRADS-APLICA-J
+           IF ESCALA-RX-DISPONIBLE-W
+              MOVE GRUPO-FACT-RX     TO GRUPO-ESCALA-RX
+              MOVE COD-ART-FACT-RX   TO COD-ART-ESCALA-RX
+              READ ARCHIVO-ESCALA-RX WITH NO LOCK
+                   INVALID KEY
+                      CONTINUE
+                   NOT INVALID KEY
+                      IF ESCALA-BIRADS-RX
+                         MOVE "S" TO SW-BIRADS-APLICA-J
+                      END-IF
+              END-READ
+           END-IF.
+
        CERRAR-PLANO.
            INITIALIZE LIN-1 TABLA-EDIT
            STRING LIN-1, "**}]}" DELIMITED BY SIZE 
@@ -411,6 +585,12 @@
            PERFORM MONTAR-TABLA VARYING I FROM 1 BY 1 UNTIL I > 2
 
            CLOSE RESULTADOS-RX.
+           IF ESCALA-RX-DISPONIBLE-W
+              CLOSE ARCHIVO-ESCALA-RX
+           END-IF.
+           IF PACS-RX-DISPONIBLE-W
+              CLOSE ARCHIVO-PACS-RX
+           END-IF.
 
        PAGINA-CONFIG.
            MOVE "statuscode" TO COBW3-CNV-NAME
