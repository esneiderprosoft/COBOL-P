@@ -17,14 +17,40 @@
                   RECORD KEY IS LLAVE-AUD
                   ALTERNATE RECORD KEY IS FECHA-AUD  WITH DUPLICATES
                   ALTERNATE RECORD KEY IS ADMI-AUD  WITH DUPLICATES
-                  FILE STATUS IS OTR-STAT.  
-  
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-AUD-DET LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-AUDET-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS LLAVE-AUDET
+                  FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
        COPY "..\..\FUENTES\FD-SESION.CBL".
        COPY "..\..\FUENTES\FD-AULOG.CBL".
-      
+
+      *    DETALLE CAMPO A CAMPO DE CADA CAMBIO REGISTRADO EN EL LOG
+      *    DE AUDITORIA. CADA ENTRADA DE DATO-AUD-LNK VIENE DELIMITADA
+      *    POR ";" Y TRAE "CAMPO/COD-REGISTRO/VALOR-ANTERIOR>VALOR-
+      *    NUEVO" (EL MISMO FORMATO QUE INV103_24 YA ESCRIBE EN SU
+      *    BLOQUE DE AUDITORIA), Y SE PARTE AQUI EN UN REGISTRO POR
+      *    CAMPO CAMBIADO.
+       FD  ARCHIVO-AUD-DET
+           LABEL RECORD STANDARD.
+       01  REG-AUDET.
+           02 LLAVE-AUDET.
+              03 FECHA-AUDET        PIC 9(6).
+              03 HORA-AUDET         PIC 9(6).
+              03 ADMI-AUDET         PIC X(4).
+              03 SEC-AUDET          PIC 99.
+           02 CAMPO-AUDET           PIC X(30).
+           02 COD-REG-AUDET         PIC X(13).
+           02 ANTES-AUDET           PIC X(100).
+           02 DESPUES-AUDET         PIC X(100).
+
 
 
        WORKING-STORAGE SECTION.
@@ -32,8 +58,21 @@
        COPY "..\..\FUENTES\WEB-CARAC.CBL".
 
        77 NOM-AUD-W                    PIC X(70).
-  
-       01 LLEGADA-W                    PIC X(100).                                      
+       77 NOM-AUDET-W                  PIC X(70).
+
+       77 PTR-DET-W                    PIC 9(5).
+       77 SEC-AUDET-W                  PIC 99.
+       77 HORA-AUDET-W                 PIC 9(6).
+       77 ENTRADA-DET-W                PIC X(200).
+
+       01 PARTES-DET-W.
+          02 CAMPO-DET-W               PIC X(30).
+          02 COD-REG-DET-W             PIC X(13).
+          02 RESTO-DET-W               PIC X(156).
+          02 ANTES-DET-W               PIC X(100).
+          02 DESPUES-DET-W             PIC X(100).
+
+       01 LLEGADA-W                    PIC X(100).
   
 
        01  FECHA-ACT.
@@ -56,10 +95,63 @@
           02 REG-AUD-LNK.
              03 TIPO-AUD-LNK          PIC X(6).
              03 SUC-AUD-LNK           PIC XX.
-             03 NOVED-AUD-LNK         PIC X.         
+             03 NOVED-AUD-LNK         PIC X.
              03 DATO-AUD-LNK          PIC X(50000).
+          02 PASO-CON090-W            PIC X.
+          02 TIPO-FILTRO-W            PIC X(6).
+          02 ADMI-FILTRO-W            PIC X(4).
+          02 FECHA-DESDE-FILTRO-W     PIC 9(8).
+          02 FECHA-HASTA-FILTRO-W     PIC 9(8).
+
+      *    MISMO ARREGLO DE CAMPOS DE DATOS-AUD QUE USA CON007B PARA
+      *    LEER EL TIPO/SUCURSAL/NOVEDAD DE CADA REGISTRO DEL LOG,
+      *    AQUI USADO PARA FILTRAR EL REPORTE DE AUDITORIA POR TIPO.
+       01 DATOS-AUD-PARTE-W.
+          02 TIPO-AUD-PARTE-W         PIC X(6).
+          02 SUC-AUD-PARTE-W          PIC XX.
+          02 NOVED-AUD-PARTE-W        PIC X.
+          02 DATO-AUD-PARTE-W         PIC X(50000).
+
+       77 DATOS-PLANO-W                     PIC X(800).
+
+       01 SW-FIN-AUD-W                  PIC X      VALUE "N".
+          88 FIN-AUD-W                              VALUE "S".
+
+       01 SW-FIN-AUDET-W                PIC X      VALUE "N".
+          88 FIN-AUDET-W                            VALUE "S".
+
+       01 LIN-V.
+          02 FILLER                    PIC X(8)  VALUE "{*TIPO*:".
+          02 FILLER                    PIC X     VALUE "*".
+          02 TIPO-AUD-J                PIC X(6).
+          02 FILLER                    PIC XX    VALUE "*,".
+          02 FILLER                    PIC X(10) VALUE "*USUARIO*:".
+          02 FILLER                    PIC X     VALUE "*".
+          02 ADMI-AUD-J                PIC X(4).
+          02 FILLER                    PIC XX    VALUE "*,".
+          02 FILLER                    PIC X(8)  VALUE "*FECHA*:".
+          02 FILLER                    PIC X     VALUE "*".
+          02 FECHA-AUD-J               PIC 9(8).
+          02 FILLER                    PIC XX    VALUE "*,".
+          02 FILLER                    PIC X(8)  VALUE "*CAMPO*:".
+          02 FILLER                    PIC X     VALUE "*".
+          02 CAMPO-AUDET-J             PIC X(30).
+          02 FILLER                    PIC XX    VALUE "*,".
+          02 FILLER                    PIC X(10) VALUE "*COD_REG*:".
+          02 FILLER                    PIC X     VALUE "*".
+          02 COD-REG-AUDET-J           PIC X(13).
+          02 FILLER                    PIC XX    VALUE "*,".
+          02 FILLER                    PIC X(8)  VALUE "*ANTES*:".
+          02 FILLER                    PIC X     VALUE "*".
+          02 ANTES-AUDET-J             PIC X(100).
+          02 FILLER                    PIC XX    VALUE "*,".
+          02 FILLER                    PIC X(10) VALUE "*DESPUES*:".
+          02 FILLER                    PIC X     VALUE "*".
+          02 DESPUES-AUDET-J           PIC X(100).
+          02 FILLER                    PIC XX    VALUE "*}".
+          02 CIERRE-LIN-V              PIC X.
+
 
-                              
        LINKAGE SECTION.
 
        COPY "..\..\FUENTES\ISAPICTX.CBL".
@@ -95,7 +187,7 @@
            USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-AUD.
        ESCR-EXCEPTIONES.
            IF OTR-STAT = "00"
-              CONTINUE 
+              CONTINUE
            ELSE
               MOVE OTR-STAT                 TO MSJ1-HTML
               MOVE NOM-AUD-W                TO MSJ2-HTML
@@ -103,6 +195,18 @@
               GO TO ENVIAR2-ERROR
            END-IF.
 
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-AUD-DET.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-AUDET-W              TO MSJ2-HTML
+              MOVE "CON090"                 TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        END DECLARATIVES.
        
        INICIAR-IIS.
@@ -115,11 +219,19 @@
            CALL "COBW3_GET_VALUE" USING COBW3.
            MOVE COBW3-GET-DATA    TO LLEGADA-W.
 
+           MOVE SPACES TO PASO-CON090-W, TIPO-FILTRO-W, ADMI-FILTRO-W
+           MOVE ZEROS  TO FECHA-DESDE-FILTRO-W, FECHA-HASTA-FILTRO-W
+
            UNSTRING LLEGADA-W DELIMITED BY "|"
               INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, NIT-LNK, ANO-LNK,
-                   ADMIN-LLEGA-W, REG-AUD-LNK
+                   ADMIN-LLEGA-W, REG-AUD-LNK, PASO-CON090-W, TIPO-FILTRO-W, ADMI-FILTRO-W,
+                   FECHA-DESDE-FILTRO-W, FECHA-HASTA-FILTRO-W
            END-UNSTRING.
 
+           IF PASO-CON090-W = SPACE
+              MOVE "1" TO PASO-CON090-W
+           END-IF.
+
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
            MOVE FUNCTION CURRENT-DATE TO FECHA-TOTAL.
            ACCEPT HORA-TOTAL FROM TIME.
@@ -181,16 +293,48 @@
 
            INSPECT NOM-AUD-W REPLACING FIRST "A1"   BY ANO-LNK.
 
+           INITIALIZE NOM-AUDET-W
+           MOVE "\\" TO NOM-AUDET-W
+
+           INSPECT NOM-AUDET-W REPLACING FIRST "                    "
+                                             BY IP-DATOS-USUNET
+
+           INSPECT NOM-AUDET-W REPLACING FIRST " "
+                                             BY "\"
+
+           INSPECT NOM-AUDET-W REPLACING FIRST
+                   "                              "
+                                BY "PROG\DATOS\AUD\N1N2-A1-DET.DAT".
+
+           INSPECT NOM-AUDET-W REPLACING FIRST "N1N2" BY NIT2-LNK.
+
+           INSPECT NOM-AUDET-W REPLACING FIRST "A1"   BY ANO-LNK.
+
+           IF PASO-CON090-W = "2"
+              GO TO REPORTE-AUDITORIA
+           END-IF.
+
        ABRIR-ARCHIVO.
            OPEN I-O ARCHIVO-AUD.
            EVALUATE OTR-STAT
-             WHEN "00" GO TO GRABAR-REGISTRO
+             WHEN "00" PERFORM ABRIR-ARCHIVO-DET
+                       GO TO GRABAR-REGISTRO
              WHEN "35" OPEN OUTPUT ARCHIVO-AUD
                        CLOSE       ARCHIVO-AUD
                        GO TO ABRIR-ARCHIVO
             WHEN OTHER GO TO CERRAR-SESION
            END-EVALUATE.
 
+       ABRIR-ARCHIVO-DET.
+           OPEN I-O ARCHIVO-AUD-DET.
+           EVALUATE OTR-STAT
+             WHEN "00" CONTINUE
+             WHEN "35" OPEN OUTPUT ARCHIVO-AUD-DET
+                       CLOSE       ARCHIVO-AUD-DET
+                       OPEN I-O    ARCHIVO-AUD-DET
+            WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE.
+
        GRABAR-REGISTRO.
            COMPUTE ANO-AUD = ANO-ACT + 2000.
            MOVE MES-ACT        TO MES-AUD.
@@ -203,10 +347,155 @@
                    WRITE REG-AUD
            END-READ.
 
+           PERFORM GRABAR-DETALLE.
+
+           GO TO CERRAR-ARCHIVO.
+
+      *    PARTE DATO-AUD-LNK EN UN REGISTRO POR CADA CAMBIO DE CAMPO
+      *    (FORMATO "CAMPO/COD-REGISTRO/ANTES>DESPUES" SEPARADO POR
+      *    ";", EL MISMO QUE INV103_24 YA ARMA PARA SU PROPIO BLOQUE
+      *    DE AUDITORIA) Y LO ESCRIBE EN ARCHIVO-AUD-DET PARA DEJAR LA
+      *    TRAZA CAMPO A CAMPO, POR REGISTRO, DEL ANTES Y EL DESPUES.
+       GRABAR-DETALLE.
+           MOVE 1 TO PTR-DET-W
+           MOVE 0 TO SEC-AUDET-W
+           ACCEPT HORA-AUDET-W FROM TIME
+
+           PERFORM EXTRAER-UN-DETALLE
+              UNTIL PTR-DET-W > 50000.
+
+       EXTRAER-UN-DETALLE.
+           MOVE SPACES TO ENTRADA-DET-W
+           UNSTRING DATO-AUD-LNK DELIMITED BY ";"
+                    INTO ENTRADA-DET-W
+                    WITH POINTER PTR-DET-W
+           END-UNSTRING
+
+           IF ENTRADA-DET-W NOT = SPACES
+              PERFORM PARTIR-DETALLE
+              PERFORM ESCRIBIR-DETALLE
+           END-IF.
+
+       PARTIR-DETALLE.
+           INITIALIZE PARTES-DET-W
+           UNSTRING ENTRADA-DET-W DELIMITED BY "/"
+                    INTO CAMPO-DET-W, COD-REG-DET-W, RESTO-DET-W
+           END-UNSTRING
+
+           UNSTRING RESTO-DET-W DELIMITED BY ">"
+                    INTO ANTES-DET-W, DESPUES-DET-W
+           END-UNSTRING.
+
+       ESCRIBIR-DETALLE.
+           ADD 1 TO SEC-AUDET-W
+           MOVE FECHA-ACT        TO FECHA-AUDET
+           MOVE HORA-AUDET-W     TO HORA-AUDET
+           MOVE ADMIN-LLEGA-W    TO ADMI-AUDET
+           MOVE SEC-AUDET-W      TO SEC-AUDET
+           MOVE CAMPO-DET-W      TO CAMPO-AUDET
+           MOVE COD-REG-DET-W    TO COD-REG-AUDET
+           MOVE ANTES-DET-W      TO ANTES-AUDET
+           MOVE DESPUES-DET-W    TO DESPUES-AUDET
+           WRITE REG-AUDET.
+
        CERRAR-ARCHIVO.
-           CLOSE ARCHIVO-AUD.
+           CLOSE ARCHIVO-AUD
+                 ARCHIVO-AUD-DET.
+
+           GO TO PAGINA-CONFIG.
+
+      *    REPORTA EL DETALLE DEL LOG DE AUDITORIA (CAMPO/ANTES/
+      *    DESPUES POR CAMBIO) FILTRADO POR TIPO DE PROGRAMA, USUARIO
+      *    Y RANGO DE FECHAS, PARA EL VISOR DE CON090.
+       REPORTE-AUDITORIA.
+           OPEN INPUT ARCHIVO-AUD
+           OPEN INPUT ARCHIVO-AUD-DET
+
+           MOVE "N" TO SW-FIN-AUD-W
+
+           IF FECHA-DESDE-FILTRO-W = ZEROS
+              MOVE LOW-VALUES TO FECHA-AUD
+           ELSE
+              MOVE FECHA-DESDE-FILTRO-W TO FECHA-AUD
+           END-IF
+
+           START ARCHIVO-AUD KEY IS NOT LESS THAN FECHA-AUD
+                 INVALID KEY MOVE "S" TO SW-FIN-AUD-W
+           END-START
+
+           MOVE "{*AUDITORIA*:["  TO DATOS-PLANO-W
+           INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
+           PERFORM DATOS-ENVIO
 
-       PAGINA-CONFIG.	 
+           PERFORM LEER-AUDITORIA-REPORTE UNTIL FIN-AUD-W
+
+           INITIALIZE LIN-V
+           MOVE "]}" TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO
+
+           CLOSE ARCHIVO-AUD
+           CLOSE ARCHIVO-AUD-DET
+
+           MOVE "programa-id" TO COBW3-CNV-NAME
+           MOVE "CON090"      TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV" USING COBW3
+
+           MOVE "..\PAGINAS\AUDITORIALISTADO.ASPX" TO SALIDA-HTML
+           PERFORM ABRIR-HTML.
+
+       LEER-AUDITORIA-REPORTE.
+           READ ARCHIVO-AUD NEXT WITH NO LOCK AT END
+                MOVE "S" TO SW-FIN-AUD-W
+           END-READ.
+
+           IF NOT FIN-AUD-W
+              IF FECHA-HASTA-FILTRO-W NOT = ZEROS
+                 AND FECHA-AUD > FECHA-HASTA-FILTRO-W
+                 MOVE "S" TO SW-FIN-AUD-W
+              ELSE
+                 MOVE DATOS-AUD TO DATOS-AUD-PARTE-W
+                 IF (TIPO-FILTRO-W = SPACES
+                     OR TIPO-FILTRO-W = TIPO-AUD-PARTE-W)
+                    AND (ADMI-FILTRO-W = SPACES
+                         OR ADMI-FILTRO-W = ADMI-AUD)
+                    PERFORM DESGLOSAR-DETALLES-HEADER
+                 END-IF
+              END-IF
+           END-IF.
+
+       DESGLOSAR-DETALLES-HEADER.
+           MOVE FECHA-AUD TO FECHA-AUDET
+           MOVE HORA-AUD  TO HORA-AUDET
+           MOVE ADMI-AUD  TO ADMI-AUDET
+           MOVE 0         TO SEC-AUDET
+           MOVE "N"       TO SW-FIN-AUDET-W
+
+           PERFORM LEER-UN-DETALLE-HEADER UNTIL FIN-AUDET-W.
+
+       LEER-UN-DETALLE-HEADER.
+           ADD 1 TO SEC-AUDET
+           READ ARCHIVO-AUD-DET WITH NO LOCK
+                INVALID KEY
+                   MOVE "S" TO SW-FIN-AUDET-W
+                NOT INVALID KEY
+                   PERFORM ESCRIBIR-LINEA-AUDITORIA
+           END-READ.
+
+       ESCRIBIR-LINEA-AUDITORIA.
+           INITIALIZE LIN-V
+           MOVE TIPO-AUD-PARTE-W   TO TIPO-AUD-J
+           MOVE ADMI-AUD           TO ADMI-AUD-J
+           MOVE FECHA-AUD          TO FECHA-AUD-J
+           MOVE CAMPO-AUDET        TO CAMPO-AUDET-J
+           MOVE COD-REG-AUDET      TO COD-REG-AUDET-J
+           MOVE ANTES-AUDET        TO ANTES-AUDET-J
+           MOVE DESPUES-AUDET      TO DESPUES-AUDET-J
+           MOVE "," TO CIERRE-LIN-V
+           INSPECT LIN-V REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-V TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO.
+
+       PAGINA-CONFIG.
            MOVE "datosrecibidos" TO COBW3-CNV-NAME
            MOVE "00"             TO COBW3-CNV-VALUE
            CALL "COBW3_SET_CNV" USING COBW3
@@ -219,6 +508,10 @@
            MOVE 1 TO PROGRAM-STATUS.
            EXIT PROGRAM.
 
-              
+       DATOS-ENVIO.
+           MOVE "datosauditoria" TO COBW3-CNV-NAME
+           MOVE DATOS-PLANO-W    TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_REPEAT" USING COBW3.
+
        COPY "..\..\FUENTES\SC-WEB19.CBL".
 
\ No newline at end of file
