@@ -1,6 +1,11 @@
       *============================================================
       * CREACION DE ARCHIVO JSON CONSULTA DE CONTRATOS F8 -SER872
       *============================================================
+      * 09/08/26 JLR SE AGREGA EL CALCULO DE CUPO EJECUTADO/DISPONIBLE
+      *              DE CADA CONTRATO DE CAPITACION (MISMA SUMATORIA
+      *              DE VLR-FAC-CNCAP Y MONTO-CNCAP+VLR-ADIC-CNCAP
+      *              QUE USA INV401_1) Y LA ALERTA CUANDO SE SUPERA
+      *              EL PORCENTAJE DE AVISO DEL CONTRATO.
        IDENTIFICATION DIVISION. 
        PROGRAM-ID. "HttpExtensionProc".
        ENVIRONMENT DIVISION.
@@ -47,6 +52,13 @@
        77 NOM-CONT-CAP-W               PIC X(70).
        77 NOM-PLANO-W                  PIC X(90).
 
+       01 VARIABLES-CUPO-W.
+          02 MONTO-CONT-W              PIC S9(10)V99.
+          02 SALDO-CONT-W              PIC S9(11)V99.
+          02 PORCENT-CONT-W            PIC S9(5)V9(4).
+          02 SW-ALERTA-CUPO-W          PIC X VALUE "N".
+             88 ALERTA-CUPO-W                  VALUE "S".
+
        01 DATO-LLEGADA-W.
           02 LLAVE-SESION-LLEGA-W.
              03 ID-LLEGAD-W            PIC X(15).
@@ -70,8 +82,24 @@
           02 FILLER                  PIC XX     VALUE "*,".
           02 FILLER                  PIC X(9)   VALUE "*ESTADO*:".
           02 FILLER                  PIC X      VALUE "*".
-          02 VENCE-VEN-J             PIC 9. 
-          02 FILLER                  PIC XX     VALUE "*}".    
+          02 VENCE-VEN-J             PIC 9.
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(7)   VALUE "*CUPO*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 MONTO-CONT-J            PIC -(9)9.99.
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(9)   VALUE "*EJECUT*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 SALDO-CONT-J            PIC -(10)9.99.
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(7)   VALUE "*PORC*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 PORCENT-CONT-J          PIC -(3)9.99.
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(9)   VALUE "*ALERTA*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 ALERTA-CUPO-J           PIC X.
+          02 FILLER                  PIC XX     VALUE "*}".
           02 CIERRE-LIN-1            PIC X.
 
        01 DATOS-ENVIO.
@@ -246,6 +274,8 @@
               MOVE NIT-CNCAP      TO NIT-CNCAP-J
               MOVE DESCRIP-CNCAP  TO DESCRIP-CNCAP-J
 
+              PERFORM CALCULAR-CUPO-CNCAP
+
            INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
            MOVE "," TO CIERRE-LIN-1
 
@@ -253,6 +283,63 @@
 
            GO TO LEER-CONT-CAP.
 
+       CALCULAR-CUPO-CNCAP.
+           IF PORC-AVISO-CNCAP IS ZERO
+              MOVE 75     TO PORC-AVISO-CNCAP
+           END-IF
+
+           PERFORM SUMAR-FACTURADO-CNCAP
+
+           COMPUTE MONTO-CONT-W = MONTO-CNCAP
+                                  + VLR-ADIC-CNCAP (1)
+                                  + VLR-ADIC-CNCAP (2)
+                                  + VLR-ADIC-CNCAP (3)
+                                  + VLR-ADIC-CNCAP (4)
+
+           IF MONTO-CONT-W IS ZERO
+              MOVE 0 TO PORCENT-CONT-W
+           ELSE
+              COMPUTE PORCENT-CONT-W = (SALDO-CONT-W / MONTO-CONT-W) * 100
+           END-IF
+
+           MOVE "N" TO SW-ALERTA-CUPO-W
+           IF PORCENT-CONT-W >= PORC-AVISO-CNCAP
+              MOVE "S" TO SW-ALERTA-CUPO-W
+           END-IF
+
+           MOVE MONTO-CONT-W     TO MONTO-CONT-J
+           MOVE SALDO-CONT-W     TO SALDO-CONT-J
+           MOVE PORCENT-CONT-W   TO PORCENT-CONT-J
+           MOVE SW-ALERTA-CUPO-W TO ALERTA-CUPO-J.
+
+       SUMAR-FACTURADO-CNCAP.
+           COMPUTE VLR-FAC-CNCAP (25) = VLR-FAC-CNCAP  (1)
+                                       + VLR-FAC-CNCAP  (2)
+                                       + VLR-FAC-CNCAP  (3)
+                                       + VLR-FAC-CNCAP  (4)
+                                       + VLR-FAC-CNCAP  (5)
+                                       + VLR-FAC-CNCAP  (6)
+                                       + VLR-FAC-CNCAP  (7)
+                                       + VLR-FAC-CNCAP  (8)
+                                       + VLR-FAC-CNCAP  (9)
+                                       + VLR-FAC-CNCAP  (10)
+                                       + VLR-FAC-CNCAP  (11)
+                                       + VLR-FAC-CNCAP  (12)
+                                       + VLR-FAC-CNCAP  (13)
+                                       + VLR-FAC-CNCAP  (14)
+                                       + VLR-FAC-CNCAP  (15)
+                                       + VLR-FAC-CNCAP  (16)
+                                       + VLR-FAC-CNCAP  (17)
+                                       + VLR-FAC-CNCAP  (18)
+                                       + VLR-FAC-CNCAP  (19)
+                                       + VLR-FAC-CNCAP  (20)
+                                       + VLR-FAC-CNCAP  (21)
+                                       + VLR-FAC-CNCAP  (22)
+                                       + VLR-FAC-CNCAP  (23)
+                                       + VLR-FAC-CNCAP  (24).
+
+           MOVE VLR-FAC-CNCAP (25) TO SALDO-CONT-W.
+
        CERRAR-CONT-CAP.
            INITIALIZE LIN-1
            MOVE LIN-1 TO DATOS-JSON
