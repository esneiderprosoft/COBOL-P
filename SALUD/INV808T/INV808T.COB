@@ -0,0 +1,454 @@
+      *============================================================
+      * SOLICITUD DE TRASLADO DE SALDOS ENTRE ALMACENES - INV808T
+      * VALIDA EL SALDO DISPONIBLE EN EL ALMACEN ORIGEN (MISMO CALCULO
+      * QUE INV808) Y, SI ALCANZA PARA LA CANTIDAD PEDIDA, DEJA UNA
+      * SOLICITUD PENDIENTE EN ARCHIVO-TRASLADOS PARA QUE INV808TA LA
+      * APRUEBE O RECHACE. LA SOLICITUD APROBADA NO MUEVE INVENTARIO
+      * POR SI SOLA; EL TRASLADO FISICO SE SIGUE REGISTRANDO POR EL
+      * PROCESO NORMAL DE MOVIMIENTOS (INV010).
+      *============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "..\..\FUENTES\FS-USUNET.CBL".
+       COPY "..\..\FUENTES\FS-SESION.CBL".
+
+           SELECT ARCHIVO-USUARIOS LOCK MODE IS AUTOMATIC
+                  ASSIGN TO NOM-USUAR-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC;
+                  RECORD KEY IS NOMBRE-USU
+                  ALTERNATE RECORD KEY IS CTL-USU     WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CLAVE-USU   WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CLAVE-2-USU WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT MAESTRO-ARTICULOS LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-ART-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE  DYNAMIC;
+                  RECORD KEY COD-ART
+                  ALTERNATE RECORD KEY CLASE-ART       WITH DUPLICATES
+                  ALTERNATE RECORD KEY COD-BARRAS-ART  WITH DUPLICATES
+                  ALTERNATE RECORD KEY DESCRIP-ART     WITH DUPLICATES
+                  ALTERNATE RECORD KEY USO-ART         WITH DUPLICATES
+                  ALTERNATE RECORD KEY CL-ROTAC-ART    WITH DUPLICATES
+                  ALTERNATE RECORD KEY UBICAC-ART      WITH DUPLICATES
+                  ALTERNATE RECORD KEY FECHA-VENCE-ART WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-SALDOS LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-SALDOS-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE  DYNAMIC;
+                  RECORD KEY LLAVE-SAL
+                  ALTERNATE RECORD KEY COD-ART-SAL  WITH DUPLICATES
+                  ALTERNATE RECORD KEY COD-LOTE-SAL WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-TRASLADOS LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-TRAS-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LLAVE-TRASLADO
+                  FILE STATUS IS OTR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "..\..\FUENTES\FD-USUNET.CBL".
+       COPY "..\..\FUENTES\FD-SESION.CBL".
+       COPY "..\..\FUENTES\FD-USUAR.CBL".
+       COPY "..\..\FUENTES\FD-ARTIC.CBL".
+       COPY "..\..\FUENTES\FD-SALDO.CBL".
+
+      *    SOLICITUDES DE TRASLADO DE SALDOS ENTRE ALMACENES. QUEDAN EN
+      *    ESTADO-TRAS = "P" (PENDIENTE) HASTA QUE INV808TA LAS MARQUE
+      *    "A" (APROBADA) O "R" (RECHAZADA).
+       FD  ARCHIVO-TRASLADOS
+           LABEL RECORD STANDARD.
+       01  REG-TRASLADO.
+           02 LLAVE-TRASLADO.
+              03 FECHA-SOLIC-TRAS    PIC 9(8).
+              03 HORA-SOLIC-TRAS     PIC 9(6).
+              03 ALMAC-ORIG-TRAS     PIC X(5).
+              03 COD-ART-TRAS        PIC X(18).
+              03 COD-LOTE-TRAS       PIC 9(9).
+           02 ALMAC-DEST-TRAS        PIC X(5).
+           02 CANT-SOLIC-TRAS        PIC 9(11)V99.
+           02 USUARIO-SOLIC-TRAS     PIC X(15).
+           02 ESTADO-TRAS            PIC X.
+              88 TRAS-PENDIENTE      VALUE "P".
+              88 TRAS-APROBADO       VALUE "A".
+              88 TRAS-RECHAZADO      VALUE "R".
+           02 FECHA-RESOL-TRAS       PIC 9(8).
+           02 HORA-RESOL-TRAS        PIC 9(6).
+           02 USUARIO-RESOL-TRAS     PIC X(15).
+           02 OBSERV-TRAS            PIC X(40).
+
+       WORKING-STORAGE  SECTION.
+       COPY "..\..\FUENTES\COBW3.CBL".
+       COPY "..\..\FUENTES\WEB-CARAC.CBL".
+
+       01 LLEGADA-W                    PIC X(100).
+
+       77 NOM-USUAR-W                  PIC X(70).
+       77 NOM-ART-W                    PIC X(70).
+       77 NOM-SALDOS-W                 PIC X(70).
+       77 NOM-TRAS-W                   PIC X(70).
+       77  SW9                         PIC 9.
+       01 LLAVE-ART-SDO-LNK.
+          02 ALMAC-SDO-LNK                PIC X(5).
+          02 COD-ART-SDO-LNK.
+             03 TIPO-SDO-LNK              PIC 9.
+             03 GRUPO-SDO-LNK             PIC XX.
+             03 NUMERO-SDO-LNK            PIC X(13).
+             03 CLASE-SDO-LNK             PIC XX.
+       01 COD-LOTE-SDO-LNK                PIC 9(9).
+       01 ALMAC-DEST-LNK                  PIC X(5).
+       01 CANT-SOLIC-LNK                  PIC 9(11)V99.
+
+       01 SDO-ACT-LNK                     PIC 9(12)V99.
+       01 VLR-ACT-LNK                     PIC 9(12)V99.
+       01 DESC-ART-LNK                    PIC X(30).
+       01 SL-W                            PIC 99.
+
+       01 DATO-LLEGADA-W.
+          02 LLAVE-SESION-LLEGA-W.
+             03 ID-LLEGAD-W            PIC X(15).
+             03 FECHA-LLEGAD-W         PIC X(8).
+             03 HORA-LLEGAD-W          PIC X(6).
+          02 DIR-CONTAB-LLEGADA-W      PIC X(21).
+          02 MES-CONTAB-LLEGADA-W      PIC XX.
+          02 LLAVE-LNK.
+             03 LOCAL-LNK            PIC X(5).
+             03 CTA-LNK.
+                05 TIPO-LNK          PIC 9.
+                05 GRUPO-LNK         PIC XX.
+                05 NUMERO-LNK        PIC X(13).
+                05 CLASE-LNK         PIC XX.
+             03 COD-LOTE-LNK         PIC X(4).
+          02 ALMAC-DEST-LLEGA-W      PIC X(5).
+          02 CANT-SOLIC-LLEGA-W      PIC 9(11)V99.
+
+       01 DATOS-ENVIO.
+          02 SW-INVALID-ENV            PIC XX.
+          02 FILLER                    PIC X VALUE "|".
+          02 SDO-ACT-ENV               PIC X(14).
+
+       LINKAGE SECTION.
+       COPY "..\..\FUENTES\ISAPICTX.CBL".
+
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-USUNET.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE "ARCHIVO-USUNET"         TO MSJ2-HTML
+              MOVE "INV808T"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SESION.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE "ARCHIVO-SESION"         TO MSJ2-HTML
+              MOVE "INV808T"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-USUARIOS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-USUAR-W              TO MSJ2-HTML
+              MOVE "INV808T"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON MAESTRO-ARTICULOS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-ART-W                TO MSJ2-HTML
+              MOVE "INV808T"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SALDOS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-SALDOS-W             TO MSJ2-HTML
+              MOVE "INV808T"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-TRASLADOS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-TRAS-W               TO MSJ2-HTML
+              MOVE "INV808T"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       LEER-DATO-HTML.
+           MOVE "datosh" TO COBW3-SEARCH-DATA.
+           CALL "COBW3_GET_VALUE" USING COBW3.
+           MOVE COBW3-GET-DATA TO LLEGADA-W
+
+           UNSTRING LLEGADA-W DELIMITED BY "|"
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, LLAVE-LNK,
+                   ALMAC-DEST-LLEGA-W, CANT-SOLIC-LLEGA-W
+           END-UNSTRING.
+
+           MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-TOTAL.
+           ACCEPT HORA-TOTAL FROM TIME.
+
+       INICIAR-SESION.
+           MOVE "D:\PROGELECT\DATOS\SC-SESION.DAT" TO NOM-SESION-W
+
+           GO TO VALIDAR-SESION.
+
+       FIN-VALIDAR-SESION.
+
+       ABRIR-USUARIO.
+           INITIALIZE OTR-STAT
+           MOVE "D:\PROGELECT\DATOS\SC-ARCHUSU.DAT" TO NOM-USU-W
+
+           OPEN INPUT ARCHIVO-USUNET
+
+           INITIALIZE LLAVE-USUNET.
+
+       LEER-USUARIO.
+
+           READ ARCHIVO-USUNET NEXT AT END MOVE 0 TO SW-FIN.
+           CLOSE ARCHIVO-USUNET.
+
+           IF NOMBRE-USUNET = SPACES
+              MOVE "Validacion de usuarios"      TO MSJ1-HTML
+              MOVE "Falta configurar usuario"    TO MSJ2-HTML
+              MOVE "Sc"                          TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       ASIGNAR-NOMBRES.
+
+           INITIALIZE NOM-SALDOS-W NOM-ART-W NOM-USUAR-W
+           MOVE "\\" TO NOM-SALDOS-W NOM-ART-W NOM-USUAR-W
+           INSPECT IP-DATOS-USUNET REPLACING ALL "/" BY "\".
+
+           INSPECT NOM-SALDOS-W REPLACING FIRST "                    "
+                                           BY IP-DATOS-USUNET
+
+           INSPECT NOM-SALDOS-W REPLACING FIRST " "
+                                           BY "\"
+
+           INSPECT NOM-SALDOS-W REPLACING FIRST "                     "
+                                           BY DIR-CONTAB-LLEGADA-W.
+
+           MOVE NOM-SALDOS-W TO NOM-ART-W
+                                NOM-USUAR-W
+                                NOM-TRAS-W
+
+           INSPECT NOM-SALDOS-W REPLACING FIRST "                     "
+                                           BY "\CONTROL\SC-SALDO.DAT".
+
+           INSPECT NOM-ART-W REPLACING FIRST "                    "
+                                           BY "\CONTROL\MAESART.DAT".
+
+           INSPECT NOM-USUAR-W REPLACING FIRST
+                   "                       "
+                                           BY "\CONTROL\SC-ARCHUSU.DAT".
+
+           INSPECT NOM-TRAS-W REPLACING FIRST
+                   "                     "
+                                           BY "\CONTROL\SC-TRASLAD.DAT".
+
+       INICIAR.
+           MOVE "00" TO SW-INVALID-ENV
+           MOVE ZEROS TO SDO-ACT-LNK
+
+           IF COD-ART-SDO-LNK = SPACES
+           OR ALMAC-DEST-LLEGA-W = SPACES
+           OR CANT-SOLIC-LLEGA-W = ZEROS
+           OR ALMAC-DEST-LLEGA-W = ALMAC-SDO-LNK
+              MOVE "01" TO SW-INVALID-ENV
+              GO TO ENVIO-DATOS
+           END-IF.
+
+           INITIALIZE SW9.
+
+           OPEN INPUT  ARCHIVO-USUARIOS.
+           READ ARCHIVO-USUARIOS NEXT WITH NO LOCK AT END
+           MOVE 0 TO OPCION-1
+           END-READ
+           CLOSE ARCHIVO-USUARIOS.
+
+           IF LOTE-FARM-USU < 3
+              MOVE ZEROS TO COD-LOTE-SDO-LNK
+           END-IF.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT  ARCHIVO-SALDOS
+                       MAESTRO-ARTICULOS.
+
+           MOVE COD-ART-SDO-LNK TO COD-ART.
+           READ MAESTRO-ARTICULOS WITH NO LOCK
+                INVALID KEY INITIALIZE DATOS-ART
+           END-READ
+
+           INITIALIZE REG-SALDOS.
+
+           MOVE COD-ART-SDO-LNK TO COD-ART-SAL.
+
+           START ARCHIVO-SALDOS KEY = COD-ART-SAL
+                INVALID KEY INITIALIZE DATOS-SAL
+                MOVE "02" TO SW-INVALID-ENV
+                GO TO CERRAR-ARCHIVOS
+           END-START.
+
+       LEER-SALDOS.
+           READ ARCHIVO-SALDOS NEXT WITH NO LOCK AT END
+                GO TO VALIDAR-SALDO
+           END-READ
+
+           IF COD-ART-SAL IS NOT = COD-ART-SDO-LNK
+              GO TO VALIDAR-SALDO
+           END-IF.
+
+       MOSTRAR-SALDO.
+           IF LN < 1
+               GO TO VALIDAR-SALDO
+           END-IF.
+
+           INITIALIZE VARIABLES-SALDOS-W SL-W
+           PERFORM CALCULAR-SALDO VARYING SL-W FROM 1 BY 1 UNTIL SL-W > LN
+
+           IF COD-ALM-SAL = ALMAC-SDO-LNK
+              ADD SDO-ACT-CANT-W  TO SDO-ACT-LNK
+           END-IF.
+
+           GO TO LEER-SALDOS.
+
+       VALIDAR-SALDO.
+           CLOSE ARCHIVO-SALDOS.
+
+           IF CANT-SOLIC-LLEGA-W > SDO-ACT-LNK
+              MOVE "03" TO SW-INVALID-ENV
+              GO TO ENVIO-DATOS
+           END-IF.
+
+      *    SALDO SUFICIENTE: SE DEJA LA SOLICITUD EN FIRME, PENDIENTE
+      *    DE APROBACION POR INV808TA.
+           OPEN I-O ARCHIVO-TRASLADOS
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  OPEN OUTPUT ARCHIVO-TRASLADOS
+                        CLOSE  ARCHIVO-TRASLADOS
+                        OPEN I-O ARCHIVO-TRASLADOS
+             WHEN OTHER MOVE "04" TO SW-INVALID-ENV
+                        GO TO ENVIO-DATOS
+           END-EVALUATE.
+
+           MOVE FECHA-TOTAL          TO FECHA-SOLIC-TRAS.
+           MOVE HORA-TOTAL           TO HORA-SOLIC-TRAS.
+           MOVE ALMAC-SDO-LNK        TO ALMAC-ORIG-TRAS.
+           MOVE COD-ART-SDO-LNK      TO COD-ART-TRAS.
+           MOVE COD-LOTE-SDO-LNK     TO COD-LOTE-TRAS.
+           MOVE ALMAC-DEST-LLEGA-W   TO ALMAC-DEST-TRAS.
+           MOVE CANT-SOLIC-LLEGA-W   TO CANT-SOLIC-TRAS.
+           MOVE ID-LLEGAD-W          TO USUARIO-SOLIC-TRAS.
+           MOVE "P"                  TO ESTADO-TRAS.
+           INITIALIZE FECHA-RESOL-TRAS HORA-RESOL-TRAS
+                      USUARIO-RESOL-TRAS OBSERV-TRAS
+           WRITE REG-TRASLADO
+                 INVALID KEY MOVE "04" TO SW-INVALID-ENV
+           END-WRITE.
+
+           CLOSE ARCHIVO-TRASLADOS.
+
+           GO TO ENVIO-DATOS.
+
+       CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-SALDOS.
+
+       ENVIO-DATOS.
+           MOVE SDO-ACT-LNK TO SDO-ACT-ENV.
+
+       PAGINA-CONFIG.
+           MOVE "datosrecibidos" TO COBW3-CNV-NAME
+           MOVE DATOS-ENVIO      TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV" USING COBW3
+
+           MOVE "..\PAGINAS\RECIBIDOS.ASPX" TO SALIDA-HTML
+           PERFORM ABRIR-HTML.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
+
+       CALCULAR-SALDO.
+           MOVE SL-W TO DIA-SDO-W
+
+           IF DIA-SDO-W = 1
+              ADD  ACUM-ENT-CANT     (32)    TO SDO-ACT-CANT-W SDO-INI-CANT-W
+              ADD  ACUM-ENT-VLR      (32)    TO SDO-ACT-VLR-W  SDO-INI-VLR-W
+              ADD  DEP-ENT-VLR       (32)    TO SDO-ACT-DEP-W  SDO-INI-DEP-W
+              ADD  INF-ENT-VLR       (32)    TO SDO-ACT-INF-W  SDO-INI-INF-W
+              ADD  INFD-ENT-VLR      (32)    TO SDO-ACT-INFD-W SDO-INI-INFD-W
+           END-IF
+
+              ADD ACUM-ENT-CANT (DIA-SDO-W)  TO SDO-AC-CANT-ENT-W SDO-ACT-CANT-W
+              ADD ACUM-ENT-VLR  (DIA-SDO-W)  TO SDO-AC-VLR-ENT-W  SDO-ACT-VLR-W
+              ADD DEP-ENT-VLR   (DIA-SDO-W)  TO SDO-AC-DEP-ENT-W  SDO-ACT-DEP-W
+              ADD INF-ENT-VLR   (DIA-SDO-W)  TO SDO-AC-INF-ENT-W  SDO-ACT-INF-W
+              ADD INFD-ENT-VLR  (DIA-SDO-W)  TO SDO-AC-INFD-ENT-W SDO-ACT-INFD-W
+
+              ADD ACUM-SAL-CANT (DIA-SDO-W)  TO SDO-AC-CANT-SAL-W
+              ADD ACUM-SAL-VLR  (DIA-SDO-W)  TO SDO-AC-VLR-SAL-W
+              ADD DEP-SAL-VLR   (DIA-SDO-W)  TO SDO-AC-DEP-SAL-W
+              ADD INF-SAL-VLR   (DIA-SDO-W)  TO SDO-AC-INF-SAL-W
+              ADD INFD-SAL-VLR  (DIA-SDO-W)  TO SDO-AC-INFD-SAL-W.
+
+              SUBTRACT ACUM-SAL-CANT (DIA-SDO-W) FROM SDO-ACT-CANT-W
+              SUBTRACT ACUM-SAL-VLR  (DIA-SDO-W) FROM SDO-ACT-VLR-W
+              SUBTRACT DEP-SAL-VLR   (DIA-SDO-W) FROM SDO-ACT-DEP-W
+              SUBTRACT INF-SAL-VLR   (DIA-SDO-W) FROM SDO-ACT-INF-W
+              SUBTRACT INFD-SAL-VLR  (DIA-SDO-W) FROM SDO-ACT-INFD-W.
+
+       COPY "..\..\FUENTES\SC-WEB19.CBL".
