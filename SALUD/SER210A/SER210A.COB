@@ -2,6 +2,9 @@
 004830* GUARDADO, CONSULTA Y RETIRO DE TABLA DE MACROS PARA ACTUALIZACION
       * DE CONTROLES
 004840*=================================================================
+      * JLR        09/08/26 SE AGREGA CONSULTA DEL HISTORIAL DE CAMBIOS
+      *            DE LA MACRO (TIPO-LLEGADA-W = "H"), GRABADO POR
+      *            HC107-01 EN ARCHIVO-HIST-MACRO.
 004850 IDENTIFICATION DIVISION.
 004860 PROGRAM-ID. "HttpExtensionProc".
 004870 ENVIRONMENT DIVISION.
@@ -19,12 +22,38 @@
                   ALTERNATE RECORD KEY DETALLE-MACROEVOL WITH DUPLICATES
                   FILE STATUS IS OTR-STAT.
 
+           SELECT ARCHIVO-HIST-MACRO LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-HIST-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LLAVE-HIST-MACRO
+                  ALTERNATE RECORD KEY LLAVE-MACRO-HIST WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
 005070 DATA DIVISION.
 005090 FILE SECTION.
 005100 COPY "..\..\FUENTES\FD-USUNET.CBL".
 005110 COPY "..\..\FUENTES\FD-SESION.CBL".
        COPY "..\..\FUENTES\FD-MACREV.CBL".
 
+      *    HISTORIAL DE CAMBIOS DE CADA MACRO DE CONTROL; UN RENGLON POR
+      *    CADA ALTA/CAMBIO/RETIRO, LLAVE UNICA POR MACRO+FECHA+HORA, TAL
+      *    COMO LO GRABA HC107-01.
+       FD  ARCHIVO-HIST-MACRO
+           LABEL RECORD STANDARD.
+       01  REG-HIST-MACRO.
+           02 LLAVE-HIST-MACRO.
+              03 LLAVE-MACRO-HIST      PIC X(7).
+              03 FECHA-HIST-MACRO      PIC 9(8).
+              03 HORA-HIST-MACRO       PIC 9(6).
+           02 ACCION-HIST-MACRO        PIC X.
+              88 ACCION-NUEVO-HIST        VALUE "N".
+              88 ACCION-CAMBIO-HIST       VALUE "C".
+              88 ACCION-RETIRO-HIST       VALUE "R".
+           02 OPER-HIST-MACRO          PIC X(4).
+           02 DETALLE-ANTES-HIST       PIC X(40).
+           02 DETALLE-DESP-HIST        PIC X(40).
+
 005190 WORKING-STORAGE SECTION.
 005200 COPY "..\..\FUENTES\COBW3.CBL".
 005210 COPY "..\..\FUENTES\WEB-CARAC.CBL".
@@ -47,7 +76,10 @@
 
        77 MES-SAL-W                     PIC X(4).
        77 NOM-MACRO-W                   PIC X(70).
+       77 NOM-HIST-W                    PIC X(70).
        77 DATOS-PLANO-W                 PIC X(1024).
+       77 SW-FIN-HIST-W                 PIC X     VALUE "N".
+          88 FIN-HISTORIAL-W               VALUE "S".
 
        01 TABLA-MACROEVOL-W.
           02 RENGLONES-W                PIC X(1000) OCCURS 29.
@@ -74,6 +106,32 @@
           02 RENG-MACRO-ENV             PIC X(1000).
           02 CIERRE-LIN-5               PIC X(3)  VALUE "*},".
 
+       01 LIN-HIST.
+          02 FILLER                     PIC X(9)  VALUE "{*FECHA*:".
+          02 FILLER                     PIC X     VALUE "*".
+          02 FECHA-HIST-ENV             PIC X(8).
+          02 FILLER                     PIC XX    VALUE "*,".
+          02 FILLER                     PIC X(7)  VALUE "*HORA*:".
+          02 FILLER                     PIC X     VALUE "*".
+          02 HORA-HIST-ENV              PIC X(6).
+          02 FILLER                     PIC XX    VALUE "*,".
+          02 FILLER                     PIC X(9)  VALUE "*ACCION*:".
+          02 FILLER                     PIC X     VALUE "*".
+          02 ACCION-HIST-ENV            PIC X.
+          02 FILLER                     PIC XX    VALUE "*,".
+          02 FILLER                     PIC X(11) VALUE "*OPERADOR*:".
+          02 FILLER                     PIC X     VALUE "*".
+          02 OPER-HIST-ENV              PIC X(4).
+          02 FILLER                     PIC XX    VALUE "*,".
+          02 FILLER                     PIC X(8)  VALUE "*ANTES*:".
+          02 FILLER                     PIC X     VALUE "*".
+          02 ANTES-HIST-ENV             PIC X(40).
+          02 FILLER                     PIC XX    VALUE "*,".
+          02 FILLER                     PIC X(10) VALUE "*DESPUES*:".
+          02 FILLER                     PIC X     VALUE "*".
+          02 DESPUES-HIST-ENV           PIC X(40).
+          02 CIERRE-LIN-HIST            PIC X(3)  VALUE "*},".
+
 
 006310 LINKAGE SECTION.
 006320 COPY "..\..\FUENTES\ISAPICTX.CBL".
@@ -113,6 +171,17 @@
               MOVE "HC107"                  TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
            END-IF.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-HIST-MACRO.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-HIST-W               TO MSJ2-HTML
+              MOVE "HC107"                  TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
 006720  END DECLARATIVES.
 006730
 006740 INICIAR-IIS.
@@ -127,7 +196,7 @@
 
            UNSTRING LINEA-LLEGADA-W DELIMITED BY "|"
                INTO LLAVE-SESION-LLEGAD-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W,
-                    LLAVE-MACRO-LLEGADA-W,
+                    LLAVE-MACRO-LLEGADA-W, TIPO-LLEGADA-W
 
            END-UNSTRING.
 
@@ -204,7 +273,21 @@
            INSPECT NOM-MACRO-W REPLACING FIRST "                           "
                                             BY "\PROG\DATOS\SC-MACRO-EV.DAT".
 
+           INITIALIZE NOM-HIST-W
+
+           MOVE "\\" TO NOM-HIST-W
+
+           INSPECT NOM-HIST-W REPLACING FIRST "                    "
+                                           BY IP-DATOS-USUNET
+
+           INSPECT NOM-HIST-W REPLACING FIRST "                             "
+                                            BY "\PROG\DATOS\SC-MACRO-HIST.DAT".
+
         CONSULTAR-ARCHIVO.
+           IF TIPO-LLEGADA-W = "H"
+              GO TO CONSULTAR-HISTORIAL
+           END-IF.
+
            OPEN INPUT ARCHIVO-MACRO-EVOL.
 
            MOVE LLAVE-MACRO-LLEGADA-W   TO LLAVE-MACROEVOL
@@ -284,6 +367,66 @@
            INSPECT LIN-5 REPLACING ALL LOW-VALUES BY SPACES
            MOVE LIN-5 TO DATOS-PLANO-W
            PERFORM DATOS-ENVIO.
-      
+
+      *    ARMA EL JSON CON EL HISTORIAL DE CAMBIOS (ALTA/CAMBIO/RETIRO)
+      *    DE LA MACRO SOLICITADA, LEYENDO ARCHIVO-HIST-MACRO POR LA
+      *    LLAVE ALTERNA LLAVE-MACRO-HIST. SE LLEGA ACA CUANDO EL PEDIDO
+      *    TRAE TIPO-LLEGADA-W = "H".
+       CONSULTAR-HISTORIAL.
+           OPEN INPUT ARCHIVO-HIST-MACRO
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  GO TO SIN-HISTORIAL
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE
+
+           MOVE "{*HISTORIAL*:["  TO DATOS-PLANO-W
+           INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
+           PERFORM DATOS-ENVIO
+
+           MOVE LLAVE-MACRO-LLEGADA-W TO LLAVE-MACRO-HIST
+           MOVE "N"                   TO SW-FIN-HIST-W
+           START ARCHIVO-HIST-MACRO KEY IS EQUAL LLAVE-MACRO-HIST
+                 INVALID KEY MOVE "S" TO SW-FIN-HIST-W
+           END-START
+
+           PERFORM MONTAR-HISTORIAL UNTIL FIN-HISTORIAL-W
+
+           MOVE "]},"  TO DATOS-PLANO-W
+           INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
+           PERFORM DATOS-ENVIO
+
+           CLOSE ARCHIVO-HIST-MACRO
+
+           GO TO PAGINA-CONFIG.
+
+       SIN-HISTORIAL.
+           MOVE "{*HISTORIAL*:[]},"  TO DATOS-PLANO-W
+           INSPECT DATOS-PLANO-W REPLACING ALL "*" BY CARAC-COMILLA
+           PERFORM DATOS-ENVIO
+
+           GO TO PAGINA-CONFIG.
+
+       MONTAR-HISTORIAL.
+           READ ARCHIVO-HIST-MACRO NEXT
+                AT END MOVE "S" TO SW-FIN-HIST-W
+           END-READ
+
+           IF NOT FIN-HISTORIAL-W
+              IF LLAVE-MACRO-HIST NOT = LLAVE-MACRO-LLEGADA-W
+                 MOVE "S" TO SW-FIN-HIST-W
+              ELSE
+                 MOVE FECHA-HIST-MACRO   TO FECHA-HIST-ENV
+                 MOVE HORA-HIST-MACRO    TO HORA-HIST-ENV
+                 MOVE ACCION-HIST-MACRO  TO ACCION-HIST-ENV
+                 MOVE OPER-HIST-MACRO    TO OPER-HIST-ENV
+                 MOVE DETALLE-ANTES-HIST TO ANTES-HIST-ENV
+                 MOVE DETALLE-DESP-HIST  TO DESPUES-HIST-ENV
+                 INSPECT LIN-HIST REPLACING ALL "*" BY CARAC-COMILLA
+                 MOVE LIN-HIST TO DATOS-PLANO-W
+                 PERFORM DATOS-ENVIO
+              END-IF
+           END-IF.
+
        COPY "..\..\FUENTES\SC-WEB19.CBL".
 
\ No newline at end of file
