@@ -39,13 +39,23 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS OTR-STAT.
 
-      
+           SELECT ARCHIVO-AUD  LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-AUD-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE  DYNAMIC;
+                  RECORD KEY IS LLAVE-AUD
+                  ALTERNATE RECORD KEY FECHA-AUD  WITH DUPLICATES
+                  ALTERNATE RECORD KEY ADMI-AUD   WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
        COPY "..\..\FUENTES\FD-SESION.CBL".
        COPY "..\..\FUENTES\FD-ARTIC.CBL".
        COPY "..\..\FUENTES\FD-CLASC.CBL".
+       COPY "..\..\FUENTES\FD-AULOG.CBL".
 
        FD  ARCHIVO-TEXTO
            LABEL RECORD STANDARD.
@@ -60,9 +70,36 @@
        77 NOM-ART-W                            PIC X(70).
        77 NOM-CLAS-W                           PIC X(70).
        77 NOM-PLANO-W   	               PIC X(90).
+       77 NOM-AUD-W                            PIC X(70).
        77 CONT-W                               PIC 99.
+       77 DETALLE-PTR-W                        PIC 9(4).
        01 LINEA-LLEGADA-W                      PIC X(500).
 
+      *    SOPORTE PARA LA TRAZA DE AUDITORIA (MISMO LOG DE ARCHIVO-AUD
+      *    QUE ALIMENTA CON090) CUANDO UN CAMBIO DEJA CLASE-ART O
+      *    USO-ART DISTINTOS DE LOS QUE TENIA EL ARTICULO.
+       01  FECHA-ACT.
+           02 ANO-ACT                  PIC 99.
+           02 MES-ACT                  PIC 99.
+           02 DIA-ACT                  PIC 99.
+
+       01 NIT-LNK.
+          02 NIT1-LNK                  PIC 9(6).
+          02 NIT2-LNK                  PIC 9(4).
+
+       01 ANO-LNK                      PIC 99.
+
+       01 CLASE-VIEJA-W                PIC XX.
+       01 USO-VIEJA-W                  PIC XX.
+
+       01 DETALLE-AUD-W                PIC X(4000).
+
+       01 REG-AUD-LNK.
+          02 TIPO-AUD-LNK          PIC X(6).
+          02 SUC-AUD-LNK           PIC XX.
+          02 NOVED-AUD-LNK         PIC X.
+          02 DATO-AUD-LNK          PIC X(4000).
+
        01 VR-VENT1-ART-EDIT.
           02 ENT-VR-VENT1-EDIT                  PIC 9(12).
           02 DEC-VR-VENT1-EDIT                  PIC 99.
@@ -363,7 +400,19 @@
               MOVE "INV103"                 TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
            END-IF.
-          
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-AUD.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-AUD-W                TO MSJ2-HTML
+              MOVE "INV103"                 TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        END DECLARATIVES.
          
        INICIAR-IIS.
@@ -469,6 +518,27 @@
            INSPECT NOM-ART-W REPLACING FIRST "                       "
                                           BY "\CONTROL\SC-MAESART.DAT".
 
+           ACCEPT FECHA-ACT FROM DATE.
+
+           MOVE NIT-USU  TO NIT-LNK.
+           MOVE ANO-ACT  TO ANO-LNK.
+
+           INITIALIZE NOM-AUD-W
+
+           MOVE "\\" TO NOM-AUD-W
+
+           INSPECT NOM-AUD-W REPLACING FIRST "                    "
+                                          BY IP-DATOS-USUNET
+
+           INSPECT NOM-AUD-W REPLACING FIRST " "
+                                          BY "\"
+
+           INSPECT NOM-AUD-W REPLACING FIRST "                          "
+                                          BY "PROG\DATOS\AUD\N1N2-A1.DAT".
+
+           INSPECT NOM-AUD-W REPLACING FIRST "N1N2" BY NIT2-LNK.
+           INSPECT NOM-AUD-W REPLACING FIRST "A1"   BY ANO-LNK.
+
        ABRIR-TABLA.
                                                    
            MOVE NOMBRE-TXT  TO NOM-PLANO-W
@@ -574,21 +644,91 @@
            GO TO ENVIO-DATOS.
 
        CAMBIO.
-            
+
+           MOVE CLASE-ART TO CLASE-VIEJA-W
+           MOVE USO-ART   TO USO-VIEJA-W
+
            CLOSE MAESTRO-ARTICULOS.
 
            OPEN I-O MAESTRO-ARTICULOS.
 
-           MOVE REG-MAESTRO-W TO REG-MAESTRO 
+           MOVE REG-MAESTRO-W TO REG-MAESTRO
 
            REWRITE REG-MAESTRO END-REWRITE
            CLOSE MAESTRO-ARTICULOS.
 
+           IF CLASE-VIEJA-W NOT = CLASE-ART-W
+           OR USO-VIEJA-W   NOT = USO-ART-W
+              PERFORM ARMAR-DETALLE-AUD
+              PERFORM ABRIR-ARCHIVO-AUD
+              PERFORM GRABAR-AUDITORIA
+              CLOSE ARCHIVO-AUD
+           END-IF.
+
            MOVE 00 TO DAT0-ENV
            MOVE "REGISTRO MODIFICADO" TO DAT1-ENV.
 
            GO TO ENVIO-DATOS.
 
+       ARMAR-DETALLE-AUD.
+           MOVE 1 TO DETALLE-PTR-W
+           INITIALIZE DETALLE-AUD-W
+
+           IF CLASE-VIEJA-W NOT = CLASE-ART-W
+              STRING "CLASE-ART"    DELIMITED BY SIZE
+                     "/"            DELIMITED BY SIZE
+                     COD-ART        DELIMITED BY SIZE
+                     "/"            DELIMITED BY SIZE
+                     CLASE-VIEJA-W  DELIMITED BY SIZE
+                     ">"            DELIMITED BY SIZE
+                     CLASE-ART-W    DELIMITED BY SIZE
+                     ";"            DELIMITED BY SIZE
+                INTO DETALLE-AUD-W
+                WITH POINTER DETALLE-PTR-W
+              END-STRING
+           END-IF
+
+           IF USO-VIEJA-W NOT = USO-ART-W
+              STRING "USO-ART"      DELIMITED BY SIZE
+                     "/"            DELIMITED BY SIZE
+                     COD-ART        DELIMITED BY SIZE
+                     "/"            DELIMITED BY SIZE
+                     USO-VIEJA-W    DELIMITED BY SIZE
+                     ">"            DELIMITED BY SIZE
+                     USO-ART-W      DELIMITED BY SIZE
+                     ";"            DELIMITED BY SIZE
+                INTO DETALLE-AUD-W
+                WITH POINTER DETALLE-PTR-W
+              END-STRING
+           END-IF.
+
+       ABRIR-ARCHIVO-AUD.
+           OPEN I-O ARCHIVO-AUD.
+           EVALUATE OTR-STAT
+             WHEN "00" CONTINUE
+             WHEN "35" OPEN OUTPUT ARCHIVO-AUD
+                       CLOSE       ARCHIVO-AUD
+                       OPEN I-O    ARCHIVO-AUD
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE.
+
+       GRABAR-AUDITORIA.
+           COMPUTE ANO-AUD = ANO-ACT + 2000.
+           MOVE MES-ACT          TO MES-AUD.
+           MOVE DIA-ACT          TO DIA-AUD.
+           ACCEPT  HORA-AUD FROM TIME.
+           MOVE ID-LLEGAD-W(1:4) TO ADMI-AUD.
+           MOVE "ARTCLS"         TO TIPO-AUD-LNK
+           MOVE SPACES           TO SUC-AUD-LNK
+           MOVE "C"              TO NOVED-AUD-LNK
+           MOVE DETALLE-AUD-W    TO DATO-AUD-LNK
+
+           READ ARCHIVO-AUD
+                INVALID KEY
+                   MOVE REG-AUD-LNK TO DATOS-AUD
+                   WRITE REG-AUD
+           END-READ.
+
        RETIRO.
            CLOSE MAESTRO-ARTICULOS.
 
