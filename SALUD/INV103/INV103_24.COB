@@ -0,0 +1,389 @@
+      *=================================================================
+      *RECLASIFICACION MASIVA DE ARTICULOS - INV103_24. RECIBE UNA LISTA
+      *DE CODIGOS DE ARTICULO (ARCHIVO PLANO, MISMO MECANISMO DE
+      *INV103_17 PARA TABLAS DE TAMANO VARIABLE) Y LES ASIGNA UNA SOLA
+      *CLASE-ART NUEVA. CADA ARTICULO ENCONTRADO QUEDA REGISTRADO, CON
+      *SU CLASE ANTERIOR Y LA NUEVA, EN UN SOLO REGISTRO DE
+      *ARCHIVO-AUD (EL MISMO LOG DE AUDITORIA QUE ALIMENTA CON090).
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "..\..\FUENTES\FS-USUNET.CBL".
+       COPY "..\..\FUENTES\FS-SESION.CBL".
+
+           SELECT MAESTRO-ARTICULOS LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-ART-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE  DYNAMIC;
+                  RECORD KEY COD-ART
+                  ALTERNATE RECORD KEY CLASE-ART       WITH DUPLICATES
+                  ALTERNATE RECORD KEY COD-BARRAS-ART  WITH DUPLICATES
+                  ALTERNATE RECORD KEY DESCRIP-ART     WITH DUPLICATES
+                  ALTERNATE RECORD KEY USO-ART         WITH DUPLICATES
+                  ALTERNATE RECORD KEY CL-ROTAC-ART    WITH DUPLICATES
+                  ALTERNATE RECORD KEY UBICAC-ART      WITH DUPLICATES
+                  ALTERNATE RECORD KEY FECHA-VENCE-ART WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-TEXTO LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-PLANO-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-AUD  LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-AUD-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE  DYNAMIC;
+                  RECORD KEY IS LLAVE-AUD
+                  ALTERNATE RECORD KEY FECHA-AUD  WITH DUPLICATES
+                  ALTERNATE RECORD KEY ADMI-AUD   WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "..\..\FUENTES\FD-USUNET.CBL".
+       COPY "..\..\FUENTES\FD-SESION.CBL".
+       COPY "..\..\FUENTES\FD-ARTIC.CBL".
+       COPY "..\..\FUENTES\FD-AULOG.CBL".
+
+       FD  ARCHIVO-TEXTO
+           LABEL RECORD STANDARD.
+       01  REG-PLANO.
+           02 DATOS-PLANO            PIC X(500).
+
+       WORKING-STORAGE  SECTION.
+       COPY "..\..\FUENTES\COBW3.CBL".
+       COPY "..\..\FUENTES\WEB-CARAC.CBL".
+
+       77 NOM-ART-W                            PIC X(70).
+       77 NOM-PLANO-W                          PIC X(90).
+       77 NOM-AUD-W                            PIC X(70).
+       77 CONT-W                               PIC 9(3).
+       77 IDX-W                                PIC 9(3).
+       77 DETALLE-PTR-W                        PIC 9(4).
+       77 CONT-CAMBIOS-W                       PIC 9(3).
+
+       01 LLEGADA-W                            PIC X(150).
+
+       01  FECHA-ACT.
+           02 ANO-ACT                  PIC 99.
+           02 MES-ACT                  PIC 99.
+           02 DIA-ACT                  PIC 99.
+
+       01 DATO-LLEGADA-W.
+          02 LLAVE-SESION-LLEGA-W.
+             03 ID-LLEGAD-W            PIC X(15).
+             03 FECHA-LLEGAD-W         PIC X(8).
+             03 HORA-LLEGAD-W          PIC X(6).
+          02 DIR-CONTAB-LLEGADA-W      PIC X(30).
+          02 MES-CONTAB-LLEGADA-W      PIC XX.
+          02 CLASE-NUEVA-LLEGA-W       PIC XX.
+          02 NIT-LNK.
+             03 NIT1-LNK              PIC 9(6).
+             03 NIT2-LNK              PIC 9(4).
+          02 ANO-LNK                  PIC 99.
+          02 ADMIN-LLEGA-W            PIC X(4).
+          02 NOMBRE-TXT               PIC X(42).
+
+       01 TABLA-ART-RECLAS-W.
+          02 COD-ART-RECLAS-W  OCCURS 100      PIC X(18).
+
+       01 CLASE-VIEJA-W                        PIC XX.
+
+       01 DETALLE-AUD-W                        PIC X(4000).
+
+       01 REG-AUD-LNK.
+          02 TIPO-AUD-LNK          PIC X(6).
+          02 SUC-AUD-LNK           PIC XX.
+          02 NOVED-AUD-LNK         PIC X.
+          02 DATO-AUD-LNK          PIC X(4000).
+
+       01 DATOS-ENVIO.
+          02 DAT0-ENV                  PIC XX.
+          02 FILLER                    PIC X VALUE "|".
+          02 DAT1-ENV                  PIC X(30).
+
+       LINKAGE SECTION.
+       COPY "..\..\FUENTES\ISAPICTX.CBL".
+
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-USUNET.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-USU-W                TO MSJ2-HTML
+              MOVE "INV103_24"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SESION.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-SESION-W             TO MSJ2-HTML
+              MOVE "INV103_24"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON MAESTRO-ARTICULOS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-ART-W                TO MSJ2-HTML
+              MOVE "INV103_24"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-TEXTO.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-PLANO-W              TO MSJ2-HTML
+              MOVE "INV103_24"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-AUD.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-AUD-W                TO MSJ2-HTML
+              MOVE "INV103_24"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       LEER-DATO-HTML.
+           MOVE "datosh" TO COBW3-SEARCH-DATA.
+           CALL "COBW3_GET_VALUE" USING COBW3.
+           MOVE COBW3-GET-DATA TO LLEGADA-W.
+
+           UNSTRING LLEGADA-W DELIMITED BY "|"
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, CLASE-NUEVA-LLEGA-W, NIT-LNK,
+                   ANO-LNK, ADMIN-LLEGA-W, NOMBRE-TXT
+           END-UNSTRING.
+
+           MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-TOTAL.
+           ACCEPT HORA-TOTAL FROM TIME.
+
+       INICIAR-SESION.
+           MOVE "D:\PROGELECT\DATOS\SC-SESION.DAT" TO NOM-SESION-W
+
+           GO TO VALIDAR-SESION.
+
+       FIN-VALIDAR-SESION.
+
+       ABRIR-USUARIO.
+           INITIALIZE OTR-STAT
+           MOVE "D:\PROGELECT\DATOS\SC-ARCHUSU.DAT" TO NOM-USU-W
+
+           OPEN INPUT ARCHIVO-USUNET
+
+           INITIALIZE LLAVE-USUNET.
+
+       LEER-USUARIO.
+           READ ARCHIVO-USUNET NEXT AT END MOVE 0 TO SW-FIN.
+           CLOSE ARCHIVO-USUNET.
+
+           IF NOMBRE-USUNET = SPACES
+              MOVE "Validacion de usuarios"      TO MSJ1-HTML
+              MOVE "Falta configurar usuario"    TO MSJ2-HTML
+              MOVE "Sc"                          TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       VALIDAR-ANO.
+           ACCEPT FECHA-ACT FROM DATE.
+
+           IF ANO-LNK IS ZERO
+              MOVE ANO-ACT TO ANO-LNK
+           END-IF.
+
+       ASIGNAR-NOMBRES.
+
+           INITIALIZE NOM-ART-W
+
+           INSPECT IP-DATOS-USUNET REPLACING ALL "/" BY "\".
+
+           MOVE "\\" TO NOM-ART-W
+
+           INSPECT NOM-ART-W REPLACING FIRST "                    "
+                                          BY IP-DATOS-USUNET
+
+           INSPECT NOM-ART-W REPLACING FIRST " "
+                                          BY "\"
+
+           INSPECT NOM-ART-W REPLACING FIRST
+                   "                              "
+                                          BY DIR-CONTAB-LLEGADA-W.
+
+           INSPECT NOM-ART-W REPLACING FIRST "                       "
+                                          BY "\CONTROL\SC-MAESART.DAT".
+
+           INITIALIZE NOM-AUD-W
+
+           MOVE "\\" TO NOM-AUD-W
+
+           INSPECT NOM-AUD-W REPLACING FIRST "                    "
+                                             BY IP-DATOS-USUNET
+
+           INSPECT NOM-AUD-W REPLACING FIRST " "
+                                             BY "\"
+
+           INSPECT NOM-AUD-W REPLACING FIRST
+                   "                          "
+                                     BY "PROG\DATOS\AUD\N1N2-A1.DAT".
+
+           INSPECT NOM-AUD-W REPLACING FIRST "N1N2" BY NIT2-LNK.
+
+           INSPECT NOM-AUD-W REPLACING FIRST "A1"   BY ANO-LNK.
+
+       ABRIR-TABLA.
+           MOVE NOMBRE-TXT  TO NOM-PLANO-W
+
+           OPEN INPUT ARCHIVO-TEXTO.
+
+           INITIALIZE CONT-W TABLA-ART-RECLAS-W.
+
+       LEER-TABLA.
+           READ ARCHIVO-TEXTO NEXT WITH NO LOCK AT END GO TO CERRAR-TABLA.
+
+           IF DATOS-PLANO = SPACES OR LOW-VALUES
+              GO TO LEER-TABLA
+           ELSE
+              ADD 1 TO CONT-W
+
+              IF CONT-W > 100
+                 GO TO CERRAR-TABLA
+              END-IF
+
+              MOVE DATOS-PLANO (1:18) TO COD-ART-RECLAS-W (CONT-W)
+           END-IF.
+
+           GO TO LEER-TABLA.
+
+       CERRAR-TABLA.
+           CLOSE ARCHIVO-TEXTO.
+
+       ABRIR-MAESTRO.
+           OPEN I-O MAESTRO-ARTICULOS.
+
+           INITIALIZE DETALLE-AUD-W CONT-CAMBIOS-W
+           MOVE 1 TO DETALLE-PTR-W.
+
+       PROCESAR-RECLAS.
+           PERFORM PROCESAR-UN-ARTICULO VARYING IDX-W FROM 1 BY 1
+                   UNTIL IDX-W > CONT-W.
+
+           CLOSE MAESTRO-ARTICULOS.
+
+           IF CONT-CAMBIOS-W > ZEROS
+              PERFORM ABRIR-ARCHIVO-AUD
+              PERFORM GRABAR-AUDITORIA
+              CLOSE ARCHIVO-AUD
+           END-IF.
+
+           MOVE 00                     TO DAT0-ENV
+           MOVE "RECLASIFICACION OK"   TO DAT1-ENV.
+
+           GO TO ENVIO-DATOS.
+
+       PROCESAR-UN-ARTICULO.
+           MOVE COD-ART-RECLAS-W (IDX-W) TO COD-ART
+
+           READ MAESTRO-ARTICULOS
+                INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CLASE-ART       TO CLASE-VIEJA-W
+                   MOVE CLASE-NUEVA-LLEGA-W TO CLASE-ART
+                   REWRITE REG-MAESTRO END-REWRITE
+
+                   ADD 1 TO CONT-CAMBIOS-W
+
+                   STRING "CLASE-ART"       DELIMITED BY SIZE
+                          "/"                DELIMITED BY SIZE
+                          COD-ART            DELIMITED BY SIZE
+                          "/"                DELIMITED BY SIZE
+                          CLASE-VIEJA-W      DELIMITED BY SIZE
+                          ">"                DELIMITED BY SIZE
+                          CLASE-NUEVA-LLEGA-W DELIMITED BY SIZE
+                          ";"                DELIMITED BY SIZE
+                     INTO DETALLE-AUD-W
+                     WITH POINTER DETALLE-PTR-W
+                   END-STRING
+           END-READ.
+
+       ABRIR-ARCHIVO-AUD.
+           OPEN I-O ARCHIVO-AUD.
+           EVALUATE OTR-STAT
+             WHEN "00" CONTINUE
+             WHEN "35" OPEN OUTPUT ARCHIVO-AUD
+                       CLOSE       ARCHIVO-AUD
+                       OPEN I-O    ARCHIVO-AUD
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE.
+
+       GRABAR-AUDITORIA.
+           COMPUTE ANO-AUD = ANO-ACT + 2000.
+           MOVE MES-ACT        TO MES-AUD.
+           MOVE DIA-ACT        TO DIA-AUD.
+           ACCEPT  HORA-AUD FROM TIME.
+           MOVE ADMIN-LLEGA-W  TO ADMI-AUD.
+           MOVE "RECLAS"    TO TIPO-AUD-LNK
+           MOVE SPACES      TO SUC-AUD-LNK
+           MOVE "C"         TO NOVED-AUD-LNK
+           MOVE DETALLE-AUD-W TO DATO-AUD-LNK
+
+           READ ARCHIVO-AUD
+                INVALID KEY
+                   MOVE REG-AUD-LNK TO DATOS-AUD
+                   WRITE REG-AUD
+           END-READ.
+
+       ENVIO-DATOS.
+           CONTINUE.
+
+       PAGINA-CONFIG.
+           MOVE "datosrecibidos" TO COBW3-CNV-NAME
+           MOVE DATOS-ENVIO      TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV" USING COBW3
+
+           MOVE "..\PAGINAS\RECIBIDOS.ASPX" TO SALIDA-HTML
+           PERFORM ABRIR-HTML.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
+
+       COPY "..\..\FUENTES\SC-WEB19.CBL".
