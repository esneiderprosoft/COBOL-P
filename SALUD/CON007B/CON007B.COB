@@ -1,5 +1,12 @@
       *=================================================================
-      * BUSCA SI ESTA BLOQUEADO EL MES - CON007B 
+      * BUSCA SI ESTA BLOQUEADO EL MES - CON007B
+      *=================================================================
+      * FEC      INI DESCRIPCION
+      * -------- --- ---------------------------------------------
+      * 09/08/26 JLR ADEMAS DEL BLOQUEO, DEVUELVE UNA LISTA DE
+      *              CHEQUEOS DE CIERRE (SECUENCIAS DE COMPROBANTES
+      *              AL DIA POR LOTE) PARA GUIAR AL USUARIO ANTES
+      *              DE CERRAR EL MES.
       *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
@@ -23,12 +30,31 @@
                   ALTERNATE RECORD KEY LLAVE-LIBRE-MOV WITH DUPLICATES
                   FILE STATUS IS OTR-STAT.
 
+           SELECT ARCHIVO-LOTES LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-LOTES-W
+                  ORGANIZATION IS INDEXED;
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS COD-LOTE
+                  ALTERNATE RECORD KEY IS NOMBRE-LOTE WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-AUD LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-AUD-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE  DYNAMIC;
+                  RECORD KEY IS LLAVE-AUD
+                  ALTERNATE RECORD KEY IS FECHA-AUD  WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS ADMI-AUD  WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
        COPY "..\..\FUENTES\FD-SESION.CBL".
        COPY "..\..\FUENTES\FD-MOVIM.CBL".
-      
+       COPY "..\..\FUENTES\FD-LOTES.CBL".
+       COPY "..\..\FUENTES\FD-AULOG.CBL".
+
 
 
        WORKING-STORAGE SECTION.
@@ -36,8 +62,51 @@
        COPY "..\..\FUENTES\WEB-CARAC.CBL".
 
        77 NOM-MOV-W                    PIC X(70).
+       77 NOM-LOTES-W                  PIC X(70).
+       77 NOM-AUD-W                    PIC X(70).
        77 OPC-SEGU                     PIC X(6).
 
+       01 SECU-EDIT.
+          02 SEC1-EDIT                 PIC 9.
+          02 SEC2-EDIT                 PIC XX.
+
+       01 CHK-SECUENCIA-W              PIC X     VALUE "S".
+          88 CHECKLIST-AL-DIA-W                  VALUE "S".
+          88 CHECKLIST-PENDIENTE-W                VALUE "P".
+
+       01 LOTE-PEND-W                  PIC X(9)  VALUE SPACES.
+
+       01 CHK-BALANCE-W                PIC X     VALUE "S".
+          88 BALANCE-AL-DIA-W                    VALUE "S".
+          88 BALANCE-PENDIENTE-W                 VALUE "P".
+
+       01 CHK-AUDITORIA-W              PIC X     VALUE "S".
+          88 AUDITORIA-AL-DIA-W                  VALUE "S".
+          88 AUDITORIA-PENDIENTE-W                VALUE "P".
+
+       01 SALDO-SUCURSAL-W             PIC S9(11)V99 VALUE 0.
+
+      *    LECTURA DE DATOS-AUD CON EL MISMO ARREGLO DE CAMPOS QUE
+      *    CON090 GRABA EN REG-AUD-LNK (TIPO/SUCURSAL/NOVEDAD/DATO),
+      *    PARA DETECTAR EXCEPCIONES ("NOVEDADES") AUN PENDIENTES.
+       01 DATOS-AUD-PARTE-W.
+          02 TIPO-AUD-PARTE-W          PIC X(6).
+          02 SUC-AUD-PARTE-W           PIC XX.
+          02 NOVED-AUD-PARTE-W         PIC X.
+             88 NOVEDAD-PEND-AUD-W               VALUE "S".
+          02 DATO-AUD-PARTE-W          PIC X(50000).
+
+       01 NRO-LOTE-ACTUAL-W            PIC 9(9)  VALUE 0.
+
+       01 SW-FIN-LOTES-W               PIC X     VALUE "N".
+          88 FIN-LOTES-W                         VALUE "S".
+
+       01 SW-FIN-MOV-W                 PIC X     VALUE "N".
+          88 FIN-MOV-W                           VALUE "S".
+
+       01 SW-FIN-AUD-W                 PIC X     VALUE "N".
+          88 FIN-AUD-W                           VALUE "S".
+
        01 DATO-LLEGADA-W.
           02 LLAVE-SESION-LLEGA-W.
              03 ID-LLEGAD-W            PIC X(15).
@@ -46,16 +115,33 @@
           02 DIR-CONTAB-LLEGADA-W      PIC X(20).
           02 MES-CONTAB-LLEGADA-W      PIC XX.
           02 ADMIN-LLEGADA-W           PIC X(4).
+          02 NIT-LLEGADA-W.
+             03 NIT1-LLEGADA-W         PIC 9(6).
+             03 NIT2-LLEGADA-W         PIC 9(4).
+          02 ANO-LLEGADA-W             PIC 99.
 
        01 LLEGADA-W                    PIC X(100).
-   
-       01 BLOQ-W                       PIC X.                   
+
+       01 BLOQ-W                       PIC X.
+
+       01  FECHA-ACT.
+           02 ANO-ACT                  PIC 99.
+           02 MES-ACT                  PIC 99.
+           02 DIA-ACT                  PIC 99.
 
        01 DATOS-ENVIO.
           02 ESTADO-ENVIO              PIC XX.
           02 FILLER                    PIC X VALUE "|".
-          02 BLOQ-ENVIAR               PIC X. 
-               
+          02 BLOQ-ENVIAR               PIC X.
+          02 FILLER                    PIC X VALUE "|".
+          02 CHK-SECUENCIA-ENV         PIC X.
+          02 FILLER                    PIC X VALUE "|".
+          02 LOTE-PEND-ENV             PIC X(9).
+          02 FILLER                    PIC X VALUE "|".
+          02 CHK-BALANCE-ENV           PIC X.
+          02 FILLER                    PIC X VALUE "|".
+          02 CHK-AUDITORIA-ENV         PIC X.
+
        LINKAGE SECTION.
 
        COPY "..\..\FUENTES\ISAPICTX.CBL".
@@ -90,8 +176,8 @@
        I-O-TEST SECTION.
            USE AFTER EXCEPTION PROCEDURE ON MOVIMIENTO-DIARIO.
        ESCR-EXCEPTIONES.
-           IF OTR-STAT = "00"
-              CONTINUE 
+           IF OTR-STAT = "00" OR "10"
+              CONTINUE
            ELSE
               MOVE OTR-STAT                 TO MENSAJE1-HTML
               MOVE NOM-MOV-W                TO MENSAJE2-HTML
@@ -99,6 +185,30 @@
               GO TO ENVIAR-ERROR
            END-IF.
 
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-LOTES.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MENSAJE1-HTML
+              MOVE NOM-LOTES-W              TO MENSAJE2-HTML
+              MOVE "CON007B"                TO MENSAJE3-HTML
+              GO TO ENVIAR-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-AUD.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MENSAJE1-HTML
+              MOVE NOM-AUD-W                TO MENSAJE2-HTML
+              MOVE "CON007B"                TO MENSAJE3-HTML
+              GO TO ENVIAR-ERROR
+           END-IF.
+
        END DECLARATIVES.
        
        INICIAR-IIS.
@@ -112,13 +222,22 @@
            MOVE COBW3-GET-DATA    TO LLEGADA-W.
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
-              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, ADMIN-LLEGADA-W
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, ADMIN-LLEGADA-W,
+                   NIT-LLEGADA-W, ANO-LLEGADA-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
            MOVE FUNCTION CURRENT-DATE TO FECHA-TOTAL.
            ACCEPT HORA-TOTAL FROM TIME.
 
+       VALIDAR-ANO.
+           ACCEPT FECHA-ACT FROM DATE.
+
+           IF ANO-LLEGADA-W IS ZERO
+              MOVE ANO-ACT TO ANO-LLEGADA-W
+           END-IF.
+
 
        INICIAR-SESION.
            MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-SESION.DAT" TO NOM-SESION-W
@@ -163,6 +282,40 @@
            INSPECT NOM-MOV-W REPLACING FIRST "                       "
                                           BY "\CONTROL\SC-ARCHMOV.DAT".
 
+           INITIALIZE NOM-LOTES-W
+
+           MOVE "\\" TO NOM-LOTES-W
+
+           INSPECT NOM-LOTES-W REPLACING FIRST "                    "
+                                          BY IP-DATOS-USUNET
+           INSPECT NOM-LOTES-W REPLACING FIRST " "
+                                          BY "\"
+           INSPECT NOM-LOTES-W REPLACING FIRST "                    "
+                                          BY DIR-CONTAB-LLEGADA-W.
+           INSPECT NOM-LOTES-W REPLACING FIRST
+                   "                        "
+                                          BY "\CONTROL\SC-ARCHLOTE.DAT".
+
+           INITIALIZE NOM-AUD-W
+
+           INSPECT IP-DATOS-USUNET REPLACING ALL "/" BY "\".
+
+           MOVE "\\" TO NOM-AUD-W
+
+           INSPECT NOM-AUD-W REPLACING FIRST "                    "
+                                             BY IP-DATOS-USUNET
+
+           INSPECT NOM-AUD-W REPLACING FIRST " "
+                                             BY "\"
+
+           INSPECT NOM-AUD-W REPLACING FIRST
+                   "                          "
+                                     BY "PROG\DATOS\AUD\N1N2-A1.DAT".
+
+           INSPECT NOM-AUD-W REPLACING FIRST "N1N2" BY NIT2-LLEGADA-W.
+
+           INSPECT NOM-AUD-W REPLACING FIRST "A1"   BY ANO-LLEGADA-W.
+
            MOVE ADMIN-LLEGADA-W TO ADMIN-W.
 
 
@@ -181,9 +334,158 @@
 
             MOVE COSTO1-MOV TO BLOQ-W.
 
+       VALIDAR-CHECKLIST.
+
+      *    TRES CHEQUEOS INDEPENDIENTES ANTES DE PERMITIR EL CIERRE:
+      *    SECUENCIA DE LOTES, BALANCE DE LA SUCURSAL EN CERO Y
+      *    NOVEDADES DE AUDITORIA (CON090) SIN RESOLVER. CADA UNO
+      *    DEJA SU PROPIO INDICADOR PARA QUE EL USUARIO SEPA
+      *    EXACTAMENTE CUAL DE LOS TRES ESTA PENDIENTE.
+
+           PERFORM VALIDAR-SECUENCIA-LOTES
+           PERFORM VALIDAR-BALANCE-SUCURSAL
+           PERFORM VALIDAR-AUDITORIA-CON090.
+
+           GO TO ENVIO-DATOS.
+
+       VALIDAR-SECUENCIA-LOTES.
+
+*          RECORRE TODOS LOS LOTES CONFIGURADOS Y CONFIRMA QUE EL
+*          ULTIMO COMPROBANTE GRABADO EN MOVIMIENTO-DIARIO PARA CADA
+*          UNO COINCIDA CON EL "ULTIMO NUMERO" QUE GUARDA CON007X;
+*          SI ALGUN LOTE QUEDA DESCUADRADO, EL CIERRE SE MARCA
+*          PENDIENTE PARA QUE EL USUARIO LO REVISE ANTES DE CERRAR.
+
+           MOVE "S" TO CHK-SECUENCIA-W
+           MOVE "N" TO SW-FIN-LOTES-W
+
+           OPEN INPUT ARCHIVO-LOTES
+
+           PERFORM REVISAR-LOTE UNTIL FIN-LOTES-W
+
+           CLOSE ARCHIVO-LOTES.
+
+       REVISAR-LOTE.
+           READ ARCHIVO-LOTES NEXT RECORD WITH NO LOCK
+                AT END MOVE "S" TO SW-FIN-LOTES-W
+           END-READ.
+
+           IF NOT FIN-LOTES-W
+              PERFORM VERIFICAR-SECUENCIA-LOTE
+           END-IF.
+
+       VERIFICAR-SECUENCIA-LOTE.
+           MOVE COD-LOTE   TO SECU-EDIT
+           MOVE SECU-EDIT  TO SECUENCIA-MOV
+           MOVE 0          TO NRO-LOTE-ACTUAL-W
+
+           OPEN INPUT MOVIMIENTO-DIARIO
+
+           START MOVIMIENTO-DIARIO KEY IS NOT LESS SECUENCIA-MOV
+                 INVALID KEY MOVE "10" TO OTR-STAT
+           END-START
+
+           PERFORM LEER-SECUENCIA-LOTE UNTIL OTR-STAT NOT = "00"
+
+           CLOSE MOVIMIENTO-DIARIO
+
+           IF NRO-LOTE-ACTUAL-W NOT = ULT-NRO-MOV
+              MOVE "P"       TO CHK-SECUENCIA-W
+              MOVE COD-LOTE  TO LOTE-PEND-W
+           END-IF.
+
+       LEER-SECUENCIA-LOTE.
+           READ MOVIMIENTO-DIARIO NEXT RECORD WITH NO LOCK
+                AT END MOVE "10" TO OTR-STAT
+           END-READ.
+
+           IF OTR-STAT = "00"
+              IF SECUENCIA-MOV(1:3) NOT = SECU-EDIT
+                 MOVE "10" TO OTR-STAT
+              ELSE
+                 MOVE NRO2-ULT-COMP-W TO NRO-LOTE-ACTUAL-W
+              END-IF
+           END-IF.
+
+       VALIDAR-BALANCE-SUCURSAL.
+
+      *    SUMA TODOS LOS MOVIMIENTOS DE LA SUCURSAL (EL ARCHIVO YA
+      *    QUEDA RESUELTO POR SUCURSAL EN ASIGNAR-NOMBRES); UN DEBITO
+      *    SE GRABA POSITIVO Y UN CREDITO NEGATIVO, ASI QUE UNA
+      *    SUCURSAL CUADRADA DEBE SUMAR CERO. SE EXCLUYE EL REGISTRO
+      *    "999999999", QUE NO ES UN MOVIMIENTO SINO EL BANDERIN DE
+      *    BLOQUEO DE MES LEIDO EN LEER-MOVIMIENTO.
+
+           MOVE "S" TO CHK-BALANCE-W
+           MOVE 0   TO SALDO-SUCURSAL-W
+           MOVE "N" TO SW-FIN-MOV-W
+
+           OPEN INPUT MOVIMIENTO-DIARIO
+
+           PERFORM SUMAR-MOVIMIENTO UNTIL FIN-MOV-W
+
+           CLOSE MOVIMIENTO-DIARIO
+
+           IF SALDO-SUCURSAL-W NOT = 0
+              MOVE "P" TO CHK-BALANCE-W
+           END-IF.
+
+       SUMAR-MOVIMIENTO.
+           READ MOVIMIENTO-DIARIO NEXT RECORD WITH NO LOCK
+                AT END MOVE "S" TO SW-FIN-MOV-W
+           END-READ.
+
+           IF NOT FIN-MOV-W
+              IF SECUENCIA-MOV NOT = "999999999"
+                 ADD VALOR-MOV TO SALDO-SUCURSAL-W
+              END-IF
+           END-IF.
+
+       VALIDAR-AUDITORIA-CON090.
+
+      *    BUSCA EN EL LOG DE AUDITORIA DE CON090, POR LA LLAVE
+      *    ALTERNA DE ADMINISTRADOR, SI QUEDA ALGUNA NOVEDAD
+      *    (EXCEPCION) SIN RESOLVER PARA ESTE ADMINISTRADOR.
+
+           MOVE "S" TO CHK-AUDITORIA-W
+           MOVE "N" TO SW-FIN-AUD-W
+
+           OPEN INPUT ARCHIVO-AUD
+
+           IF OTR-STAT = "00"
+              MOVE ADMIN-LLEGADA-W TO ADMI-AUD
+              START ARCHIVO-AUD KEY IS NOT LESS ADMI-AUD
+                    INVALID KEY MOVE "S" TO SW-FIN-AUD-W
+              END-START
+
+              PERFORM LEER-AUDITORIA-CON090 UNTIL FIN-AUD-W
+
+              CLOSE ARCHIVO-AUD
+           END-IF.
+
+       LEER-AUDITORIA-CON090.
+           READ ARCHIVO-AUD NEXT RECORD WITH NO LOCK
+                AT END MOVE "S" TO SW-FIN-AUD-W
+           END-READ.
+
+           IF NOT FIN-AUD-W
+              IF ADMI-AUD NOT = ADMIN-LLEGADA-W
+                 MOVE "S" TO SW-FIN-AUD-W
+              ELSE
+                 MOVE DATOS-AUD TO DATOS-AUD-PARTE-W
+                 IF NOVEDAD-PEND-AUD-W
+                    MOVE "P" TO CHK-AUDITORIA-W
+                 END-IF
+              END-IF
+           END-IF.
+
        ENVIO-DATOS.
-            MOVE "00"   TO ESTADO-ENVIO
-            MOVE BLOQ-W TO BLOQ-ENVIAR.
+            MOVE "00"             TO ESTADO-ENVIO
+            MOVE BLOQ-W           TO BLOQ-ENVIAR
+            MOVE CHK-SECUENCIA-W  TO CHK-SECUENCIA-ENV
+            MOVE LOTE-PEND-W      TO LOTE-PEND-ENV
+            MOVE CHK-BALANCE-W    TO CHK-BALANCE-ENV
+            MOVE CHK-AUDITORIA-W  TO CHK-AUDITORIA-ENV.
 
        PAGINA-CONFIG.
 	 
