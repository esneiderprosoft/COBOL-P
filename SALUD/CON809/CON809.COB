@@ -46,6 +46,9 @@
        77 NOMBRE-EDIT                  PIC X(60).
        77 LN-W                         PIC 99.
 
+       77 COD-DPTO-CIU-W               PIC 99.
+       77 VALIDO-DANE-W                PIC X VALUE "N".
+
        01 TABLA-1.
           02 TABLA-DPTO OCCURS 100.
              03 NOM-DPTO               PIC X(20).
@@ -91,7 +94,11 @@
           02 FILLER                  PIC X(09)  VALUE "*DEPART*:".
           02 FILLER                  PIC X      VALUE "*".
           02 DEPART-PAIS-J          PIC X(20).
-          02 FILLER                  PIC XX     VALUE "*}".    
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(10)  VALUE "*VALDANE*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 VALIDO-DANE-J           PIC X.
+          02 FILLER                  PIC XX     VALUE "*}".
           02 CIERRE-LIN-1            PIC X.
 
       
@@ -279,13 +286,35 @@
            ELSE
               MOVE NOM-DPTO (LN-W) TO DEPART-PAIS-J
            END-IF
-                                  
+
+           PERFORM VALIDAR-DANE
+           MOVE VALIDO-DANE-W    TO VALIDO-DANE-J
+
            MOVE ","               TO CIERRE-LIN-1
 
            INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
            INSPECT LIN-1 REPLACING ALL LOW-VALUES BY SPACES
-           
+
            GO TO LEER-ARCHIVO-CIUDAD.
+
+      *    VERIFICA EL CODIGO DANE DEL MUNICIPIO CONTRA LA TABLA DE
+      *    DEPARTAMENTOS LLENADA EN LLENAR-DPTO, QUE ES LA
+      *    CODIFICACION OFICIAL DANE: EL DEPARTAMENTO REGISTRADO
+      *    (DPTO-CIU) DEBE EXISTIR EN ESA TABLA Y, ADEMAS, LOS DOS
+      *    PRIMEROS DIGITOS DEL CODIGO DEL MUNICIPIO (COD-CIU) DEBEN
+      *    COINCIDIR CON ESE DEPARTAMENTO. CUANDO NO COINCIDEN EL
+      *    MUNICIPIO QUEDA PENDIENTE DE SINCRONIZAR CONTRA ESA
+      *    CODIFICACION.
+       VALIDAR-DANE.
+           MOVE "N" TO VALIDO-DANE-W
+
+           IF LN-W IS NOT ZERO
+              AND NOM-DPTO (LN-W) NOT = SPACES AND NOT = LOW-VALUES
+              MOVE COD-CIU-J (1:2) TO COD-DPTO-CIU-W
+              IF COD-DPTO-CIU-W = LN-W
+                 MOVE "S" TO VALIDO-DANE-W
+              END-IF
+           END-IF.
                                     
         CERRAR-ARCHIVO-CIUDAD.
 
