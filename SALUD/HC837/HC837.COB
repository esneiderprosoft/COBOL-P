@@ -11,31 +11,53 @@
        COPY "..\..\FUENTES\FS-SESION.CBL".  
      
            SELECT ARCHIVO-MACRO-HIS LOCK MODE IS AUTOMATIC
-                  ASSIGN NOM-MACRO-W 
+                  ASSIGN NOM-MACRO-W
       *"\PROG\HC\DATOS\SC-MACDR.DAT"
                   ORGANIZATION IS INDEXED;
                   ACCESS MODE  IS DYNAMIC
                   RECORD KEY   IS LLAVE-MACROH
                   ALTERNATE RECORD KEY IS NOMBRE-MACROH WITH DUPLICATES
-                  FILE STATUS IS OTR-STAT.           
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-POS LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-POS-W
+                  ORGANIZATION IS INDEXED;
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS LLAVE-POS
+                  ALTERNATE RECORD KEY IS
+                  NOMBRE-POS WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
 
            SELECT ARCHIVO-JSON LOCK MODE IS AUTOMATIC
                   ASSIGN NOM-PLANO-W
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS OTR-STAT.
-                                                          
-      
+
+      * LOG DE AUTORIZACIONES DE MACROS SELECCIONADAS QUE NO ESTAN EN
+      * EL POS (UNA LINEA POR AUTORIZACION, DELIMITADA POR "|":
+      * FECHA|HORA|SESION|LLAVE MACRO|NOMBRE MACRO|MOTIVO).
+           SELECT ARCHIVO-OVERRIDE-POS
+                  ASSIGN NOM-OVERRIDE-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
        COPY "..\..\FUENTES\FD-SESION.CBL".
        COPY "..\..\FUENTES\FD-MACR1.CBL".
+       COPY "..\..\FUENTES\FD-CODPO.CBL".
 
        FD  ARCHIVO-JSON
            LABEL RECORD STANDARD.
        01  REG-JSON.
            02 DATOS-JSON      PIC X(500).
 
+       FD  ARCHIVO-OVERRIDE-POS
+           LABEL RECORD STANDARD.
+       01  REG-OVERRIDE-POS   PIC X(150).
+
       
        WORKING-STORAGE  SECTION.
        COPY "..\..\FUENTES\COBW3.CBL".
@@ -44,9 +66,18 @@
        01 LLEGADA-W                    PIC X(100).
 
        77 NOM-MACRO-W                  PIC X(70).
+       77 NOM-POS-W                    PIC X(70).
        77 NOM-PLANO-W                  PIC X(90).
+       77 NOM-OVERRIDE-W               PIC X(70).
        77 CONT                         PIC 9(4).
-      
+
+       77 SW-EN-POS-W                  PIC X VALUE "N".
+          88 MACRO-EN-POS-W              VALUE "S".
+
+       77 NOMBRE-MACROH-SEL-W          PIC X(40) VALUE SPACES.
+       77 SW-EN-POS-SEL-W              PIC X VALUE "N".
+          88 MACRO-SEL-EN-POS-W          VALUE "S".
+
        01 DATO-LLEGADA-W.
           02 LLAVE-SESION-LLEGA-W.
              03 ID-LLEGAD-W            PIC X(15).
@@ -54,10 +85,11 @@
              03 HORA-LLEGAD-W          PIC X(6).
           02 DIR-CONTAB-LLEGADA-W      PIC X(21).
           02 MES-CONTAB-LLEGADA-W      PIC XX.
-          02 COD-COSTO-LLEGADA-W       PIC X(4). 
+          02 COD-COSTO-LLEGADA-W       PIC X(4).
           02 LLAVE-MACROH-W.
              03 TIPO-MACROH            PIC 9.
              03 COD-MACROH             PIC 99.
+          02 MOTIVO-OVERRIDE-W         PIC X(60).
 
        01 LIN-1.  
           02 FILLER                  PIC X(7)   VALUE "{*COD*:".
@@ -67,7 +99,11 @@
           02 FILLER                  PIC X(9)   VALUE "*NOMBRE*:".
           02 FILLER                  PIC X      VALUE "*".
           02 NOMBRE-MACROH-J         PIC X(40).
-          02 FILLER                  PIC XX     VALUE "*}".    
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(8)   VALUE "*ENPOS*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 EN-POS-J                PIC X.
+          02 FILLER                  PIC XX     VALUE "*}".
           02 CIERRE-LIN-1            PIC X.
 
       
@@ -113,6 +149,18 @@
               GO TO ENVIAR2-ERROR    
            END-IF.  
 
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-POS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-POS-W                TO MSJ2-HTML
+              MOVE "HC837"                  TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        I-O-TEST SECTION.
            USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-JSON.
        ESCR-EXCEPTIONES.
@@ -139,7 +187,9 @@
 
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
-              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, COD-COSTO-LLEGADA-W   
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, COD-COSTO-LLEGADA-W,
+                   LLAVE-MACROH-W, MOTIVO-OVERRIDE-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -186,9 +236,21 @@
            INSPECT NOM-MACRO-W REPLACING FIRST " "
                                             BY "\"
            
-           INSPECT NOM-MACRO-W   REPLACING FIRST "                          "           
-                                           BY    "PROG\HC\DATOS\SC-MACDR.DAT".  
-                                                            
+           INSPECT NOM-MACRO-W   REPLACING FIRST "                          "
+                                           BY    "PROG\HC\DATOS\SC-MACDR.DAT".
+
+           INITIALIZE NOM-POS-W
+           MOVE "\\" TO NOM-POS-W
+
+           INSPECT NOM-POS-W REPLACING FIRST "                    "
+                                         BY IP-DATOS-USUNET
+
+           INSPECT NOM-POS-W REPLACING FIRST " "
+                                            BY "\"
+
+           INSPECT NOM-POS-W   REPLACING FIRST "                       "
+                                           BY "PROG\DATOS\SC-FARMA.DAT".
+
            INITIALIZE NOM-PLANO-W
            MOVE "\\" TO NOM-PLANO-W
 
@@ -202,13 +264,27 @@
                                              BY "JSC-ARCHCOSTO-XXXXXXXXXXXXXXXXXXXXXXXXXXXXX.JSON"
 
            INSPECT NOM-PLANO-W  REPLACING FIRST "XXXXXXXXXXXXXXXXXXXXXXXXXXXXX"
-                                             BY LLAVE-SESION-LLEGA-W.  
+                                             BY LLAVE-SESION-LLEGA-W.
+
+           INITIALIZE NOM-OVERRIDE-W
+           MOVE "\\" TO NOM-OVERRIDE-W
+
+           INSPECT NOM-OVERRIDE-W REPLACING FIRST "                    "
+                                         BY IP-DATOS-USUNET
+
+           INSPECT NOM-OVERRIDE-W REPLACING FIRST " "
+                                            BY "\"
+
+           INSPECT NOM-OVERRIDE-W REPLACING FIRST
+                   "                          "
+                                   BY "PROG\HC\DATOS\SC-POSOVR.LOG".
 
 
        ABRIR-MACRO-HIS.
 
            OPEN INPUT ARCHIVO-MACRO-HIS.
-           
+           OPEN INPUT ARCHIVO-POS.
+
        ABRIR-JSON.
            OPEN OUTPUT ARCHIVO-JSON.
            INITIALIZE REG-MACROH.
@@ -246,32 +322,130 @@
              INSPECT NOMBRE-MACROH REPLACING ALL "�" BY CARAC-ENE-MIN
 
              MOVE NOMBRE-MACROH    TO NOMBRE-MACROH-J
-           
-             INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA 
-             MOVE "," TO CIERRE-LIN-1 
+
+             PERFORM VALIDAR-POS
+             MOVE SW-EN-POS-W      TO EN-POS-J
+
+             INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
+             MOVE "," TO CIERRE-LIN-1
              END-IF
            END-IF
            
            GO TO LEER-MACRO-HIS.
-                                    
+
+      *    BUSCA EL NOMBRE DE LA MACRO EN EL CATALOGO DEL PLAN
+      *    OBLIGATORIO DE SALUD (POS) PARA ESTABLECER SI EL
+      *    MEDICAMENTO/PROCEDIMIENTO QUE REPRESENTA ESTA CUBIERTO POR
+      *    EL POS. CUANDO NO APARECE EN EL CATALOGO SE ASUME QUE ES
+      *    UN ITEM PBS O QUE REQUIERE AUTORIZACION APARTE.
+        VALIDAR-POS.
+           MOVE "N" TO SW-EN-POS-W
+           MOVE NOMBRE-MACROH TO NOMBRE-POS
+
+           READ ARCHIVO-POS WITH NO LOCK KEY IS NOMBRE-POS
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   MOVE "S" TO SW-EN-POS-W
+           END-READ.
+
         CERRAR-MACRO-HIS.
 
            INITIALIZE LIN-1
-           
-           IF CONT = ZEROS 
+
+           IF CONT = ZEROS
               INITIALIZE LLAVE-MACROH-J
                          NOMBRE-MACROH-J
 
-           INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA 
+           INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
 		END-IF.
-           MOVE LIN-1 TO DATOS-JSON  
+           MOVE LIN-1 TO DATOS-JSON
            WRITE REG-JSON  END-WRITE
-          
-           MOVE "]}" TO DATOS-JSON  
+
+           MOVE "]}" TO DATOS-JSON
            WRITE REG-JSON  END-WRITE
-           
+
            CLOSE ARCHIVO-MACRO-HIS
-                 ARCHIVO-JSON.      
+                 ARCHIVO-POS
+                 ARCHIVO-JSON.
+
+      *    CUANDO EL LLAMADOR INFORMA QUE EL PROFESIONAL YA
+      *    SELECCIONO UNA MACRO (LLAVE-MACROH-W DILIGENCIADA) SE
+      *    VUELVE A VERIFICAR CONTRA EL POS; SI LA MACRO ELEGIDA NO
+      *    ESTA CUBIERTA POR EL POS, EL MOTIVO DE AUTORIZACION ES
+      *    OBLIGATORIO. SIN MOTIVO SE RECHAZA LA FORMULACION; CON
+      *    MOTIVO SE DEJA CONSTANCIA EN EL LOG DE AUTORIZACIONES.
+       VALIDAR-OVERRIDE-POS.
+
+           IF LLAVE-MACROH-W NOT = ZEROS
+              OPEN INPUT ARCHIVO-MACRO-HIS
+              MOVE LLAVE-MACROH-W TO LLAVE-MACROH
+              READ ARCHIVO-MACRO-HIS WITH NO LOCK
+                   INVALID KEY
+                      MOVE SPACES         TO NOMBRE-MACROH-SEL-W
+                   NOT INVALID KEY
+                      MOVE NOMBRE-MACROH  TO NOMBRE-MACROH-SEL-W
+              END-READ
+              CLOSE ARCHIVO-MACRO-HIS
+
+              OPEN INPUT ARCHIVO-POS
+              MOVE NOMBRE-MACROH-SEL-W TO NOMBRE-POS
+              READ ARCHIVO-POS WITH NO LOCK KEY IS NOMBRE-POS
+                   INVALID KEY
+                      MOVE "N" TO SW-EN-POS-SEL-W
+                   NOT INVALID KEY
+                      MOVE "S" TO SW-EN-POS-SEL-W
+              END-READ
+              CLOSE ARCHIVO-POS
+
+              IF NOT MACRO-SEL-EN-POS-W
+                 IF MOTIVO-OVERRIDE-W = SPACES
+                    MOVE "Seleccion fuera del POS"        TO MSJ1-HTML
+                    MOVE "Debe indicar motivo de autorizacion"
+                                                           TO MSJ2-HTML
+                    MOVE "HC837"                          TO MSJ3-HTML
+                    GO TO ENVIAR2-ERROR
+                 ELSE
+                    PERFORM GRABAR-OVERRIDE-POS
+                 END-IF
+              END-IF
+           END-IF.
+
+           GO TO ENVIO-DATOS.
+
+       GRABAR-OVERRIDE-POS.
+
+           OPEN EXTEND ARCHIVO-OVERRIDE-POS
+
+           EVALUATE OTR-STAT
+               WHEN "00"  CONTINUE
+               WHEN "35"  OPEN OUTPUT ARCHIVO-OVERRIDE-POS
+                          CLOSE ARCHIVO-OVERRIDE-POS
+                          OPEN EXTEND ARCHIVO-OVERRIDE-POS
+               WHEN OTHER GO TO FIN-GRABAR-OVERRIDE-POS
+           END-EVALUATE.
+
+           MOVE SPACES TO REG-OVERRIDE-POS
+           STRING FECHA-TOTAL          DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  HORA-TOTAL           DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  LLAVE-SESION-LLEGA-W DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  LLAVE-MACROH-W       DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  NOMBRE-MACROH-SEL-W  DELIMITED BY SIZE
+                  "|"                  DELIMITED BY SIZE
+                  MOTIVO-OVERRIDE-W    DELIMITED BY SIZE
+             INTO REG-OVERRIDE-POS
+           END-STRING.
+
+           WRITE REG-OVERRIDE-POS.
+
+           CLOSE ARCHIVO-OVERRIDE-POS.
+
+       FIN-GRABAR-OVERRIDE-POS.
+           EXIT.
 
        ENVIO-DATOS.
            MOVE "datosrecibidos" TO COBW3-CNV-NAME
