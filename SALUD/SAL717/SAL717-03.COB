@@ -0,0 +1,398 @@
+      *============================================================
+      * CENSO DIARIO HOSPITALARIO POR SERVICIO SAL717-03  SALUD
+      *============================================================
+      * 09/08/26 JLR SE CREA PARA REPORTAR, POR CADA SERVICIO
+      *              HOSPITALARIO DE ARCHIVO-SERV-HOSP, LA CANTIDAD
+      *              DE PACIENTES ACTUALMENTE INTERNADOS (SEGUN
+      *              ARCHIVO-NUMERACION, PACIENTE SIN FECHA DE
+      *              RETIRO), Y EL TOTAL GENERAL DE CAMAS OCUPADAS.
+      *============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "..\..\FUENTES\FS-USUNET.CBL".
+       COPY "..\..\FUENTES\FS-SESION.CBL".
+       COPY "..\..\FUENTES\FS-NUMER19.CBL".
+
+      * "/PROG/DATOS-H/SC-SERVHOS.DAT"
+           SELECT ARCHIVO-SERV-HOSP LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-SERVH-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CODIGO-SERHO
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-JSON
+                  ASSIGN NOM-PLANO-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "..\..\FUENTES\FD-USUNET.CBL".
+       COPY "..\..\FUENTES\FD-SESION.CBL".
+       COPY "..\..\FUENTES\FD-NUMER19.CBL".
+       COPY "..\..\FUENTES\FD-SERHO.CBL".
+
+       FD  ARCHIVO-JSON
+           LABEL RECORD STANDARD.
+       01  REG-JSON.
+           02 DATOS-JSON      PIC X(160).
+
+       WORKING-STORAGE  SECTION.
+       COPY "..\..\FUENTES\COBW3.CBL".
+       COPY "..\..\FUENTES\WEB-CARAC.CBL".
+
+       77 NOM-PLANO-W                   PIC X(90).
+       77 NOM-SERVH-W                   PIC X(60).
+
+       77 TOTAL-OCUPADOS-W              PIC 9(6) COMP.
+       77 OCUPADOS-SERV-W               PIC 9(6) COMP.
+       77 TOTAL-ADMITIDOS-W             PIC 9(6) COMP.
+       77 ADMITIDOS-SERV-W              PIC 9(6) COMP.
+       77 TOTAL-EGRESOS-W               PIC 9(6) COMP.
+       77 EGRESOS-SERV-W                PIC 9(6) COMP.
+
+       01  DATO-LLEGADA-W.
+           02 LLAVESESION-LLEGA-W.
+              03 ID-LLEGAD-W            PIC X(15).
+              03 FECHA-LLEGAD-W         PIC X(8).
+              03 HORA-LLEGAD-W          PIC X(6).
+           02 DIR-CONTAB-LLEGADA-W      PIC X(30).
+           02 MES-CONTAB-LLEGADA-W      PIC XX.
+           02 OPERADOR-LLEGADA-W        PIC X(4).
+
+       01 DATO-IMPORTAR-WK              PIC X(100).
+
+       01 DATOS-ENVIO.
+          02 DAT0-ENV                   PIC XX.
+          02 FILLER                     PIC X VALUE "|".
+          02 NOMBRE-JSON-ENV            PIC X(28).
+
+       01 LIN-1.
+          02 FILLER                     PIC X(10)  VALUE "{*CODIGO*:".
+          02 FILLER                     PIC X      VALUE "*".
+          02 CODIGO-SERV-CENSO-J        PIC X(2).
+          02 FILLER                     PIC XX     VALUE "*,".
+          02 FILLER                     PIC X(10)  VALUE "*DESCRIP*:".
+          02 FILLER                     PIC X      VALUE "*".
+          02 DESCRIP-SERV-CENSO-J       PIC X(30).
+          02 FILLER                     PIC XX     VALUE "*,".
+          02 FILLER                     PIC X(11)  VALUE "*OCUPADOS*:".
+          02 FILLER                     PIC X      VALUE "*".
+          02 OCUPADOS-CENSO-J           PIC -(4)9.
+          02 FILLER                     PIC XX     VALUE "*,".
+          02 FILLER                     PIC X(12)  VALUE "*ADMITIDOS*:".
+          02 FILLER                     PIC X      VALUE "*".
+          02 ADMITIDOS-CENSO-J          PIC -(4)9.
+          02 FILLER                     PIC XX     VALUE "*,".
+          02 FILLER                     PIC X(10)  VALUE "*EGRESOS*:".
+          02 FILLER                     PIC X      VALUE "*".
+          02 EGRESOS-CENSO-J            PIC -(4)9.
+          02 FILLER                     PIC XX     VALUE "*}".
+          02 CIERRE-LIN-1               PIC X.
+
+       01 LIN-CIERRE.
+          02 FILLER                     PIC XX     VALUE "],".
+          02 FILLER                     PIC X(11)  VALUE "*TOTOCUPA*:".
+          02 FILLER                     PIC X      VALUE "*".
+          02 TOTAL-OCUPADOS-J           PIC -(5)9.
+          02 FILLER                     PIC X      VALUE "*".
+          02 FILLER                     PIC X(2)   VALUE ",*".
+          02 FILLER                     PIC X(12)  VALUE "TOTADMITID*:".
+          02 TOTAL-ADMITIDOS-J          PIC -(5)9.
+          02 FILLER                     PIC X      VALUE "*".
+          02 FILLER                     PIC X(2)   VALUE ",*".
+          02 FILLER                     PIC X(10)  VALUE "TOTEGRESO*:".
+          02 TOTAL-EGRESOS-J            PIC -(5)9.
+          02 FILLER                     PIC XX     VALUE "*}".
+
+       LINKAGE SECTION.
+
+       COPY "..\..\FUENTES\ISAPICTX.CBL".
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-USUNET.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-USU-W                TO MSJ2-HTML
+              MOVE "SAL717-03"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SESION.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-SESION-W             TO MSJ2-HTML
+              MOVE "SAL717-03"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SERV-HOSP.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-SERVH-W              TO MSJ2-HTML
+              MOVE "SAL717-03"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-NUMERACION.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-NUMER-LNK            TO MSJ2-HTML
+              MOVE "SAL717-03"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-JSON.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE "SAL717-ARCHIVO-JSON"    TO MSJ2-HTML
+              MOVE NOM-PLANO-W              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       LEER-DATO-HTML.
+           MOVE "datosh" TO COBW3-SEARCH-DATA.
+           CALL "COBW3_GET_VALUE" USING COBW3.
+           MOVE COBW3-GET-DATA TO DATO-IMPORTAR-WK.
+
+           UNSTRING DATO-IMPORTAR-WK DELIMITED BY "|"
+             INTO LLAVESESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, OPERADOR-LLEGADA-W
+           END-UNSTRING.
+
+           MOVE LLAVESESION-LLEGA-W    TO LLAVE-SESION-W.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-JSON-W.
+           ACCEPT HORA-JSON-W FROM TIME.
+           MOVE OPERADOR-LLEGADA-W TO OPER-JSON-W.
+
+       INICIAR-SESION.
+           MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-SESION.DAT" TO NOM-SESION-W
+
+           GO TO VALIDAR-SESION.
+
+       FIN-VALIDAR-SESION.
+
+       ABRIR-USUARIO.
+           INITIALIZE OTR-STAT
+
+           MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-ARCHUSU.DAT" TO NOM-USU-W
+
+           OPEN INPUT ARCHIVO-USUNET
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  OPEN OUTPUT ARCHIVO-USUNET
+                        CLOSE       ARCHIVO-USUNET
+                        OPEN I-O    ARCHIVO-USUNET
+                        INITIALIZE REG-USUNET
+                        MOVE "." TO NOMBRE-USUNET
+                        WRITE REG-USUNET
+                        CLOSE       ARCHIVO-USUNET
+                        MOVE "Validacion de usuarios"      TO MSJ1-HTML
+                        MOVE "Falta configurar usuario"    TO MSJ2-HTML
+                        MOVE "Sc"                          TO MSJ3-HTML
+                        GO TO ENVIAR2-ERROR
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE.
+
+           INITIALIZE LLAVE-USUNET.
+
+       LEER-USUARIO.
+           READ ARCHIVO-USUNET NEXT AT END MOVE 0 TO SW-FIN.
+           CLOSE ARCHIVO-USUNET.
+
+           IF NOMBRE-USUNET = SPACES
+              MOVE "Validacion de usuarios"      TO MSJ1-HTML
+              MOVE "Falta configurar usuario"    TO MSJ2-HTML
+              MOVE "Sc"                          TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       ASIGNAR-NOMBRES.
+           INITIALIZE NOM-SERVH-W
+
+           MOVE "\\" TO NOM-SERVH-W
+
+           INSPECT NOM-SERVH-W REPLACING FIRST "                    "
+                                        BY  IP-DATOS-USUNET
+
+           INSPECT NOM-SERVH-W REPLACING FIRST " "
+                                            BY "\"
+
+           INSPECT NOM-SERVH-W REPLACING FIRST "                         "
+                                            BY "PROG\DATOS\SC-SERVHOS.DAT".
+
+           INITIALIZE NOM-NUMER-LNK
+
+           MOVE "\\" TO NOM-NUMER-LNK
+
+           INSPECT NOM-NUMER-LNK REPLACING FIRST "                    "
+                                              BY IP-DATOS-USUNET
+
+           INSPECT NOM-NUMER-LNK REPLACING FIRST " "
+                                              BY "\"
+
+           INSPECT NOM-NUMER-LNK REPLACING FIRST "                              "
+                                              BY DIR-CONTAB-LLEGADA-W.
+
+           INSPECT NOM-NUMER-LNK REPLACING FIRST "                     "
+                                              BY "\CONTROL\SC-NUMER.DAT".
+
+           INITIALIZE NOM-PLANO-W
+
+           MOVE OPERADOR-LLEGADA-W TO OPER-JSON-W
+           MOVE FUNCTION CURRENT-DATE TO FECHA-JSON-W
+           ACCEPT HORA-JSON-W FROM TIME
+
+           MOVE NOMBRE-JSON-W  TO NOM-PLANO-W.
+           MOVE NOM-JSON-W     TO NOMBRE-JSON-ENV.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT ARCHIVO-SERV-HOSP
+           OPEN INPUT ARCHIVO-NUMERACION
+           MOVE 0 TO TOTAL-OCUPADOS-W
+           MOVE "00" TO DAT0-ENV.
+
+       ABRIR-JSON-CENSO.
+           OPEN OUTPUT ARCHIVO-JSON.
+           INITIALIZE  REG-SERHO.
+
+           MOVE "{*SERVICIOS*:[" TO  DATOS-JSON
+           INSPECT DATOS-JSON REPLACING ALL "*" BY CARAC-COMILLA
+           WRITE REG-JSON END-WRITE.
+
+       ESCRIBIR-CENSO.
+           IF SW-FIN = 0
+              MOVE 1 TO SW-FIN
+           ELSE
+              MOVE LIN-1 TO DATOS-JSON
+              WRITE REG-JSON  END-WRITE
+           END-IF
+
+           READ ARCHIVO-SERV-HOSP NEXT WITH NO LOCK AT END
+                GO TO CERRAR-JSON
+           END-READ.
+
+           IF CODIGO-SERHO = SPACES OR LOW-VALUES
+              MOVE 0 TO SW-FIN
+              GO TO ESCRIBIR-CENSO
+           END-IF
+
+           PERFORM CONTAR-OCUPADOS-SERVICIO
+
+           INITIALIZE LIN-1
+           MOVE CODIGO-SERHO          TO CODIGO-SERV-CENSO-J
+           MOVE DESCRIP-SERHO         TO DESCRIP-SERV-CENSO-J
+           MOVE OCUPADOS-SERV-W       TO OCUPADOS-CENSO-J
+           MOVE ADMITIDOS-SERV-W      TO ADMITIDOS-CENSO-J
+           MOVE EGRESOS-SERV-W        TO EGRESOS-CENSO-J
+           INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE "," TO CIERRE-LIN-1
+
+           GO TO ESCRIBIR-CENSO.
+
+      *****************************************************
+      *    CUENTA, RECORRIENDO TODA LA NUMERACION DESDE    *
+      *    EL PRINCIPIO, LOS PACIENTES CUYA DESCRIPCION DE  *
+      *    HABITACION/SERVICIO COINCIDE CON EL SERVICIO     *
+      *    HOSPITALARIO QUE SE ESTA CONTANDO: LOS AUN       *
+      *    INTERNADOS (SIN FECHA DE RETIRO), LOS ADMITIDOS  *
+      *    HOY (FECHA-ING-NUM = FECHA-JSON-W) Y LOS         *
+      *    EGRESADOS HOY (FECHA-RET-NUM = FECHA-JSON-W).    *
+      *****************************************************
+       CONTAR-OCUPADOS-SERVICIO.
+           MOVE 0 TO OCUPADOS-SERV-W
+           MOVE 0 TO ADMITIDOS-SERV-W
+           MOVE 0 TO EGRESOS-SERV-W
+
+           MOVE LOW-VALUES TO LLAVE-NUM
+           START ARCHIVO-NUMERACION KEY IS NOT LESS THAN LLAVE-NUM
+                 INVALID KEY GO TO FIN-CONTAR-OCUPADOS
+           END-START.
+
+       LEER-NUMERACION-CENSO.
+           READ ARCHIVO-NUMERACION NEXT WITH NO LOCK AT END
+                GO TO FIN-CONTAR-OCUPADOS
+           END-READ.
+
+           IF DESCRIP-NUM (1:20) = DESCRIP-SERHO (1:20)
+              IF MES-RET-NUM IS ZERO
+                 ADD 1 TO OCUPADOS-SERV-W
+                 ADD 1 TO TOTAL-OCUPADOS-W
+              END-IF
+
+              IF FECHA-ING-NUM = FECHA-JSON-W
+                 ADD 1 TO ADMITIDOS-SERV-W
+                 ADD 1 TO TOTAL-ADMITIDOS-W
+              END-IF
+
+              IF MES-RET-NUM IS NOT ZERO
+                 IF FECHA-RET-NUM = FECHA-JSON-W
+                    ADD 1 TO EGRESOS-SERV-W
+                    ADD 1 TO TOTAL-EGRESOS-W
+                 END-IF
+              END-IF
+           END-IF
+
+           GO TO LEER-NUMERACION-CENSO.
+
+       FIN-CONTAR-OCUPADOS.
+           CONTINUE.
+
+       CERRAR-JSON.
+           INITIALIZE LIN-CIERRE
+           MOVE TOTAL-OCUPADOS-W   TO TOTAL-OCUPADOS-J
+           MOVE TOTAL-ADMITIDOS-W  TO TOTAL-ADMITIDOS-J
+           MOVE TOTAL-EGRESOS-W    TO TOTAL-EGRESOS-J
+           INSPECT LIN-CIERRE REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-CIERRE TO DATOS-JSON
+           WRITE REG-JSON END-WRITE.
+
+           CLOSE ARCHIVO-SERV-HOSP
+                 ARCHIVO-NUMERACION
+                 ARCHIVO-JSON.
+
+       ENVIO-DATOS.
+           MOVE "datosrecibidos"  TO COBW3-CNV-NAME
+           MOVE DATOS-ENVIO       TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV"   USING COBW3
+
+           MOVE "..\..\FRAMEWORKS\PAGINAS\RECIBIDOS.ASPX"  TO SALIDA-HTML
+           PERFORM ABRIR-HTML.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
+
+       COPY "..\..\FUENTES\SC-WEB19.CBL".
