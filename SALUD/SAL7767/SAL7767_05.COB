@@ -0,0 +1,308 @@
+      *=================================================================
+      * BUSQUEDA FONETICA DE PACIENTES POR NOMBRE
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "..\..\FUENTES\FS-USUNET.CBL".
+           COPY "..\..\FUENTES\FS-SESION.CBL".
+
+           SELECT ARCHIVO-PACIENTES LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-PACIE-W
+                  ORGANIZATION IS INDEXED;
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS COD-PACI
+                  ALTERNATE RECORD KEY  DESCRIP-PACI WITH DUPLICATES
+                  ALTERNATE RECORD KEY  EPS-PACI WITH DUPLICATES
+                  ALTERNATE RECORD KEY  ID-COTIZ-PACI WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "..\..\FUENTES\FD-USUNET.CBL".
+       COPY "..\..\FUENTES\FD-SESION.CBL".
+       COPY "..\..\FUENTES\FD-PACIE.CBL".
+
+       WORKING-STORAGE SECTION.
+       COPY "..\..\FUENTES\COBW3.CBL".
+       COPY "..\..\FUENTES\WEB-CARAC.CBL".
+
+       77 NOM-PACIE-W                            PIC X(70).
+       01 LLEGADA-W                              PIC X(100).
+       01 DATOS-PLANO-W                          PIC X(200).
+
+       01 DATO-LLEGADA-W.
+          02 LLAVE-SESION-LLEGA-W.
+             03 ID-LLEGAD-W                      PIC X(15).
+             03 FECHA-LLEGAD-W                   PIC X(8).
+             03 HORA-LLEGAD-W                    PIC X(6).
+          02 DIR-CONTAB-LLEGADA-W                PIC X(30).
+          02 MES-CONTAB-LLEGADA-W                PIC XX.
+          02 NOMBRE-BUSCA-LLEGADA-W              PIC X(54).
+
+      *----------------------------------------------------------------
+      * AREAS DE TRABAJO PARA LA CODIFICACION FONETICA DEL NOMBRE.
+      * EL CODIGO SE CALCULA UNA VEZ SOBRE EL NOMBRE BUSCADO Y SE
+      * RECALCULA PARA CADA REGISTRO LEIDO, COMPARANDO AMBOS CODIGOS
+      * EN LUGAR DEL TEXTO LITERAL, PARA TOLERAR VARIACIONES DE
+      * ORTOGRAFIA (B/V, C/S/Z, G/J, ETC.) Y ACENTOS OMITIDOS.
+      *----------------------------------------------------------------
+       01 CADENA-FON-W                           PIC X(54).
+       01 FONETICA-COD-W                         PIC X(10).
+       01 FONETICA-BUSCA-W                       PIC X(10).
+       01 FONETICA-REG-W                         PIC X(10).
+       01 IND-FON-W                              PIC 9(02) COMP.
+       01 IND-SALIDA-FON-W                       PIC 9(02) COMP.
+       01 CARAC-FON-W                            PIC X.
+       01 CARAC-TRAD-FON-W                       PIC X.
+       01 ULT-COD-FON-W                          PIC X.
+
+       01 LIN-1.
+          02 FILLER                   PIC X(12)  VALUE "{*COD*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 COD-PACI-J               PIC X(15).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(12)  VALUE "*TIPO_ID*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 TIPO-ID-PACI-J           PIC X(3).
+          02 FILLER                   PIC XX     VALUE "*,".
+          02 FILLER                   PIC X(14)  VALUE "*NOMBRE*:".
+          02 FILLER                   PIC X      VALUE "*".
+          02 DESCRIP-PACI-J           PIC X(54).
+          02 FILLER                   PIC XX     VALUE "*}".
+          02 CIERRE-LIN-1             PIC X.
+
+       LINKAGE SECTION.
+
+       COPY "..\..\FUENTES\ISAPICTX.CBL".
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-USUNET.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-USU-W                TO MSJ2-HTML
+              MOVE "SAL7767_05"             TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SESION.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-SESION-W             TO MSJ2-HTML
+              MOVE "SAL7767_05"             TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-PACIENTES.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-PACIE-W              TO MSJ2-HTML
+              MOVE "SAL7767_05"             TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       LEER-DATO-HTML.
+           MOVE "datosh" TO COBW3-SEARCH-DATA.
+           CALL "COBW3_GET_VALUE" USING COBW3.
+           MOVE COBW3-GET-DATA    TO LLEGADA-W.
+
+           UNSTRING LLEGADA-W DELIMITED BY "|"
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, NOMBRE-BUSCA-LLEGADA-W
+           END-UNSTRING.
+
+           MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-TOTAL.
+           ACCEPT HORA-TOTAL FROM TIME.
+
+       INICIAR-SESION.
+           MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-SESION.DAT" TO NOM-SESION-W
+
+           GO TO VALIDAR-SESION.
+
+       FIN-VALIDAR-SESION.
+
+       ABRIR-USUARIO.
+           INITIALIZE OTR-STAT
+           MOVE "D:\WEB\MAIN-ELECT\DATOS\SC-ARCHUSU.DAT" TO NOM-USU-W
+
+           OPEN INPUT ARCHIVO-USUNET
+
+           INITIALIZE LLAVE-USUNET.
+
+       LEER-USUARIO.
+           READ ARCHIVO-USUNET NEXT AT END MOVE 0 TO SW-FIN.
+           CLOSE ARCHIVO-USUNET.
+
+           IF NOMBRE-USUNET = SPACES
+              MOVE "Validacion de usuarios"      TO MSJ1-HTML
+              MOVE "Falta configurar usuario"    TO MSJ2-HTML
+              MOVE "Sc"                          TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       ASIGNAR-NOMBRES.
+
+           INITIALIZE NOM-PACIE-W
+
+           INSPECT IP-DATOS-USUNET REPLACING FIRST "/" BY "\"
+
+           MOVE "\\" TO NOM-PACIE-W
+
+           INSPECT NOM-PACIE-W REPLACING FIRST "                    "
+                                          BY IP-DATOS-USUNET
+           INSPECT NOM-PACIE-W REPLACING FIRST " "
+                                          BY "\"
+           INSPECT NOM-PACIE-W REPLACING FIRST
+                   "                              "
+                                          BY DIR-CONTAB-LLEGADA-W
+
+           INSPECT NOM-PACIE-W REPLACING FIRST "                     "
+                                            BY "\CONTROL\SC-PACIE.DAT".
+
+       CALCULAR-FONETICA-BUSCADA.
+           MOVE NOMBRE-BUSCA-LLEGADA-W TO CADENA-FON-W
+           PERFORM GENERAR-FONETICA
+           MOVE FONETICA-COD-W TO FONETICA-BUSCA-W.
+
+       ABRIR-ARCHIVO.
+           OPEN INPUT ARCHIVO-PACIENTES
+           MOVE "{*PACIENTES*:[" TO  DATOS-PLANO-W
+           INSPECT DATOS-PLANO-W  REPLACING ALL "*" BY CARAC-COMILLA
+           PERFORM DATOS-ENVIO.
+
+       CONSULTAR-ARCHIVO.
+           READ ARCHIVO-PACIENTES NEXT WITH NO LOCK AT END
+                GO TO CERRAR-N.
+
+           MOVE DESCRIP-PACI TO CADENA-FON-W
+           PERFORM GENERAR-FONETICA
+           MOVE FONETICA-COD-W TO FONETICA-REG-W
+
+           IF FONETICA-REG-W NOT = FONETICA-BUSCA-W
+              GO TO CONSULTAR-ARCHIVO
+           END-IF
+
+           MOVE COD-PACI           TO COD-PACI-J
+           MOVE TIPO-ID-PACI       TO TIPO-ID-PACI-J
+           MOVE DESCRIP-PACI       TO DESCRIP-PACI-J
+
+           INSPECT DESCRIP-PACI-J REPLACING ALL '"' BY " "
+           INSPECT DESCRIP-PACI-J REPLACING ALL "*" BY " "
+
+           MOVE ","               TO CIERRE-LIN-1
+           INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-1 TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO
+
+           GO TO CONSULTAR-ARCHIVO.
+
+       CERRAR-N.
+           INITIALIZE LIN-1
+           INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-1 TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO
+
+           MOVE "]}" TO DATOS-PLANO-W
+           PERFORM DATOS-ENVIO
+
+           CLOSE ARCHIVO-PACIENTES.
+
+      *----------------------------------------------------------------
+      * GENERAR-FONETICA
+      * TRADUCE LA CADENA DE ENTRADA CADENA-FON-W A UN CODIGO FONETICO
+      * CORTO (FONETICA-COD-W), DESCARTANDO VOCALES Y LA "H", Y
+      * AGRUPANDO CONSONANTES DE SONIDO EQUIVALENTE EN UN MISMO CODIGO
+      * (B/V, C/K/Q, S/Z/X, G/J), AL ESTILO DE UN SOUNDEX SIMPLIFICADO
+      * PARA NOMBRES EN ESPAÑOL.
+      *----------------------------------------------------------------
+       GENERAR-FONETICA.
+           MOVE SPACES TO FONETICA-COD-W
+           MOVE SPACE  TO ULT-COD-FON-W
+           MOVE 1      TO IND-FON-W
+           MOVE 0      TO IND-SALIDA-FON-W
+
+           PERFORM PROCESAR-CARAC-FON THRU PROCESAR-CARAC-FON-EXIT
+              UNTIL IND-FON-W > 54 OR IND-SALIDA-FON-W = 10.
+
+       PROCESAR-CARAC-FON.
+           MOVE CADENA-FON-W(IND-FON-W:1) TO CARAC-FON-W
+           PERFORM TRADUCIR-CARAC-FON
+
+           IF CARAC-TRAD-FON-W NOT = SPACE
+              IF CARAC-TRAD-FON-W NOT = ULT-COD-FON-W
+                 ADD 1 TO IND-SALIDA-FON-W
+                 MOVE CARAC-TRAD-FON-W
+                      TO FONETICA-COD-W(IND-SALIDA-FON-W:1)
+                 MOVE CARAC-TRAD-FON-W TO ULT-COD-FON-W
+              END-IF
+           END-IF
+
+           ADD 1 TO IND-FON-W.
+       PROCESAR-CARAC-FON-EXIT.
+           EXIT.
+
+       TRADUCIR-CARAC-FON.
+           EVALUATE CARAC-FON-W
+              WHEN "A" WHEN "E" WHEN "I" WHEN "O" WHEN "U"
+              WHEN "H" WHEN SPACE
+                 MOVE SPACE TO CARAC-TRAD-FON-W
+              WHEN "B" WHEN "V"
+                 MOVE "B"   TO CARAC-TRAD-FON-W
+              WHEN "C" WHEN "K" WHEN "Q"
+                 MOVE "K"   TO CARAC-TRAD-FON-W
+              WHEN "S" WHEN "Z" WHEN "X"
+                 MOVE "S"   TO CARAC-TRAD-FON-W
+              WHEN "G" WHEN "J"
+                 MOVE "J"   TO CARAC-TRAD-FON-W
+              WHEN OTHER
+                 MOVE CARAC-FON-W TO CARAC-TRAD-FON-W
+           END-EVALUATE.
+
+       PAGINA-CONFIG.
+           MOVE "statuscode" TO COBW3-CNV-NAME
+           MOVE "00"         TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV" USING COBW3
+
+           MOVE "programa-id" TO COBW3-CNV-NAME
+           MOVE "SAL7767_05"  TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV" USING COBW3
+
+           MOVE "..\PAGINAS\RECIBIDOSLISTADO.ASPX" TO SALIDA-HTML
+           PERFORM ABRIR-HTML.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
+
+       DATOS-ENVIO.
+           MOVE "datosrecibidos" TO COBW3-CNV-NAME
+           MOVE DATOS-PLANO-W    TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_REPEAT" USING COBW3.
+
+       COPY "..\..\FUENTES\SC-WEB19.CBL".
