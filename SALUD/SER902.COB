@@ -1,6 +1,9 @@
       *=================================================================
-      * VENTANA DE CONSULTA DE PAIS RIPS 
+      * VENTANA DE CONSULTA DE PAIS RIPS
       *=================================================================
+      * 09/08/26 JLR SE AGREGA EXPORTACION DEL LISTADO COMPLETO DE
+      *              COLEGIOS/CIUDAD COMO PLANO RIPS SEPARADO POR
+      *              COMAS, IGUAL A LA EXPORTACION DEL LOG DE CON851.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
        ENVIRONMENT DIVISION.
@@ -28,6 +31,13 @@
                   ALTERNATE RECORD KEY IS NOMBRE-CIU WITH DUPLICATES
                   FILE STATUS IS OTR-STAT.
 
+      * PLANO DE EXPORTACION RIPS DEL LISTADO COMPLETO DE COLEGIOS,
+      * SEPARADO POR COMAS (CODIGO,DESCRIPCION,CODCIUDAD,CIUDAD).
+           SELECT ARCHIVO-EXPORT
+                  ASSIGN NOM-EXPORT-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
@@ -35,13 +45,18 @@
        COPY "..\..\FUENTES\FD-COLEG.CBL".
        COPY "..\..\FUENTES\FD-CIUDA.CBL".
 
+       FD  ARCHIVO-EXPORT
+           LABEL RECORD STANDARD.
+       01  REG-EXPORT                  PIC X(300).
+
        WORKING-STORAGE SECTION.
        COPY "..\..\FUENTES\COBW3.CBL".
        COPY "..\..\FUENTES\WEB-CARAC.CBL".
 
-       01 LLEGADA-W                    PIC X(100).                                      
+       01 LLEGADA-W                    PIC X(100).
        77 NOM-COLE-W                   PIC X(70).
        77 NOM-CIU-W                    PIC X(70).
+       77 NOM-EXPORT-W                 PIC X(70).
        77 DATOS-PLANO-W                PIC X(200).
 
        01 DATO-LLEGADA-W.
@@ -57,8 +72,9 @@
                 07 COD-CIU-COLEG-W     PIC 9(5).
                 07 SECU-COLEG-W        PIC 9(6). 
           02 OPERADOR-LLEGADA-W        PIC X(4).
+          02 EXPORTAR-LLEGADA-W        PIC X.
+
 
-               
        01 LIN-1.  
           02 FILLER                  PIC X(10)   VALUE "{*CODIGO*:".
           02 FILLER                  PIC X      VALUE "*".
@@ -128,8 +144,20 @@
               MOVE OTR-STAT                 TO MSJ1-HTML
               MOVE NOM-CIU-W                TO MSJ2-HTML
               MOVE "SER902"                 TO MSJ3-HTML
-              GO TO ENVIAR2-ERROR    
-           END-IF.   
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-EXPORT.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-EXPORT-W             TO MSJ2-HTML
+              MOVE "SER902"                 TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
        END DECLARATIVES.
       
        INICIAR-IIS.
@@ -145,7 +173,7 @@
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
               INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, LLAVE-COLEG-LLEGADA-W,
-                   OPERADOR-LLEGADA-W   
+                   OPERADOR-LLEGADA-W, EXPORTAR-LLEGADA-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -213,10 +241,15 @@
        ABRIR-COLEGIO.
 
            OPEN INPUT ARCHIVO-CIUDAD
-                      ARCHIVO-COLEGIOS.  
+                      ARCHIVO-COLEGIOS.
+
+           IF EXPORTAR-LLEGADA-W = "S"
+              MOVE "D:\WEB\SALUD\DATOS\SC-RIPSCOLEG.CSV" TO NOM-EXPORT-W
+              OPEN OUTPUT ARCHIVO-EXPORT
+           END-IF.
 
            INITIALIZE REG-COLEG.
-           MOVE "{*COLEGIOS*:[" TO DATOS-PLANO-W   
+           MOVE "{*COLEGIOS*:[" TO DATOS-PLANO-W
            INSPECT DATOS-PLANO-W  REPLACING ALL "*" BY CARAC-COMILLA
            PERFORM DATOS-ENVIO.
            MOVE 0 TO SW-FIN.
@@ -246,11 +279,28 @@
 
            MOVE ","               TO CIERRE-LIN-1
 
+           IF EXPORTAR-LLEGADA-W = "S"
+              PERFORM ESCRIBIR-COLEGIO-EXPORT
+           END-IF
+
            INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
            INSPECT LIN-1 REPLACING ALL LOW-VALUES BY SPACES
-           
+
            GO TO LEER-COLEGIOS.
-                                    
+
+       ESCRIBIR-COLEGIO-EXPORT.
+           MOVE SPACES TO REG-EXPORT
+           STRING LLAVE-COLEG      DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  DESCRIP-COLEG    DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  COD-CIU          DELIMITED BY SIZE
+                  ","              DELIMITED BY SIZE
+                  NOMBRE-CIU       DELIMITED BY SIZE
+                  INTO REG-EXPORT
+           END-STRING
+           WRITE REG-EXPORT.
+
         CERRAR-COLEGIOS.
 
            INITIALIZE LIN-1
@@ -259,10 +309,14 @@
 008910
 008920     MOVE "]}" TO DATOS-PLANO-W
 008930     PERFORM DATOS-ENVIO.
-           
+
            CLOSE ARCHIVO-COLEGIOS
                  ARCHIVO-CIUDAD.
-                    
+
+           IF EXPORTAR-LLEGADA-W = "S"
+              CLOSE ARCHIVO-EXPORT
+           END-IF.
+
        PAGINA-CONFIG.  
 010720     MOVE "statuscode" TO COBW3-CNV-NAME
 010730     MOVE "00"         TO COBW3-CNV-VALUE
