@@ -0,0 +1,255 @@
+      *============================================================
+      * APROBACION/RECHAZO DE SOLICITUDES DE TRASLADO - INV808TA
+      * RESUELVE UNA SOLICITUD PENDIENTE DE ARCHIVO-TRASLADOS (CREADA
+      * POR INV808T). LA APROBACION SOLO CAMBIA EL ESTADO DE LA SOLI-
+      * CITUD; EL MOVIMIENTO FISICO DEL SALDO SIGUE REGISTRANDOSE POR
+      * EL PROCESO NORMAL DE INVENTARIO (INV010), COMO CUALQUIER OTRO
+      * TRASLADO ENTRE ALMACENES.
+      *============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "..\..\FUENTES\FS-USUNET.CBL".
+       COPY "..\..\FUENTES\FS-SESION.CBL".
+
+           SELECT ARCHIVO-TRASLADOS LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-TRAS-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LLAVE-TRASLADO
+                  FILE STATUS IS OTR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "..\..\FUENTES\FD-USUNET.CBL".
+       COPY "..\..\FUENTES\FD-SESION.CBL".
+
+      *    MISMO LAYOUT DE REG-TRASLADO DEFINIDO EN INV808T.
+       FD  ARCHIVO-TRASLADOS
+           LABEL RECORD STANDARD.
+       01  REG-TRASLADO.
+           02 LLAVE-TRASLADO.
+              03 FECHA-SOLIC-TRAS    PIC 9(8).
+              03 HORA-SOLIC-TRAS     PIC 9(6).
+              03 ALMAC-ORIG-TRAS     PIC X(5).
+              03 COD-ART-TRAS        PIC X(18).
+              03 COD-LOTE-TRAS       PIC 9(9).
+           02 ALMAC-DEST-TRAS        PIC X(5).
+           02 CANT-SOLIC-TRAS        PIC 9(11)V99.
+           02 USUARIO-SOLIC-TRAS     PIC X(15).
+           02 ESTADO-TRAS            PIC X.
+              88 TRAS-PENDIENTE      VALUE "P".
+              88 TRAS-APROBADO       VALUE "A".
+              88 TRAS-RECHAZADO      VALUE "R".
+           02 FECHA-RESOL-TRAS       PIC 9(8).
+           02 HORA-RESOL-TRAS        PIC 9(6).
+           02 USUARIO-RESOL-TRAS     PIC X(15).
+           02 OBSERV-TRAS            PIC X(40).
+
+       WORKING-STORAGE  SECTION.
+       COPY "..\..\FUENTES\COBW3.CBL".
+       COPY "..\..\FUENTES\WEB-CARAC.CBL".
+
+       01 LLEGADA-W                    PIC X(150).
+
+       77 NOM-TRAS-W                   PIC X(70).
+
+       01 DATO-LLEGADA-W.
+          02 LLAVE-SESION-LLEGA-W.
+             03 ID-LLEGAD-W            PIC X(15).
+             03 FECHA-LLEGAD-W         PIC X(8).
+             03 HORA-LLEGAD-W          PIC X(6).
+          02 DIR-CONTAB-LLEGADA-W      PIC X(21).
+          02 MES-CONTAB-LLEGADA-W      PIC XX.
+          02 LLAVE-TRAS-LLEGA-W.
+             03 FECHA-SOLIC-LLEGA-W    PIC 9(8).
+             03 HORA-SOLIC-LLEGA-W     PIC 9(6).
+             03 ALMAC-ORIG-LLEGA-W     PIC X(5).
+             03 COD-ART-TRAS-LLEGA-W   PIC X(18).
+             03 COD-LOTE-TRAS-LLEGA-W  PIC 9(9).
+          02 DECISION-LLEGA-W          PIC X.
+          02 OBSERV-LLEGA-W            PIC X(40).
+
+       01 DATOS-ENVIO.
+          02 SW-INVALID-ENV            PIC XX.
+
+       LINKAGE SECTION.
+       COPY "..\..\FUENTES\ISAPICTX.CBL".
+
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-USUNET.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE "ARCHIVO-USUNET"         TO MSJ2-HTML
+              MOVE "INV808TA"               TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SESION.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE "ARCHIVO-SESION"         TO MSJ2-HTML
+              MOVE "INV808TA"               TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-TRASLADOS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-TRAS-W               TO MSJ2-HTML
+              MOVE "INV808TA"               TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       LEER-DATO-HTML.
+           MOVE "datosh" TO COBW3-SEARCH-DATA.
+           CALL "COBW3_GET_VALUE" USING COBW3.
+           MOVE COBW3-GET-DATA TO LLEGADA-W
+
+           UNSTRING LLEGADA-W DELIMITED BY "|"
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, LLAVE-TRAS-LLEGA-W,
+                   DECISION-LLEGA-W, OBSERV-LLEGA-W
+           END-UNSTRING.
+
+           MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-TOTAL.
+           ACCEPT HORA-TOTAL FROM TIME.
+
+       INICIAR-SESION.
+           MOVE "D:\PROGELECT\DATOS\SC-SESION.DAT" TO NOM-SESION-W
+
+           GO TO VALIDAR-SESION.
+
+       FIN-VALIDAR-SESION.
+
+       ABRIR-USUARIO.
+           INITIALIZE OTR-STAT
+           MOVE "D:\PROGELECT\DATOS\SC-ARCHUSU.DAT" TO NOM-USU-W
+
+           OPEN INPUT ARCHIVO-USUNET
+
+           INITIALIZE LLAVE-USUNET.
+
+       LEER-USUARIO.
+
+           READ ARCHIVO-USUNET NEXT AT END MOVE 0 TO SW-FIN.
+           CLOSE ARCHIVO-USUNET.
+
+           IF NOMBRE-USUNET = SPACES
+              MOVE "Validacion de usuarios"      TO MSJ1-HTML
+              MOVE "Falta configurar usuario"    TO MSJ2-HTML
+              MOVE "Sc"                          TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       ASIGNAR-NOMBRES.
+           INITIALIZE NOM-TRAS-W
+           MOVE "\\" TO NOM-TRAS-W
+
+           INSPECT IP-DATOS-USUNET REPLACING ALL "/" BY "\".
+
+           INSPECT NOM-TRAS-W REPLACING FIRST "                    "
+                                           BY IP-DATOS-USUNET
+
+           INSPECT NOM-TRAS-W REPLACING FIRST " "
+                                           BY "\"
+
+           INSPECT NOM-TRAS-W REPLACING FIRST
+                   "                     "
+                                           BY DIR-CONTAB-LLEGADA-W.
+
+           INSPECT NOM-TRAS-W REPLACING FIRST
+                   "                     "
+                                           BY "\CONTROL\SC-TRASLAD.DAT".
+
+       ABRIR-ARCHIVOS.
+           MOVE "00" TO SW-INVALID-ENV
+
+           OPEN I-O ARCHIVO-TRASLADOS
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  MOVE "01" TO SW-INVALID-ENV
+                        OPEN OUTPUT ARCHIVO-TRASLADOS
+                        CLOSE  ARCHIVO-TRASLADOS
+                        GO TO ENVIO-DATOS
+             WHEN OTHER MOVE "04" TO SW-INVALID-ENV
+                        GO TO ENVIO-DATOS
+           END-EVALUATE.
+
+           MOVE LLAVE-TRAS-LLEGA-W TO LLAVE-TRASLADO
+           READ ARCHIVO-TRASLADOS
+                INVALID KEY
+                MOVE "01" TO SW-INVALID-ENV
+                GO TO CERRAR-ARCHIVOS
+           END-READ.
+
+           IF NOT TRAS-PENDIENTE
+              MOVE "02" TO SW-INVALID-ENV
+              GO TO CERRAR-ARCHIVOS
+           END-IF.
+
+           IF DECISION-LLEGA-W = "A"
+              MOVE "A" TO ESTADO-TRAS
+           ELSE
+              IF DECISION-LLEGA-W = "R"
+                 MOVE "R" TO ESTADO-TRAS
+              ELSE
+                 MOVE "03" TO SW-INVALID-ENV
+                 GO TO CERRAR-ARCHIVOS
+              END-IF
+           END-IF.
+
+           MOVE FECHA-TOTAL    TO FECHA-RESOL-TRAS.
+           MOVE HORA-TOTAL     TO HORA-RESOL-TRAS.
+           MOVE ID-LLEGAD-W    TO USUARIO-RESOL-TRAS.
+           MOVE OBSERV-LLEGA-W TO OBSERV-TRAS.
+
+           REWRITE REG-TRASLADO
+                   INVALID KEY MOVE "04" TO SW-INVALID-ENV
+           END-REWRITE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE ARCHIVO-TRASLADOS.
+
+       ENVIO-DATOS.
+           CONTINUE.
+
+       PAGINA-CONFIG.
+           MOVE "datosrecibidos" TO COBW3-CNV-NAME
+           MOVE DATOS-ENVIO      TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV" USING COBW3
+
+           MOVE "..\PAGINAS\RECIBIDOS.ASPX" TO SALIDA-HTML
+           PERFORM ABRIR-HTML.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
+
+       COPY "..\..\FUENTES\SC-WEB19.CBL".
