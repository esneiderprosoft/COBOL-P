@@ -1,7 +1,11 @@
       *============================================================
-      * CREACION DE ARCHIVO JSON DROGA SUMINISTRADA A UN PACIENTE 
+      * CREACION DE ARCHIVO JSON DROGA SUMINISTRADA A UN PACIENTE
       *============================================================
-       IDENTIFICATION DIVISION. 
+      * JLR        09/08/26 SE AGREGA CRUCE CONTRA ALERGIAS DEL
+      *            PACIENTE (ARCHIVO-ALERGIAS) ANTES DE LISTAR LA
+      *            DROGA A SUMINISTRAR, Y UNA ACCION PARA REGISTRAR
+      *            UNA NUEVA ALERGIA (ACCION-LLEGAD-W = "A").
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -36,14 +40,37 @@
                   ASSIGN NOM-PLANO-W
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS OTR-STAT.
-                                                          
-      
+
+           SELECT ARCHIVO-ALERGIAS LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-ALER-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LLAVE-ALER
+                  FILE STATUS IS OTR-STAT.
+
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
        COPY "..\..\FUENTES\FD-SESION.CBL".
        COPY "..\..\FUENTES\FD-USUAR.CBL".
 
+      *    ALERGIAS REGISTRADAS POR PACIENTE. LA LLAVE (PACIENTE +
+      *    GRUPO DEL MEDICAMENTO) PERMITE BLOQUEAR POR FAMILIA
+      *    FARMACOLOGICA EN VEZ DE POR ARTICULO PUNTUAL, Y RECORRER
+      *    LAS ALERGIAS DE UN PACIENTE POR SU PROPIA LLAVE PRIMARIA
+      *    SIN NECESITAR LLAVE ALTERNA.
+       FD  ARCHIVO-ALERGIAS
+           LABEL RECORD STANDARD.
+       01  REG-ALER.
+           02 LLAVE-ALER.
+              03 COD-PACI-ALER      PIC X(15).
+              03 GRUPO-ALER         PIC XX.
+           02 DESCRIP-ALER          PIC X(30).
+           02 SEVERIDAD-ALER        PIC X.
+              88 ALERGIA-GRAVE-ALER    VALUE "G".
+           02 OPER-ALER             PIC X(4).
+
 
        FD  TEMPORAL-DROGA
            LABEL RECORD STANDARD.
@@ -74,8 +101,16 @@
 
        77 NOM-USUAR-W                  PIC X(70).
        77 NOM-PLANO-W                  PIC X(90).
+       77 NOM-ALER-W                   PIC X(70).
        77 CONT                         PIC 9(4).
-      
+       77 ALERTA-ALERGIA-W             PIC X VALUE "N".
+          88 HAY-ALERGIA-W                VALUE "S".
+       77 ENCONTRO-ALER-W              PIC X VALUE "N".
+          88 ALER-ENCONTRADA-W            VALUE "S".
+       77 DESCRIP-ALER-ENC-W           PIC X(30).
+       77 SW-SIN-ALER-W                PIC X VALUE "N".
+          88 SIN-ALERGIAS-W               VALUE "S".
+
        01 DATO-LLEGADA-W.
           02 LLAVE-SESION-LLEGA-W.
              03 ID-LLEGAD-W            PIC X(15).
@@ -92,8 +127,13 @@
              03 CANT-W                 PIC 9(4)V99.
              03 VLR-W                  PIC 9(10).
           02 ADMIN-LLEGA-W             PIC X(4).
+          02 COD-PACI-LLEGA-W          PIC X(15).
+          02 ACCION-LLEGAD-W           PIC X.
+          02 GRUPO-ALER-LLEGA-W        PIC XX.
+          02 DESCRIP-ALER-LLEGA-W      PIC X(30).
+          02 SEVERIDAD-ALER-LLEGA-W    PIC X.
 
-       01 LIN-1.  
+       01 LIN-1.
           02 FILLER                  PIC X(11)   VALUE "{*COD-ART*:".
           02 FILLER                  PIC X       VALUE "*".
           02 COD-ART-J               PIC X(17).
@@ -104,11 +144,11 @@
           02 FILLER                  PIC XX     VALUE "*,".
           02 FILLER                  PIC X(10)  VALUE "*DESCRIP*:".
           02 FILLER                  PIC X      VALUE "*".
-          02 DESCRIP-J               PIC X(30). 
+          02 DESCRIP-J               PIC X(30).
           02 FILLER                  PIC XX     VALUE "*,".
           02 FILLER                  PIC X(6)   VALUE "*REF*:".
           02 FILLER                  PIC X      VALUE "*".
-          02 REF-J                   PIC X(10). 
+          02 REF-J                   PIC X(10).
           02 FILLER                  PIC XX     VALUE "*,".
           02 FILLER                  PIC X(7)   VALUE "*CANT*:".
           02 FILLER                  PIC X      VALUE "*".
@@ -116,8 +156,16 @@
           02 FILLER                  PIC XX     VALUE "*,".
           02 FILLER                  PIC X(8)   VALUE "*VALOR*:".
           02 FILLER                  PIC X      VALUE "*".
-          02 VLR-J                   PIC 9(10).  
-          02 FILLER                  PIC XX     VALUE "*}".    
+          02 VLR-J                   PIC 9(10).
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(10)  VALUE "*ALERGIA*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 ALERGIA-J               PIC X.
+          02 FILLER                  PIC XX     VALUE "*,".
+          02 FILLER                  PIC X(14)  VALUE "*ALERGIADESC*:".
+          02 FILLER                  PIC X      VALUE "*".
+          02 DESCRIP-ALER-J          PIC X(30).
+          02 FILLER                  PIC XX     VALUE "*}".
           02 CIERRE-LIN-1            PIC X.
 
        01 DATOS-VENTANA.
@@ -186,6 +234,18 @@
               GO TO ENVIAR2-ERROR
            END-IF.
 
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-ALERGIAS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-ALER-W               TO MSJ2-HTML
+              MOVE "SER807"                 TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        END DECLARATIVES.
       
        INICIAR-IIS.
@@ -200,8 +260,9 @@
 
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
-              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, NOMBRE-TEM-LLEGA, 
-                   REG-LLEGA-W, ADMIN-LLEGA-W   
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, NOMBRE-TEM-LLEGA,
+                   REG-LLEGA-W, ADMIN-LLEGA-W, COD-PACI-LLEGA-W, ACCION-LLEGAD-W,
+                   GRUPO-ALER-LLEGA-W, DESCRIP-ALER-LLEGA-W, SEVERIDAD-ALER-LLEGA-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -267,8 +328,27 @@
                                              BY "JSC-TEMPDROGA-XXXXXXXXXXXXXXXXXXXXXXXXXXXXX.JSON"
 
            INSPECT NOM-PLANO-W  REPLACING FIRST "XXXXXXXXXXXXXXXXXXXXXXXXXXXXX"
-                                             BY LLAVE-SESION-LLEGA-W.  
+                                             BY LLAVE-SESION-LLEGA-W.
+
+           INITIALIZE NOM-ALER-W
+           MOVE "\\" TO NOM-ALER-W
 
+           INSPECT NOM-ALER-W REPLACING FIRST "                    "
+                                         BY IP-DATOS-USUNET
+
+           INSPECT NOM-ALER-W REPLACING FIRST " "
+                                            BY "\"
+
+           INSPECT NOM-ALER-W REPLACING FIRST "                     "
+                                            BY DIR-CONTAB-LLEGADA-W.
+
+           INSPECT NOM-ALER-W REPLACING FIRST
+                   "                        "
+                                        BY "\CONTROL\SC-ALERGIAS.DAT".
+
+           IF ACCION-LLEGAD-W = "A"
+              GO TO GRABAR-ALERGIA
+           END-IF.
 
        ABRIR-ARCHIVOS.
            OPEN INPUT  ARCHIVO-USUARIOS.
@@ -277,7 +357,13 @@
 
 
            OPEN INPUT TEMPORAL-DROGA.
-           
+
+           MOVE "N" TO SW-SIN-ALER-W
+           OPEN INPUT ARCHIVO-ALERGIAS
+           IF OTR-STAT NOT = "00"
+              MOVE "S" TO SW-SIN-ALER-W
+           END-IF.
+
        ABRIR-JSON.
            OPEN OUTPUT ARCHIVO-JSON.
            INITIALIZE REG-TEM.
@@ -317,13 +403,45 @@
                  MOVE CANT-VEN    (I)    TO CANT-J
                  MOVE VLR-VEN     (I)    TO VLR-J
 
-             INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA 
-             MOVE "," TO CIERRE-LIN-1 
+                 PERFORM BUSCAR-ALERGIA
+                 MOVE ALERTA-ALERGIA-W   TO ALERGIA-J
+                 MOVE DESCRIP-ALER-ENC-W TO DESCRIP-ALER-J
+
+             INSPECT LIN-1 REPLACING ALL "*" BY CARAC-COMILLA
+             MOVE "," TO CIERRE-LIN-1
              END-IF
            END-IF
-           
+
            GO TO LEER-ARCHIVO-TEMOPORAL.
-                                    
+
+      *****************************************************
+      *    VERIFICA SI EL PACIENTE DE LA SESION TIENE UNA  *
+      *    ALERGIA REGISTRADA CONTRA EL GRUPO DEL ARTICULO *
+      *    QUE SE VA A LISTAR EN EL CARRO.                 *
+      *****************************************************
+       BUSCAR-ALERGIA.
+           MOVE "N" TO ALERTA-ALERGIA-W
+           MOVE "N" TO ENCONTRO-ALER-W
+           INITIALIZE DESCRIP-ALER-ENC-W
+
+           IF SIN-ALERGIAS-W OR COD-PACI-LLEGA-W = SPACES
+              GO TO FIN-BUSCAR-ALERGIA
+           END-IF.
+
+           MOVE COD-PACI-LLEGA-W      TO COD-PACI-ALER
+           MOVE COD-ART-VEN (I) (1:2) TO GRUPO-ALER
+
+           READ ARCHIVO-ALERGIAS WITH NO LOCK
+                INVALID KEY MOVE "N" TO ENCONTRO-ALER-W
+                NOT INVALID KEY
+                     MOVE "S" TO ENCONTRO-ALER-W
+                     MOVE "S" TO ALERTA-ALERGIA-W
+                     MOVE DESCRIP-ALER TO DESCRIP-ALER-ENC-W
+           END-READ.
+
+       FIN-BUSCAR-ALERGIA.
+           EXIT.
+
         CERRAR-ARCHIVO-TEMPORAL.
 
            INITIALIZE LIN-1
@@ -346,21 +464,63 @@
      
            
            CLOSE TEMPORAL-DROGA
-                 ARCHIVO-JSON.      
+                 ARCHIVO-JSON.
+
+           IF NOT SIN-ALERGIAS-W
+              CLOSE ARCHIVO-ALERGIAS
+           END-IF.
 
        ENVIO-DATOS.
            MOVE "datosrecibidos" TO COBW3-CNV-NAME
            MOVE "00"             TO COBW3-CNV-VALUE
            CALL "COBW3_SET_CNV" USING COBW3
-         
-           MOVE "..\PAGINAS\RECIBIDOS.ASPX" TO SALIDA-HTML  
+
+           MOVE "alertaalergia"   TO COBW3-CNV-NAME
+           MOVE ALERTA-ALERGIA-W  TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV" USING COBW3
+
+           MOVE "..\PAGINAS\RECIBIDOS.ASPX" TO SALIDA-HTML
            PERFORM ABRIR-HTML.
       
        CERRAR-SESION.
            CALL "COBW3_FREE" USING COBW3.
            MOVE 1 TO PROGRAM-STATUS.
-           EXIT PROGRAM.            
-      
+           EXIT PROGRAM.
+
+      *****************************************************
+      *    REGISTRA UNA NUEVA ALERGIA DEL PACIENTE CONTRA  *
+      *    UN GRUPO DE MEDICAMENTOS. LLEGA DESDE LA MISMA  *
+      *    PANTALLA DEL CARRO, POR LO QUE NO REQUIERE UN   *
+      *    PROGRAMA DE MANTENIMIENTO APARTE.               *
+      *****************************************************
+       GRABAR-ALERGIA.
+           OPEN I-O ARCHIVO-ALERGIAS.
+
+           EVALUATE OTR-STAT
+               WHEN "00"
+                    CONTINUE
+               WHEN "35"
+                    OPEN OUTPUT ARCHIVO-ALERGIAS
+                    CLOSE ARCHIVO-ALERGIAS
+                    OPEN I-O ARCHIVO-ALERGIAS
+               WHEN OTHER
+                    GO TO CERRAR-SESION
+           END-EVALUATE.
+
+           MOVE COD-PACI-LLEGA-W      TO COD-PACI-ALER
+           MOVE GRUPO-ALER-LLEGA-W    TO GRUPO-ALER
+           MOVE DESCRIP-ALER-LLEGA-W  TO DESCRIP-ALER
+           MOVE SEVERIDAD-ALER-LLEGA-W TO SEVERIDAD-ALER
+           MOVE ADMIN-LLEGA-W         TO OPER-ALER
+
+           WRITE REG-ALER
+                 INVALID KEY REWRITE REG-ALER
+           END-WRITE.
+
+           CLOSE ARCHIVO-ALERGIAS.
+
+           GO TO ENVIO-DATOS.
+
        COPY "..\..\FUENTES\SC-WEB19.CBL".
       
 
\ No newline at end of file
