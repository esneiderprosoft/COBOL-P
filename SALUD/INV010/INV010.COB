@@ -252,7 +252,29 @@
                    07 NUMERO-010-LNK              PIC X(13).
                    07 CLASE-010-LNK               PIC XX.
              03 COD-LOTE-010-LNK                  PIC 9(9).
-
+          02 METODO-COSTEO-LLEGADA-W              PIC X.
+             88 COSTEO-PROMEDIO-LLEGA-W           VALUE SPACE "P".
+             88 COSTEO-FIFO-LLEGA-W               VALUE "F".
+             88 COSTEO-LIFO-LLEGA-W               VALUE "L".
+
+      *----------------------------------------------------------------
+      * PILA DE CAPAS DE COSTO PARA VALORIZACION FIFO/LIFO. CADA
+      * ENTRADA ABRE UNA CAPA CON SU CANTIDAD Y COSTO UNITARIO; CADA
+      * SALIDA CONSUME CAPAS DESDE EL FRENTE (FIFO) O DESDE EL FINAL
+      * (LIFO) DE LA TABLA. SE REINICIA POR CADA ARTICULO/LOTE AL
+      * COMENZAR SU RECORRIDO EN LEER-SALDOS.
+      *----------------------------------------------------------------
+       01 TABLA-CAPAS-COSTO-W.
+          02 NUM-CAPAS-W                          PIC 9(4) COMP.
+          02 CAPA-COSTO-W OCCURS 500 TIMES.
+             03 CANT-CAPA-W                       PIC 9(12)V99.
+             03 VLR-UNIT-CAPA-W                   PIC 9(11)V99.
+       01 IND-CAPA-W                               PIC 9(4) COMP.
+       01 CANT-PEND-CONSUMIR-W                     PIC 9(12)V99.
+       01 CANT-TOMAR-CAPA-W                        PIC 9(12)V99.
+       01 VLR-CONSUMIDO-CAPAS-W                    PIC 9(12)V99.
+       01 SW-CAPAS-INSUF-W                         PIC X VALUE "N".
+          88 CAPAS-INSUFICIENTES-W                 VALUE "S".
 
        01 DATOS-ENVIO.
           02 ESTADO-ENV                   PIC XX.
@@ -373,9 +395,11 @@
            CALL "COBW3_GET_VALUE" USING COBW3.
            MOVE COBW3-GET-DATA TO LLEGADA-W
 
+           INITIALIZE METODO-COSTEO-LLEGADA-W
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
-              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W,
+                   METODO-COSTEO-LLEGADA-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -564,6 +588,7 @@
            IF SW9 = 0
               MOVE 1 TO SW9
               MOVE FECHA-INV  TO FECHA-CTL-W
+              MOVE 0 TO NUM-CAPAS-W
               INITIALIZE REG-SALDOS
               MOVE LLAVE-010-LNK  TO LLAVE-SAL
               READ ARCHIVO-SALDOS WITH NO LOCK 
@@ -861,15 +886,114 @@
            COMPUTE VR-VENTA1-ART (I) ROUNDED = VLR-UNIT-W  * (100 + PORC-INC-COMP-ART (I)) / 100.
 
        CALCULAR-PROMEDIO.
+           IF COSTEO-FIFO-LLEGA-W OR COSTEO-LIFO-LLEGA-W
+              PERFORM CALCULAR-COSTO-CAPAS
+           ELSE
+              PERFORM CALCULAR-COSTO-PROMEDIO
+           END-IF.
+
+       CALCULAR-COSTO-PROMEDIO.
            INITIALIZE PROMEDIO-W.
-          
+
            IF SDO-CANT-W   > 0
-              COMPUTE PROMEDIO-W ROUNDED = SDO-VLR-W / SDO-CANT-W  
+              COMPUTE PROMEDIO-W ROUNDED = SDO-VLR-W / SDO-CANT-W
            END-IF.
 
            IF PROMEDIO-W < 0
             MOVE 0 TO PROMEDIO-W
            END-IF.
-      
-       COPY "..\..\FUENTES\SC-WEB19.CBL".     
+
+      *----------------------------------------------------------------
+      * CALCULAR-COSTO-CAPAS
+      * VALORIZA EL MOVIMIENTO POR CAPAS DE COSTO EN LUGAR DE PROMEDIO
+      * PONDERADO. UNA ENTRADA ABRE UNA CAPA NUEVA CON SU PROPIO COSTO
+      * UNITARIO; UNA SALIDA CONSUME CAPAS YA ABIERTAS -DESDE EL FRENTE
+      * SI EL METODO ES FIFO, DESDE EL FINAL SI ES LIFO- Y EL COSTO DE
+      * LA SALIDA ES EL PROMEDIO PONDERADO DE LO REALMENTE CONSUMIDO.
+      * SI NO HAY CAPAS SUFICIENTES (POR EJEMPLO, AL ACTIVAR EL METODO
+      * SOBRE UN SALDO YA EXISTENTE) SE CAE AL PROMEDIO PONDERADO COMO
+      * RESPALDO, EN LUGAR DE DEJAR LA SALIDA SIN COSTEAR.
+      *----------------------------------------------------------------
+       CALCULAR-COSTO-CAPAS.
+           INITIALIZE PROMEDIO-W.
+
+           IF COD1-TRANS < 2
+              PERFORM AGREGAR-CAPA-COSTO
+              IF CANT-INV > 0
+                 COMPUTE PROMEDIO-W ROUNDED = VLR-INV / CANT-INV
+              END-IF
+           ELSE
+              PERFORM CONSUMIR-CAPAS-COSTO
+              IF CAPAS-INSUFICIENTES-W
+                 PERFORM CALCULAR-COSTO-PROMEDIO
+              ELSE
+                 IF CANT-INV > 0
+                    COMPUTE PROMEDIO-W ROUNDED =
+                            VLR-CONSUMIDO-CAPAS-W / CANT-INV
+                 END-IF
+              END-IF
+           END-IF.
+
+       AGREGAR-CAPA-COSTO.
+           IF NUM-CAPAS-W < 500
+              ADD 1 TO NUM-CAPAS-W
+              MOVE CANT-INV TO CANT-CAPA-W (NUM-CAPAS-W)
+              IF CANT-INV > 0
+                 COMPUTE VLR-UNIT-CAPA-W (NUM-CAPAS-W) ROUNDED =
+                         VLR-INV / CANT-INV
+              ELSE
+                 MOVE 0 TO VLR-UNIT-CAPA-W (NUM-CAPAS-W)
+              END-IF
+           END-IF.
+
+       CONSUMIR-CAPAS-COSTO.
+           MOVE "N"      TO SW-CAPAS-INSUF-W
+           MOVE CANT-INV TO CANT-PEND-CONSUMIR-W
+           MOVE 0        TO VLR-CONSUMIDO-CAPAS-W
+
+           PERFORM CONSUMIR-UNA-CAPA
+              UNTIL CANT-PEND-CONSUMIR-W = 0 OR NUM-CAPAS-W = 0.
+
+           IF CANT-PEND-CONSUMIR-W > 0
+              MOVE "S" TO SW-CAPAS-INSUF-W
+           END-IF.
+
+       CONSUMIR-UNA-CAPA.
+           IF COSTEO-LIFO-LLEGA-W
+              MOVE NUM-CAPAS-W TO IND-CAPA-W
+           ELSE
+              MOVE 1 TO IND-CAPA-W
+           END-IF
+
+           IF CANT-CAPA-W (IND-CAPA-W) <= CANT-PEND-CONSUMIR-W
+              MOVE CANT-CAPA-W (IND-CAPA-W) TO CANT-TOMAR-CAPA-W
+           ELSE
+              MOVE CANT-PEND-CONSUMIR-W TO CANT-TOMAR-CAPA-W
+           END-IF
+
+           COMPUTE VLR-CONSUMIDO-CAPAS-W ROUNDED =
+                   VLR-CONSUMIDO-CAPAS-W +
+                   (CANT-TOMAR-CAPA-W * VLR-UNIT-CAPA-W (IND-CAPA-W))
+
+           SUBTRACT CANT-TOMAR-CAPA-W FROM CANT-PEND-CONSUMIR-W
+           SUBTRACT CANT-TOMAR-CAPA-W FROM CANT-CAPA-W (IND-CAPA-W)
+
+           IF CANT-CAPA-W (IND-CAPA-W) = 0
+              PERFORM ELIMINAR-CAPA-CONSUMIDA
+           END-IF.
+
+       ELIMINAR-CAPA-CONSUMIDA.
+           IF NUM-CAPAS-W > 0
+              IF NOT COSTEO-LIFO-LLEGA-W
+                 PERFORM DESPLAZAR-UNA-CAPA VARYING IND-CAPA-W
+                         FROM 1 BY 1 UNTIL IND-CAPA-W >= NUM-CAPAS-W
+              END-IF
+              SUBTRACT 1 FROM NUM-CAPAS-W
+           END-IF.
+
+       DESPLAZAR-UNA-CAPA.
+           MOVE CAPA-COSTO-W (IND-CAPA-W + 1)
+                               TO CAPA-COSTO-W (IND-CAPA-W).
+
+       COPY "..\..\FUENTES\SC-WEB19.CBL".
 
\ No newline at end of file
