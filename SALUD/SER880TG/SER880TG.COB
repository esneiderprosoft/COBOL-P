@@ -1,5 +1,9 @@
       *=================================================================
-      * BUSCA TRIAGE DE UN PACIENTE POR FECHA Y GRABA EL NRO COMPROBANTE 
+      * BUSCA TRIAGE DE UN PACIENTE POR FECHA Y GRABA EL NRO COMPROBANTE
+      *=================================================================
+      * JLR        09/08/26 SE AGREGA CALCULO DE TIEMPO TRANSCURRIDO
+      *            CONTRA EL TOPE DE OPORTUNIDAD DEL NIVEL DE TRIAGE Y
+      *            REGISTRO DE LA ALERTA CUANDO SE INCUMPLE.
       *=================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
@@ -20,19 +24,38 @@
                   ALTERNATE RECORD KEY IS FOLIO-CONSUL-TRIA WITH DUPLICATES
                   FILE STATUS OTR-STAT.
 
+      * LOG DE ALERTAS DE INCUMPLIMIENTO DEL TOPE DE OPORTUNIDAD DEL
+      * TRIAGE (UNA LINEA POR ALERTA, DELIMITADA POR "|": FECHA|HORA|
+      * ID-TRIA|NIVEL|MINUTOS TRANSCURRIDOS).
+           SELECT ARCHIVO-ALERTA-SLA
+                  ASSIGN NOM-SLA-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
 
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
        COPY "..\..\FUENTES\FD-SESION.CBL".
        COPY "..\..\FUENTES\FD-TRIAG17.CBL".
-            
+
+       FD  ARCHIVO-ALERTA-SLA
+           LABEL RECORD STANDARD.
+       01  REG-ALERTA-SLA              PIC X(100).
+
 
        WORKING-STORAGE SECTION.
        COPY "..\..\FUENTES\COBW3.CBL".
        COPY "..\..\FUENTES\WEB-CARAC.CBL".
 
        77 NOM-TRIA-W                   PIC X(70).
+       77 NOM-SLA-W                    PIC X(70).
+
+       77 DIAS-TRANS-SLA-W             PIC S9(6)  COMP.
+       77 MINUTOS-TRANS-SLA-W          PIC S9(7)  COMP.
+       77 TOPE-SLA-NIVEL-W             PIC S9(7)  COMP.
+       77 SW-SLA-VENCIDA-W             PIC X      VALUE "N".
+          88 SLA-VENCIDA-W                        VALUE "S".
 
        01 NIT-TR-W                     PIC 9(10).
        01 ANO-TR-W                     PIC 99.
@@ -83,6 +106,10 @@
           02 FILLER                    PIC X VALUE "|".
           02 ADMIN-ENV                 PIC X(4).
           02 FILLER                    PIC X VALUE "|".
+          02 SLA-VENCIDA-ENV           PIC X.
+          02 FILLER                    PIC X VALUE "|".
+          02 MINUTOS-SLA-ENV           PIC -(6)9.
+          02 FILLER                    PIC X VALUE "|".
           02 REG-ENV                   PIC X(50009).
         
                                     
@@ -177,11 +204,13 @@
               GO TO ENVIAR2-ERROR
            END-IF.
  
-       ASIGNAR-NOMBRES.                  
-         
+       ASIGNAR-NOMBRES.
+
            INITIALIZE NOM-TRIA-W
+           INITIALIZE NOM-SLA-W
 
            MOVE "\\" TO NOM-TRIA-W
+           MOVE "\\" TO NOM-SLA-W
 
            INSPECT IP-DATOS-USUNET REPLACING ALL "/" BY "\".
 
@@ -193,6 +222,15 @@
            INSPECT NOM-TRIA-W REPLACING FIRST "                          "
                                             BY "PROG\HC\DATOS\SC-TRIAG.S17".
 
+           INSPECT NOM-SLA-W REPLACING FIRST "                    "
+                                           BY IP-DATOS-USUNET
+
+           INSPECT NOM-SLA-W REPLACING FIRST " "
+                                           BY "\"
+           INSPECT NOM-SLA-W REPLACING FIRST
+                   "                           "
+                                   BY "PROG\HC\DATOS\SC-ALESLA.LOG".
+
        ABRIR-TRIAGE.
            OPEN INPUT ARCHIVO-TRIAGE.
 
@@ -248,6 +286,8 @@
            END-IF
 
            IF  NRO-FACT-TRIA IS ZERO
+               PERFORM CALCULAR-SLA-TRIAGE
+
                CLOSE ARCHIVO-TRIAGE
                OPEN I-O ARCHIVO-TRIAGE
                MOVE LLAVE-FACT-LLEGA TO COMP-SERV-TRIA
@@ -266,6 +306,66 @@
                GO TO LEER-TRIAGE
            END-IF.
 
+       CALCULAR-SLA-TRIAGE.
+
+      *    TOPE DE OPORTUNIDAD (EN MINUTOS) SEGUN EL NIVEL DE TRIAGE
+      *    (ESCALA 1 A 5, SIENDO 1 EL MAS URGENTE).
+           EVALUATE NIVEL-TRIA
+               WHEN "1"   MOVE 0    TO TOPE-SLA-NIVEL-W
+               WHEN "2"   MOVE 10   TO TOPE-SLA-NIVEL-W
+               WHEN "3"   MOVE 30   TO TOPE-SLA-NIVEL-W
+               WHEN "4"   MOVE 60   TO TOPE-SLA-NIVEL-W
+               WHEN OTHER MOVE 120  TO TOPE-SLA-NIVEL-W
+           END-EVALUATE.
+
+           COMPUTE DIAS-TRANS-SLA-W =
+                   FUNCTION INTEGER-OF-DATE (FECHA-TOTAL)
+                 - FUNCTION INTEGER-OF-DATE (FECHA-ING-TRIA).
+
+           COMPUTE MINUTOS-TRANS-SLA-W =
+                   (DIAS-TRANS-SLA-W * 1440)
+                 + ((HR-TOTAL * 60) + MIN-TOTAL)
+                 - ((HR-ING-TRIA * 60) + MIN-ING-TRIA).
+
+           IF MINUTOS-TRANS-SLA-W > TOPE-SLA-NIVEL-W
+              MOVE "S" TO SW-SLA-VENCIDA-W
+              PERFORM GRABAR-ALERTA-SLA
+           ELSE
+              MOVE "N" TO SW-SLA-VENCIDA-W
+           END-IF.
+
+       GRABAR-ALERTA-SLA.
+
+           OPEN EXTEND ARCHIVO-ALERTA-SLA
+
+           EVALUATE OTR-STAT
+               WHEN "00"  CONTINUE
+               WHEN "35"  OPEN OUTPUT ARCHIVO-ALERTA-SLA
+                          CLOSE ARCHIVO-ALERTA-SLA
+                          OPEN EXTEND ARCHIVO-ALERTA-SLA
+               WHEN OTHER GO TO FIN-GRABAR-ALERTA-SLA
+           END-EVALUATE.
+
+           MOVE SPACES TO REG-ALERTA-SLA
+           STRING FECHA-TOTAL       DELIMITED BY SIZE
+                  "|"               DELIMITED BY SIZE
+                  HORA-TOTAL        DELIMITED BY SIZE
+                  "|"               DELIMITED BY SIZE
+                  ID-TRIA           DELIMITED BY SIZE
+                  "|"               DELIMITED BY SIZE
+                  NIVEL-TRIA        DELIMITED BY SIZE
+                  "|"               DELIMITED BY SIZE
+                  MINUTOS-TRANS-SLA-W DELIMITED BY SIZE
+             INTO REG-ALERTA-SLA
+           END-STRING.
+
+           WRITE REG-ALERTA-SLA.
+
+           CLOSE ARCHIVO-ALERTA-SLA.
+
+       FIN-GRABAR-ALERTA-SLA.
+           EXIT.
+
        CERRAR-ARCHIVOS.
            CLOSE ARCHIVO-TRIAGE.
  
