@@ -0,0 +1,446 @@
+      *=================================================================
+      * LISTA CITAS INCUMPLIDAS (NO-SHOW) EN UN RANGO DE FECHAS Y
+      * ADMINISTRA LA COLA DE REAGENDAMIENTO - SER891ANS
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "HttpExtensionProc".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "..\..\FUENTES\FS-USUNET.CBL".
+       COPY "..\..\FUENTES\FS-SESION.CBL".
+
+           SELECT ARCHIVO-CITAS LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-CITAS-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE  DYNAMIC;
+                  RECORD KEY LLAVE-CIT
+		  ALTERNATE RECORD KEY IS FECHA-CIT        WITH DUPLICATES
+		  ALTERNATE RECORD KEY IS MEDICO-CIT       WITH DUPLICATES
+		  ALTERNATE RECORD KEY IS PACI-CIT         WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS LLAVE-ALT-CIT    WITH DUPLICATES
+		  ALTERNATE RECORD KEY IS ATIENDE-PROF-CIT WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS FECHA-FACTU-CIT  WITH DUPLICATES
+		  ALTERNATE RECORD KEY IS FECHA-SOLIC-CIT  WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-USUARIOS LOCK MODE IS AUTOMATIC
+                  ASSIGN TO NOM-USUAR-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC;
+                  RECORD KEY IS NOMBRE-USU
+                  ALTERNATE RECORD KEY IS CTL-USU     WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CLAVE-USU   WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CLAVE-2-USU WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+      * COLA DE REAGENDAMIENTO DE CITAS INCUMPLIDAS (UNA CLAVE POR
+      * PACIENTE+FECHA+MEDICO), CREADA AL PRIMER USO.
+           SELECT ARCHIVO-REAGENDA LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-REAGENDA-W
+                  ORGANIZATION INDEXED;
+                  ACCESS MODE DYNAMIC;
+                  RECORD KEY LLAVE-REAGENDA
+                  FILE STATUS OTR-STAT.
+
+           SELECT ARCHIVO-JSON
+                  ASSIGN NOM-PLANO-W
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS OTR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "..\..\FUENTES\FD-USUNET.CBL".
+       COPY "..\..\FUENTES\FD-SESION.CBL".
+       COPY "..\..\FUENTES\FD-CITAS.CBL".
+       COPY "..\..\FUENTES\FD-USUAR.CBL".
+
+       FD  ARCHIVO-REAGENDA
+           LABEL RECORD STANDARD.
+       01  REG-REAGENDA.
+           02 LLAVE-REAGENDA.
+              03 PACI-REAGENDA          PIC X(15).
+              03 FECHA-CIT-REAGENDA     PIC X(6).
+              03 MEDICO-REAGENDA        PIC X(10).
+           02 ESTADO-REAGENDA           PIC X.
+              88 REAGENDA-PENDIENTE-W            VALUE "P".
+              88 REAGENDA-HECHA-W                VALUE "R".
+           02 HORA-CIT-REAGENDA         PIC X(4).
+           02 FECHA-DETEC-REAGENDA      PIC X(8).
+           02 NUEVA-FECHA-REAGENDA      PIC X(6).
+           02 NUEVA-HORA-REAGENDA       PIC X(4).
+
+       FD  ARCHIVO-JSON
+           LABEL RECORD STANDARD.
+       01  REG-PLANO.
+           02 DATOS-PLANO               PIC X(500).
+
+       WORKING-STORAGE SECTION.
+       COPY "..\..\FUENTES\COBW3.CBL".
+       COPY "..\..\FUENTES\WEB-CARAC.CBL".
+
+       77 NOM-CITAS-W                  PIC X(70).
+       77 NOM-USUAR-W                  PIC X(70).
+       77 NOM-REAGENDA-W               PIC X(70).
+       77 NOM-PLANO-W                  PIC X(70).
+
+       77 SW-SIN-REAGENDA-W            PIC X VALUE "N".
+          88 SIN-REAGENDA-W                     VALUE "S".
+
+       01 FECHA-HOY-NS-W               PIC X(6).
+
+       01 LIN-NS-W                     PIC X(200).
+
+       01 LLEGADA-W                    PIC X(100).
+
+       01 DATO-LLEGADA-W.
+          02 LLAVE-SESION-LLEGA-W.
+             03 ID-LLEGAD-W            PIC X(15).
+             03 FECHA-LLEGAD-W         PIC X(8).
+             03 HORA-LLEGAD-W          PIC X(6).
+          02 DIR-CONTAB-LLEGADA-W      PIC X(21).
+          02 MES-CONTAB-LLEGADA-W      PIC XX.
+          02 ACCION-NS-LLEGA-W         PIC X.
+          02 FECHA-INI-NS-LLEGA-W      PIC X(6).
+          02 FECHA-FIN-NS-LLEGA-W      PIC X(6).
+          02 PACI-REAGENDA-LLEGA-W     PIC X(15).
+          02 FECHA-CIT-REAGENDA-LLEGA-W PIC X(6).
+          02 MEDICO-REAGENDA-LLEGA-W   PIC X(10).
+          02 NUEVA-FECHA-REAGENDA-LLEGA-W PIC X(6).
+          02 NUEVA-HORA-REAGENDA-LLEGA-W  PIC X(4).
+
+       01 DATOS-ENVIO.
+          02 ESTADO-ENV                PIC XX.
+          02 FILLER                    PIC X VALUE "|".
+          02 ARCHIVO-ENV               PIC X(70).
+
+       LINKAGE SECTION.
+
+       COPY "..\..\FUENTES\ISAPICTX.CBL".
+       PROCEDURE DIVISION WITH stdcall LINKAGE USING ISAPI-CTX-CNT.
+
+       DECLARATIVES.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-USUNET.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-USU-W                TO MSJ2-HTML
+              MOVE "SER891ANS"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SESION.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-SESION-W             TO MSJ2-HTML
+              MOVE "SER891ANS"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-CITAS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-CITAS-W              TO MSJ2-HTML
+              MOVE "SER891ANS"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-USUARIOS.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-USUAR-W              TO MSJ2-HTML
+              MOVE "SER891ANS"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-REAGENDA.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-REAGENDA-W           TO MSJ2-HTML
+              MOVE "SER891ANS"              TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       END DECLARATIVES.
+
+       INICIAR-IIS.
+           MOVE LOW-VALUE TO COBW3.
+           MOVE FUNCTION ADDR(ISAPI-CTX-CNT) TO COBW3-CONTEXT.
+           CALL "COBW3_INIT" USING COBW3.
+
+       LEER-DATO-HTML.
+           MOVE "datosh" TO COBW3-SEARCH-DATA.
+           CALL "COBW3_GET_VALUE" USING COBW3.
+           MOVE COBW3-GET-DATA    TO LLEGADA-W.
+
+           UNSTRING LLEGADA-W DELIMITED BY "|"
+              INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W,
+                   MES-CONTAB-LLEGADA-W, ACCION-NS-LLEGA-W,
+                   FECHA-INI-NS-LLEGA-W, FECHA-FIN-NS-LLEGA-W,
+                   PACI-REAGENDA-LLEGA-W, FECHA-CIT-REAGENDA-LLEGA-W,
+                   MEDICO-REAGENDA-LLEGA-W, NUEVA-FECHA-REAGENDA-LLEGA-W,
+                   NUEVA-HORA-REAGENDA-LLEGA-W
+           END-UNSTRING.
+
+           MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
+           MOVE FUNCTION CURRENT-DATE TO FECHA-TOTAL.
+           ACCEPT HORA-TOTAL FROM TIME.
+           ACCEPT FECHA-HOY-NS-W FROM DATE.
+
+
+       INICIAR-SESION.
+           MOVE "D:\PROGELECT\DATOS\SC-SESION.DAT" TO NOM-SESION-W
+
+           GO TO VALIDAR-SESION.
+
+       FIN-VALIDAR-SESION.
+
+       ABRIR-USUARIO.
+           INITIALIZE OTR-STAT
+           MOVE "D:\PROGELECT\DATOS\SC-ARCHUSU.DAT" TO NOM-USU-W
+
+           OPEN INPUT ARCHIVO-USUNET
+
+           INITIALIZE LLAVE-USUNET.
+
+       LEER-USUARIO.
+           READ ARCHIVO-USUNET NEXT AT END MOVE 0 TO SW-FIN.
+           CLOSE ARCHIVO-USUNET.
+
+           IF NOMBRE-USUNET = SPACES
+              MOVE "Validacion de usuarios"      TO MSJ1-HTML
+              MOVE "Falta configurar usuario"    TO MSJ2-HTML
+              MOVE "Sc"                          TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       ASIGNAR-NOMBRES.
+
+           INITIALIZE NOM-USUAR-W NOM-CITAS-W NOM-REAGENDA-W NOM-PLANO-W
+
+           MOVE "\\" TO NOM-USUAR-W NOM-CITAS-W NOM-REAGENDA-W NOM-PLANO-W
+
+           INSPECT IP-DATOS-USUNET REPLACING ALL "/" BY "\".
+
+           INSPECT NOM-USUAR-W REPLACING FIRST "                    "
+                                            BY IP-DATOS-USUNET
+
+           INSPECT NOM-USUAR-W REPLACING FIRST " "
+                                            BY "\"
+
+           INSPECT NOM-USUAR-W REPLACING FIRST "                     "
+                                            BY  DIR-CONTAB-LLEGADA-W.
+
+           INSPECT NOM-USUAR-W REPLACING FIRST "                       "
+                                            BY "\CONTROL\SC-ARCHUSU.DAT".
+
+           INSPECT NOM-CITAS-W REPLACING FIRST "                    "
+                                            BY IP-DATOS-USUNET
+
+           INSPECT NOM-CITAS-W REPLACING FIRST " "
+                                            BY "\"
+
+           INSPECT NOM-CITAS-W REPLACING FIRST "                          "
+                                            BY "PROG\HC\DATOS\SC-AGEND.DAT".
+
+           INSPECT NOM-REAGENDA-W REPLACING FIRST "                    "
+                                            BY IP-DATOS-USUNET
+
+           INSPECT NOM-REAGENDA-W REPLACING FIRST " "
+                                            BY "\"
+
+           INSPECT NOM-REAGENDA-W REPLACING FIRST
+                   "                           "
+                                   BY "PROG\HC\DATOS\SC-REAGEN.DAT".
+
+           INSPECT NOM-PLANO-W REPLACING FIRST "                    "
+                                            BY IP-DATOS-USUNET
+
+           INSPECT NOM-PLANO-W REPLACING FIRST " "
+                                            BY "\"
+
+           INSPECT NOM-PLANO-W REPLACING FIRST
+                   "                           "
+                                   BY "PROG\HC\DATOS\SC-NSHOW.JSON".
+
+           IF ACCION-NS-LLEGA-W = "R"
+              GO TO GRABAR-REAGENDA
+           END-IF.
+
+       LEER-USUARIO-2.
+           OPEN INPUT  ARCHIVO-USUARIOS.
+           READ ARCHIVO-USUARIOS NEXT AT END MOVE 0 TO OPCION-1
+           END-READ
+           CLOSE ARCHIVO-USUARIOS.
+
+           IF PREFIJO-USU = "  "
+              MOVE "00"  TO PREFIJO-USU.
+
+       ABRIR-ARCHIVOS-NS.
+           OPEN INPUT ARCHIVO-CITAS.
+           OPEN OUTPUT ARCHIVO-JSON.
+
+           MOVE "N" TO SW-SIN-REAGENDA-W
+           OPEN I-O ARCHIVO-REAGENDA
+           IF OTR-STAT = "35"
+              OPEN OUTPUT ARCHIVO-REAGENDA
+              CLOSE ARCHIVO-REAGENDA
+              OPEN I-O ARCHIVO-REAGENDA
+           END-IF.
+
+           MOVE "{*NOSHOWS*:[" TO DATOS-PLANO
+           INSPECT DATOS-PLANO REPLACING ALL "*" BY CARAC-COMILLA
+           WRITE REG-PLANO.
+
+           INITIALIZE LLAVE-CIT
+           MOVE FECHA-INI-NS-LLEGA-W TO FECHA-CIT
+           START ARCHIVO-CITAS KEY >= FECHA-CIT
+                 INVALID KEY GO TO CERRAR-ARCHIVOS-NS
+           END-START.
+
+       LEER-CITAS-NS.
+           READ ARCHIVO-CITAS NEXT WITH NO LOCK AT END
+                GO TO CERRAR-ARCHIVOS-NS
+           END-READ.
+
+           IF FECHA-CIT > FECHA-FIN-NS-LLEGA-W
+              GO TO CERRAR-ARCHIVOS-NS
+           END-IF.
+
+      *    UNA CITA INCUMPLIDA ES LA QUE YA PASO Y NUNCA SE FACTURO
+      *    (COMPROB-CIT SIGUE EN BLANCO).
+           IF FECHA-CIT >= FECHA-HOY-NS-W
+           OR COMPROB-CIT IS NOT = SPACES
+              GO TO LEER-CITAS-NS
+           END-IF.
+
+           PERFORM ENCOLAR-REAGENDA
+           PERFORM ESCRIBIR-LINEA-NS
+           GO TO LEER-CITAS-NS.
+
+       CERRAR-ARCHIVOS-NS.
+           MOVE "]}" TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+           CLOSE ARCHIVO-CITAS ARCHIVO-JSON.
+           IF NOT SIN-REAGENDA-W
+              CLOSE ARCHIVO-REAGENDA
+           END-IF.
+
+           MOVE "00"        TO ESTADO-ENV
+           MOVE NOM-PLANO-W TO ARCHIVO-ENV
+           GO TO ENVIO-DATOS.
+
+       ENCOLAR-REAGENDA.
+
+      *    SE ENCOLA UNA SOLA VEZ POR CITA; SI YA EXISTE SE DEJA SU
+      *    ESTADO (PENDIENTE O YA REAGENDADA) INTACTO.
+           MOVE PACI-CIT   TO PACI-REAGENDA
+           MOVE FECHA-CIT  TO FECHA-CIT-REAGENDA
+           MOVE MEDICO-CIT TO MEDICO-REAGENDA
+
+           READ ARCHIVO-REAGENDA
+                INVALID KEY
+                   MOVE "P"            TO ESTADO-REAGENDA
+                   MOVE HORA-CIT       TO HORA-CIT-REAGENDA
+                   MOVE FECHA-HOY-NS-W TO FECHA-DETEC-REAGENDA
+                   MOVE SPACES         TO NUEVA-FECHA-REAGENDA
+                                          NUEVA-HORA-REAGENDA
+                   WRITE REG-REAGENDA
+           END-READ.
+
+       ESCRIBIR-LINEA-NS.
+           MOVE SPACES TO LIN-NS-W
+           STRING "*{*PACIENTE*:*"    DELIMITED BY SIZE
+                  PACI-CIT            DELIMITED BY SIZE
+                  "*,*MEDICO*:*"      DELIMITED BY SIZE
+                  MEDICO-CIT          DELIMITED BY SIZE
+                  "*,*FECHACITA*:*"   DELIMITED BY SIZE
+                  FECHA-CIT           DELIMITED BY SIZE
+                  "*,*HORACITA*:*"    DELIMITED BY SIZE
+                  HORA-CIT            DELIMITED BY SIZE
+                  "*,*ESTADOREAGENDA*:*" DELIMITED BY SIZE
+                  ESTADO-REAGENDA     DELIMITED BY SIZE
+                  "*},"               DELIMITED BY SIZE
+             INTO LIN-NS-W
+           END-STRING
+           INSPECT LIN-NS-W REPLACING ALL "*" BY CARAC-COMILLA
+           MOVE LIN-NS-W TO DATOS-PLANO
+           WRITE REG-PLANO.
+
+       GRABAR-REAGENDA.
+
+           OPEN I-O ARCHIVO-REAGENDA
+           EVALUATE OTR-STAT
+               WHEN "00"  CONTINUE
+               WHEN "35"  OPEN OUTPUT ARCHIVO-REAGENDA
+                          CLOSE ARCHIVO-REAGENDA
+                          OPEN I-O ARCHIVO-REAGENDA
+               WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE.
+
+           MOVE PACI-REAGENDA-LLEGA-W       TO PACI-REAGENDA
+           MOVE FECHA-CIT-REAGENDA-LLEGA-W  TO FECHA-CIT-REAGENDA
+           MOVE MEDICO-REAGENDA-LLEGA-W     TO MEDICO-REAGENDA
+
+           READ ARCHIVO-REAGENDA
+                INVALID KEY
+                   MOVE FECHA-HOY-NS-W TO FECHA-DETEC-REAGENDA
+                   MOVE SPACES         TO HORA-CIT-REAGENDA
+           END-READ.
+
+           MOVE "R"                         TO ESTADO-REAGENDA
+           MOVE NUEVA-FECHA-REAGENDA-LLEGA-W TO NUEVA-FECHA-REAGENDA
+           MOVE NUEVA-HORA-REAGENDA-LLEGA-W  TO NUEVA-HORA-REAGENDA
+
+           IF OTR-STAT = "00"
+              REWRITE REG-REAGENDA
+                   INVALID KEY WRITE REG-REAGENDA
+              END-REWRITE
+           ELSE
+              WRITE REG-REAGENDA
+           END-IF.
+
+           CLOSE ARCHIVO-REAGENDA.
+
+           MOVE "00" TO ESTADO-ENV
+           MOVE SPACES TO ARCHIVO-ENV
+
+       ENVIO-DATOS.
+
+       PAGINA-CONFIG.
+           MOVE "datosrecibidos" TO COBW3-CNV-NAME
+           MOVE DATOS-ENVIO      TO COBW3-CNV-VALUE
+           CALL "COBW3_SET_CNV" USING COBW3
+
+           MOVE "..\PAGINAS\RECIBIDOS.ASPX" TO SALIDA-HTML
+           PERFORM ABRIR-HTML.
+
+       CERRAR-SESION.
+           CALL "COBW3_FREE" USING COBW3.
+           MOVE 1 TO PROGRAM-STATUS.
+           EXIT PROGRAM.
+
+
+       COPY "..\..\FUENTES\SC-WEB19.CBL".
