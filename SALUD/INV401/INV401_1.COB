@@ -1,6 +1,8 @@
 004820*=================================================================
 004830* FACTURACION - GENERA FACTURAS MENU PRINCIPAL.
-      * ALMACEN SIN99 NO CONTABILIZA NI DESCARGA INVENTARIOS.
+      * ALMACEN SIN99 NO CONTABILIZA NI DESCARGA INVENTARIOS. LA LISTA
+      * DE ALMACENES QUE SE RECLASIFICAN A SIN99 POR NIT SE PARAMETRIZA
+      * EN ARCHIVO-ALM-NOCONT (VER INV030, QUE ES QUIEN LA APLICA).
       * 17355476  FERRETERIA ALEXANDER SAN MARTIN
 004840*=================================================================
 004850 IDENTIFICATION DIVISION.
