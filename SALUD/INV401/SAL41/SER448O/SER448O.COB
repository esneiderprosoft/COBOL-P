@@ -1,7 +1,13 @@
 004820*=================================================================
 004830* COMPLEMENTA LOS DATOS DE RIPS DESDE LA HISTORIA CLINICA
-      * DE ODONTOLOGIA POR COMPROBANTE
+      * POR COMPROBANTE
 004840*=================================================================
+      * 09/08/26 JLR LA FINALIDAD DE CONSULTA RIPS (FINALID-CIT) SE
+      *              TOMABA DEL COMPROBANTE SOLO PARA ODONTOLOGIA
+      *              (TIPO-W = 7); SE EXTIENDE PARA TOMARLA DE
+      *              CUALQUIER ESPECIALIDAD QUE LA HAYA DILIGENCIADO,
+      *              DEJANDO EL VALOR POR DEFECTO SOLO CUANDO EL
+      *              COMPROBANTE NO LA TRAE.
 004850 IDENTIFICATION DIVISION.
 004860 PROGRAM-ID. "HttpExtensionProc".
 004870 ENVIRONMENT DIVISION.
@@ -439,7 +445,8 @@
                  MOVE HORA-ATEN-ESTAD  TO HORA-FACTU-CIT
                  MOVE NIT-FACT         TO CLAVE-CANC-CIT
                  MOVE ACT-CIT-W        TO ACT-FACT-CIT
-                 IF TIPO-W = 7
+                 IF FINALID-W NUMERIC
+                 AND FINALID-W NOT = ZERO
                     MOVE FINALID-W     TO FINALID-CIT
                  ELSE
                     MOVE 10            TO FINALID-CIT
