@@ -76,6 +76,13 @@
             SELECT REGCONT LOCK MODE IS AUTOMATIC
                   ASSIGN NOM-FECHA-W
                   FILE STATUS OTR-STAT.
+
+            SELECT ARCHIVO-ALM-NOCONT LOCK MODE IS AUTOMATIC
+                   ASSIGN NOM-NOCONT-W
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS LLAVE-NOCONT
+                   FILE STATUS IS OTR-STAT.
 				  
 005070 DATA DIVISION.
 005090 FILE SECTION.
@@ -88,6 +95,17 @@
        COPY "..\..\FUENTES\FD-SALDO.CBL".
        COPY "..\..\FUENTES\FD-FECHA.CBL".
 
+      *    ALMACENES QUE NO CONTABILIZAN NI DESCARGAN INVENTARIO PARA
+      *    UN NIT DADO (VER REGISTRO-MOVIMIENTO). ANTES ERA UNA LISTA
+      *    FIJA EN EL PROGRAMA; AHORA SE CONSULTA AQUI PARA QUE PUEDA
+      *    AMPLIARSE SIN TOCAR CODIGO.
+       FD  ARCHIVO-ALM-NOCONT
+           LABEL RECORD STANDARD.
+       01  REG-ALM-NOCONT.
+           02 LLAVE-NOCONT.
+              03 NIT-NOCONT           PIC 9(10).
+              03 ALMACEN-NOCONT       PIC X(5).
+
 005190 WORKING-STORAGE SECTION.
 005200 COPY "..\..\FUENTES\COBW3.CBL".
 005210 COPY "..\..\FUENTES\WEB-CARAC.CBL".
@@ -120,6 +138,7 @@
        77 NOM-FECHA-W                   PIC X(70).
        77 NOM-ART-W                     PIC X(70).
        77 NOM-SALDO-W                   PIC X(70).
+       77 NOM-NOCONT-W                  PIC X(70).
        77 MES-SAL-W                     PIC X(4).
        77 ALMACEN-W                     PIC X(5).
        77 ALM-SIN-W                     PIC X(3).
@@ -260,6 +279,17 @@
               MOVE "INV030"                 TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
            END-IF.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-ALM-NOCONT.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-NOCONT-W             TO MSJ2-HTML
+              MOVE "INV030"                 TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
 006720  END DECLARATIVES.
 006730
 006740 INICIAR-IIS.
@@ -370,6 +400,10 @@
             INSPECT NOM-USUAR-W REPLACING FIRST "SC-FACSA.DAT  "
                                              BY "SC-ARCHUSU.DAT".
 
+            MOVE NOM-SAL-W TO NOM-NOCONT-W
+            INSPECT NOM-NOCONT-W REPLACING FIRST "SC-FACSA.DAT "
+                                              BY "SC-ALMNOC.DAT".
+
             IF PREFIJO-USU = "  "
                MOVE "00"  TO PREFIJO-USU.
 
@@ -382,6 +416,16 @@
                        MAESTRO-ARTICULOS
                  I-O   MOVIMIENTO-INVENT.
 
+            OPEN I-O ARCHIVO-ALM-NOCONT
+            EVALUATE OTR-STAT
+              WHEN "00"  CONTINUE
+              WHEN "35"  OPEN OUTPUT ARCHIVO-ALM-NOCONT
+                         PERFORM SEMBRAR-ALM-NOCONT
+                         CLOSE  ARCHIVO-ALM-NOCONT
+                         OPEN I-O ARCHIVO-ALM-NOCONT
+              WHEN OTHER GO TO CERRAR-SESION
+            END-EVALUATE.
+
 
        LEER-FACTURA.
             MOVE LLAVE-FACT-W TO LLAVE-FACT.
@@ -545,12 +589,7 @@
              IF ALM-SIN-W = "SIN"
                 MOVE "SIN99" TO ALMACEN-INV.
 
-
-            IF  (NIT-USU = 892000401 OR 900648993)
-            AND (ALMACEN-INV = "DR099" OR "CR001"
-                            OR "UNI01" OR "ALM05")
-                 MOVE "SIN99" TO ALMACEN-INV
-            END-IF.
+             PERFORM VERIFICAR-ALM-NOCONT.
 
       *       MOVE HORA-ELAB-FACT TO HORA-OBSERV-INV.
              MOVE " FAC"     TO DETALLE2-INV.
@@ -836,11 +875,47 @@
              INITIALIZE DATOS-ART.
              WRITE REG-MAESTRO.
 
+      *    CONSULTA SI, PARA EL NIT DE LA FACTURA, EL ALMACEN DE LA
+      *    LINEA ESTA REGISTRADO COMO NO CONTABILIZANTE; DE SER ASI
+      *    SE RECLASIFICA A SIN99 IGUAL QUE LOS ALMACENES "SIN*".
+       VERIFICAR-ALM-NOCONT.
+            MOVE NIT-USU      TO NIT-NOCONT.
+            MOVE ALMACEN-INV  TO ALMACEN-NOCONT.
+            READ ARCHIVO-ALM-NOCONT WITH NO LOCK
+                 INVALID KEY     CONTINUE
+                 NOT INVALID KEY MOVE "SIN99" TO ALMACEN-INV
+            END-READ.
+
+      *    CARGA INICIAL DE LA LISTA QUE ANTES ESTABA FIJA EN EL
+      *    PROGRAMA, PARA QUE EL ARCHIVO QUEDE EQUIVALENTE A COMO
+      *    OPERABA ANTES DE PARAMETRIZARLA.
+       SEMBRAR-ALM-NOCONT.
+            MOVE 892000401 TO NIT-NOCONT.
+            MOVE "DR099"   TO ALMACEN-NOCONT.
+            WRITE REG-ALM-NOCONT.
+            MOVE "CR001"   TO ALMACEN-NOCONT.
+            WRITE REG-ALM-NOCONT.
+            MOVE "UNI01"   TO ALMACEN-NOCONT.
+            WRITE REG-ALM-NOCONT.
+            MOVE "ALM05"   TO ALMACEN-NOCONT.
+            WRITE REG-ALM-NOCONT.
+
+            MOVE 900648993 TO NIT-NOCONT.
+            MOVE "DR099"   TO ALMACEN-NOCONT.
+            WRITE REG-ALM-NOCONT.
+            MOVE "CR001"   TO ALMACEN-NOCONT.
+            WRITE REG-ALM-NOCONT.
+            MOVE "UNI01"   TO ALMACEN-NOCONT.
+            WRITE REG-ALM-NOCONT.
+            MOVE "ALM05"   TO ALMACEN-NOCONT.
+            WRITE REG-ALM-NOCONT.
+
        CERRAR-ARCHIVOS.
             MOVE "00" TO SW-INVALID-ENV
             CLOSE MOVIMIENTO-INVENT
                   MAESTRO-ARTICULOS
-                  FACTURA-SERVICIOS.
+                  FACTURA-SERVICIOS
+                  ARCHIVO-ALM-NOCONT.
 
 010700  PAGINA-CONFIG.
 010720      MOVE "datosrecibidos"    TO COBW3-CNV-NAME
