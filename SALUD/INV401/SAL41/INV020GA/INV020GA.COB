@@ -37,7 +37,14 @@
                   ALTERNATE RECORD KEY ID-HISTORIA-FACT WITH DUPLICATES
                   ALTERNATE RECORD KEY FECHA-ING-ESTAD WITH DUPLICATES
                   ALTERNATE RECORD KEY FECHA-SAL-ESTAD WITH DUPLICATES
-                  ALTERNATE RECORD KEY FECHA-ENTR-RX   WITH DUPLICATES				  
+                  ALTERNATE RECORD KEY FECHA-ENTR-RX   WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
+           SELECT ARCHIVO-SOAT-VIG LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-SOATVIG-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS LLAVE-SOATVIG
                   FILE STATUS IS OTR-STAT.
 
 005070 DATA DIVISION.
@@ -47,6 +54,22 @@
        COPY "..\..\FUENTES\FD-NUMER19.CBL".
        COPY "..\..\FUENTES\FD-SALUD.CBL".
 
+      *    VERSIONES POR VIGENCIA DE LOS TOPES SOAT. LA LLAVE PRIMARIA
+      *    (FECHA DESDE) MANTIENE LAS VERSIONES ORDENADAS CRONOLOGICA-
+      *    MENTE, SIN NECESITAR LLAVE ALTERNA PARA RECORRERLAS.
+       FD  ARCHIVO-SOAT-VIG
+           LABEL RECORD STANDARD.
+       01  REG-SOATVIG.
+           02 LLAVE-SOATVIG.
+              03 FECHA-DESDE-SOATVIG  PIC 9(8).
+           02 FACTOR-SOAT-SOATVIG     PIC 9(5).
+           02 PORC-SOAT75-SOATVIG     PIC 9V999.
+           02 PORC-SOAT80-SOATVIG     PIC 9V999.
+           02 PORC-SOAT85-SOATVIG     PIC 9V999.
+           02 PORC-SOAT90-SOATVIG     PIC 9V999.
+           02 PORC-SOAT95-SOATVIG     PIC 9V999.
+           02 OPER-SOATVIG            PIC X(4).
+
 005190 WORKING-STORAGE SECTION.
 005200 COPY "..\..\FUENTES\COBW3.CBL".
 005210 COPY "..\..\FUENTES\WEB-CARAC.CBL".
@@ -75,6 +98,19 @@
        77 MES-SAL-W                     PIC X(4).
        77 NOM-NUMER-W                   PIC X(70).
        77 NOM-SAL-W                     PIC X(70).
+       77 NOM-SOATVIG-W                 PIC X(70).
+       77 FACTOR-SOAT-ACT-W             PIC 9(5).
+       77 PORC-SOAT75-ACT-W             PIC 9V999.
+       77 PORC-SOAT80-ACT-W             PIC 9V999.
+       77 PORC-SOAT85-ACT-W             PIC 9V999.
+       77 PORC-SOAT90-ACT-W             PIC 9V999.
+       77 PORC-SOAT95-ACT-W             PIC 9V999.
+       77 FECHA-DESDE-ACT-W             PIC 9(8).
+       77 FECHA-BUSC-VIG-W              PIC 9(8).
+       77 SW-FIN-VIG-W                  PIC X VALUE "N".
+          88 FIN-VIG-W                     VALUE "S".
+       77 ENCONTRO-VIG-W                PIC X VALUE "N".
+          88 VIG-ENCONTRADA-W              VALUE "S".
        77 SW9                           PIC 9.
        77 ANO-ALFA                      PIC 9(4).
        77 VLR-W                         PIC S9(11).
@@ -153,7 +189,7 @@
            END-IF.
        I-O-TEST SECTION.
            USE AFTER EXCEPTION PROCEDURE ON FACTURA-SERVICIOS.
-       ESCR-EXCEPTIONES.                                                                                                                                
+       ESCR-EXCEPTIONES.
            IF OTR-STAT = "00"
               CONTINUE
            ELSE
@@ -162,6 +198,17 @@
               MOVE "INV020GA"               TO MSJ3-HTML
               GO TO ENVIAR2-ERROR
            END-IF.
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-SOAT-VIG.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-SOATVIG-W            TO MSJ2-HTML
+              MOVE "INV020GA"               TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
 006720  END DECLARATIVES.
 006730
 006740 INICIAR-IIS.
@@ -259,10 +306,45 @@
            INSPECT NOM-SAL-W REPLACING FIRST "                     "
                                           BY "\CONTROL\SC-FACSA.DAT".
 
+           INITIALIZE NOM-SOATVIG-W
+
+           MOVE "\\" TO NOM-SOATVIG-W
+
+           INSPECT NOM-SOATVIG-W REPLACING FIRST "                    "
+                                            BY IP-DATOS-USUNET
+
+           INSPECT NOM-SOATVIG-W REPLACING FIRST " "
+                                            BY "\"
+
+           INSPECT NOM-SOATVIG-W REPLACING FIRST
+                   "                              "
+                                            BY DIR-CONTAB-LLEGADA-W.
+
+           INSPECT NOM-SOATVIG-W REPLACING FIRST "                    "
+                                           BY "\CONTROL\SC-SOATVIG.DAT".
+
         ABRIR-ARCHIVOS.
            OPEN INPUT ARCHIVO-NUMERACION
                       FACTURA-SERVICIOS.
 
+           OPEN I-O ARCHIVO-SOAT-VIG
+           EVALUATE OTR-STAT
+             WHEN "00"  CONTINUE
+             WHEN "35"  OPEN OUTPUT ARCHIVO-SOAT-VIG
+                        MOVE ZERO  TO FECHA-DESDE-SOATVIG
+                        MOVE 800   TO FACTOR-SOAT-SOATVIG
+                        MOVE 0.75  TO PORC-SOAT75-SOATVIG
+                        MOVE 0.80  TO PORC-SOAT80-SOATVIG
+                        MOVE 0.85  TO PORC-SOAT85-SOATVIG
+                        MOVE 0.90  TO PORC-SOAT90-SOATVIG
+                        MOVE 0.95  TO PORC-SOAT95-SOATVIG
+                        MOVE "SYS" TO OPER-SOATVIG
+                        WRITE REG-SOATVIG
+                        CLOSE  ARCHIVO-SOAT-VIG
+                        OPEN I-O ARCHIVO-SOAT-VIG
+             WHEN OTHER GO TO CERRAR-SESION
+           END-EVALUATE.
+
            IF ANO-NUM > 90
               COMPUTE ANO-ALFA = ANO-NUM + 1900
            ELSE
@@ -343,13 +425,30 @@
             ADD VLR-FACT  (I) TO VLR-W.
 
         GRABAR-CARTERA.
+            MOVE FECHA-TOTAL TO FECHA-BUSC-VIG-W
+            PERFORM BUSCAR-VIGENCIA-SOAT
+
+            IF NOT VIG-ENCONTRADA-W
+               MOVE 800  TO FACTOR-SOAT-ACT-W
+               MOVE 0.75 TO PORC-SOAT75-ACT-W
+               MOVE 0.80 TO PORC-SOAT80-ACT-W
+               MOVE 0.85 TO PORC-SOAT85-ACT-W
+               MOVE 0.90 TO PORC-SOAT90-ACT-W
+               MOVE 0.95 TO PORC-SOAT95-ACT-W
+            END-IF
+
             COMPUTE SAL-MIN-W ROUNDED = SAL-MIN-USU / 30.
-            COMPUTE TOPE-SOAT-W ROUNDED = SAL-MIN-W * 800.
-            COMPUTE PORC-SOAT75-W ROUNDED = TOPE-SOAT-W * 0.75.
-            COMPUTE PORC-SOAT80-W ROUNDED = TOPE-SOAT-W * 0.80.
-            COMPUTE PORC-SOAT85-W ROUNDED = TOPE-SOAT-W * 0.85.
-            COMPUTE PORC-SOAT90-W ROUNDED = TOPE-SOAT-W * 0.90.
-            COMPUTE PORC-SOAT95-W ROUNDED = TOPE-SOAT-W * 0.95.
+            COMPUTE TOPE-SOAT-W ROUNDED = SAL-MIN-W * FACTOR-SOAT-ACT-W.
+            COMPUTE PORC-SOAT75-W ROUNDED =
+                    TOPE-SOAT-W * PORC-SOAT75-ACT-W.
+            COMPUTE PORC-SOAT80-W ROUNDED =
+                    TOPE-SOAT-W * PORC-SOAT80-ACT-W.
+            COMPUTE PORC-SOAT85-W ROUNDED =
+                    TOPE-SOAT-W * PORC-SOAT85-ACT-W.
+            COMPUTE PORC-SOAT90-W ROUNDED =
+                    TOPE-SOAT-W * PORC-SOAT90-ACT-W.
+            COMPUTE PORC-SOAT95-W ROUNDED =
+                    TOPE-SOAT-W * PORC-SOAT95-ACT-W.
             INITIALIZE VLR-FACT-VITUAL-W.
             PERFORM TOTAL-FACTURA  VARYING I FROM 1 BY 1
                                        UNTIL I > 10.
@@ -409,9 +508,46 @@
               OPEN I-O ARCHIVO-NUMERACION
               REWRITE REG-NUM.
 
+           GO TO CERRAR-ARCHIVOS.
+
+      *    BUSCA, DENTRO DE LAS VERSIONES GRABADAS, LA ULTIMA CUYA
+      *    FECHA-DESDE-SOATVIG NO SUPERE FECHA-BUSC-VIG-W.
+        BUSCAR-VIGENCIA-SOAT.
+            MOVE "N" TO SW-FIN-VIG-W
+            MOVE "N" TO ENCONTRO-VIG-W
+
+            MOVE ZERO TO FECHA-DESDE-SOATVIG
+
+            START ARCHIVO-SOAT-VIG KEY IS NOT LESS THAN LLAVE-SOATVIG
+                  INVALID KEY MOVE "S" TO SW-FIN-VIG-W
+            END-START
+
+            PERFORM EXAMINAR-VIGENCIA-SOAT UNTIL FIN-VIG-W.
+
+        EXAMINAR-VIGENCIA-SOAT.
+            READ ARCHIVO-SOAT-VIG NEXT WITH NO LOCK
+                 AT END MOVE "S" TO SW-FIN-VIG-W
+            END-READ
+
+            IF NOT FIN-VIG-W
+               IF FECHA-DESDE-SOATVIG > FECHA-BUSC-VIG-W
+                  MOVE "S" TO SW-FIN-VIG-W
+               ELSE
+                  MOVE "S"                TO ENCONTRO-VIG-W
+                  MOVE FECHA-DESDE-SOATVIG TO FECHA-DESDE-ACT-W
+                  MOVE FACTOR-SOAT-SOATVIG TO FACTOR-SOAT-ACT-W
+                  MOVE PORC-SOAT75-SOATVIG TO PORC-SOAT75-ACT-W
+                  MOVE PORC-SOAT80-SOATVIG TO PORC-SOAT80-ACT-W
+                  MOVE PORC-SOAT85-SOATVIG TO PORC-SOAT85-ACT-W
+                  MOVE PORC-SOAT90-SOATVIG TO PORC-SOAT90-ACT-W
+                  MOVE PORC-SOAT95-SOATVIG TO PORC-SOAT95-ACT-W
+               END-IF
+            END-IF.
+
         CERRAR-ARCHIVOS.
             CLOSE ARCHIVO-NUMERACION
-                  FACTURA-SERVICIOS.
+                  FACTURA-SERVICIOS
+                  ARCHIVO-SOAT-VIG.
 
 010700  PAGINA-CONFIG.
 010720      MOVE "datosrecibidos"    TO COBW3-CNV-NAME
