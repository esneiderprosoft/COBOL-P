@@ -16,7 +16,29 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS OTR-STAT.
 
-      
+      *    REFERENCIA A LA IMAGEN/ESTUDIO PACS-DICOM CORRESPONDIENTE AL
+      *    RESULTADO DE RX (No. DE ACCESION Y/O URL DEL VISOR), PARA QUE
+      *    LA VENTANA WEB DE RESULTADOS PUEDA ABRIR LA IMAGEN JUNTO CON
+      *    LA LECTURA.
+           SELECT ARCHIVO-PACS-RX LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-PACSRX-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS LLAVE-PACS-RX
+                  FILE STATUS  IS OTR-STAT.
+
+      *    TABLA QUE INDICA, POR GRUPO/CODIGO DE ARTICULO (EXAMEN), QUE
+      *    ESCALA DE INTERPRETACION LE APLICA ("B" = BI-RADS PARA
+      *    ESTUDIOS DE MAMOGRAFIA). LOS EXAMENES SIN REGISTRO EN ESTA
+      *    TABLA NO SE CLASIFICAN POR BI-RADS.
+           SELECT ARCHIVO-ESCALA-RX LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-ESCRX-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS LLAVE-ESCALA-RX
+                  FILE STATUS  IS OTR-STAT.
+
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
@@ -27,13 +49,44 @@
            LABEL RECORD STANDARD.
        01  REG-PLANO.
            02 DATOS-PLANO      PIC X(1500).
-      
+
+        FD  ARCHIVO-PACS-RX
+            LABEL RECORD STANDARD.
+        01  REG-PACS-RX.
+            02 LLAVE-PACS-RX.
+               03 NIT-PACS-RX            PIC X(10).
+               03 SUC-PACS-RX            PIC XX.
+               03 CLASE-PACS-RX          PIC X.
+               03 NRO-PACS-RX            PIC X(6).
+               03 GRUPO-PACS-RX          PIC XX.
+               03 COD-ART-PACS-RX        PIC X(13).
+               03 CLASE-ART-PACS-RX      PIC XX.
+               03 ITEM-PACS-RX           PIC XX.
+            02 ACCESION-PACS-RX          PIC X(30).
+            02 URL-PACS-RX               PIC X(120).
+            02 FECHA-PACS-RX             PIC X(8).
+            02 HORA-PACS-RX              PIC X(6).
+
+        FD  ARCHIVO-ESCALA-RX
+            LABEL RECORD STANDARD.
+        01  REG-ESCALA-RX.
+            02 LLAVE-ESCALA-RX.
+               03 GRUPO-ESCALA-RX        PIC XX.
+               03 COD-ART-ESCALA-RX      PIC X(13).
+            02 ESCALA-RX                 PIC X.
+               88 ESCALA-BIRADS-RX                VALUE "B".
+
        WORKING-STORAGE  SECTION.
        COPY "..\..\FUENTES\COBW3.CBL".
        COPY "..\..\FUENTES\WEB-CARAC19.CBL".
 
        77 NOM-PLANO-W                  PIC X(60).
-       
+       77 NOM-PACSRX-W                 PIC X(60).
+       77 NOM-ESCRX-W                  PIC X(60).
+       77 SW-ESCRX-OK-W                PIC X       VALUE "S".
+          88 ESCALA-RX-DISPONIBLE-W                VALUE "S".
+       77 SW-BIRADS-APLICA-W           PIC X       VALUE "N".
+
        01 REG-W.
            02 LLAVE-LLEGADA-W.
               03 LLAVE1-LLEGADA-W.
@@ -63,6 +116,8 @@
            02 PAGINA-LLEGADA-W             PIC X.
            02 NOMBRE-TXT-LLEGADA-W         PIC X(60).
            02 OPERADOR-LLEGADA-W           PIC X(4).
+           02 PACS-ACCES-LLEGADA-W         PIC X(30).
+           02 PACS-URL-LLEGADA-W           PIC X(120).
 
        01 DATOS-ENVIO.
           02 DAT0-ENV                  PIC XX.
@@ -125,6 +180,30 @@
               GO TO ENVIAR2-ERROR
            END-IF.
 
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-PACS-RX.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-PACSRX-W             TO MSJ2-HTML
+              MOVE "RX-421W"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-ESCALA-RX.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00" OR "35"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-ESCRX-W              TO MSJ2-HTML
+              MOVE "RX-421W"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        END DECLARATIVES.
       
        INICIAR-IIS.
@@ -145,7 +224,8 @@
                CLASE-ART-LLEGADA-W, ITEM-LLEGADA-W, RADIOLOGO-LLEGADA-W, REG-MEDICO-LLEGADA-W, NOMBRE-MEDICO-LLEGADA-W,
                TECNOLOGO-LLEGADA-W, NOMBRE-TECNOLOGO-LLEGADA-W, TIPO-DX-LLEGADA-W, DX-LLEGADA-W, DESCRIP-DX-LLEGADA-W,
                BIRADS-LLEGADA-W, COMPLEJIDAD-LLEGADA-W, FECHA-MODIF-LLEGADA-W, HORA-MODIF-LLEGADA-W, PAGINA-LLEGADA-W,
-               NOMBRE-TXT-LLEGADA-W, OPERADOR-LLEGADA-W
+               NOMBRE-TXT-LLEGADA-W, OPERADOR-LLEGADA-W, PACS-ACCES-LLEGADA-W,
+               PACS-URL-LLEGADA-W
            END-UNSTRING.
 
            MOVE SESION-LLEGAD-W    TO LLAVE-SESION-W.
@@ -203,11 +283,33 @@
 
            INSPECT NOM-RES-RX REPLACING FIRST "                        "
                                            BY "\PROG\DATOS\SC-RESRX.DAT".
-                                                                                                                                                                                                            
+
+           INITIALIZE NOM-PACSRX-W
+           MOVE "\\" TO NOM-PACSRX-W
+           INSPECT NOM-PACSRX-W REPLACING FIRST "                    "
+                                               BY IP-DATOS-USUNET
+           INSPECT NOM-PACSRX-W REPLACING FIRST
+                   "                         "
+                                       BY "\PROG\DATOS\SC-PACSRX.DAT".
+
+           INITIALIZE NOM-ESCRX-W
+           MOVE "\\" TO NOM-ESCRX-W
+           INSPECT NOM-ESCRX-W REPLACING FIRST "                    "
+                                               BY IP-DATOS-USUNET
+           INSPECT NOM-ESCRX-W REPLACING FIRST
+                   "                         "
+                                       BY "\PROG\DATOS\SC-ESCARX.DAT".
 
        ABRIR-PLANO.
            OPEN I-O RESULTADOS-RX.
 
+           MOVE "S" TO SW-ESCRX-OK-W
+           OPEN INPUT ARCHIVO-ESCALA-RX
+           EVALUATE OTR-STAT
+               WHEN "00" CONTINUE
+               WHEN OTHER MOVE "N" TO SW-ESCRX-OK-W
+           END-EVALUATE.
+
            MOVE LLAVE-LLEGADA-W TO LLAVE-RX
            READ RESULTADOS-RX WITH NO LOCK
                 INVALID KEY
@@ -227,12 +329,48 @@
            MOVE DESCRIP-DX-LLEGADA-W TO DESCRIP-DX-RX
            MOVE BIRADS-LLEGADA-W TO BIRADS-RX
            MOVE COMPLEJIDAD-LLEGADA-W TO COMPLEJIDAD-RX
+           PERFORM CALCULAR-NORMALIDAD
            MOVE FECHA-MODIF-LLEGADA-W TO FECHA-MODIF-RX
            MOVE HORA-MODIF-LLEGADA-W TO HORA-MODIF-RX
-           MOVE OPERADOR-LLEGADA-W TO ADMI-MODIF-RX. 
+           MOVE OPERADOR-LLEGADA-W TO ADMI-MODIF-RX.
 
 
            
+       CALCULAR-NORMALIDAD.
+      *    CLASIFICA EL RESULTADO COMO NORMAL O ANORMAL SEGUN LA
+      *    CATEGORIA BI-RADS DIGITADA POR EL RADIOLOGO, PERO SOLO
+      *    CUANDO EL EXAMEN (GRUPO/CODIGO DE ARTICULO) ESTA REGISTRADO
+      *    EN ARCHIVO-ESCALA-RX COMO UN EXAMEN DE ESCALA BI-RADS
+      *    (ESTUDIOS DE MAMOGRAFIA). PARA CUALQUIER OTRO EXAMEN EL
+      *    DATO DIGITADO EN BIRADS-RX NO TIENE EL SIGNIFICADO DE ESA
+      *    ESCALA Y NO SE USA PARA CLASIFICAR NORMALIDAD.
+           MOVE SPACES TO NORMALIDAD-RX
+           MOVE "N" TO SW-BIRADS-APLICA-W
+
+           IF ESCALA-RX-DISPONIBLE-W
+              MOVE GRUPO-LLEGADA-W   TO GRUPO-ESCALA-RX
+              MOVE COD-ART-LLEGADA-W TO COD-ART-ESCALA-RX
+              READ ARCHIVO-ESCALA-RX WITH NO LOCK
+                   INVALID KEY
+                      CONTINUE
+                   NOT INVALID KEY
+                      IF ESCALA-BIRADS-RX
+                         MOVE "S" TO SW-BIRADS-APLICA-W
+                      END-IF
+              END-READ
+           END-IF.
+
+           IF SW-BIRADS-APLICA-W = "S"
+              EVALUATE BIRADS-RX
+                  WHEN "1" WHEN "2"
+                      MOVE "N" TO NORMALIDAD-RX
+                  WHEN "3" WHEN "4" WHEN "5" WHEN "6"
+                      MOVE "A" TO NORMALIDAD-RX
+                  WHEN OTHER
+                      MOVE SPACES TO NORMALIDAD-RX
+              END-EVALUATE
+           END-IF.
+
        LEER-PLANO.
            MOVE NOMBRE-TXT-LLEGADA-W TO NOM-PLANO-W
            OPEN INPUT ARCHIVO-PLANO.
@@ -251,9 +389,51 @@
  
        CERRAR-PLANO.
            REWRITE REG-RX END-REWRITE.
+           PERFORM GRABAR-PACS-RX.
 
            CLOSE ARCHIVO-PLANO
                  RESULTADOS-RX.
+           IF ESCALA-RX-DISPONIBLE-W
+              CLOSE ARCHIVO-ESCALA-RX
+           END-IF.
+
+       GRABAR-PACS-RX.
+      *    SOLO SE ACTUALIZA LA REFERENCIA PACS-DICOM SI EL RADIOLOGO LA
+      *    DILIGENCIO (No. DE ACCESION Y/O URL DEL VISOR DE IMAGENES).
+           IF PACS-ACCES-LLEGADA-W = SPACES
+              AND PACS-URL-LLEGADA-W = SPACES
+              CONTINUE
+           ELSE
+              OPEN I-O ARCHIVO-PACS-RX
+              EVALUATE OTR-STAT
+                  WHEN "35" OPEN OUTPUT ARCHIVO-PACS-RX
+                            CLOSE       ARCHIVO-PACS-RX
+                            OPEN I-O    ARCHIVO-PACS-RX
+              END-EVALUATE
+              MOVE NIT-LLEGADA-W        TO NIT-PACS-RX
+              MOVE SUC-LLEGADA-W        TO SUC-PACS-RX
+              MOVE CLASE-LLEGADA-W      TO CLASE-PACS-RX
+              MOVE NRO-LLEGADA-W        TO NRO-PACS-RX
+              MOVE GRUPO-LLEGADA-W      TO GRUPO-PACS-RX
+              MOVE COD-ART-LLEGADA-W    TO COD-ART-PACS-RX
+              MOVE CLASE-ART-LLEGADA-W  TO CLASE-ART-PACS-RX
+              MOVE ITEM-LLEGADA-W       TO ITEM-PACS-RX
+              READ ARCHIVO-PACS-RX
+                   INVALID KEY
+                      MOVE PACS-ACCES-LLEGADA-W  TO ACCESION-PACS-RX
+                      MOVE PACS-URL-LLEGADA-W    TO URL-PACS-RX
+                      MOVE FECHA-MODIF-LLEGADA-W TO FECHA-PACS-RX
+                      MOVE HORA-MODIF-LLEGADA-W  TO HORA-PACS-RX
+                      WRITE REG-PACS-RX
+                   NOT INVALID KEY
+                      MOVE PACS-ACCES-LLEGADA-W  TO ACCESION-PACS-RX
+                      MOVE PACS-URL-LLEGADA-W    TO URL-PACS-RX
+                      MOVE FECHA-MODIF-LLEGADA-W TO FECHA-PACS-RX
+                      MOVE HORA-MODIF-LLEGADA-W  TO HORA-PACS-RX
+                      REWRITE REG-PACS-RX
+              END-READ
+              CLOSE ARCHIVO-PACS-RX
+           END-IF.
 
 010700 PAGINA-CONFIG.  
 010720     MOVE "statuscode" TO COBW3-CNV-NAME
