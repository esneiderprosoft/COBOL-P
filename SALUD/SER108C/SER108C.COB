@@ -1,6 +1,11 @@
       *=================================================================
       * COMPARA EL NIT DE FACTURA DE CAPITACION - SER108C
       *=================================================================
+      * 09/08/26 JLR LA CONCILIACION SOLO COMPARABA EL NIT; SE AMPLIA
+      *              PARA TAMBIEN CONCILIAR PACIENTE Y HABITACION
+      *              CONTRA LA NUMERACION, Y PARA EXIGIR QUE EL NIT
+      *              CORRESPONDA A UN CONTRATO DE CAPITACION VIGENTE
+      *              EN ARCHIVO-CONT-CAP (Y NO SOLO A UN TERCERO).
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "HttpExtensionProc".
        ENVIRONMENT DIVISION.
@@ -44,6 +49,14 @@
                   ALTERNATE RECORD KEY ACT-TER     WITH DUPLICATES
                   FILE STATUS IS OTR-STAT.
 
+           SELECT ARCHIVO-CONT-CAP LOCK MODE IS AUTOMATIC
+                  ASSIGN NOM-CONT-CAP-W
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CONT-CNCAP
+                  ALTERNATE RECORD KEY IS NIT-CNCAP WITH DUPLICATES
+                  FILE STATUS IS OTR-STAT.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "..\..\FUENTES\FD-USUNET.CBL".
@@ -51,6 +64,7 @@
        COPY "..\..\FUENTES\FD-NUMER19.CBL".
        COPY "..\..\FUENTES\FD-USUAR.CBL".
        COPY "..\..\FUENTES\FD-TERCE.CBL".
+       COPY "..\..\FUENTES\FD-CNCAP.CBL".
 
 
        WORKING-STORAGE SECTION.
@@ -62,6 +76,7 @@
        77 NOM-NUMER-W                  PIC X(70).
        77 NOM-USUAR-W                  PIC X(70).
        77 NOM-TER-W                    PIC X(70).
+       77 NOM-CONT-CAP-W               PIC X(70).
        77 SWOK                         PIC X.
 
                                
@@ -86,6 +101,8 @@
              03 MES-RET-W              PIC 9(2).
              03 DIA-RET-W              PIC 9(2).
           02 OPERADOR-LLEGADA-W        PIC XX.
+          02 PACIENTE-LLEGA-W          PIC X(30).
+          02 HAB-LLEGA-W               PIC X(4).
   
        01 DATOS-ENVIO.
           02 SW-INVALID-W              PIC XX.           
@@ -159,6 +176,18 @@
               GO TO ENVIAR2-ERROR
            END-IF.
 
+       I-O-TEST SECTION.
+           USE AFTER EXCEPTION PROCEDURE ON ARCHIVO-CONT-CAP.
+       ESCR-EXCEPTIONES.
+           IF OTR-STAT = "00"
+              CONTINUE
+           ELSE
+              MOVE OTR-STAT                 TO MSJ1-HTML
+              MOVE NOM-CONT-CAP-W           TO MSJ2-HTML
+              MOVE "SER108C"                TO MSJ3-HTML
+              GO TO ENVIAR2-ERROR
+           END-IF.
+
        END DECLARATIVES.
        
        INICIAR-IIS.
@@ -173,7 +202,8 @@
 
            UNSTRING LLEGADA-W DELIMITED BY "|"
               INTO LLAVE-SESION-LLEGA-W, DIR-CONTAB-LLEGADA-W, MES-CONTAB-LLEGADA-W, PREFIJO-FACT-W,
-                   LLAVE-NUM-W, NIT-W, FECHA-ING-W, FECHA-RET-W, OPERADOR-LLEGADA-W  
+                   LLAVE-NUM-W, NIT-W, FECHA-ING-W, FECHA-RET-W, OPERADOR-LLEGADA-W,
+                   PACIENTE-LLEGA-W, HAB-LLEGA-W
            END-UNSTRING.
 
            MOVE LLAVE-SESION-LLEGA-W    TO LLAVE-SESION-W.
@@ -226,16 +256,21 @@
 
            MOVE NOM-NUMER-W TO NOM-TER-W
                                NOM-USUAR-W
+                               NOM-CONT-CAP-W
+
 
-           
            INSPECT NOM-NUMER-W REPLACING FIRST "                     "
                                             BY "\CONTROL\SC-NUMER.DAT".
 
            INSPECT NOM-TER-W REPLACING FIRST "                       "
-                                          BY "\CONTROL\SC-ARCHTER.DAT".    
+                                          BY "\CONTROL\SC-ARCHTER.DAT".
 
            INSPECT NOM-USUAR-W REPLACING FIRST "                       "
                                             BY "\CONTROL\SC-ARCHUSU.DAT".
+
+           INSPECT NOM-CONT-CAP-W REPLACING FIRST
+                   "                     "
+                                       BY "\CONTROL\SC-CONTR.DAT".
        ABRIR-VENTANA.
            OPEN INPUT ARCHIVO-USUARIOS
            READ ARCHIVO-USUARIOS NEXT AT END MOVE 0 TO SWOK.
@@ -244,15 +279,16 @@
        LEER-NUMERACION.
 
            OPEN INPUT ARCHIVO-TERCEROS
-                      ARCHIVO-NUMERACION.
+                      ARCHIVO-NUMERACION
+                      ARCHIVO-CONT-CAP.
 
            MOVE LLAVE-NUM-W     TO LLAVE-NUM.
            READ ARCHIVO-NUMERACION
                 INVALID KEY
-                       MOVE 01         TO SW-INVALID-W 
-                NOT INVALID KEY 
+                       MOVE 01         TO SW-INVALID-W
+                NOT INVALID KEY
                        MOVE 00         TO SW-INVALID-W
-                    
+
                        IF FACT-CAPIT-NUM  IS NOT = LLAVE-NUM
                           MOVE "5C" TO SW-INVALID-W
                           GO TO CERRAR-ARCHIVOS
@@ -261,7 +297,7 @@
                        IF NIT-USU = 800162035
                        AND (NIT-W = 900520317 OR 900520319 OR 900520318)
                            CONTINUE
-                       ELSE 
+                       ELSE
                           MOVE NIT-W TO COD-TER
                           READ ARCHIVO-TERCEROS
                                INVALID KEY
@@ -271,10 +307,10 @@
                          IF NIT-NUM IS NOT = NIT-W
                           IF NIT-NUM = NIT-TER
                              CONTINUE
-                          ELSE 
+                          ELSE
                              MOVE 06 TO SW-INVALID-W
-                          END-IF 
-                         END-IF                 
+                          END-IF
+                         END-IF
                        END-IF
                        IF (ANO-ING-NUM = ANO-ING-W AND MES-ING-NUM = MES-ING-W)
                        OR (PREFIJO-FACT-W = "P"  AND ANO-RET-W = ANO-ING-NUM
@@ -283,12 +319,39 @@
                        ELSE
                           MOVE 37 TO SW-INVALID-W
                        END-IF
+
+      *              LA CONCILIACION NO TERMINA EN EL NIT: TAMBIEN SE
+      *              VERIFICA QUE EL PACIENTE Y LA HABITACION DE LA
+      *              NUMERACION CORRESPONDAN A LOS FACTURADOS, Y QUE
+      *              EL NIT TENGA UN CONTRATO DE CAPITACION REGISTRADO.
+                       IF SW-INVALID-W = 00
+                          IF PACIENTE-LLEGA-W IS NOT = SPACES
+                          AND NOMBRE-PAC-NUM  IS NOT = PACIENTE-LLEGA-W
+                             MOVE 38 TO SW-INVALID-W
+                          END-IF
+                       END-IF
+
+                       IF SW-INVALID-W = 00
+                          IF HAB-LLEGA-W IS NOT = SPACES
+                          AND HAB-NUM    IS NOT = HAB-LLEGA-W
+                             MOVE 39 TO SW-INVALID-W
+                          END-IF
+                       END-IF
+
+                       IF SW-INVALID-W = 00
+                          MOVE NIT-W TO NIT-CNCAP
+                          READ ARCHIVO-CONT-CAP KEY IS NIT-CNCAP
+                               INVALID KEY
+                                  MOVE 40 TO SW-INVALID-W
+                          END-READ
+                       END-IF
            END-READ.
-                           
+
        CERRAR-ARCHIVOS.
 
            CLOSE ARCHIVO-NUMERACION
-                 ARCHIVO-TERCEROS.       
+                 ARCHIVO-TERCEROS
+                 ARCHIVO-CONT-CAP.
        
        PAGINA-CONFIG.	 
            MOVE "datosrecibidos" TO COBW3-CNV-NAME
